@@ -0,0 +1,43 @@
+//GDGDEFN  JOB (ACCT),'DEFINE GDG BASES',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* GDGDEFN - one-time definition of the generation data groups  *
+//*           that hold a rolling history of audit/reject output *
+//*                                                                *
+//* PROVCERT's AUDITLOG, CUSTVALD's CUSTREJ, and JSONVALD's        *
+//* JSONREJ used to be single fixed datasets that each day's run   *
+//* overwrote in place, so an auditor asking for "last quarter's   *
+//* rejects" had nothing to look at past yesterday. Each is now a  *
+//* generation data group: every run catalogs a new generation      *
+//* instead of overwriting the last one, and the LIMIT below is    *
+//* the retention window - once a base holds more than LIMIT       *
+//* generations, IDCAMS scratches (physically deletes, not just    *
+//* uncatalogs - SCRATCH) the oldest one automatically the next     *
+//* time a new generation is cataloged. Retention is roughly a     *
+//* year of daily runs for AUDIT.LOG (400) and CUSTOMER.REJECT/     *
+//* JSON.REJECT (100, comfortably past one quarter) - GDGHKEEP      *
+//* covers the case where a base's LIMIT is lowered later and       *
+//* older generations need trimming immediately rather than         *
+//* waiting for the next run.                                       *
+//*                                                                *
+//* Run this job once before the first GDG-based run of PROVCERT,  *
+//* CUSTVALD, or JSONVALD.                                          *
+//*--------------------------------------------------------------*
+//DEFINE   EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  DEFINE GENERATIONDATAGROUP (NAME(PROVEN.AUDIT.LOG)     -
+         LIMIT(400)                                      -
+         SCRATCH                                         -
+         NOEMPTY)
+
+  DEFINE GENERATIONDATAGROUP (NAME(PROVEN.CUSTOMER.REJECT) -
+         LIMIT(100)                                        -
+         SCRATCH                                           -
+         NOEMPTY)
+
+  DEFINE GENERATIONDATAGROUP (NAME(PROVEN.JSON.REJECT)   -
+         LIMIT(100)                                      -
+         SCRATCH                                         -
+         NOEMPTY)
+/*
