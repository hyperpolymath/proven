@@ -0,0 +1,23 @@
+//FXRATELD JOB (ACCT),'FX RATE LOAD',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* FXRATELD - daily FX vendor rate feed loader                  *
+//*                                                                *
+//* Runs FXRATELD, which reads the day's FX vendor rate feed,     *
+//* checks each rate against a sanity band with SAFE-FLOAT's       *
+//* FLOAT-IN-RANGE, and loads every rate - valid or not - into the *
+//* EXCHRATE KSDS keyed by from-currency/to-currency/timestamp, so *
+//* MONEY-CONVERT has a same-day rate to look up and a rejected    *
+//* feed entry stays visible for review instead of vanishing.      *
+//*--------------------------------------------------------------*
+//* This run's control counts are appended to VALCOUNT, the shared  *
+//* count file DAILYSUM rolls into the end-of-day summary.          *
+//*--------------------------------------------------------------*
+//LOAD     EXEC PGM=FXRATELD
+//STEPLIB  DD DSN=PROVEN.LOADLIB,DISP=SHR
+//FXVENDOR DD DSN=PROVEN.FXFEED.DAILY,DISP=SHR
+//EXCHRATE DD DSN=PROVEN.FX.EXCHRATE,DISP=SHR
+//FXRPT    DD SYSOUT=*
+//VALCOUNT DD DSN=PROVEN.VALIDATION.COUNTS,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
