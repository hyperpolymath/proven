@@ -16,6 +16,19 @@
       *> ---------------------------------------------------------------
       *> Status codes returned by proven operations.
       *> Match the ProvenStatus enum in proven.h.
+      *>
+      *> A batch driver that sets its own RETURN-CODE from one of
+      *> these should do so via CALL "STATUS-TO-RC" (see
+      *> PROVEN-STATUS-TO-RC.cob) rather than inventing its own
+      *> scheme, so a downstream JCL COND= step sees the same
+      *> RETURN-CODE range for the same failure category no matter
+      *> which driver raised it:
+      *>    PROVEN-OK                                          ->  0
+      *>    PROVEN-ERR-PARSE, PROVEN-ERR-VALIDATE                 4
+      *>    PROVEN-ERR-OVERFLOW, PROVEN-ERR-UNDERFLOW,
+      *>       PROVEN-ERR-DIVZERO, PROVEN-ERR-BOUNDS                8
+      *>    PROVEN-ERR-NULL, PROVEN-ERR-INVAL,
+      *>       PROVEN-ERR-ENCODING, PROVEN-ERR-ALLOC               16
       *> ---------------------------------------------------------------
        01 PROVEN-STATUS-CODES.
           05 PROVEN-OK              PIC S9(4) COMP VALUE +0.
@@ -201,6 +214,15 @@
 
       *> ---------------------------------------------------------------
       *> Common working fields for proven-cli invocation.
+      *>
+      *> PCF-CLI-PATH's VALUE clause is only the compiled-in default
+      *> for a program that has nothing else to go on. A JCL-invoked
+      *> program should treat it that way - pass it, along with its
+      *> own PARM (or spaces, if it has none), to
+      *> CALL "RESOLVE-CLI-PATH" (see PROVEN-RESOLVE-CLI-PATH.cob)
+      *> and use the resolved path it returns instead, so a test run
+      *> can be pointed at a staging build of proven-cli via PARM= or
+      *> the PROVEN_CLI_PATH environment variable without recompiling.
       *> ---------------------------------------------------------------
        01 PROVEN-CLI-FIELDS.
           05 PCF-CLI-PATH           PIC X(256)
