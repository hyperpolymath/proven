@@ -0,0 +1,35 @@
+//GDGHKEEP JOB (ACCT),'GDG HOUSEKEEPING',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* GDGHKEEP - periodic housekeeping report for the audit/reject  *
+//*            generation data groups                              *
+//*                                                                *
+//* The retention window on PROVEN.AUDIT.LOG, PROVEN.CUSTOMER.     *
+//* REJECT, and PROVEN.JSON.REJECT (see GDGDEFN) is enforced        *
+//* automatically: each base's LIMIT/SCRATCH scratches the oldest  *
+//* generation the moment a new one is cataloged past the window,  *
+//* so no separate job has to walk the chain deleting generations   *
+//* by hand under normal operation. This job's LISTCAT step is the  *
+//* auditable proof of that - it reports every generation currently *
+//* on file for all three bases, in newest-to-oldest order, so      *
+//* compliance can confirm the retention window is actually being   *
+//* honored without asking to see the DASD.                         *
+//*                                                                *
+//* If a base's retention needs to shrink immediately (rather than  *
+//* waiting for the next run's rollover), ALTER its LIMIT down via  *
+//* IDCAMS and then delete the specific excess generations named in *
+//* this job's LISTCAT output - LIMIT/SCRATCH only trims on the     *
+//* NEXT generation cataloged, it does not retroactively trim a      *
+//* base that already holds more generations than a newly-lowered   *
+//* LIMIT allows.                                                    *
+//*                                                                *
+//* Schedule this job monthly, or run it ad hoc whenever an auditor *
+//* asks for a generation inventory.                                *
+//*--------------------------------------------------------------*
+//HKREPORT EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  LISTCAT ENTRIES(PROVEN.AUDIT.LOG) GDG ALL
+  LISTCAT ENTRIES(PROVEN.CUSTOMER.REJECT) GDG ALL
+  LISTCAT ENTRIES(PROVEN.JSON.REJECT) GDG ALL
+/*
