@@ -0,0 +1,35 @@
+//PROVCERT JOB (ACCT),'PROVEN CERTIFY',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* PROVCERT - start-of-day certification of the SAFE-* library  *
+//*                                                                *
+//* Runs PROVEN-CERTIFY, which drives a fixed regression deck of *
+//* known-good/known-bad inputs through a representative entry   *
+//* point of every SAFE-* module and compares each result to the *
+//* expected value in the CERTCTL control file. The CERTIFY step *
+//* sets a condition code of 0 when every check passes, or 8 when*
+//* any check fails, so this job's later steps - and the day's   *
+//* real batch schedule - can be gated on it.                    *
+//*                                                                *
+//* AUDITLOG is a generation data group (see GDGDEFN) so an       *
+//* auditor can pull any prior day's log instead of just today's -*
+//* each run catalogs a brand-new generation via the (+1) below.  *
+//*--------------------------------------------------------------*
+//CERTIFY  EXEC PGM=PROVEN-CERTIFY
+//STEPLIB  DD DSN=PROVEN.LOADLIB,DISP=SHR
+//CERTCTL  DD DSN=PROVEN.CERT.CNTLDECK,DISP=SHR
+//AUDITLOG DD DSN=PROVEN.AUDIT.LOG(+1),
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=221,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
+//*--------------------------------------------------------------*
+//* BATCHRUN represents the day's real processing. It only runs *
+//* when CERTIFY ended clean (return code below 4); a failed     *
+//* certification stops the window here instead of letting bad   *
+//* data flow downstream.                                        *
+//*--------------------------------------------------------------*
+//BATCHRUN EXEC PGM=PROVBATC,COND=(4,LT,CERTIFY)
+//STEPLIB  DD DSN=PROVEN.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
