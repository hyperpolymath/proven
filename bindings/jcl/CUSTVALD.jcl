@@ -0,0 +1,51 @@
+//CUSTVALD JOB (ACCT),'CUSTOMER VALIDATE',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* CUSTVALD - daily customer master validation sweep            *
+//*                                                                *
+//* Runs CUSTVALD, which reads CUSTMAST end to end and validates  *
+//* every record's email, phone, and customer ID against the      *
+//* SAFE-* library, splitting the file into CUSTGOOD/CUSTREJ and  *
+//* a CUSTRPT control-count report. Every 1000 records the run    *
+//* logs its position to CUSTCKPT.                                *
+//*                                                                *
+//* If this step abends partway through, resubmit this same job   *
+//* with PARM='RESTART' added to the VALIDATE EXEC statement       *
+//* below. A restart run re-reads CUSTCKPT for the last logged     *
+//* position, skips the CUSTMAST records already accounted for,    *
+//* and appends to CUSTGOOD/CUSTREJ/CUSTCKPT instead of starting   *
+//* over - so a restart does not reprocess, or double-count        *
+//* rejects for, records the prior run already finished.           *
+//*                                                                *
+//* To measure the effect of a change to the disposable-domain     *
+//* list or a phone country-length rule before it reaches          *
+//* production, resubmit with PARM='DRYRUN' instead. A dry run     *
+//* performs the full validation sweep and writes CUSTRPT (with a  *
+//* would-be-reject listing in place of CUSTREJ detail lines), but *
+//* opens neither CUSTGOOD, CUSTREJ, nor CUSTCKPT, and does not     *
+//* post to VALCOUNT. DRYRUN and RESTART are mutually exclusive.    *
+//*                                                                *
+//* CUSTREJ is a generation data group (see GDGDEFN) so compliance *
+//* can pull any prior run's rejects instead of just today's - the *
+//* (+1) below catalogs a brand-new generation for a normal run.   *
+//* On a RESTART resubmission, change CUSTREJ to DSN=PROVEN.       *
+//* CUSTOMER.REJECT(0),DISP=MOD instead, so the restart appends to *
+//* the same generation the aborted run already cataloged rather   *
+//* than starting yet another one.                                 *
+//*--------------------------------------------------------------*
+//* This run's control counts are appended to VALCOUNT, the shared  *
+//* count file DAILYSUM rolls into the end-of-day summary.          *
+//*--------------------------------------------------------------*
+//VALIDATE EXEC PGM=CUSTVALD
+//STEPLIB  DD DSN=PROVEN.LOADLIB,DISP=SHR
+//CUSTMAST DD DSN=PROVEN.CUSTOMER.MASTER,DISP=SHR
+//CUSTGOOD DD DSN=PROVEN.CUSTOMER.GOOD,DISP=SHR
+//CUSTREJ  DD DSN=PROVEN.CUSTOMER.REJECT(+1),
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=434,BLKSIZE=0)
+//CUSTRPT  DD SYSOUT=*
+//CUSTCKPT DD DSN=PROVEN.CUSTOMER.CHECKPOINT,DISP=SHR
+//VALCOUNT DD DSN=PROVEN.VALIDATION.COUNTS,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
