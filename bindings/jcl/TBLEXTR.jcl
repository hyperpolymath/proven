@@ -0,0 +1,23 @@
+//TBLEXTR  JOB (ACCT),'TABLE EXTRACT',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* TBLEXTR - nightly refresh of CURRDCML/DISPDOM from the        *
+//*           CURRVSAM/DISPVSAM masters                           *
+//*                                                                *
+//* Runs PROVEN-TBLEXTR, which reads the CURRVSAM and DISPVSAM    *
+//* VSAM masters the TBLMAINT CICS transaction maintains and      *
+//* rewrites the flat CURRDCML/DISPDOM files from scratch,        *
+//* keeping only entries operations has left active. SAFE-        *
+//* CURRENCY's LOAD-CURRENCY-DECIMALS and SAFE-EMAIL's LOAD-       *
+//* DISPOSABLE-DOMAINS pick up the refreshed files the next time  *
+//* a batch job calls them, so this step should be scheduled      *
+//* ahead of CUSTVALD and JSONVALD.                                *
+//*--------------------------------------------------------------*
+//EXTRACT  EXEC PGM=PROVEN-TBLEXTR
+//STEPLIB  DD DSN=PROVEN.LOADLIB,DISP=SHR
+//CURRVSAM DD DSN=PROVEN.CURRENCY.MASTER,DISP=SHR
+//CURRDCML DD DSN=PROVEN.CURRENCY.DECIMALS,DISP=SHR
+//DISPVSAM DD DSN=PROVEN.DOMAIN.MASTER,DISP=SHR
+//DISPDOM  DD DSN=PROVEN.DISPOSABLE.DOMAINS,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
