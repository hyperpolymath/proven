@@ -0,0 +1,37 @@
+//TBLDEFVS JOB (ACCT),'DEFINE TABLE VSAM',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* TBLDEFVS - one-time IDCAMS definition of the CURRVSAM and     *
+//*            DISPVSAM KSDS clusters                             *
+//*                                                                *
+//* CURRVSAM holds the currency decimal-places master maintained  *
+//* online by the TBLMAINT CICS transaction (record layout        *
+//* CURRENCY-MASTER-RECORD in TBLMAST.cpy, keyed on the 3-byte     *
+//* currency code). DISPVSAM holds the disposable-email-domain    *
+//* master the same way (DOMAIN-MASTER-RECORD, keyed on the       *
+//* 20-byte domain name). Run this job once to allocate both      *
+//* clusters before TBLMAINT or PROVEN-TBLEXTR are first used.    *
+//*--------------------------------------------------------------*
+//DEFINE   EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  DEFINE CLUSTER (NAME(PROVEN.CURRENCY.MASTER)          -
+         INDEXED                                        -
+         KEYS(3 0)                                      -
+         RECORDSIZE(21 21)                               -
+         FREESPACE(10 10)                                -
+         VOLUMES(PRVVOL)                                 -
+         TRACKS(1 1) )                                   -
+         DATA (NAME(PROVEN.CURRENCY.MASTER.DATA))        -
+         INDEX(NAME(PROVEN.CURRENCY.MASTER.INDEX))
+
+  DEFINE CLUSTER (NAME(PROVEN.DOMAIN.MASTER)             -
+         INDEXED                                        -
+         KEYS(20 0)                                      -
+         RECORDSIZE(37 37)                               -
+         FREESPACE(10 10)                                -
+         VOLUMES(PRVVOL)                                 -
+         TRACKS(1 1) )                                   -
+         DATA (NAME(PROVEN.DOMAIN.MASTER.DATA))          -
+         INDEX(NAME(PROVEN.DOMAIN.MASTER.INDEX))
+/*
