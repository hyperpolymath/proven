@@ -0,0 +1,23 @@
+//DAILYSUM JOB (ACCT),'DAILY VAL SUMMARY',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* DAILYSUM - end-of-day validation control report              *
+//*                                                                *
+//* Runs after the night's SAFE-*-driven batch jobs (CUSTVALD,     *
+//* FXRATELD, and so on) have each appended their control counts   *
+//* to VALCOUNT. Reads VALCOUNT end to end and prints one detail   *
+//* line per job run plus grand totals by validator family to      *
+//* VALSUM, so the whole night's validation activity can be read   *
+//* in one place instead of paging through each job's own SYSOUT.  *
+//*                                                                *
+//* Schedule this step after the last SAFE-*-driven job of the     *
+//* night, and give VALCOUNT a fresh generation (or clear it) at    *
+//* the start of each day's run so one day's totals don't carry     *
+//* into the next.                                                 *
+//*--------------------------------------------------------------*
+//SUMMARY  EXEC PGM=DAILYSUM
+//STEPLIB  DD DSN=PROVEN.LOADLIB,DISP=SHR
+//VALCOUNT DD DSN=PROVEN.VALIDATION.COUNTS,DISP=SHR
+//VALSUM   DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
