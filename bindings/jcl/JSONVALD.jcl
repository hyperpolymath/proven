@@ -0,0 +1,43 @@
+//JSONVALD JOB (ACCT),'JSON VALIDATE',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* JSONVALD - bulk JSON document validation sweep                *
+//*                                                                *
+//* Runs JSONVALD, which reads JSONIN end to end (one JSON        *
+//* document per record) and validates each one against the       *
+//* SAFE-JSON library, splitting the file into JSONGOOD/JSONREJ   *
+//* and a JSONRPT control-count report. Every 1000 records the    *
+//* run logs its position to JSONCKPT.                             *
+//*                                                                *
+//* If this step abends partway through, resubmit this same job   *
+//* with PARM='RESTART' added to the VALIDATE EXEC statement       *
+//* below. A restart run re-reads JSONCKPT for the last logged     *
+//* position, skips the JSONIN records already accounted for,     *
+//* and appends to JSONGOOD/JSONREJ/JSONCKPT instead of starting   *
+//* over - so a restart does not reprocess, or double-count        *
+//* rejects for, records the prior run already finished.           *
+//*                                                                *
+//* JSONREJ is a generation data group (see GDGDEFN) so compliance *
+//* can pull any prior run's rejects instead of just today's - the *
+//* (+1) below catalogs a brand-new generation for a normal run.   *
+//* On a RESTART resubmission, change JSONREJ to DSN=PROVEN.JSON.  *
+//* REJECT(0),DISP=MOD instead, so the restart appends to the same *
+//* generation the aborted run already cataloged rather than       *
+//* starting yet another one.                                      *
+//*--------------------------------------------------------------*
+//* This run's control counts are appended to VALCOUNT, the shared  *
+//* count file DAILYSUM rolls into the end-of-day summary.          *
+//*--------------------------------------------------------------*
+//VALIDATE EXEC PGM=JSONVALD
+//STEPLIB  DD DSN=PROVEN.LOADLIB,DISP=SHR
+//JSONIN   DD DSN=PROVEN.JSON.INPUT,DISP=SHR
+//JSONGOOD DD DSN=PROVEN.JSON.GOOD,DISP=SHR
+//JSONREJ  DD DSN=PROVEN.JSON.REJECT(+1),
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(10,10)),
+//             DCB=(RECFM=FB,LRECL=32106,BLKSIZE=0)
+//JSONRPT  DD SYSOUT=*
+//JSONCKPT DD DSN=PROVEN.JSON.CHECKPOINT,DISP=SHR
+//VALCOUNT DD DSN=PROVEN.VALIDATION.COUNTS,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
