@@ -0,0 +1,25 @@
+//GLRECON  JOB (ACCT),'GL RECONCILIATION',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* GLRECON - daily GL control-total reconciliation              *
+//*                                                                *
+//* Runs GLRECON, which sums the day's MONEY-ADD/MONEY-SUBTRACT    *
+//* postings on GLTXN per currency and compares each currency's    *
+//* total to the control total supplied on GLCTRL by the general   *
+//* ledger feed. Any currency that does not tie out - including a  *
+//* currency posted with no GL total, or a GL total with no        *
+//* postings - is written to RECONRPT along with every posting     *
+//* that contributed to it.                                        *
+//*                                                                *
+//* Schedule this step after the day's posting jobs have finished  *
+//* and after the GL feed for the same day has landed. A nonzero   *
+//* condition code means at least one currency is out of balance;  *
+//* RECONRPT should be reviewed before month-end close.            *
+//*--------------------------------------------------------------*
+//RECON    EXEC PGM=GLRECON
+//STEPLIB  DD DSN=PROVEN.LOADLIB,DISP=SHR
+//GLTXN    DD DSN=PROVEN.GL.TRANSACTIONS.DAILY,DISP=SHR
+//GLCTRL   DD DSN=PROVEN.GL.CONTROL.TOTALS,DISP=SHR
+//RECONRPT DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
