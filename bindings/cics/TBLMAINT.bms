@@ -0,0 +1,85 @@
+      *> SPDX-License-Identifier: PMPL-1.0
+      *> SPDX-FileCopyrightText: 2025 Hyperpolymath
+      *
+      * Proven TableMaintain - BMS mapset for the online currency/
+      * disposable-domain table maintenance screen. One map, TBLMNT1,
+      * lets the operations desk add or deactivate a currency code
+      * or a disposable-email domain in the CURRVSAM/DISPVSAM VSAM
+      * masters without a change-control build; PROVEN-TBLEXTR picks
+      * up the change on the next overnight run.
+      *
+TBLMSET  DFHMSD TYPE=&SYSPARM,                                        X
+               MODE=INOUT,                                            X
+               LANG=COBOL,                                            X
+               CTRL=(FREEKB,FRSET),                                   X
+               STORAGE=AUTO,                                          X
+               TIOAPFX=YES
+*
+TBLMNT1  DFHMDI SIZE=(24,80),                                         X
+               LINE=1,                                                X
+               COLUMN=1
+*
+TITLE    DFHMDF POS=(1,25),                                           X
+               LENGTH=30,                                             X
+               ATTRB=(ASKIP,NORM),                                    X
+               INITIAL='PROVEN TABLE MAINTENANCE'
+*
+TBLL     DFHMDF POS=(3,2),                                            X
+               LENGTH=6,                                              X
+               ATTRB=ASKIP,                                           X
+               INITIAL='TABLE:'
+TBLF     DFHMDF POS=(3,9),                                            X
+               LENGTH=1,                                              X
+               ATTRB=(UNPROT,NORM,IC)
+TBLHLP   DFHMDF POS=(3,12),                                           X
+               LENGTH=28,                                             X
+               ATTRB=ASKIP,                                           X
+               INITIAL='(C)URRENCY OR (D)OMAIN'
+*
+KEYL     DFHMDF POS=(4,2),                                            X
+               LENGTH=6,                                              X
+               ATTRB=ASKIP,                                           X
+               INITIAL='KEY:  '
+KEYF     DFHMDF POS=(4,9),                                            X
+               LENGTH=20,                                             X
+               ATTRB=(UNPROT,NORM)
+KEYHLP   DFHMDF POS=(4,31),                                           X
+               LENGTH=34,                                             X
+               ATTRB=ASKIP,                                           X
+               INITIAL='CURRENCY CODE OR DOMAIN NAME'
+*
+DECL     DFHMDF POS=(5,2),                                            X
+               LENGTH=6,                                              X
+               ATTRB=ASKIP,                                           X
+               INITIAL='DEC:  '
+DECF     DFHMDF POS=(5,9),                                            X
+               LENGTH=1,                                              X
+               ATTRB=(UNPROT,NORM)
+DECHLP   DFHMDF POS=(5,12),                                           X
+               LENGTH=40,                                             X
+               ATTRB=ASKIP,                                           X
+               INITIAL='DECIMAL PLACES - CURRENCY ADD ONLY'
+*
+ACTL     DFHMDF POS=(6,2),                                            X
+               LENGTH=6,                                              X
+               ATTRB=ASKIP,                                           X
+               INITIAL='ACT:  '
+ACTF     DFHMDF POS=(6,9),                                            X
+               LENGTH=1,                                              X
+               ATTRB=(UNPROT,NORM)
+ACTHLP   DFHMDF POS=(6,12),                                           X
+               LENGTH=40,                                             X
+               ATTRB=ASKIP,                                           X
+               INITIAL='(A)DD  (D)EACTIVATE  (R)EACTIVATE'
+*
+MSGF     DFHMDF POS=(9,2),                                            X
+               LENGTH=76,                                             X
+               ATTRB=(ASKIP,BRT)
+*
+PFHLP    DFHMDF POS=(24,2),                                           X
+               LENGTH=40,                                             X
+               ATTRB=ASKIP,                                           X
+               INITIAL='PF3=EXIT  ENTER=PROCESS'
+*
+         DFHMSD TYPE=FINAL
+         END
