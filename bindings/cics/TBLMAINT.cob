@@ -0,0 +1,399 @@
+      *> SPDX-License-Identifier: PMPL-1.0
+      *> SPDX-FileCopyrightText: 2025 Hyperpolymath
+      *
+      * Proven TableMaintain - online maintenance of the CURRVSAM
+      * currency decimal-places master and the DISPVSAM disposable-
+      * email-domain master
+      *
+
+      *================================================================
+      * TBLMAINT is a pseudo-conversational CICS transaction (TRANID
+      * TBLM) fronting the TBLMNT1 map. It lets the operations desk
+      * add a currency code or disposable-email domain, or flip one
+      * off/back on, directly against the VSAM masters - no change-
+      * control build required. It does NOT touch the flat CURRDCML/
+      * DISPDOM files SAFE-CURRENCY and SAFE-EMAIL read at runtime;
+      * PROVEN-TBLEXTR picks the change up on the next scheduled
+      * extract, so a maintenance change here is visible to batch
+      * the following run, not immediately.
+      *================================================================
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TBLMAINT.
+       AUTHOR. Hyperpolymath.
+
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      * Mirrors the TBLMNT1 map's symbolic map, field for field, the
+      * same way the SAFE-* batch library keeps its own local copy of
+      * a copybook's layout rather than sharing storage with it - see
+      * TBLMAINT.bms for the map source this is generated from
+       01 TBLMNT1I.
+          05 TBLFL                     PIC S9(4) COMP.
+          05 TBLFF                     PIC X.
+          05 TBLFI                     PIC X(01).
+          05 KEYFL                     PIC S9(4) COMP.
+          05 KEYFF                     PIC X.
+          05 KEYFI                     PIC X(20).
+          05 DECFL                     PIC S9(4) COMP.
+          05 DECFF                     PIC X.
+          05 DECFI                     PIC X(01).
+          05 ACTFL                     PIC S9(4) COMP.
+          05 ACTFF                     PIC X.
+          05 ACTFI                     PIC X(01).
+          05 MSGFL                     PIC S9(4) COMP.
+          05 MSGFF                     PIC X.
+          05 MSGFI                     PIC X(76).
+
+       01 TBLMNT1O REDEFINES TBLMNT1I.
+          05 FILLER                    PIC X(03).
+          05 TBLFO                     PIC X(01).
+          05 FILLER                    PIC X(03).
+          05 KEYFO                     PIC X(20).
+          05 FILLER                    PIC X(03).
+          05 DECFO                     PIC X(01).
+          05 FILLER                    PIC X(03).
+          05 ACTFO                     PIC X(01).
+          05 FILLER                    PIC X(03).
+          05 MSGFO                     PIC X(76).
+
+      * Mirrors TBLMAST.cpy's CURRENCY-MASTER-RECORD and
+      * DOMAIN-MASTER-RECORD field for field - CICS programs work
+      * against their own local copy of a VSAM record, the same way
+      * the SAFE-* batch library keeps its own local copy of a
+      * copybook's layout rather than sharing storage with it
+       01 CURRENCY-MASTER-RECORD.
+          05 CM-CODE                   PIC X(3).
+          05 CM-DECIMALS               PIC 9.
+          05 CM-ACTIVE                 PIC 9.
+             88 CM-IS-ACTIVE           VALUE 1.
+          05 CM-LAST-CHANGED           PIC 9(8).
+          05 CM-CHANGED-BY             PIC X(8).
+
+       01 DOMAIN-MASTER-RECORD.
+          05 DM-NAME                   PIC X(20).
+          05 DM-ACTIVE                 PIC 9.
+             88 DM-IS-ACTIVE           VALUE 1.
+          05 DM-LAST-CHANGED           PIC 9(8).
+          05 DM-CHANGED-BY             PIC X(8).
+
+       01 WS-RESP                      PIC S9(8) COMP.
+       01 WS-KEY-20                    PIC X(20).
+       01 WS-TODAY                     PIC 9(8).
+       01 WS-USERID                    PIC X(8).
+       01 WS-MSG                       PIC X(76).
+
+       01 WS-TABLE-CHOICE               PIC X.
+          88 WS-TABLE-IS-CURRENCY       VALUE "C".
+          88 WS-TABLE-IS-DOMAIN         VALUE "D".
+
+       01 WS-ACTION-CHOICE               PIC X.
+          88 WS-ACTION-IS-ADD            VALUE "A".
+          88 WS-ACTION-IS-DEACTIVATE     VALUE "D".
+          88 WS-ACTION-IS-REACTIVATE     VALUE "R".
+
+       LINKAGE SECTION.
+       01 DFHCOMMAREA                  PIC X(1).
+
+       PROCEDURE DIVISION.
+
+      *================================================================
+      * MAIN-CONTROL: send the map on first entry, otherwise receive
+      * and process the operator's request, then re-send the map
+      * for the next request
+      *================================================================
+       MAIN-CONTROL SECTION.
+           EXEC CICS HANDLE CONDITION
+                MAPFAIL(SEND-INITIAL-MAP)
+                ERROR(ABEND-EXIT)
+           END-EXEC
+
+           EXEC CICS RECEIVE MAP('TBLMNT1') MAPSET('TBLMSET')
+                INTO(TBLMNT1I)
+                RESP(WS-RESP)
+           END-EXEC
+
+           PERFORM VALIDATE-AND-APPLY
+           PERFORM SEND-RESULT-MAP
+
+           EXEC CICS RETURN TRANSID('TBLM') COMMAREA(DFHCOMMAREA)
+           END-EXEC.
+
+       MAIN-CONTROL-EXIT.
+           EXIT.
+
+      *================================================================
+      * SEND-INITIAL-MAP: first entry to the transaction - send the
+      * map blank and wait for input
+      *================================================================
+       SEND-INITIAL-MAP SECTION.
+           MOVE LOW-VALUES TO TBLMNT1O
+           EXEC CICS SEND MAP('TBLMNT1') MAPSET('TBLMSET')
+                ERASE
+           END-EXEC
+
+           EXEC CICS RETURN TRANSID('TBLM') COMMAREA(DFHCOMMAREA)
+           END-EXEC.
+
+       SEND-INITIAL-MAP-EXIT.
+           EXIT.
+
+      *================================================================
+      * VALIDATE-AND-APPLY: check the operator's input and, if it is
+      * valid, apply it against the currency or domain master
+      *================================================================
+       VALIDATE-AND-APPLY SECTION.
+           MOVE SPACES TO WS-MSG
+           MOVE TBLFI TO WS-TABLE-CHOICE
+           MOVE FUNCTION UPPER-CASE(WS-TABLE-CHOICE)
+              TO WS-TABLE-CHOICE
+           MOVE ACTFI TO WS-ACTION-CHOICE
+           MOVE FUNCTION UPPER-CASE(WS-ACTION-CHOICE)
+              TO WS-ACTION-CHOICE
+
+           IF NOT WS-TABLE-IS-CURRENCY AND NOT WS-TABLE-IS-DOMAIN
+              MOVE "TABLE MUST BE C (CURRENCY) OR D (DOMAIN)"
+                 TO WS-MSG
+              GO TO VALIDATE-AND-APPLY-EXIT
+           END-IF
+
+           IF KEYFI = SPACES
+              MOVE "KEY IS REQUIRED" TO WS-MSG
+              GO TO VALIDATE-AND-APPLY-EXIT
+           END-IF
+
+           IF NOT WS-ACTION-IS-ADD AND NOT WS-ACTION-IS-DEACTIVATE
+              AND NOT WS-ACTION-IS-REACTIVATE
+              MOVE "ACTION MUST BE A, D, OR R" TO WS-MSG
+              GO TO VALIDATE-AND-APPLY-EXIT
+           END-IF
+
+           EXEC CICS ASSIGN USERID(WS-USERID) END-EXEC
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY
+
+           IF WS-TABLE-IS-CURRENCY
+              PERFORM APPLY-CURRENCY-CHANGE
+           ELSE
+              PERFORM APPLY-DOMAIN-CHANGE
+           END-IF.
+
+       VALIDATE-AND-APPLY-EXIT.
+           EXIT.
+
+      *================================================================
+      * APPLY-CURRENCY-CHANGE: add, deactivate, or reactivate a
+      * currency code in CURRVSAM
+      *================================================================
+       APPLY-CURRENCY-CHANGE SECTION.
+           MOVE SPACES TO WS-KEY-20
+           MOVE KEYFI TO WS-KEY-20
+           MOVE FUNCTION UPPER-CASE(WS-KEY-20(1:3)) TO WS-KEY-20(1:3)
+
+           IF WS-ACTION-IS-ADD
+              IF DECFI = SPACES OR DECFI < "0" OR DECFI > "9"
+                 MOVE "DEC (0-9) IS REQUIRED TO ADD A CURRENCY"
+                    TO WS-MSG
+                 GO TO APPLY-CURRENCY-CHANGE-EXIT
+              END-IF
+
+              MOVE WS-KEY-20(1:3) TO CM-CODE
+              MOVE DECFI TO CM-DECIMALS
+              MOVE 1 TO CM-ACTIVE
+              MOVE WS-TODAY TO CM-LAST-CHANGED
+              MOVE WS-USERID TO CM-CHANGED-BY
+
+              EXEC CICS WRITE DATASET('CURRVSAM')
+                   FROM(CURRENCY-MASTER-RECORD)
+                   RIDFLD(WS-KEY-20(1:3))
+                   RESP(WS-RESP)
+              END-EXEC
+
+              IF WS-RESP = DFHRESP(DUPREC)
+                 EXEC CICS READ DATASET('CURRVSAM')
+                      INTO(CURRENCY-MASTER-RECORD)
+                      RIDFLD(WS-KEY-20(1:3))
+                      UPDATE
+                      RESP(WS-RESP)
+                 END-EXEC
+
+                 IF WS-RESP NOT = DFHRESP(NORMAL)
+                    MOVE "ERROR READING CURRENCY RECORD FOR UPDATE"
+                       TO WS-MSG
+                    GO TO APPLY-CURRENCY-CHANGE-EXIT
+                 END-IF
+
+                 MOVE DECFI TO CM-DECIMALS
+                 MOVE 1 TO CM-ACTIVE
+                 MOVE WS-TODAY TO CM-LAST-CHANGED
+                 MOVE WS-USERID TO CM-CHANGED-BY
+                 EXEC CICS REWRITE DATASET('CURRVSAM')
+                      FROM(CURRENCY-MASTER-RECORD)
+                      RESP(WS-RESP)
+                 END-EXEC
+
+                 IF WS-RESP NOT = DFHRESP(NORMAL)
+                    MOVE "ERROR UPDATING CURRENCY RECORD" TO WS-MSG
+                    GO TO APPLY-CURRENCY-CHANGE-EXIT
+                 END-IF
+
+                 MOVE "CURRENCY CODE UPDATED" TO WS-MSG
+              ELSE
+                 IF WS-RESP NOT = DFHRESP(NORMAL)
+                    MOVE "ERROR ADDING CURRENCY RECORD" TO WS-MSG
+                    GO TO APPLY-CURRENCY-CHANGE-EXIT
+                 END-IF
+
+                 MOVE "CURRENCY CODE ADDED" TO WS-MSG
+              END-IF
+           ELSE
+              EXEC CICS READ DATASET('CURRVSAM')
+                   INTO(CURRENCY-MASTER-RECORD)
+                   RIDFLD(WS-KEY-20(1:3))
+                   UPDATE
+                   RESP(WS-RESP)
+              END-EXEC
+
+              IF WS-RESP NOT = DFHRESP(NORMAL)
+                 MOVE "CURRENCY CODE NOT FOUND" TO WS-MSG
+                 GO TO APPLY-CURRENCY-CHANGE-EXIT
+              END-IF
+
+              IF WS-ACTION-IS-DEACTIVATE
+                 MOVE 0 TO CM-ACTIVE
+              ELSE
+                 MOVE 1 TO CM-ACTIVE
+              END-IF
+
+              MOVE WS-TODAY TO CM-LAST-CHANGED
+              MOVE WS-USERID TO CM-CHANGED-BY
+
+              EXEC CICS REWRITE DATASET('CURRVSAM')
+                   FROM(CURRENCY-MASTER-RECORD)
+                   RESP(WS-RESP)
+              END-EXEC
+
+              IF WS-RESP NOT = DFHRESP(NORMAL)
+                 MOVE "ERROR UPDATING CURRENCY RECORD" TO WS-MSG
+                 GO TO APPLY-CURRENCY-CHANGE-EXIT
+              END-IF
+
+              IF WS-ACTION-IS-DEACTIVATE
+                 MOVE "CURRENCY CODE DEACTIVATED" TO WS-MSG
+              ELSE
+                 MOVE "CURRENCY CODE REACTIVATED" TO WS-MSG
+              END-IF
+           END-IF.
+
+       APPLY-CURRENCY-CHANGE-EXIT.
+           EXIT.
+
+      *================================================================
+      * APPLY-DOMAIN-CHANGE: add, deactivate, or reactivate a
+      * disposable-email domain in DISPVSAM
+      *================================================================
+       APPLY-DOMAIN-CHANGE SECTION.
+           MOVE SPACES TO WS-KEY-20
+           MOVE KEYFI TO WS-KEY-20
+           MOVE FUNCTION LOWER-CASE(WS-KEY-20) TO WS-KEY-20
+
+           IF WS-ACTION-IS-ADD
+              MOVE WS-KEY-20 TO DM-NAME
+              MOVE 1 TO DM-ACTIVE
+              MOVE WS-TODAY TO DM-LAST-CHANGED
+              MOVE WS-USERID TO DM-CHANGED-BY
+
+              EXEC CICS WRITE DATASET('DISPVSAM')
+                   FROM(DOMAIN-MASTER-RECORD)
+                   RIDFLD(WS-KEY-20)
+                   RESP(WS-RESP)
+              END-EXEC
+
+              IF WS-RESP = DFHRESP(DUPREC)
+                 MOVE "DOMAIN ALREADY ON FILE" TO WS-MSG
+              ELSE
+                 IF WS-RESP NOT = DFHRESP(NORMAL)
+                    MOVE "ERROR ADDING DOMAIN RECORD" TO WS-MSG
+                    GO TO APPLY-DOMAIN-CHANGE-EXIT
+                 END-IF
+
+                 MOVE "DOMAIN ADDED" TO WS-MSG
+              END-IF
+           ELSE
+              EXEC CICS READ DATASET('DISPVSAM')
+                   INTO(DOMAIN-MASTER-RECORD)
+                   RIDFLD(WS-KEY-20)
+                   UPDATE
+                   RESP(WS-RESP)
+              END-EXEC
+
+              IF WS-RESP NOT = DFHRESP(NORMAL)
+                 MOVE "DOMAIN NOT FOUND" TO WS-MSG
+                 GO TO APPLY-DOMAIN-CHANGE-EXIT
+              END-IF
+
+              IF WS-ACTION-IS-DEACTIVATE
+                 MOVE 0 TO DM-ACTIVE
+              ELSE
+                 MOVE 1 TO DM-ACTIVE
+              END-IF
+
+              MOVE WS-TODAY TO DM-LAST-CHANGED
+              MOVE WS-USERID TO DM-CHANGED-BY
+
+              EXEC CICS REWRITE DATASET('DISPVSAM')
+                   FROM(DOMAIN-MASTER-RECORD)
+                   RESP(WS-RESP)
+              END-EXEC
+
+              IF WS-RESP NOT = DFHRESP(NORMAL)
+                 MOVE "ERROR UPDATING DOMAIN RECORD" TO WS-MSG
+                 GO TO APPLY-DOMAIN-CHANGE-EXIT
+              END-IF
+
+              IF WS-ACTION-IS-DEACTIVATE
+                 MOVE "DOMAIN DEACTIVATED" TO WS-MSG
+              ELSE
+                 MOVE "DOMAIN REACTIVATED" TO WS-MSG
+              END-IF
+           END-IF.
+
+       APPLY-DOMAIN-CHANGE-EXIT.
+           EXIT.
+
+      *================================================================
+      * SEND-RESULT-MAP: redisplay the map with the operator's
+      * message and clear the input fields for the next request
+      *================================================================
+       SEND-RESULT-MAP SECTION.
+           MOVE WS-MSG TO MSGFO
+           MOVE SPACES TO KEYFO
+           MOVE SPACES TO DECFO
+           MOVE SPACES TO ACTFO
+           MOVE -1 TO TBLFL
+
+           EXEC CICS SEND MAP('TBLMNT1') MAPSET('TBLMSET')
+                FROM(TBLMNT1O)
+                DATAONLY
+                CURSOR
+           END-EXEC.
+
+       SEND-RESULT-MAP-EXIT.
+           EXIT.
+
+      *================================================================
+      * ABEND-EXIT: unexpected CICS condition - tell the operator and
+      * end the transaction cleanly rather than let it abend
+      *================================================================
+       ABEND-EXIT SECTION.
+           MOVE "UNEXPECTED ERROR - CONTACT SUPPORT" TO WS-MSG
+           PERFORM SEND-RESULT-MAP
+
+           EXEC CICS RETURN
+           END-EXEC.
+
+       ABEND-EXIT-EXIT.
+           EXIT.
+
+       END PROGRAM TBLMAINT.
