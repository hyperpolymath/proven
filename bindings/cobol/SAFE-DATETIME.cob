@@ -54,6 +54,80 @@
        01 WS-JULIAN-A                 PIC S9(8) COMP-3.
        01 WS-JULIAN-Y                 PIC S9(8) COMP-3.
        01 WS-JULIAN-M                 PIC S9(8) COMP-3.
+       01 WS-JULIAN-L                 PIC S9(8) COMP-3.
+       01 WS-JULIAN-N                 PIC S9(8) COMP-3.
+
+      * Day-of-week scratch area (kept separate from WS-DATE-PARTS so
+      * ADD-BUSINESS-DAYS can compute a weekday without disturbing the
+      * date it is currently walking)
+       01 WS-DOW-YEAR                 PIC 9(4).
+       01 WS-DOW-MONTH                PIC 9(2).
+       01 WS-DOW-DAY                  PIC 9(2).
+       01 WS-DOW-TEMP                 PIC 9(8).
+       01 WS-CALC-DOW                 PIC 9.
+
+      * ADD-BUSINESS-DAYS work areas
+       01 WS-FOUND                    PIC 9 VALUE 0.
+       01 WS-BUS-DAYS-REMAINING       PIC 9(6) VALUE 0.
+       01 WS-BUS-DAY-STEP             PIC S9(1) VALUE +1.
+
+      * Holiday calendar - mirrors the HOLIDAY-DATE portion of
+      * HOLIDAY-CALENDAR-ENTRY (copybooks/SAFEDATE.cpy) field for
+      * field, one fixed calendar date per observed bank/settlement
+      * holiday; HOLIDAY-DESCRIPTION is not needed at run time and is
+      * not carried here. Refresh this table each year as the
+      * published holiday schedule is confirmed.
+       01 WS-HOLIDAY-TABLE.
+          05 FILLER                   PIC 9(8) VALUE 20260101.
+          05 FILLER                   PIC 9(8) VALUE 20260119.
+          05 FILLER                   PIC 9(8) VALUE 20260216.
+          05 FILLER                   PIC 9(8) VALUE 20260525.
+          05 FILLER                   PIC 9(8) VALUE 20260619.
+          05 FILLER                   PIC 9(8) VALUE 20260704.
+          05 FILLER                   PIC 9(8) VALUE 20260907.
+          05 FILLER                   PIC 9(8) VALUE 20261012.
+          05 FILLER                   PIC 9(8) VALUE 20261111.
+          05 FILLER                   PIC 9(8) VALUE 20261126.
+          05 FILLER                   PIC 9(8) VALUE 20261225.
+       01 WS-HOLIDAY-REDEF REDEFINES WS-HOLIDAY-TABLE.
+          05 WS-HOLIDAY-ENTRY         OCCURS 11 TIMES.
+             10 WS-HOLIDAY-YEAR       PIC 9(4).
+             10 WS-HOLIDAY-MONTH      PIC 9(2).
+             10 WS-HOLIDAY-DAY        PIC 9(2).
+       01 WS-HOLIDAY-COUNT            PIC 9(2) VALUE 11.
+
+      * Fiscal calendar (4-4-5 retail pattern) - fiscal year begins on
+      * WS-FISCAL-START-MONTH/DAY; each of the 12 periods runs the
+      * number of days in WS-FISCAL-PERIOD-LENGTHS (28/28/35 repeated
+      * per quarter = 13 weeks). Adjust the start date or the lengths
+      * table to match a different fiscal calendar.
+       01 WS-FISCAL-START-MONTH       PIC 9(2) VALUE 02.
+       01 WS-FISCAL-START-DAY         PIC 9(2) VALUE 01.
+       01 WS-FISCAL-PERIOD-LENGTHS.
+          05 FILLER                   PIC 9(2) VALUE 28.
+          05 FILLER                   PIC 9(2) VALUE 28.
+          05 FILLER                   PIC 9(2) VALUE 35.
+          05 FILLER                   PIC 9(2) VALUE 28.
+          05 FILLER                   PIC 9(2) VALUE 28.
+          05 FILLER                   PIC 9(2) VALUE 35.
+          05 FILLER                   PIC 9(2) VALUE 28.
+          05 FILLER                   PIC 9(2) VALUE 28.
+          05 FILLER                   PIC 9(2) VALUE 35.
+          05 FILLER                   PIC 9(2) VALUE 28.
+          05 FILLER                   PIC 9(2) VALUE 28.
+          05 FILLER                   PIC 9(2) VALUE 35.
+       01 WS-FISCAL-LENGTHS-TABLE REDEFINES WS-FISCAL-PERIOD-LENGTHS.
+          05 WS-FISCAL-PERIOD-LEN     OCCURS 12 TIMES PIC 9(2).
+       01 WS-FISCAL-YEAR-START        PIC 9(4).
+       01 WS-FISCAL-START-JULIAN      PIC 9(7).
+       01 WS-FISCAL-DAY-OFFSET        PIC S9(6) COMP-3.
+       01 WS-FISCAL-CUM-DAYS          PIC 9(4).
+
+      * UTC offset conversion scratch area
+       01 WS-UTC-LOCAL-MINUTES        PIC S9(6) COMP-3.
+       01 WS-UTC-OFFSET-MINUTES       PIC S9(5) COMP-3.
+       01 WS-UTC-TOTAL-MINUTES        PIC S9(6) COMP-3.
+       01 WS-UTC-DAY-CARRY            PIC S9(3) COMP-3.
 
        LINKAGE SECTION.
        01 LS-DATE-STRING              PIC X(30).
@@ -73,6 +147,17 @@
        01 LS-MONTH2                   PIC 9(2).
        01 LS-DAY2                     PIC 9(2).
        01 LS-DAY-OF-WEEK              PIC 9.
+       01 LS-FISCAL-YEAR              PIC 9(4).
+       01 LS-FISCAL-PERIOD            PIC 9(2).
+
+      * UTC offset fields, populated by PARSE-ISO8601 and consumed by
+      * CONVERT-TO-UTC. LS-IS-UTC = 1 means the string carried a "Z"
+      * suffix. LS-UTC-OFFSET-SIGN is space when the string carried no
+      * offset at all (naive date/time), otherwise "+" or "-".
+       01 LS-IS-UTC                   PIC 9.
+       01 LS-UTC-OFFSET-SIGN          PIC X.
+       01 LS-UTC-OFFSET-HOUR          PIC 9(2).
+       01 LS-UTC-OFFSET-MINUTE        PIC 9(2).
 
        PROCEDURE DIVISION.
 
@@ -183,18 +268,32 @@
            EXIT.
 
       *================================================================
-      * PARSE-ISO8601: Parse ISO 8601 date string (YYYY-MM-DD)
+      * PARSE-ISO8601: Parse ISO 8601 date string (YYYY-MM-DD), with
+      * an optional "T"-separated time-of-day and an optional trailing
+      * "Z" or "+HH:MM"/"-HH:MM" UTC offset suffix.
       * Input:  LS-DATE-STRING, LS-DATE-LENGTH
-      * Output: LS-YEAR, LS-MONTH, LS-DAY, LS-RESULT, LS-ERROR-MSG
+      * Output: LS-YEAR, LS-MONTH, LS-DAY, LS-HOUR, LS-MINUTE,
+      *         LS-SECOND, LS-IS-UTC, LS-UTC-OFFSET-SIGN,
+      *         LS-UTC-OFFSET-HOUR, LS-UTC-OFFSET-MINUTE,
+      *         LS-RESULT, LS-ERROR-MSG
       *================================================================
        PARSE-ISO8601 SECTION.
            ENTRY "PARSE-ISO8601" USING LS-DATE-STRING LS-DATE-LENGTH
-                 LS-YEAR LS-MONTH LS-DAY LS-RESULT LS-ERROR-MSG.
+                 LS-YEAR LS-MONTH LS-DAY LS-HOUR LS-MINUTE LS-SECOND
+                 LS-IS-UTC LS-UTC-OFFSET-SIGN LS-UTC-OFFSET-HOUR
+                 LS-UTC-OFFSET-MINUTE LS-RESULT LS-ERROR-MSG.
 
            MOVE 0 TO LS-RESULT
            MOVE 0 TO LS-YEAR
            MOVE 0 TO LS-MONTH
            MOVE 0 TO LS-DAY
+           MOVE 0 TO LS-HOUR
+           MOVE 0 TO LS-MINUTE
+           MOVE 0 TO LS-SECOND
+           MOVE 0 TO LS-IS-UTC
+           MOVE SPACE TO LS-UTC-OFFSET-SIGN
+           MOVE 0 TO LS-UTC-OFFSET-HOUR
+           MOVE 0 TO LS-UTC-OFFSET-MINUTE
            INITIALIZE LS-ERROR-MSG
 
       *    Must be at least 10 characters (YYYY-MM-DD)
@@ -258,6 +357,123 @@
               GOBACK
            END-IF
 
+      *    No time-of-day present - date-only string, nothing more
+      *    to parse
+           IF LS-DATE-LENGTH = 10
+              MOVE 1 TO LS-RESULT
+              GOBACK
+           END-IF
+
+      *    Position 11 must separate date from time ("T" or space)
+           IF LS-DATE-STRING(11:1) NOT = "T" AND
+              LS-DATE-STRING(11:1) NOT = "t" AND
+              LS-DATE-STRING(11:1) NOT = " "
+              MOVE "Invalid date/time separator" TO LS-ERROR-MSG
+              GOBACK
+           END-IF
+
+           IF LS-DATE-LENGTH < 19
+              MOVE "Time too short (need HH:MM:SS)" TO LS-ERROR-MSG
+              GOBACK
+           END-IF
+
+           IF LS-DATE-STRING(14:1) NOT = ":" OR
+              LS-DATE-STRING(17:1) NOT = ":"
+              MOVE "Missing colon in time" TO LS-ERROR-MSG
+              GOBACK
+           END-IF
+
+           IF LS-DATE-STRING(12:2) IS NUMERIC
+              MOVE LS-DATE-STRING(12:2) TO LS-HOUR
+           ELSE
+              MOVE "Invalid hour" TO LS-ERROR-MSG
+              GOBACK
+           END-IF
+
+           IF LS-DATE-STRING(15:2) IS NUMERIC
+              MOVE LS-DATE-STRING(15:2) TO LS-MINUTE
+           ELSE
+              MOVE "Invalid minute" TO LS-ERROR-MSG
+              GOBACK
+           END-IF
+
+           IF LS-DATE-STRING(18:2) IS NUMERIC
+              MOVE LS-DATE-STRING(18:2) TO LS-SECOND
+           ELSE
+              MOVE "Invalid second" TO LS-ERROR-MSG
+              GOBACK
+           END-IF
+
+           IF LS-HOUR > 23
+              MOVE "Hour must be between 0 and 23" TO LS-ERROR-MSG
+              GOBACK
+           END-IF
+
+           IF LS-MINUTE > 59
+              MOVE "Minute must be between 0 and 59" TO LS-ERROR-MSG
+              GOBACK
+           END-IF
+
+           IF LS-SECOND > 59
+              MOVE "Second must be between 0 and 59" TO LS-ERROR-MSG
+              GOBACK
+           END-IF
+
+      *    No offset suffix present - naive local time, nothing more
+      *    to parse
+           IF LS-DATE-LENGTH = 19
+              MOVE 1 TO LS-RESULT
+              GOBACK
+           END-IF
+
+           IF LS-DATE-STRING(20:1) = "Z" OR LS-DATE-STRING(20:1) = "z"
+              MOVE 1 TO LS-IS-UTC
+              MOVE 1 TO LS-RESULT
+              GOBACK
+           END-IF
+
+           IF LS-DATE-STRING(20:1) NOT = "+" AND
+              LS-DATE-STRING(20:1) NOT = "-"
+              MOVE "Invalid UTC offset" TO LS-ERROR-MSG
+              GOBACK
+           END-IF
+
+           IF LS-DATE-LENGTH NOT = 25
+              MOVE "Offset must be +HH:MM or -HH:MM" TO LS-ERROR-MSG
+              GOBACK
+           END-IF
+
+           IF LS-DATE-STRING(23:1) NOT = ":"
+              MOVE "Missing colon in UTC offset" TO LS-ERROR-MSG
+              GOBACK
+           END-IF
+
+           MOVE LS-DATE-STRING(20:1) TO LS-UTC-OFFSET-SIGN
+
+           IF LS-DATE-STRING(21:2) IS NUMERIC
+              MOVE LS-DATE-STRING(21:2) TO LS-UTC-OFFSET-HOUR
+           ELSE
+              MOVE "Invalid UTC offset hour" TO LS-ERROR-MSG
+              GOBACK
+           END-IF
+
+           IF LS-DATE-STRING(24:2) IS NUMERIC
+              MOVE LS-DATE-STRING(24:2) TO LS-UTC-OFFSET-MINUTE
+           ELSE
+              MOVE "Invalid UTC offset minute" TO LS-ERROR-MSG
+              GOBACK
+           END-IF
+
+           IF LS-UTC-OFFSET-HOUR > 14
+              MOVE "UTC offset hour must be 0 to 14" TO LS-ERROR-MSG
+              GOBACK
+           END-IF
+
+           IF LS-UTC-OFFSET-MINUTE > 59
+              MOVE "UTC offset minute must be 0 to 59" TO LS-ERROR-MSG
+              GOBACK
+           END-IF
+
            MOVE 1 TO LS-RESULT
            GOBACK.
 
@@ -337,11 +553,11 @@
            EXIT.
 
       *================================================================
-      * DAY-OF-WEEK: Calculate day of week (0=Sunday, 6=Saturday)
+      * GET-DAY-OF-WEEK: Calculate day of week (0=Sunday, 6=Saturday)
       * Input:  LS-YEAR, LS-MONTH, LS-DAY
       * Output: LS-DAY-OF-WEEK (0-6), LS-RESULT
       *================================================================
-       DAY-OF-WEEK SECTION.
+       GET-DAY-OF-WEEK SECTION.
            ENTRY "DAY-OF-WEEK" USING LS-YEAR LS-MONTH LS-DAY
                  LS-DAY-OF-WEEK LS-RESULT.
 
@@ -372,7 +588,7 @@
            MOVE 1 TO LS-RESULT
            GOBACK.
 
-       DAY-OF-WEEK-EXIT.
+       GET-DAY-OF-WEEK-EXIT.
            EXIT.
 
       *================================================================
@@ -463,39 +679,271 @@
        ADD-DAYS-EXIT.
            EXIT.
 
+      *================================================================
+      * ADD-BUSINESS-DAYS: Add business days to a date, skipping
+      * weekends and holidays in WS-HOLIDAY-TABLE
+      * Input:  LS-YEAR, LS-MONTH, LS-DAY, LS-DAYS-DIFF (may be
+      *         negative to walk backward)
+      * Output: LS-YEAR, LS-MONTH, LS-DAY (updated), LS-RESULT
+      *================================================================
+       ADD-BUSINESS-DAYS SECTION.
+           ENTRY "ADD-BUSINESS-DAYS" USING LS-YEAR LS-MONTH LS-DAY
+                 LS-DAYS-DIFF LS-RESULT.
+
+           MOVE 1 TO LS-RESULT
+           MOVE LS-YEAR TO WS-YEAR
+           MOVE LS-MONTH TO WS-MONTH
+           MOVE LS-DAY TO WS-DAY
+
+           PERFORM CALCULATE-JULIAN-DAY
+
+           IF LS-DAYS-DIFF < 0
+              COMPUTE WS-BUS-DAYS-REMAINING = 0 - LS-DAYS-DIFF
+              MOVE -1 TO WS-BUS-DAY-STEP
+           ELSE
+              MOVE LS-DAYS-DIFF TO WS-BUS-DAYS-REMAINING
+              MOVE 1 TO WS-BUS-DAY-STEP
+           END-IF
+
+           PERFORM ADVANCE-ONE-BUSINESS-DAY
+              UNTIL WS-BUS-DAYS-REMAINING = 0
+
+           MOVE WS-YEAR TO LS-YEAR
+           MOVE WS-MONTH TO LS-MONTH
+           MOVE WS-DAY TO LS-DAY
+
+           GOBACK.
+
+       ADD-BUSINESS-DAYS-EXIT.
+           EXIT.
+
+      *================================================================
+      * ADVANCE-ONE-BUSINESS-DAY: Move WS-JULIAN-DAY one calendar day
+      * in the direction of WS-BUS-DAY-STEP, then count it against
+      * WS-BUS-DAYS-REMAINING only if it lands on a business day
+      *================================================================
+       ADVANCE-ONE-BUSINESS-DAY SECTION.
+           ADD WS-BUS-DAY-STEP TO WS-JULIAN-DAY
+           PERFORM JULIAN-TO-CALENDAR
+
+           PERFORM IS-WEEKEND-OR-HOLIDAY
+           IF WS-FOUND = 0
+              SUBTRACT 1 FROM WS-BUS-DAYS-REMAINING
+           END-IF.
+
+       ADVANCE-ONE-BUSINESS-DAY-EXIT.
+           EXIT.
+
+      *================================================================
+      * IS-WEEKEND-OR-HOLIDAY: Check whether WS-YEAR/WS-MONTH/WS-DAY
+      * falls on a Saturday, Sunday, or an entry in WS-HOLIDAY-TABLE
+      * Output: WS-FOUND (1=weekend or holiday, 0=business day)
+      *================================================================
+       IS-WEEKEND-OR-HOLIDAY SECTION.
+           MOVE 0 TO WS-FOUND
+           MOVE WS-YEAR TO WS-DOW-YEAR
+           MOVE WS-MONTH TO WS-DOW-MONTH
+           MOVE WS-DAY TO WS-DOW-DAY
+           PERFORM CALC-DAY-OF-WEEK
+
+           IF WS-CALC-DOW = 0 OR WS-CALC-DOW = 6
+              MOVE 1 TO WS-FOUND
+              EXIT SECTION
+           END-IF
+
+           PERFORM VARYING WS-INDEX FROM 1 BY 1
+                   UNTIL WS-INDEX > WS-HOLIDAY-COUNT
+
+              IF WS-HOLIDAY-YEAR(WS-INDEX) = WS-YEAR
+                 AND WS-HOLIDAY-MONTH(WS-INDEX) = WS-MONTH
+                 AND WS-HOLIDAY-DAY(WS-INDEX) = WS-DAY
+                 MOVE 1 TO WS-FOUND
+                 EXIT PERFORM
+              END-IF
+           END-PERFORM.
+
+       IS-WEEKEND-OR-HOLIDAY-EXIT.
+           EXIT.
+
+      *================================================================
+      * CALC-DAY-OF-WEEK: Zeller's congruence over WS-DOW-YEAR/MONTH/
+      * DAY (internal helper - see DAY-OF-WEEK for the callable entry)
+      * Output: WS-CALC-DOW (0=Sunday, 6=Saturday)
+      *================================================================
+       CALC-DAY-OF-WEEK SECTION.
+           IF WS-DOW-MONTH < 3
+              ADD 12 TO WS-DOW-MONTH
+              SUBTRACT 1 FROM WS-DOW-YEAR
+           END-IF
+
+           COMPUTE WS-DOW-TEMP =
+              WS-DOW-DAY +
+              ((13 * (WS-DOW-MONTH + 1)) / 5) +
+              WS-DOW-YEAR +
+              (WS-DOW-YEAR / 4) -
+              (WS-DOW-YEAR / 100) +
+              (WS-DOW-YEAR / 400)
+
+           COMPUTE WS-CALC-DOW =
+              FUNCTION MOD((WS-DOW-TEMP + 6) 7).
+
+       CALC-DAY-OF-WEEK-EXIT.
+           EXIT.
+
       *================================================================
       * JULIAN-TO-CALENDAR: Convert Julian day to calendar date
       *================================================================
        JULIAN-TO-CALENDAR SECTION.
-           COMPUTE WS-JULIAN-A = WS-JULIAN-DAY + 32044
-           COMPUTE WS-JULIAN-Y =
-              (4 * WS-JULIAN-A + 3) / 1461
-           COMPUTE WS-JULIAN-A =
-              WS-JULIAN-A - (1461 * WS-JULIAN-Y) / 4
-           COMPUTE WS-JULIAN-M =
-              (4 * WS-JULIAN-A + 3) / 1461
-           COMPUTE WS-JULIAN-A =
-              WS-JULIAN-A - (1461 * WS-JULIAN-M) / 4
-           COMPUTE WS-DAY = WS-JULIAN-A + 1
-
-           COMPUTE WS-JULIAN-A = WS-JULIAN-DAY + 32044
-           COMPUTE WS-JULIAN-Y =
-              (4 * WS-JULIAN-A + 3) / 1461
-           COMPUTE WS-JULIAN-A =
-              WS-JULIAN-A - (1461 * WS-JULIAN-Y / 4)
-           COMPUTE WS-JULIAN-M =
-              (4 * WS-JULIAN-A + 3) / 1461
-           COMPUTE WS-JULIAN-M =
-              (5 * WS-JULIAN-A + 2) / 153
+           COMPUTE WS-JULIAN-L = WS-JULIAN-DAY + 68569
+           COMPUTE WS-JULIAN-N = (4 * WS-JULIAN-L) / 146097
+           COMPUTE WS-JULIAN-L =
+              WS-JULIAN-L - (146097 * WS-JULIAN-N + 3) / 4
+           COMPUTE WS-JULIAN-Y = (4000 * (WS-JULIAN-L + 1)) / 1461001
+           COMPUTE WS-JULIAN-L =
+              WS-JULIAN-L - (1461 * WS-JULIAN-Y) / 4 + 31
+           COMPUTE WS-JULIAN-M = (80 * WS-JULIAN-L) / 2447
            COMPUTE WS-DAY =
-              WS-JULIAN-A - (153 * WS-JULIAN-M + 2) / 5 + 1
-           COMPUTE WS-MONTH =
-              WS-JULIAN-M + 3 - 12 * (WS-JULIAN-M / 10)
+              WS-JULIAN-L - (2447 * WS-JULIAN-M) / 80
+           COMPUTE WS-JULIAN-L = WS-JULIAN-M / 11
+           COMPUTE WS-MONTH = WS-JULIAN-M + 2 - 12 * WS-JULIAN-L
            COMPUTE WS-YEAR =
-              100 * WS-JULIAN-Y + WS-JULIAN-M / 10 - 4800 +
-              (WS-MONTH - 3) / 10.
+              100 * (WS-JULIAN-N - 49) + WS-JULIAN-Y + WS-JULIAN-L.
 
        JULIAN-TO-CALENDAR-EXIT.
            EXIT.
 
+      *================================================================
+      * GET-FISCAL-PERIOD: Look up the 4-4-5 fiscal year and period
+      * for a calendar date, per WS-FISCAL-START-MONTH/DAY and
+      * WS-FISCAL-PERIOD-LENGTHS
+      * Input:  LS-YEAR, LS-MONTH, LS-DAY
+      * Output: LS-FISCAL-YEAR, LS-FISCAL-PERIOD, LS-RESULT
+      *================================================================
+       GET-FISCAL-PERIOD SECTION.
+           ENTRY "GET-FISCAL-PERIOD" USING LS-YEAR LS-MONTH LS-DAY
+                 LS-FISCAL-YEAR LS-FISCAL-PERIOD LS-RESULT.
+
+           MOVE 0 TO LS-RESULT
+           MOVE 0 TO LS-FISCAL-YEAR
+           MOVE 0 TO LS-FISCAL-PERIOD
+
+      *    Fiscal year runs from WS-FISCAL-START-MONTH/DAY of
+      *    WS-FISCAL-YEAR-START through the day before the following
+      *    year's start date
+           IF LS-MONTH > WS-FISCAL-START-MONTH
+              OR (LS-MONTH = WS-FISCAL-START-MONTH
+                  AND LS-DAY >= WS-FISCAL-START-DAY)
+              MOVE LS-YEAR TO WS-FISCAL-YEAR-START
+           ELSE
+              COMPUTE WS-FISCAL-YEAR-START = LS-YEAR - 1
+           END-IF
+
+           MOVE WS-FISCAL-YEAR-START TO WS-YEAR
+           MOVE WS-FISCAL-START-MONTH TO WS-MONTH
+           MOVE WS-FISCAL-START-DAY TO WS-DAY
+           PERFORM CALCULATE-JULIAN-DAY
+           MOVE WS-JULIAN-DAY TO WS-FISCAL-START-JULIAN
+
+           MOVE LS-YEAR TO WS-YEAR
+           MOVE LS-MONTH TO WS-MONTH
+           MOVE LS-DAY TO WS-DAY
+           PERFORM CALCULATE-JULIAN-DAY
+
+           COMPUTE WS-FISCAL-DAY-OFFSET =
+              WS-JULIAN-DAY - WS-FISCAL-START-JULIAN + 1
+
+           MOVE 0 TO WS-FISCAL-CUM-DAYS
+           PERFORM VARYING WS-INDEX FROM 1 BY 1
+                   UNTIL WS-INDEX > 12
+                      OR LS-FISCAL-PERIOD NOT = 0
+
+              ADD WS-FISCAL-PERIOD-LEN(WS-INDEX) TO WS-FISCAL-CUM-DAYS
+              IF WS-FISCAL-DAY-OFFSET <= WS-FISCAL-CUM-DAYS
+                 MOVE WS-INDEX TO LS-FISCAL-PERIOD
+              END-IF
+           END-PERFORM
+
+           IF LS-FISCAL-PERIOD = 0
+              GOBACK
+           END-IF
+
+           COMPUTE LS-FISCAL-YEAR = WS-FISCAL-YEAR-START + 1
+           MOVE 1 TO LS-RESULT
+
+           GOBACK.
+
+       GET-FISCAL-PERIOD-EXIT.
+           EXIT.
+
+      *================================================================
+      * CONVERT-TO-UTC: Normalize a local date/time plus a UTC offset
+      * (as returned by PARSE-ISO8601) into UTC date/time, carrying
+      * across day/month/year boundaries as needed.
+      * Input:  LS-YEAR, LS-MONTH, LS-DAY, LS-HOUR, LS-MINUTE,
+      *         LS-SECOND, LS-IS-UTC, LS-UTC-OFFSET-SIGN,
+      *         LS-UTC-OFFSET-HOUR, LS-UTC-OFFSET-MINUTE
+      * Output: LS-YEAR, LS-MONTH, LS-DAY, LS-HOUR, LS-MINUTE,
+      *         LS-SECOND (all overwritten with the UTC equivalent),
+      *         LS-RESULT
+      *================================================================
+       CONVERT-TO-UTC SECTION.
+           ENTRY "CONVERT-TO-UTC" USING LS-YEAR LS-MONTH LS-DAY
+                 LS-HOUR LS-MINUTE LS-SECOND LS-IS-UTC
+                 LS-UTC-OFFSET-SIGN LS-UTC-OFFSET-HOUR
+                 LS-UTC-OFFSET-MINUTE LS-RESULT.
+
+           MOVE 0 TO LS-RESULT
+
+      *    Already UTC, or no offset was ever supplied - nothing to
+      *    convert
+           IF LS-IS-UTC = 1 OR LS-UTC-OFFSET-SIGN = SPACE
+              MOVE 1 TO LS-RESULT
+              GOBACK
+           END-IF
+
+           COMPUTE WS-UTC-OFFSET-MINUTES =
+              LS-UTC-OFFSET-HOUR * 60 + LS-UTC-OFFSET-MINUTE
+
+           IF LS-UTC-OFFSET-SIGN = "-"
+              COMPUTE WS-UTC-OFFSET-MINUTES = 0 - WS-UTC-OFFSET-MINUTES
+           END-IF
+
+           COMPUTE WS-UTC-LOCAL-MINUTES = LS-HOUR * 60 + LS-MINUTE
+
+      *    UTC = local time minus the local zone's offset from UTC
+           COMPUTE WS-UTC-TOTAL-MINUTES =
+              WS-UTC-LOCAL-MINUTES - WS-UTC-OFFSET-MINUTES
+
+           MOVE 0 TO WS-UTC-DAY-CARRY
+           PERFORM UNTIL WS-UTC-TOTAL-MINUTES >= 0
+              ADD 1440 TO WS-UTC-TOTAL-MINUTES
+              SUBTRACT 1 FROM WS-UTC-DAY-CARRY
+           END-PERFORM
+
+           PERFORM UNTIL WS-UTC-TOTAL-MINUTES < 1440
+              SUBTRACT 1440 FROM WS-UTC-TOTAL-MINUTES
+              ADD 1 TO WS-UTC-DAY-CARRY
+           END-PERFORM
+
+           COMPUTE LS-HOUR = WS-UTC-TOTAL-MINUTES / 60
+           COMPUTE LS-MINUTE = WS-UTC-TOTAL-MINUTES - (LS-HOUR * 60)
+
+           IF WS-UTC-DAY-CARRY NOT = 0
+              MOVE LS-YEAR TO WS-YEAR
+              MOVE LS-MONTH TO WS-MONTH
+              MOVE LS-DAY TO WS-DAY
+              PERFORM CALCULATE-JULIAN-DAY
+              ADD WS-UTC-DAY-CARRY TO WS-JULIAN-DAY
+              PERFORM JULIAN-TO-CALENDAR
+              MOVE WS-YEAR TO LS-YEAR
+              MOVE WS-MONTH TO LS-MONTH
+              MOVE WS-DAY TO LS-DAY
+           END-IF
+
+           MOVE 1 TO LS-RESULT
+           GOBACK.
+
+       CONVERT-TO-UTC-EXIT.
+           EXIT.
+
        END PROGRAM SAFE-DATETIME.
