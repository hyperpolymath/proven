@@ -0,0 +1,661 @@
+      *> SPDX-License-Identifier: PMPL-1.0
+      *> SPDX-FileCopyrightText: 2025 Hyperpolymath
+      *
+      * Proven CustValidate - customer master validation sweep for
+      * COBOL
+      *
+
+      *================================================================
+      * Reads the customer master file end to end and, for every
+      * record, calls IS-VALID-EMAIL (SAFE-EMAIL), PARSE-PHONE and
+      * TO-E164 (SAFE-PHONE), and PARSE-UUID (SAFE-UUID) against the
+      * customer key. Records that pass all three checks are written
+      * to CUSTGOOD with a normalized E.164 phone number attached;
+      * records that fail any check are written to CUSTREJ with the
+      * failing validator's error message attached. A summary control-
+      * count report is written to CUSTRPT at the end of the run, so
+      * one CUSTVALD run replaces the several downstream jobs that
+      * used to each check customer data their own way.
+      *
+      * Every WS-CHECKPOINT-INTERVAL records, the record count and
+      * running control totals are logged to CUSTCKPT. A run started
+      * with the RESTART parameter (JCL PARM='RESTART') re-reads
+      * CUSTCKPT for the last logged position, skips that many
+      * already-processed CUSTMAST records
+      * without re-validating them, restores the control totals from
+      * the checkpoint, and appends to CUSTGOOD/CUSTREJ/CUSTCKPT
+      * rather than recreating them - so a restart after an abend
+      * picks up where the prior run left off instead of reprocessing
+      * (and double-counting rejects for) the whole file.
+      *================================================================
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTVALD.
+       AUTHOR. Hyperpolymath.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MASTER-FILE ASSIGN TO "CUSTMAST"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-CM-FILE-STATUS.
+
+           SELECT CUSTGOOD-FILE ASSIGN TO "CUSTGOOD"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-CG-FILE-STATUS.
+
+           SELECT CUSTREJ-FILE ASSIGN TO "CUSTREJ"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-CR-FILE-STATUS.
+
+           SELECT CUSTRPT-FILE ASSIGN TO "CUSTRPT"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-RPT-FILE-STATUS.
+
+           SELECT CUSTCKPT-FILE ASSIGN TO "CUSTCKPT"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-CK-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-MASTER-FILE
+           RECORD CONTAINS 384 CHARACTERS.
+       01  CUSTOMER-MASTER-RECORD.
+           05 CM-CUSTOMER-ID            PIC X(36).
+           05 CM-CUSTOMER-NAME          PIC X(60).
+           05 CM-EMAIL-ADDRESS          PIC X(254).
+           05 CM-PHONE-NUMBER           PIC X(30).
+           05 CM-PHONE-COUNTRY-CODE     PIC 9(4).
+
+       FD  CUSTGOOD-FILE
+           RECORD CONTAINS 404 CHARACTERS.
+       01  CUSTGOOD-RECORD              PIC X(404).
+
+       FD  CUSTREJ-FILE
+           RECORD CONTAINS 434 CHARACTERS.
+       01  CUSTREJ-RECORD               PIC X(434).
+
+       FD  CUSTRPT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  CUSTRPT-RECORD                PIC X(80).
+
+       FD  CUSTCKPT-FILE
+           RECORD CONTAINS 38 CHARACTERS.
+       01  CUSTCKPT-RECORD.
+           05 CK-RRN                    PIC 9(8).
+           05 CK-GOOD-COUNT             PIC 9(6).
+           05 CK-REJECT-COUNT           PIC 9(6).
+           05 CK-EMAIL-REJECT-COUNT     PIC 9(6).
+           05 CK-PHONE-REJECT-COUNT     PIC 9(6).
+           05 CK-UUID-REJECT-COUNT      PIC 9(6).
+
+       WORKING-STORAGE SECTION.
+
+      * File status and end-of-file switch
+       01 WS-CM-FILE-STATUS            PIC X(2).
+       01 WS-CG-FILE-STATUS            PIC X(2).
+       01 WS-CR-FILE-STATUS            PIC X(2).
+       01 WS-RPT-FILE-STATUS           PIC X(2).
+       01 WS-CK-FILE-STATUS            PIC X(2).
+       01 WS-CM-EOF                    PIC 9 VALUE 0.
+          88 WS-AT-EOF                 VALUE 1.
+
+      * Control counts
+       01 WS-TOTAL-READ                PIC 9(8) VALUE 0.
+       01 WS-GOOD-COUNT                PIC 9(6) VALUE 0.
+       01 WS-REJECT-COUNT              PIC 9(6) VALUE 0.
+       01 WS-EMAIL-REJECT-COUNT        PIC 9(6) VALUE 0.
+       01 WS-PHONE-REJECT-COUNT        PIC 9(6) VALUE 0.
+       01 WS-UUID-REJECT-COUNT         PIC 9(6) VALUE 0.
+
+      * Restart/checkpoint control
+       01 WS-CHECKPOINT-INTERVAL       PIC 9(6) VALUE 1000.
+       01 WS-CHECKPOINT-DUE            PIC 9(8).
+       01 WS-RESTART-SWITCH            PIC 9 VALUE 0.
+          88 WS-IS-RESTART             VALUE 1.
+       01 WS-PRIOR-CHECKPOINT-SWITCH   PIC 9 VALUE 0.
+          88 WS-HAS-PRIOR-CHECKPOINT   VALUE 1.
+       01 WS-SKIP-COUNT                PIC 9(8) VALUE 0.
+       01 WS-SKIPPED                   PIC 9(8) VALUE 0.
+
+      * Dry-run control - PARM='DRYRUN' runs the full validation
+      * sweep and reports what would happen, but writes neither
+      * CUSTGOOD/CUSTREJ nor the CUSTCKPT checkpoint nor the shared
+      * DAILYSUM count file
+       01 WS-DRYRUN-SWITCH             PIC 9 VALUE 0.
+          88 WS-IS-DRYRUN              VALUE 1.
+
+      * Working copy of the GOOD/REJECT output lines, built up before
+      * being moved to the FD record and written
+       01 WS-GOOD-LINE.
+          05 WS-GL-CUSTOMER-ID         PIC X(36).
+          05 WS-GL-CUSTOMER-NAME       PIC X(60).
+          05 WS-GL-EMAIL-ADDRESS       PIC X(254).
+          05 WS-GL-PHONE-NUMBER        PIC X(30).
+          05 WS-GL-PHONE-COUNTRY-CODE  PIC 9(4).
+          05 WS-GL-PHONE-E164          PIC X(20).
+
+       01 WS-REJECT-LINE.
+          05 WS-RL-CUSTOMER-ID         PIC X(36).
+          05 WS-RL-CUSTOMER-NAME       PIC X(60).
+          05 WS-RL-EMAIL-ADDRESS       PIC X(254).
+          05 WS-RL-PHONE-NUMBER        PIC X(30).
+          05 WS-RL-PHONE-COUNTRY-CODE  PIC 9(4).
+          05 WS-RL-REJECT-REASON       PIC X(50).
+
+       01 WS-REJECT-REASON             PIC X(50).
+
+      * DRYRUN would-be-reject listing line, written to CUSTRPT in
+      * place of the real CUSTREJ record
+       01 WS-DRYRUN-REJECT-LINE.
+          05 FILLER                    PIC X(9) VALUE "WOULD REJ".
+          05 WS-DL-CUSTOMER-ID         PIC X(36).
+          05 FILLER                    PIC X(1) VALUE SPACE.
+          05 WS-DL-REJECT-REASON       PIC X(34).
+
+      * SAFE-EMAIL call fields
+       01 WS-EMAIL-LENGTH              PIC 9(4).
+       01 WS-EMAIL-RESULT              PIC 9.
+
+      * SAFE-PHONE call fields
+       01 WS-PHONE-LENGTH              PIC 9(2).
+       01 WS-PHONE-DEFAULT-COUNTRY     PIC 9(4).
+       01 WS-PHONE-PARSED-COUNTRY      PIC 9(4).
+       01 WS-PHONE-NATIONAL-NUMBER     PIC X(15).
+       01 WS-PHONE-EXTENSION           PIC X(10).
+       01 WS-PHONE-TYPE                PIC 9.
+       01 WS-PHONE-RESULT              PIC 9.
+       01 WS-PHONE-ERROR-MSG           PIC X(50).
+       01 WS-E164-OUTPUT               PIC X(20).
+       01 WS-E164-LENGTH               PIC 9(2).
+       01 WS-E164-RESULT               PIC 9.
+
+      * SAFE-UUID call fields
+       01 WS-UUID-RESULT               PIC 9.
+       01 WS-UUID-ERROR-MSG            PIC X(50).
+
+      * Summary report lines
+       01 WS-REPORT-LABEL-LINE.
+          05 WS-RPT-LABEL              PIC X(30).
+          05 WS-RPT-COUNT              PIC ZZZ,ZZZ,ZZ9.
+          05 FILLER                    PIC X(42).
+
+       01 WS-PARM                      PIC X(8).
+
+      * STATUS-TO-RC call fields (see PROVENH.cpy PROVEN-STATUS-CODES)
+      * - this driver only ever hits a hard setup failure or a clean
+      * finish, so only those two codes are mirrored here
+       01 WS-PS-OK                     PIC S9(4) COMP VALUE +0.
+       01 WS-PS-ALLOC                  PIC S9(4) COMP VALUE -10.
+       01 WS-RC-RESULT                 PIC 9(2).
+
+      * COUNT-WRITE call fields (see PROVENCNT.cpy) - PIC 9(8) to
+      * match PROVEN-COUNT-WRITE.cob's LINKAGE exactly, since the
+      * counts above are only PIC 9(6)
+       01 WS-CW-JOB-NAME               PIC X(8) VALUE "CUSTVALD".
+       01 WS-CW-TOTAL-REJECTED         PIC 9(8).
+       01 WS-CW-EMAIL-REJECTED         PIC 9(8).
+       01 WS-CW-PHONE-REJECTED         PIC 9(8).
+       01 WS-CW-UUID-REJECTED          PIC 9(8).
+       01 WS-CW-RESULT                 PIC 9.
+       01 WS-CW-ERROR-MSG              PIC X(50).
+
+       PROCEDURE DIVISION.
+
+      *================================================================
+      * MAIN-CONTROL: open the customer master and output files,
+      * sweep every not-yet-processed record, write the summary
+      * report, and close down
+      *================================================================
+       MAIN-CONTROL SECTION.
+           PERFORM DETERMINE-RESTART
+           PERFORM DETERMINE-DRYRUN-MODE
+           PERFORM OPEN-FILES
+           PERFORM SKIP-PROCESSED-RECORDS
+
+           PERFORM UNTIL WS-AT-EOF
+              READ CUSTOMER-MASTER-FILE
+                 AT END
+                    MOVE 1 TO WS-CM-EOF
+                 NOT AT END
+                    PERFORM VALIDATE-CUSTOMER-RECORD
+                    PERFORM WRITE-CHECKPOINT-IF-DUE
+              END-READ
+           END-PERFORM
+
+           IF WS-TOTAL-READ > WS-SKIP-COUNT AND NOT WS-IS-DRYRUN
+              PERFORM WRITE-CHECKPOINT
+           END-IF
+
+           PERFORM WRITE-SUMMARY-REPORT
+           IF NOT WS-IS-DRYRUN
+              PERFORM REPORT-DAILY-COUNTS
+           END-IF
+           PERFORM CLOSE-FILES
+
+           IF WS-IS-DRYRUN
+              DISPLAY "CUSTVALD: DRY RUN - " WS-TOTAL-READ " read, "
+                 WS-GOOD-COUNT " would be good, " WS-REJECT-COUNT
+                 " would be rejected"
+           ELSE
+              DISPLAY "CUSTVALD: " WS-TOTAL-READ " read, "
+                 WS-GOOD-COUNT " good, " WS-REJECT-COUNT " rejected"
+           END-IF
+
+           CALL "STATUS-TO-RC" USING WS-PS-OK WS-RC-RESULT
+           MOVE WS-RC-RESULT TO RETURN-CODE
+           STOP RUN.
+
+       MAIN-CONTROL-EXIT.
+           EXIT.
+
+      *================================================================
+      * DETERMINE-RESTART: a JCL PARM (or command-line argument) of
+      * 'RESTART' selects restart processing; anything else
+      * (including no PARM at all) is a normal, from-scratch run
+      *================================================================
+       DETERMINE-RESTART SECTION.
+           MOVE SPACES TO WS-PARM
+           ACCEPT WS-PARM FROM COMMAND-LINE
+           IF WS-PARM(1:7) = "RESTART"
+              MOVE 1 TO WS-RESTART-SWITCH
+              DISPLAY "CUSTVALD: restart requested"
+           END-IF.
+
+       DETERMINE-RESTART-EXIT.
+           EXIT.
+
+      *================================================================
+      * DETERMINE-DRYRUN-MODE: a JCL PARM (or command-line argument)
+      * of 'DRYRUN' runs the full validation sweep and produces the
+      * summary report and a would-be-reject listing, but skips
+      * writing CUSTGOOD, CUSTREJ, CUSTCKPT, and the shared DAILYSUM
+      * count file - so a change to the disposable-domain list or a
+      * phone country-length rule can be measured against production
+      * data before it is allowed to touch production output
+      *================================================================
+       DETERMINE-DRYRUN-MODE SECTION.
+           IF WS-PARM(1:6) = "DRYRUN"
+              MOVE 1 TO WS-DRYRUN-SWITCH
+              DISPLAY "CUSTVALD: dry run requested - no output files "
+                 "will be written"
+           END-IF.
+
+       DETERMINE-DRYRUN-MODE-EXIT.
+           EXIT.
+
+      *================================================================
+      * OPEN-FILES: open the customer master for input; on a normal
+      * run, open CUSTGOOD/CUSTREJ/CUSTCKPT fresh (OUTPUT); on a
+      * restart with a usable prior checkpoint, open them EXTEND so
+      * already-written good/reject records and checkpoint history
+      * are preserved rather than overwritten. Aborts with COND code
+      * 16 if any file cannot be opened.
+      *================================================================
+       OPEN-FILES SECTION.
+           OPEN INPUT CUSTOMER-MASTER-FILE
+           IF WS-CM-FILE-STATUS NOT = "00"
+              DISPLAY "CUSTVALD: cannot open CUSTMAST, status="
+                 WS-CM-FILE-STATUS
+              CALL "STATUS-TO-RC" USING WS-PS-ALLOC WS-RC-RESULT
+              MOVE WS-RC-RESULT TO RETURN-CODE
+              STOP RUN
+           END-IF
+
+           IF WS-IS-RESTART AND NOT WS-IS-DRYRUN
+              PERFORM READ-PRIOR-CHECKPOINT
+           END-IF
+
+           IF NOT WS-IS-DRYRUN
+              IF WS-HAS-PRIOR-CHECKPOINT
+                 OPEN EXTEND CUSTGOOD-FILE
+              ELSE
+                 OPEN OUTPUT CUSTGOOD-FILE
+              END-IF
+              IF WS-CG-FILE-STATUS NOT = "00"
+                 DISPLAY "CUSTVALD: cannot open CUSTGOOD, status="
+                    WS-CG-FILE-STATUS
+                 CALL "STATUS-TO-RC" USING WS-PS-ALLOC WS-RC-RESULT
+                 MOVE WS-RC-RESULT TO RETURN-CODE
+                 STOP RUN
+              END-IF
+
+              IF WS-HAS-PRIOR-CHECKPOINT
+                 OPEN EXTEND CUSTREJ-FILE
+              ELSE
+                 OPEN OUTPUT CUSTREJ-FILE
+              END-IF
+              IF WS-CR-FILE-STATUS NOT = "00"
+                 DISPLAY "CUSTVALD: cannot open CUSTREJ, status="
+                    WS-CR-FILE-STATUS
+                 CALL "STATUS-TO-RC" USING WS-PS-ALLOC WS-RC-RESULT
+                 MOVE WS-RC-RESULT TO RETURN-CODE
+                 STOP RUN
+              END-IF
+           END-IF
+
+           OPEN OUTPUT CUSTRPT-FILE
+           IF WS-RPT-FILE-STATUS NOT = "00"
+              DISPLAY "CUSTVALD: cannot open CUSTRPT, status="
+                 WS-RPT-FILE-STATUS
+              CALL "STATUS-TO-RC" USING WS-PS-ALLOC WS-RC-RESULT
+              MOVE WS-RC-RESULT TO RETURN-CODE
+              STOP RUN
+           END-IF
+
+           IF NOT WS-IS-DRYRUN
+              IF WS-HAS-PRIOR-CHECKPOINT
+                 OPEN EXTEND CUSTCKPT-FILE
+              ELSE
+                 OPEN OUTPUT CUSTCKPT-FILE
+              END-IF
+              IF WS-CK-FILE-STATUS NOT = "00"
+                 DISPLAY "CUSTVALD: cannot open CUSTCKPT, status="
+                    WS-CK-FILE-STATUS
+                 CALL "STATUS-TO-RC" USING WS-PS-ALLOC WS-RC-RESULT
+                 MOVE WS-RC-RESULT TO RETURN-CODE
+                 STOP RUN
+              END-IF
+           END-IF.
+
+       OPEN-FILES-EXIT.
+           EXIT.
+
+      *================================================================
+      * READ-PRIOR-CHECKPOINT: read CUSTCKPT to the last record it
+      * holds, which carries the record count and control totals as
+      * of the most recent checkpoint of a prior, incomplete run. No
+      * CUSTCKPT file, or one with no records, just means there is
+      * nothing to restart from - this run proceeds as if from
+      * scratch.
+      *================================================================
+       READ-PRIOR-CHECKPOINT SECTION.
+           OPEN INPUT CUSTCKPT-FILE
+           IF WS-CK-FILE-STATUS NOT = "00"
+              DISPLAY "CUSTVALD: no prior CUSTCKPT, starting from "
+                 "record one"
+              GO TO READ-PRIOR-CHECKPOINT-EXIT
+           END-IF
+
+           PERFORM UNTIL WS-CK-FILE-STATUS = "10"
+              READ CUSTCKPT-FILE
+                 AT END
+                    MOVE "10" TO WS-CK-FILE-STATUS
+                 NOT AT END
+                    MOVE 1 TO WS-PRIOR-CHECKPOINT-SWITCH
+              END-READ
+           END-PERFORM
+
+           CLOSE CUSTCKPT-FILE
+
+           IF WS-HAS-PRIOR-CHECKPOINT
+              MOVE CK-RRN TO WS-SKIP-COUNT
+              MOVE CK-RRN TO WS-TOTAL-READ
+              MOVE CK-GOOD-COUNT TO WS-GOOD-COUNT
+              MOVE CK-REJECT-COUNT TO WS-REJECT-COUNT
+              MOVE CK-EMAIL-REJECT-COUNT TO WS-EMAIL-REJECT-COUNT
+              MOVE CK-PHONE-REJECT-COUNT TO WS-PHONE-REJECT-COUNT
+              MOVE CK-UUID-REJECT-COUNT TO WS-UUID-REJECT-COUNT
+              DISPLAY "CUSTVALD: resuming after record "
+                 WS-SKIP-COUNT
+           END-IF.
+
+       READ-PRIOR-CHECKPOINT-EXIT.
+           EXIT.
+
+      *================================================================
+      * SKIP-PROCESSED-RECORDS: on a restart with a usable checkpoint,
+      * read and discard the CUSTMAST records already accounted for
+      * by the prior run, without validating them again, so their
+      * good/reject outcome is not double-counted or duplicated into
+      * CUSTGOOD/CUSTREJ
+      *================================================================
+       SKIP-PROCESSED-RECORDS SECTION.
+           PERFORM UNTIL WS-SKIPPED >= WS-SKIP-COUNT OR WS-AT-EOF
+              READ CUSTOMER-MASTER-FILE
+                 AT END
+                    MOVE 1 TO WS-CM-EOF
+                 NOT AT END
+                    ADD 1 TO WS-SKIPPED
+              END-READ
+           END-PERFORM.
+
+       SKIP-PROCESSED-RECORDS-EXIT.
+           EXIT.
+
+      *================================================================
+      * WRITE-CHECKPOINT-IF-DUE: log a checkpoint every
+      * WS-CHECKPOINT-INTERVAL records
+      *================================================================
+       WRITE-CHECKPOINT-IF-DUE SECTION.
+           COMPUTE WS-CHECKPOINT-DUE =
+              FUNCTION MOD(WS-TOTAL-READ WS-CHECKPOINT-INTERVAL)
+           IF WS-CHECKPOINT-DUE = 0
+              PERFORM WRITE-CHECKPOINT
+           END-IF.
+
+       WRITE-CHECKPOINT-IF-DUE-EXIT.
+           EXIT.
+
+      *================================================================
+      * WRITE-CHECKPOINT: log the current record count and running
+      * control totals to CUSTCKPT as the new restart position
+      *================================================================
+       WRITE-CHECKPOINT SECTION.
+           MOVE WS-TOTAL-READ TO CK-RRN
+           MOVE WS-GOOD-COUNT TO CK-GOOD-COUNT
+           MOVE WS-REJECT-COUNT TO CK-REJECT-COUNT
+           MOVE WS-EMAIL-REJECT-COUNT TO CK-EMAIL-REJECT-COUNT
+           MOVE WS-PHONE-REJECT-COUNT TO CK-PHONE-REJECT-COUNT
+           MOVE WS-UUID-REJECT-COUNT TO CK-UUID-REJECT-COUNT
+           WRITE CUSTCKPT-RECORD.
+
+       WRITE-CHECKPOINT-EXIT.
+           EXIT.
+
+      *================================================================
+      * VALIDATE-CUSTOMER-RECORD: run one customer master record
+      * through IS-VALID-EMAIL, PARSE-PHONE/TO-E164, and PARSE-UUID,
+      * writing the record to CUSTGOOD or CUSTREJ as appropriate
+      *================================================================
+       VALIDATE-CUSTOMER-RECORD SECTION.
+           ADD 1 TO WS-TOTAL-READ
+           MOVE SPACES TO WS-REJECT-REASON
+
+           COMPUTE WS-EMAIL-LENGTH =
+              FUNCTION LENGTH(FUNCTION TRIM(CM-EMAIL-ADDRESS))
+           CALL "IS-VALID-EMAIL" USING CM-EMAIL-ADDRESS
+               WS-EMAIL-LENGTH WS-EMAIL-RESULT
+
+           IF WS-EMAIL-RESULT NOT = 1
+              MOVE "Invalid email address" TO WS-REJECT-REASON
+              ADD 1 TO WS-EMAIL-REJECT-COUNT
+              PERFORM WRITE-REJECT-RECORD
+              GO TO VALIDATE-CUSTOMER-RECORD-EXIT
+           END-IF
+
+           COMPUTE WS-PHONE-LENGTH =
+              FUNCTION LENGTH(FUNCTION TRIM(CM-PHONE-NUMBER))
+           MOVE CM-PHONE-COUNTRY-CODE TO WS-PHONE-DEFAULT-COUNTRY
+           CALL "PARSE-PHONE" USING CM-PHONE-NUMBER WS-PHONE-LENGTH
+               WS-PHONE-DEFAULT-COUNTRY WS-PHONE-PARSED-COUNTRY
+               WS-PHONE-NATIONAL-NUMBER WS-PHONE-EXTENSION
+               WS-PHONE-TYPE WS-PHONE-RESULT WS-PHONE-ERROR-MSG
+
+           IF WS-PHONE-RESULT NOT = 1
+              MOVE WS-PHONE-ERROR-MSG TO WS-REJECT-REASON
+              ADD 1 TO WS-PHONE-REJECT-COUNT
+              PERFORM WRITE-REJECT-RECORD
+              GO TO VALIDATE-CUSTOMER-RECORD-EXIT
+           END-IF
+
+           CALL "TO-E164" USING WS-PHONE-PARSED-COUNTRY
+               WS-PHONE-NATIONAL-NUMBER WS-E164-OUTPUT WS-E164-LENGTH
+               WS-E164-RESULT
+
+           CALL "PARSE-UUID" USING CM-CUSTOMER-ID WS-UUID-RESULT
+               WS-UUID-ERROR-MSG
+
+           IF WS-UUID-RESULT NOT = 1
+              MOVE WS-UUID-ERROR-MSG TO WS-REJECT-REASON
+              ADD 1 TO WS-UUID-REJECT-COUNT
+              PERFORM WRITE-REJECT-RECORD
+              GO TO VALIDATE-CUSTOMER-RECORD-EXIT
+           END-IF
+
+           PERFORM WRITE-GOOD-RECORD.
+
+       VALIDATE-CUSTOMER-RECORD-EXIT.
+           EXIT.
+
+      *================================================================
+      * WRITE-GOOD-RECORD: append a normalized customer record to
+      * CUSTGOOD
+      *================================================================
+       WRITE-GOOD-RECORD SECTION.
+           MOVE CM-CUSTOMER-ID TO WS-GL-CUSTOMER-ID
+           MOVE CM-CUSTOMER-NAME TO WS-GL-CUSTOMER-NAME
+           MOVE CM-EMAIL-ADDRESS TO WS-GL-EMAIL-ADDRESS
+           MOVE CM-PHONE-NUMBER TO WS-GL-PHONE-NUMBER
+           MOVE CM-PHONE-COUNTRY-CODE TO WS-GL-PHONE-COUNTRY-CODE
+           MOVE WS-E164-OUTPUT TO WS-GL-PHONE-E164
+
+           IF NOT WS-IS-DRYRUN
+              MOVE WS-GOOD-LINE TO CUSTGOOD-RECORD
+              WRITE CUSTGOOD-RECORD
+           END-IF
+           ADD 1 TO WS-GOOD-COUNT.
+
+       WRITE-GOOD-RECORD-EXIT.
+           EXIT.
+
+      *================================================================
+      * WRITE-REJECT-RECORD: append a rejected customer record, with
+      * the reason it failed, to CUSTREJ. In dry-run mode, CUSTREJ is
+      * never opened - instead a compact would-be-reject line goes to
+      * the CUSTRPT report so the run's effect can be reviewed before
+      * a rule change is promoted.
+      *================================================================
+       WRITE-REJECT-RECORD SECTION.
+           IF WS-IS-DRYRUN
+              MOVE SPACES TO WS-DRYRUN-REJECT-LINE
+              MOVE CM-CUSTOMER-ID TO WS-DL-CUSTOMER-ID
+              MOVE WS-REJECT-REASON TO WS-DL-REJECT-REASON
+              MOVE WS-DRYRUN-REJECT-LINE TO CUSTRPT-RECORD
+              WRITE CUSTRPT-RECORD
+           ELSE
+              MOVE CM-CUSTOMER-ID TO WS-RL-CUSTOMER-ID
+              MOVE CM-CUSTOMER-NAME TO WS-RL-CUSTOMER-NAME
+              MOVE CM-EMAIL-ADDRESS TO WS-RL-EMAIL-ADDRESS
+              MOVE CM-PHONE-NUMBER TO WS-RL-PHONE-NUMBER
+              MOVE CM-PHONE-COUNTRY-CODE TO WS-RL-PHONE-COUNTRY-CODE
+              MOVE WS-REJECT-REASON TO WS-RL-REJECT-REASON
+
+              MOVE WS-REJECT-LINE TO CUSTREJ-RECORD
+              WRITE CUSTREJ-RECORD
+           END-IF
+           ADD 1 TO WS-REJECT-COUNT.
+
+       WRITE-REJECT-RECORD-EXIT.
+           EXIT.
+
+      *================================================================
+      * WRITE-SUMMARY-REPORT: write the end-of-run control-count
+      * report to CUSTRPT
+      *================================================================
+       WRITE-SUMMARY-REPORT SECTION.
+           MOVE SPACES TO WS-REPORT-LABEL-LINE
+           MOVE "CUSTVALD CONTROL REPORT" TO WS-RPT-LABEL
+           MOVE ZEROS TO WS-RPT-COUNT
+           MOVE WS-REPORT-LABEL-LINE TO CUSTRPT-RECORD
+           WRITE CUSTRPT-RECORD
+
+           IF WS-IS-DRYRUN
+              MOVE SPACES TO WS-REPORT-LABEL-LINE
+              MOVE "*** DRY RUN - NO OUTPUT ***" TO WS-RPT-LABEL
+              MOVE ZEROS TO WS-RPT-COUNT
+              MOVE WS-REPORT-LABEL-LINE TO CUSTRPT-RECORD
+              WRITE CUSTRPT-RECORD
+           END-IF
+
+           MOVE SPACES TO WS-REPORT-LABEL-LINE
+           MOVE "TOTAL RECORDS READ" TO WS-RPT-LABEL
+           MOVE WS-TOTAL-READ TO WS-RPT-COUNT
+           MOVE WS-REPORT-LABEL-LINE TO CUSTRPT-RECORD
+           WRITE CUSTRPT-RECORD
+
+           MOVE SPACES TO WS-REPORT-LABEL-LINE
+           MOVE "GOOD RECORDS" TO WS-RPT-LABEL
+           MOVE WS-GOOD-COUNT TO WS-RPT-COUNT
+           MOVE WS-REPORT-LABEL-LINE TO CUSTRPT-RECORD
+           WRITE CUSTRPT-RECORD
+
+           MOVE SPACES TO WS-REPORT-LABEL-LINE
+           MOVE "REJECTED RECORDS" TO WS-RPT-LABEL
+           MOVE WS-REJECT-COUNT TO WS-RPT-COUNT
+           MOVE WS-REPORT-LABEL-LINE TO CUSTRPT-RECORD
+           WRITE CUSTRPT-RECORD
+
+           MOVE SPACES TO WS-REPORT-LABEL-LINE
+           MOVE "  REJECTED - BAD EMAIL" TO WS-RPT-LABEL
+           MOVE WS-EMAIL-REJECT-COUNT TO WS-RPT-COUNT
+           MOVE WS-REPORT-LABEL-LINE TO CUSTRPT-RECORD
+           WRITE CUSTRPT-RECORD
+
+           MOVE SPACES TO WS-REPORT-LABEL-LINE
+           MOVE "  REJECTED - BAD PHONE" TO WS-RPT-LABEL
+           MOVE WS-PHONE-REJECT-COUNT TO WS-RPT-COUNT
+           MOVE WS-REPORT-LABEL-LINE TO CUSTRPT-RECORD
+           WRITE CUSTRPT-RECORD
+
+           MOVE SPACES TO WS-REPORT-LABEL-LINE
+           MOVE "  REJECTED - BAD CUSTOMER ID" TO WS-RPT-LABEL
+           MOVE WS-UUID-REJECT-COUNT TO WS-RPT-COUNT
+           MOVE WS-REPORT-LABEL-LINE TO CUSTRPT-RECORD
+           WRITE CUSTRPT-RECORD.
+
+       WRITE-SUMMARY-REPORT-EXIT.
+           EXIT.
+
+      *================================================================
+      * REPORT-DAILY-COUNTS: roll this run's totals into the shared
+      * end-of-day count file DAILYSUM reads (see PROVENCNT.cpy)
+      *================================================================
+       REPORT-DAILY-COUNTS SECTION.
+           MOVE WS-REJECT-COUNT TO WS-CW-TOTAL-REJECTED
+           MOVE WS-EMAIL-REJECT-COUNT TO WS-CW-EMAIL-REJECTED
+           MOVE WS-PHONE-REJECT-COUNT TO WS-CW-PHONE-REJECTED
+           MOVE WS-UUID-REJECT-COUNT TO WS-CW-UUID-REJECTED
+
+           CALL "COUNT-WRITE" USING WS-CW-JOB-NAME WS-TOTAL-READ
+                WS-CW-TOTAL-REJECTED WS-CW-EMAIL-REJECTED
+                WS-CW-PHONE-REJECTED WS-CW-UUID-REJECTED
+                ZERO ZERO WS-CW-RESULT WS-CW-ERROR-MSG
+
+           IF WS-CW-RESULT NOT = 1
+              DISPLAY "CUSTVALD: could not write daily count, "
+                 WS-CW-ERROR-MSG
+           END-IF.
+
+       REPORT-DAILY-COUNTS-EXIT.
+           EXIT.
+
+      *================================================================
+      * CLOSE-FILES: close every file this run actually opened. In
+      * dry-run mode CUSTGOOD/CUSTREJ/CUSTCKPT were never opened.
+      *================================================================
+       CLOSE-FILES SECTION.
+           CLOSE CUSTOMER-MASTER-FILE
+           IF NOT WS-IS-DRYRUN
+              CLOSE CUSTGOOD-FILE
+              CLOSE CUSTREJ-FILE
+           END-IF
+           CLOSE CUSTRPT-FILE
+           IF NOT WS-IS-DRYRUN
+              CLOSE CUSTCKPT-FILE
+           END-IF.
+
+       CLOSE-FILES-EXIT.
+           EXIT.
+
+       END PROGRAM CUSTVALD.
