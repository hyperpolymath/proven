@@ -0,0 +1,242 @@
+      *> SPDX-License-Identifier: PMPL-1.0
+      *> SPDX-FileCopyrightText: 2025 Hyperpolymath
+      *
+      * Proven SafeCSV - RFC 4180 field quoting/escaping for COBOL
+      *
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SAFE-CSV.
+       AUTHOR. Hyperpolymath.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      * Working variables
+       01 WS-INDEX               PIC 9(4).
+       01 WS-OUTPUT-POS          PIC 9(4).
+       01 WS-INPUT-LEN           PIC 9(4).
+       01 WS-CURRENT-CHAR        PIC X(1).
+
+      * CSV-ESCAPE-FIELD work areas
+       01 WS-CSV-NEEDS-QUOTING   PIC 9 VALUE 0.
+
+      * CSV-PARSE-ROW work areas
+       01 WS-CSV-IN-QUOTES       PIC 9 VALUE 0.
+       01 WS-FIELD-BUFFER        PIC X(256).
+       01 WS-FIELD-POS           PIC 9(4).
+
+       LINKAGE SECTION.
+       01 LS-INPUT-STRING        PIC X(4096).
+       01 LS-INPUT-LENGTH        PIC 9(4).
+       01 LS-OUTPUT-STRING       PIC X(8192).
+       01 LS-OUTPUT-LENGTH       PIC 9(4).
+       01 LS-RESULT              PIC 9.
+       01 LS-ERROR-MSG           PIC X(100).
+       01 LS-CSV-FIELD-COUNT     PIC 9(2).
+       01 LS-CSV-FIELDS.
+          05 LS-CSV-FIELD        PIC X(256) OCCURS 30 TIMES.
+
+       PROCEDURE DIVISION.
+
+      *================================================================
+      * CSV-ESCAPE-FIELD: Quote and escape one field per RFC 4180 -
+      * wrap in double quotes and double any embedded double quote
+      * when the field contains a comma, a double quote, or a
+      * carriage return/line feed; otherwise pass it through as is
+      * Input:  LS-INPUT-STRING, LS-INPUT-LENGTH
+      * Output: LS-OUTPUT-STRING, LS-OUTPUT-LENGTH, LS-RESULT,
+      *         LS-ERROR-MSG
+      *================================================================
+       CSV-ESCAPE-FIELD SECTION.
+           ENTRY "CSV-ESCAPE-FIELD" USING LS-INPUT-STRING
+                 LS-INPUT-LENGTH LS-OUTPUT-STRING LS-OUTPUT-LENGTH
+                 LS-RESULT LS-ERROR-MSG.
+
+           MOVE 1 TO LS-RESULT
+           INITIALIZE LS-ERROR-MSG
+           INITIALIZE LS-OUTPUT-STRING
+           MOVE 0 TO LS-OUTPUT-LENGTH
+           MOVE 1 TO WS-OUTPUT-POS
+           MOVE LS-INPUT-LENGTH TO WS-INPUT-LEN
+           MOVE 0 TO WS-CSV-NEEDS-QUOTING
+
+           IF WS-INPUT-LEN > 4096
+              MOVE 4096 TO WS-INPUT-LEN
+           END-IF
+
+           PERFORM VARYING WS-INDEX FROM 1 BY 1
+                   UNTIL WS-INDEX > WS-INPUT-LEN
+
+              MOVE LS-INPUT-STRING(WS-INDEX:1) TO WS-CURRENT-CHAR
+
+              IF WS-CURRENT-CHAR = ","
+                 OR WS-CURRENT-CHAR = '"'
+                 OR WS-CURRENT-CHAR = X"0D"
+                 OR WS-CURRENT-CHAR = X"0A"
+                 MOVE 1 TO WS-CSV-NEEDS-QUOTING
+              END-IF
+           END-PERFORM
+
+      *    Worst case is every byte a double quote - each becomes two
+      *    quotes, plus the wrapping quote pair
+           IF WS-CSV-NEEDS-QUOTING = 1
+              IF (WS-INPUT-LEN * 2) + 2 > 8192
+                 MOVE 0 TO LS-RESULT
+                 MOVE "Escaped field exceeds output buffer"
+                    TO LS-ERROR-MSG
+                 GOBACK
+              END-IF
+           ELSE
+              IF WS-INPUT-LEN > 8192
+                 MOVE 0 TO LS-RESULT
+                 MOVE "Field exceeds output buffer" TO LS-ERROR-MSG
+                 GOBACK
+              END-IF
+           END-IF
+
+           IF WS-CSV-NEEDS-QUOTING = 1
+              MOVE '"' TO LS-OUTPUT-STRING(WS-OUTPUT-POS:1)
+              ADD 1 TO WS-OUTPUT-POS
+
+              PERFORM VARYING WS-INDEX FROM 1 BY 1
+                      UNTIL WS-INDEX > WS-INPUT-LEN
+
+                 MOVE LS-INPUT-STRING(WS-INDEX:1) TO WS-CURRENT-CHAR
+
+                 IF WS-CURRENT-CHAR = '"'
+                    MOVE '"' TO LS-OUTPUT-STRING(WS-OUTPUT-POS:1)
+                    ADD 1 TO WS-OUTPUT-POS
+                    MOVE '"' TO LS-OUTPUT-STRING(WS-OUTPUT-POS:1)
+                    ADD 1 TO WS-OUTPUT-POS
+                 ELSE
+                    MOVE WS-CURRENT-CHAR TO
+                         LS-OUTPUT-STRING(WS-OUTPUT-POS:1)
+                    ADD 1 TO WS-OUTPUT-POS
+                 END-IF
+              END-PERFORM
+
+              MOVE '"' TO LS-OUTPUT-STRING(WS-OUTPUT-POS:1)
+              ADD 1 TO WS-OUTPUT-POS
+           ELSE
+              IF WS-INPUT-LEN > 0
+                 MOVE LS-INPUT-STRING(1:WS-INPUT-LEN) TO
+                      LS-OUTPUT-STRING(WS-OUTPUT-POS:WS-INPUT-LEN)
+                 ADD WS-INPUT-LEN TO WS-OUTPUT-POS
+              END-IF
+           END-IF
+
+           SUBTRACT 1 FROM WS-OUTPUT-POS GIVING LS-OUTPUT-LENGTH
+           GOBACK.
+
+       CSV-ESCAPE-FIELD-EXIT.
+           EXIT.
+
+      *================================================================
+      * CSV-PARSE-ROW: Split one CSV data row into its fields per
+      * RFC 4180 - a field wrapped in double quotes may contain
+      * commas and CR/LF literally, and a doubled double quote inside
+      * a quoted field is unescaped to a single double quote
+      * Input:  LS-INPUT-STRING, LS-INPUT-LENGTH
+      * Output: LS-CSV-FIELD-COUNT, LS-CSV-FIELDS, LS-RESULT,
+      *         LS-ERROR-MSG
+      *================================================================
+       CSV-PARSE-ROW SECTION.
+           ENTRY "CSV-PARSE-ROW" USING LS-INPUT-STRING LS-INPUT-LENGTH
+                 LS-CSV-FIELD-COUNT LS-CSV-FIELDS LS-RESULT
+                 LS-ERROR-MSG.
+
+           MOVE 0 TO LS-RESULT
+           MOVE 0 TO LS-CSV-FIELD-COUNT
+           INITIALIZE LS-CSV-FIELDS
+           INITIALIZE LS-ERROR-MSG
+           MOVE LS-INPUT-LENGTH TO WS-INPUT-LEN
+
+           IF WS-INPUT-LEN > 4096
+              MOVE 4096 TO WS-INPUT-LEN
+           END-IF
+
+           IF WS-INPUT-LEN = 0
+              MOVE "Row is empty" TO LS-ERROR-MSG
+              GOBACK
+           END-IF
+
+           MOVE 0 TO WS-CSV-IN-QUOTES
+           MOVE 1 TO WS-FIELD-POS
+           MOVE SPACES TO WS-FIELD-BUFFER
+           MOVE 1 TO WS-INDEX
+
+           PERFORM UNTIL WS-INDEX > WS-INPUT-LEN
+              OR LS-CSV-FIELD-COUNT >= 30
+
+              MOVE LS-INPUT-STRING(WS-INDEX:1) TO WS-CURRENT-CHAR
+
+              IF WS-CSV-IN-QUOTES = 1
+                 IF WS-CURRENT-CHAR = '"'
+                    IF WS-INDEX < WS-INPUT-LEN AND
+                       LS-INPUT-STRING(WS-INDEX + 1:1) = '"'
+                       PERFORM APPEND-FIELD-CHAR
+                       ADD 1 TO WS-INDEX
+                    ELSE
+                       MOVE 0 TO WS-CSV-IN-QUOTES
+                    END-IF
+                 ELSE
+                    PERFORM APPEND-FIELD-CHAR
+                 END-IF
+              ELSE
+                 IF WS-CURRENT-CHAR = '"' AND WS-FIELD-POS = 1
+                    MOVE 1 TO WS-CSV-IN-QUOTES
+                 ELSE
+                    IF WS-CURRENT-CHAR = ","
+                       PERFORM COMMIT-CSV-FIELD
+                    ELSE
+                       PERFORM APPEND-FIELD-CHAR
+                    END-IF
+                 END-IF
+              END-IF
+
+              ADD 1 TO WS-INDEX
+           END-PERFORM
+
+           PERFORM COMMIT-CSV-FIELD
+
+           MOVE 1 TO LS-RESULT
+           GOBACK.
+
+       CSV-PARSE-ROW-EXIT.
+           EXIT.
+
+      *================================================================
+      * APPEND-FIELD-CHAR: Append WS-CURRENT-CHAR to the field being
+      * accumulated in WS-FIELD-BUFFER, silently dropping characters
+      * past the 256-byte field limit
+      *================================================================
+       APPEND-FIELD-CHAR SECTION.
+           IF WS-FIELD-POS <= 256
+              MOVE WS-CURRENT-CHAR TO WS-FIELD-BUFFER(WS-FIELD-POS:1)
+              ADD 1 TO WS-FIELD-POS
+           END-IF.
+
+       APPEND-FIELD-CHAR-EXIT.
+           EXIT.
+
+      *================================================================
+      * COMMIT-CSV-FIELD: Move the field accumulated in WS-FIELD-
+      * BUFFER into the next LS-CSV-FIELD entry and reset the buffer
+      * for the next field
+      *================================================================
+       COMMIT-CSV-FIELD SECTION.
+           IF LS-CSV-FIELD-COUNT < 30
+              ADD 1 TO LS-CSV-FIELD-COUNT
+              IF WS-FIELD-POS > 1
+                 MOVE WS-FIELD-BUFFER(1:WS-FIELD-POS - 1)
+                    TO LS-CSV-FIELD(LS-CSV-FIELD-COUNT)
+              END-IF
+           END-IF
+
+           MOVE SPACES TO WS-FIELD-BUFFER
+           MOVE 1 TO WS-FIELD-POS.
+
+       COMMIT-CSV-FIELD-EXIT.
+           EXIT.
+
+       END PROGRAM SAFE-CSV.
