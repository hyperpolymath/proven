@@ -0,0 +1,424 @@
+      *> SPDX-License-Identifier: PMPL-1.0
+      *> SPDX-FileCopyrightText: 2025 Hyperpolymath
+      *
+      * Proven GlReconcile - MONEY-RESULT to GL control-total
+      * reconciliation for COBOL
+      *
+
+      *================================================================
+      * Reads a day's transaction file of individual MONEY-ADD/
+      * MONEY-SUBTRACT postings (see MONEY-RESULT in SAFECURR.cpy),
+      * sums MONEY-RESULT-MINOR per currency, and compares each
+      * currency's computed total to the control total for that
+      * currency on the externally supplied GL feed. Any currency
+      * whose computed total does not match its GL control total is
+      * reported as out of balance, with every contributing
+      * transaction for that currency listed, so a posting mismatch
+      * is caught the day it happens instead of at month-end close.
+      * A currency present in the postings with no matching GL
+      * control total, or vice versa, is also reported out of
+      * balance - there is nothing to net it against.
+      *================================================================
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GLRECON.
+       AUTHOR. Hyperpolymath.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTION-FILE ASSIGN TO "GLTXN"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-TX-FILE-STATUS.
+
+           SELECT GL-CONTROL-FILE ASSIGN TO "GLCTRL"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-GL-FILE-STATUS.
+
+           SELECT RECONRPT-FILE ASSIGN TO "RECONRPT"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-RPT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+      * One posting per line: transaction ID, currency, and the
+      * signed minor-units amount from that posting's MONEY-RESULT
+       FD  TRANSACTION-FILE
+           RECORD CONTAINS 31 CHARACTERS.
+       01  TRANSACTION-RECORD.
+           05 TX-TRANS-ID                PIC X(12).
+           05 TX-CURRENCY                PIC X(3).
+           05 TX-AMOUNT-MINOR            PIC S9(15)
+              SIGN IS LEADING SEPARATE CHARACTER.
+
+      * One control total per currency, supplied by the GL feed
+       FD  GL-CONTROL-FILE
+           RECORD CONTAINS 19 CHARACTERS.
+       01  GL-CONTROL-RECORD.
+           05 GL-CURRENCY                PIC X(3).
+           05 GL-CONTROL-TOTAL-MINOR     PIC S9(15)
+              SIGN IS LEADING SEPARATE CHARACTER.
+
+       FD  RECONRPT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  RECONRPT-RECORD                PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+      * File status fields
+       01 WS-TX-FILE-STATUS            PIC X(2).
+       01 WS-GL-FILE-STATUS            PIC X(2).
+       01 WS-RPT-FILE-STATUS           PIC X(2).
+
+       01 WS-TX-EOF                    PIC 9 VALUE 0.
+          88 WS-AT-TX-EOF              VALUE 1.
+       01 WS-GL-EOF                    PIC 9 VALUE 0.
+          88 WS-AT-GL-EOF              VALUE 1.
+
+      * Per-currency computed-total/GL-control-total accumulator
+      * table, built as currencies are encountered on either file -
+      * mirrors the fixed literal lookup tables elsewhere in this
+      * library (e.g. SAFE-PHONE.cob's country-code table), except
+      * this one is populated at run time rather than compiled in
+       01 WS-CT-TABLE.
+          05 WS-CT-ENTRY OCCURS 40 TIMES.
+             10 CT-CURRENCY             PIC X(3).
+             10 CT-COMPUTED-TOTAL       PIC S9(15) COMP-3 VALUE 0.
+             10 CT-GL-TOTAL             PIC S9(15) COMP-3 VALUE 0.
+             10 CT-HAS-GL-TOTAL         PIC 9 VALUE 0.
+             10 CT-HAS-POSTINGS         PIC 9 VALUE 0.
+             10 CT-VARIANCE             PIC S9(15) COMP-3 VALUE 0.
+             10 CT-OUT-OF-BALANCE       PIC 9 VALUE 0.
+                88 CT-IS-OUT-OF-BALANCE VALUE 1.
+       01 WS-CT-COUNT                  PIC 9(2) VALUE 0.
+       01 WS-CT-IDX                    PIC 9(2) VALUE 0.
+       01 WS-CT-FOUND                  PIC 9 VALUE 0.
+       01 WS-CT-SEARCH-CURRENCY        PIC X(3).
+
+       01 WS-OUT-OF-BALANCE-COUNT      PIC 9(2) VALUE 0.
+       01 WS-TX-READ-COUNT             PIC 9(8) VALUE 0.
+
+      * Currencies that could not be added to WS-CT-TABLE because it
+      * was already full at 40 entries - counted, not merged into an
+      * unrelated currency's totals, and rejected loudly
+       01 WS-CT-OVERFLOW-COUNT         PIC 9(2) VALUE 0.
+
+      * STATUS-TO-RC call fields (see PROVENH.cpy PROVEN-STATUS-CODES)
+       01 WS-PS-OK                     PIC S9(4) COMP VALUE +0.
+       01 WS-PS-VALIDATE               PIC S9(4) COMP VALUE -7.
+       01 WS-PS-BOUNDS                 PIC S9(4) COMP VALUE -8.
+       01 WS-PS-ALLOC                  PIC S9(4) COMP VALUE -10.
+       01 WS-RC-RESULT                 PIC 9(2).
+
+      * Report lines
+       01 WS-HEADING-LINE.
+          05 WS-HL-TEXT                PIC X(80).
+
+       01 WS-SUMMARY-LINE.
+          05 WS-SL-CURRENCY            PIC X(5).
+          05 WS-SL-COMPUTED            PIC -(14)9.
+          05 FILLER                    PIC X(2).
+          05 WS-SL-GL-TOTAL            PIC -(14)9.
+          05 FILLER                    PIC X(2).
+          05 WS-SL-VARIANCE            PIC -(14)9.
+          05 FILLER                    PIC X(2).
+          05 WS-SL-STATUS              PIC X(15).
+
+       01 WS-DETAIL-LINE.
+          05 FILLER                    PIC X(3) VALUE SPACES.
+          05 WS-DL-TRANS-ID            PIC X(12).
+          05 FILLER                    PIC X(3) VALUE SPACES.
+          05 WS-DL-CURRENCY            PIC X(3).
+          05 FILLER                    PIC X(3) VALUE SPACES.
+          05 WS-DL-AMOUNT              PIC -(14)9.
+          05 FILLER                    PIC X(37).
+
+       PROCEDURE DIVISION.
+
+      *================================================================
+      * MAIN-CONTROL: load the GL control totals, sum the day's
+      * postings per currency, compute variances, print the control
+      * summary, and - if anything is out of balance - rescan the
+      * transaction file for the contributing detail lines
+      *================================================================
+       MAIN-CONTROL SECTION.
+           PERFORM OPEN-FILES
+           PERFORM LOAD-GL-CONTROL-TOTALS
+           PERFORM SUM-TRANSACTIONS-BY-CURRENCY
+           PERFORM COMPUTE-VARIANCES
+           PERFORM WRITE-CONTROL-SUMMARY
+
+           IF WS-OUT-OF-BALANCE-COUNT > 0
+              PERFORM RESCAN-FOR-EXCEPTIONS
+           END-IF
+
+           PERFORM CLOSE-FILES
+
+           DISPLAY "GLRECON: " WS-CT-COUNT " currencies, "
+              WS-OUT-OF-BALANCE-COUNT " out of balance, "
+              WS-CT-OVERFLOW-COUNT " rejected (currency table full)"
+
+           IF WS-CT-OVERFLOW-COUNT > 0
+              CALL "STATUS-TO-RC" USING WS-PS-BOUNDS WS-RC-RESULT
+           ELSE
+              IF WS-OUT-OF-BALANCE-COUNT > 0
+                 CALL "STATUS-TO-RC" USING WS-PS-VALIDATE WS-RC-RESULT
+              ELSE
+                 CALL "STATUS-TO-RC" USING WS-PS-OK WS-RC-RESULT
+              END-IF
+           END-IF
+           MOVE WS-RC-RESULT TO RETURN-CODE
+
+           STOP RUN.
+
+       MAIN-CONTROL-EXIT.
+           EXIT.
+
+      *================================================================
+      * OPEN-FILES: open the transaction file and GL control file for
+      * input and the reconciliation report for output; aborts with
+      * COND code 16 if any file cannot be opened
+      *================================================================
+       OPEN-FILES SECTION.
+           OPEN INPUT TRANSACTION-FILE
+           IF WS-TX-FILE-STATUS NOT = "00"
+              DISPLAY "GLRECON: cannot open GLTXN, status="
+                 WS-TX-FILE-STATUS
+              CALL "STATUS-TO-RC" USING WS-PS-ALLOC WS-RC-RESULT
+              MOVE WS-RC-RESULT TO RETURN-CODE
+              STOP RUN
+           END-IF
+
+           OPEN INPUT GL-CONTROL-FILE
+           IF WS-GL-FILE-STATUS NOT = "00"
+              DISPLAY "GLRECON: cannot open GLCTRL, status="
+                 WS-GL-FILE-STATUS
+              CALL "STATUS-TO-RC" USING WS-PS-ALLOC WS-RC-RESULT
+              MOVE WS-RC-RESULT TO RETURN-CODE
+              STOP RUN
+           END-IF
+
+           OPEN OUTPUT RECONRPT-FILE
+           IF WS-RPT-FILE-STATUS NOT = "00"
+              DISPLAY "GLRECON: cannot open RECONRPT, status="
+                 WS-RPT-FILE-STATUS
+              CALL "STATUS-TO-RC" USING WS-PS-ALLOC WS-RC-RESULT
+              MOVE WS-RC-RESULT TO RETURN-CODE
+              STOP RUN
+           END-IF.
+
+       OPEN-FILES-EXIT.
+           EXIT.
+
+      *================================================================
+      * LOAD-GL-CONTROL-TOTALS: read the GL feed end to end, adding
+      * one accumulator-table entry per currency it names
+      *================================================================
+       LOAD-GL-CONTROL-TOTALS SECTION.
+           PERFORM UNTIL WS-AT-GL-EOF
+              READ GL-CONTROL-FILE
+                 AT END
+                    MOVE 1 TO WS-GL-EOF
+                 NOT AT END
+                    PERFORM FIND-OR-ADD-CURRENCY
+                    IF WS-CT-IDX > 0
+                       MOVE GL-CONTROL-TOTAL-MINOR TO
+                          CT-GL-TOTAL(WS-CT-IDX)
+                       MOVE 1 TO CT-HAS-GL-TOTAL(WS-CT-IDX)
+                    END-IF
+              END-READ
+           END-PERFORM
+
+           CLOSE GL-CONTROL-FILE.
+
+       LOAD-GL-CONTROL-TOTALS-EXIT.
+           EXIT.
+
+      *================================================================
+      * SUM-TRANSACTIONS-BY-CURRENCY: first pass over the transaction
+      * file, accumulating MONEY-RESULT-MINOR per currency
+      *================================================================
+       SUM-TRANSACTIONS-BY-CURRENCY SECTION.
+           PERFORM UNTIL WS-AT-TX-EOF
+              READ TRANSACTION-FILE
+                 AT END
+                    MOVE 1 TO WS-TX-EOF
+                 NOT AT END
+                    ADD 1 TO WS-TX-READ-COUNT
+                    PERFORM FIND-OR-ADD-CURRENCY
+                    IF WS-CT-IDX > 0
+                       ADD TX-AMOUNT-MINOR TO
+                          CT-COMPUTED-TOTAL(WS-CT-IDX)
+                       MOVE 1 TO CT-HAS-POSTINGS(WS-CT-IDX)
+                    END-IF
+              END-READ
+           END-PERFORM
+
+           CLOSE TRANSACTION-FILE.
+
+       SUM-TRANSACTIONS-BY-CURRENCY-EXIT.
+           EXIT.
+
+      *================================================================
+      * FIND-OR-ADD-CURRENCY: locate CT-CURRENCY(WS-CT-IDX) matching
+      * TX-CURRENCY or GL-CURRENCY (whichever file called this
+      * paragraph), adding a new accumulator-table entry if this
+      * currency has not been seen yet on either file. Sets WS-CT-IDX
+      * to the entry to post to, or to zero if the table is already
+      * full at 40 distinct currencies and this is a new one - the
+      * caller must skip posting rather than fold a new currency's
+      * totals into whichever currency happens to occupy entry 40.
+      *================================================================
+       FIND-OR-ADD-CURRENCY SECTION.
+           MOVE 0 TO WS-CT-FOUND
+
+           IF WS-GL-EOF = 0
+              MOVE GL-CURRENCY TO WS-CT-SEARCH-CURRENCY
+           ELSE
+              MOVE TX-CURRENCY TO WS-CT-SEARCH-CURRENCY
+           END-IF
+
+           PERFORM VARYING WS-CT-IDX FROM 1 BY 1
+                   UNTIL WS-CT-IDX > WS-CT-COUNT OR WS-CT-FOUND = 1
+              IF CT-CURRENCY(WS-CT-IDX) = WS-CT-SEARCH-CURRENCY
+                 MOVE 1 TO WS-CT-FOUND
+              END-IF
+           END-PERFORM
+
+           IF WS-CT-FOUND = 0
+              IF WS-CT-COUNT < 40
+                 ADD 1 TO WS-CT-COUNT
+                 MOVE WS-CT-COUNT TO WS-CT-IDX
+                 MOVE WS-CT-SEARCH-CURRENCY TO CT-CURRENCY(WS-CT-IDX)
+              ELSE
+                 MOVE 0 TO WS-CT-IDX
+                 ADD 1 TO WS-CT-OVERFLOW-COUNT
+                 DISPLAY "GLRECON: currency table full at 40 - "
+                    "rejecting " WS-CT-SEARCH-CURRENCY
+              END-IF
+           ELSE
+              SUBTRACT 1 FROM WS-CT-IDX
+           END-IF.
+
+       FIND-OR-ADD-CURRENCY-EXIT.
+           EXIT.
+
+      *================================================================
+      * COMPUTE-VARIANCES: for every currency seen, compare its
+      * computed total to its GL control total; a currency missing
+      * from either side is out of balance by definition
+      *================================================================
+       COMPUTE-VARIANCES SECTION.
+           PERFORM VARYING WS-CT-IDX FROM 1 BY 1
+                   UNTIL WS-CT-IDX > WS-CT-COUNT
+              COMPUTE CT-VARIANCE(WS-CT-IDX) =
+                 CT-COMPUTED-TOTAL(WS-CT-IDX) - CT-GL-TOTAL(WS-CT-IDX)
+
+              IF CT-VARIANCE(WS-CT-IDX) NOT = 0
+                 OR CT-HAS-GL-TOTAL(WS-CT-IDX) = 0
+                 OR CT-HAS-POSTINGS(WS-CT-IDX) = 0
+                 MOVE 1 TO CT-OUT-OF-BALANCE(WS-CT-IDX)
+                 ADD 1 TO WS-OUT-OF-BALANCE-COUNT
+              END-IF
+           END-PERFORM.
+
+       COMPUTE-VARIANCES-EXIT.
+           EXIT.
+
+      *================================================================
+      * WRITE-CONTROL-SUMMARY: one line per currency, computed total
+      * vs. GL control total vs. variance, plus a status flag
+      *================================================================
+       WRITE-CONTROL-SUMMARY SECTION.
+           MOVE SPACES TO WS-HEADING-LINE
+           MOVE "GLRECON - GL CONTROL TOTAL RECONCILIATION"
+              TO WS-HL-TEXT
+           WRITE RECONRPT-RECORD FROM WS-HEADING-LINE
+
+           MOVE SPACES TO WS-HEADING-LINE
+           MOVE "CURR   COMPUTED TOTAL     GL TOTAL       VARIANCE"
+              & "        STATUS"
+              TO WS-HL-TEXT
+           WRITE RECONRPT-RECORD FROM WS-HEADING-LINE
+
+           PERFORM VARYING WS-CT-IDX FROM 1 BY 1
+                   UNTIL WS-CT-IDX > WS-CT-COUNT
+              MOVE SPACES TO WS-SUMMARY-LINE
+              MOVE CT-CURRENCY(WS-CT-IDX) TO WS-SL-CURRENCY
+              MOVE CT-COMPUTED-TOTAL(WS-CT-IDX) TO WS-SL-COMPUTED
+              MOVE CT-GL-TOTAL(WS-CT-IDX) TO WS-SL-GL-TOTAL
+              MOVE CT-VARIANCE(WS-CT-IDX) TO WS-SL-VARIANCE
+              IF CT-IS-OUT-OF-BALANCE(WS-CT-IDX)
+                 MOVE "OUT OF BALANCE" TO WS-SL-STATUS
+              ELSE
+                 MOVE "IN BALANCE" TO WS-SL-STATUS
+              END-IF
+              WRITE RECONRPT-RECORD FROM WS-SUMMARY-LINE
+           END-PERFORM.
+
+       WRITE-CONTROL-SUMMARY-EXIT.
+           EXIT.
+
+      *================================================================
+      * RESCAN-FOR-EXCEPTIONS: second pass over the transaction file,
+      * listing every posting belonging to an out-of-balance currency
+      *================================================================
+       RESCAN-FOR-EXCEPTIONS SECTION.
+           MOVE SPACES TO WS-HEADING-LINE
+           MOVE "OUT-OF-BALANCE TRANSACTION DETAIL" TO WS-HL-TEXT
+           WRITE RECONRPT-RECORD FROM WS-HEADING-LINE
+
+           MOVE 0 TO WS-TX-EOF
+           OPEN INPUT TRANSACTION-FILE
+           IF WS-TX-FILE-STATUS NOT = "00"
+              DISPLAY "GLRECON: cannot reopen GLTXN, status="
+                 WS-TX-FILE-STATUS
+              GO TO RESCAN-FOR-EXCEPTIONS-EXIT
+           END-IF
+
+           PERFORM UNTIL WS-AT-TX-EOF
+              READ TRANSACTION-FILE
+                 AT END
+                    MOVE 1 TO WS-TX-EOF
+                 NOT AT END
+                    PERFORM WRITE-EXCEPTION-LINE-IF-OUT-OF-BALANCE
+              END-READ
+           END-PERFORM
+
+           CLOSE TRANSACTION-FILE.
+
+       RESCAN-FOR-EXCEPTIONS-EXIT.
+           EXIT.
+
+      *================================================================
+      * WRITE-EXCEPTION-LINE-IF-OUT-OF-BALANCE: print one posting's
+      * detail line if its currency is flagged out of balance
+      *================================================================
+       WRITE-EXCEPTION-LINE-IF-OUT-OF-BALANCE SECTION.
+           PERFORM VARYING WS-CT-IDX FROM 1 BY 1
+                   UNTIL WS-CT-IDX > WS-CT-COUNT
+              IF CT-CURRENCY(WS-CT-IDX) = TX-CURRENCY
+                 IF CT-IS-OUT-OF-BALANCE(WS-CT-IDX)
+                    MOVE SPACES TO WS-DETAIL-LINE
+                    MOVE TX-TRANS-ID TO WS-DL-TRANS-ID
+                    MOVE TX-CURRENCY TO WS-DL-CURRENCY
+                    MOVE TX-AMOUNT-MINOR TO WS-DL-AMOUNT
+                    WRITE RECONRPT-RECORD FROM WS-DETAIL-LINE
+                 END-IF
+                 GO TO WRITE-EXCEPTION-LINE-IF-OUT-OF-BALANCE-EXIT
+              END-IF
+           END-PERFORM.
+
+       WRITE-EXCEPTION-LINE-IF-OUT-OF-BALANCE-EXIT.
+           EXIT.
+
+      *================================================================
+      * CLOSE-FILES
+      *================================================================
+       CLOSE-FILES SECTION.
+           CLOSE RECONRPT-FILE.
+
+       CLOSE-FILES-EXIT.
+           EXIT.
+
+       END PROGRAM GLRECON.
