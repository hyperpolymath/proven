@@ -31,6 +31,17 @@
        01 WS-MAX-COMP2                COMP-2 VALUE 1.7976931348623157E+308.
        01 WS-MIN-COMP2                COMP-2 VALUE 2.2250738585072014E-308.
 
+      * ULPS comparison working fields. Standard COBOL has no portable
+      * way to reinterpret a COMP-2's raw bit pattern as an integer, so
+      * a ULP at a given magnitude is approximated as that magnitude
+      * times the IEEE double machine epsilon (2**-52) rather than
+      * measured by counting representable doubles between the two
+      * values - the same approximation used by ULP-comparison
+      * libraries on platforms without bit-level float access.
+       01 WS-MACHINE-EPSILON          COMP-2 VALUE 2.220446049250313E-16.
+       01 WS-ULP-SIZE                 COMP-2.
+       01 WS-ULP-DIFF                 COMP-2.
+
        LINKAGE SECTION.
        01 LS-VALUE-A                  COMP-2.
        01 LS-VALUE-B                  COMP-2.
@@ -138,6 +149,74 @@
        FLOAT-RELATIVE-EQUALS-EXIT.
            EXIT.
 
+      *================================================================
+      * FLOAT-ULPS-EQUALS: Compare within a tolerance of LS-ULPS units-
+      * in-the-last-place, scaled to the operands' magnitude - holds up
+      * better than a fixed epsilon across very large and very small
+      * values
+      * Input:  LS-VALUE-A, LS-VALUE-B, LS-ULPS
+      * Output: LS-STATUS (1=equal, 0=not equal)
+      *================================================================
+       FLOAT-ULPS-EQUALS SECTION.
+           ENTRY "FLOAT-ULPS-EQUALS" USING LS-VALUE-A LS-VALUE-B
+                 LS-ULPS LS-STATUS.
+
+           MOVE 0 TO LS-STATUS
+           MOVE LS-VALUE-A TO WS-TEMP-A
+           MOVE LS-VALUE-B TO WS-TEMP-B
+
+      *    Get absolute values for scaling
+           IF WS-TEMP-A < 0
+              COMPUTE WS-TEMP-ABS = 0 - WS-TEMP-A
+           ELSE
+              MOVE WS-TEMP-A TO WS-TEMP-ABS
+           END-IF
+
+           IF WS-TEMP-B < 0
+              COMPUTE WS-DIFF = 0 - WS-TEMP-B
+           ELSE
+              MOVE WS-TEMP-B TO WS-DIFF
+           END-IF
+
+      *    Get max absolute value
+           IF WS-TEMP-ABS > WS-DIFF
+              MOVE WS-TEMP-ABS TO WS-MAX-VAL
+           ELSE
+              MOVE WS-DIFF TO WS-MAX-VAL
+           END-IF
+
+      *    Calculate absolute difference
+           COMPUTE WS-TEMP-RESULT = WS-TEMP-A - WS-TEMP-B
+           IF WS-TEMP-RESULT < 0
+              COMPUTE WS-TEMP-RESULT = 0 - WS-TEMP-RESULT
+           END-IF
+
+           IF WS-MAX-VAL = 0
+      *       Both operands are zero
+              IF WS-TEMP-RESULT = 0
+                 MOVE 1 TO LS-STATUS
+              END-IF
+              GOBACK
+           END-IF
+
+      *    Size of one ULP at this magnitude, and how many of them
+      *    separate the two values
+           COMPUTE WS-ULP-SIZE = WS-MAX-VAL * WS-MACHINE-EPSILON
+           IF WS-ULP-SIZE = 0
+              MOVE WS-MIN-COMP2 TO WS-ULP-SIZE
+           END-IF
+
+           COMPUTE WS-ULP-DIFF = WS-TEMP-RESULT / WS-ULP-SIZE
+
+           IF WS-ULP-DIFF <= LS-ULPS
+              MOVE 1 TO LS-STATUS
+           END-IF
+
+           GOBACK.
+
+       FLOAT-ULPS-EQUALS-EXIT.
+           EXIT.
+
       *================================================================
       * SAFE-FLOAT-ADD: Add with overflow checking
       * Input:  LS-VALUE-A, LS-VALUE-B
