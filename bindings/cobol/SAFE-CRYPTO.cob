@@ -17,30 +17,234 @@
        01 WS-INPUT-LEN          PIC 9(4).
        01 WS-CURRENT-BYTE       PIC 9(3).
        01 WS-XOR-RESULT         PIC 9(10) VALUE 0.
-       01 WS-DIFF               PIC 9(3) VALUE 0.
+       01 WS-DIFF               PIC 9(9) VALUE 0.
+       01 WS-COMPARE-LEN        PIC 9(4).
+       01 WS-LENGTH-DIFF        PIC 9(5).
 
       * Hex conversion table
        01 WS-HEX-CHARS          PIC X(16) VALUE "0123456789ABCDEF".
 
-      * Random seed (should be seeded from system)
+      * Random seed (re-seeded once per run from real entropy - see
+      * WS-RANDOM-SEEDED-SW and GENERATE-TOKEN's one-time seed block)
        01 WS-RANDOM-SEED        PIC 9(18) VALUE 123456789.
        01 WS-RANDOM-A           PIC 9(18) VALUE 1103515245.
        01 WS-RANDOM-C           PIC 9(18) VALUE 12345.
        01 WS-RANDOM-M           PIC 9(18) VALUE 2147483648.
 
+      * Set to "Y" once the seed has been mixed with real per-run
+      * entropy, so it happens once per address space, not once per
+      * token
+       01 WS-RANDOM-SEEDED-SW   PIC X(01) VALUE "N".
+           88 WS-RANDOM-SEEDED       VALUE "Y".
+
+      * Per-run entropy sources for the one-time seed mix: clock
+      * ticks (hundredths of a second) and, where the batch scheduler
+      * exports it, the job or task identifier of the current run -
+      * two steps launched in the same clock tick still land on
+      * different seeds because their job/task id differs
+       01 WS-ENTROPY-TICKS      PIC 9(08).
+       01 WS-ENTROPY-JOBID      PIC X(08).
+       01 WS-ENTROPY-JOBID-NUM  PIC 9(08).
+
       * Token character set
        01 WS-TOKEN-CHARS        PIC X(62) VALUE
-           "ABCDEFGHIJKLMNOPQRSTUVWXYZabcdefghijklmnopqrstuvwxyz0123456789".
+           "ABCDEFGHIJKLMNOPQRSTUVWXYZabcdefghijklmnopqrstuvwxyz01234567
+      -    "89".
 
        01 WS-CHAR-INDEX         PIC 9(2).
        01 WS-TEMP-VALUE         PIC 9(18).
 
+      * SHA-256 support: round-constant table (K) and the powers-of-
+      * two table used by the bit-serial AND/OR/XOR/rotate primitives
+      * below (COBOL has no native bitwise operators)
+       01 WS-SHA-K-TABLE.
+          05 FILLER                   PIC 9(10) VALUE 1116352408.
+          05 FILLER                   PIC 9(10) VALUE 1899447441.
+          05 FILLER                   PIC 9(10) VALUE 3049323471.
+          05 FILLER                   PIC 9(10) VALUE 3921009573.
+          05 FILLER                   PIC 9(10) VALUE 961987163.
+          05 FILLER                   PIC 9(10) VALUE 1508970993.
+          05 FILLER                   PIC 9(10) VALUE 2453635748.
+          05 FILLER                   PIC 9(10) VALUE 2870763221.
+          05 FILLER                   PIC 9(10) VALUE 3624381080.
+          05 FILLER                   PIC 9(10) VALUE 310598401.
+          05 FILLER                   PIC 9(10) VALUE 607225278.
+          05 FILLER                   PIC 9(10) VALUE 1426881987.
+          05 FILLER                   PIC 9(10) VALUE 1925078388.
+          05 FILLER                   PIC 9(10) VALUE 2162078206.
+          05 FILLER                   PIC 9(10) VALUE 2614888103.
+          05 FILLER                   PIC 9(10) VALUE 3248222580.
+          05 FILLER                   PIC 9(10) VALUE 3835390401.
+          05 FILLER                   PIC 9(10) VALUE 4022224774.
+          05 FILLER                   PIC 9(10) VALUE 264347078.
+          05 FILLER                   PIC 9(10) VALUE 604807628.
+          05 FILLER                   PIC 9(10) VALUE 770255983.
+          05 FILLER                   PIC 9(10) VALUE 1249150122.
+          05 FILLER                   PIC 9(10) VALUE 1555081692.
+          05 FILLER                   PIC 9(10) VALUE 1996064986.
+          05 FILLER                   PIC 9(10) VALUE 2554220882.
+          05 FILLER                   PIC 9(10) VALUE 2821834349.
+          05 FILLER                   PIC 9(10) VALUE 2952996808.
+          05 FILLER                   PIC 9(10) VALUE 3210313671.
+          05 FILLER                   PIC 9(10) VALUE 3336571891.
+          05 FILLER                   PIC 9(10) VALUE 3584528711.
+          05 FILLER                   PIC 9(10) VALUE 113926993.
+          05 FILLER                   PIC 9(10) VALUE 338241895.
+          05 FILLER                   PIC 9(10) VALUE 666307205.
+          05 FILLER                   PIC 9(10) VALUE 773529912.
+          05 FILLER                   PIC 9(10) VALUE 1294757372.
+          05 FILLER                   PIC 9(10) VALUE 1396182291.
+          05 FILLER                   PIC 9(10) VALUE 1695183700.
+          05 FILLER                   PIC 9(10) VALUE 1986661051.
+          05 FILLER                   PIC 9(10) VALUE 2177026350.
+          05 FILLER                   PIC 9(10) VALUE 2456956037.
+          05 FILLER                   PIC 9(10) VALUE 2730485921.
+          05 FILLER                   PIC 9(10) VALUE 2820302411.
+          05 FILLER                   PIC 9(10) VALUE 3259730800.
+          05 FILLER                   PIC 9(10) VALUE 3345764771.
+          05 FILLER                   PIC 9(10) VALUE 3516065817.
+          05 FILLER                   PIC 9(10) VALUE 3600352804.
+          05 FILLER                   PIC 9(10) VALUE 4094571909.
+          05 FILLER                   PIC 9(10) VALUE 275423344.
+          05 FILLER                   PIC 9(10) VALUE 430227734.
+          05 FILLER                   PIC 9(10) VALUE 506948616.
+          05 FILLER                   PIC 9(10) VALUE 659060556.
+          05 FILLER                   PIC 9(10) VALUE 883997877.
+          05 FILLER                   PIC 9(10) VALUE 958139571.
+          05 FILLER                   PIC 9(10) VALUE 1322822218.
+          05 FILLER                   PIC 9(10) VALUE 1537002063.
+          05 FILLER                   PIC 9(10) VALUE 1747873779.
+          05 FILLER                   PIC 9(10) VALUE 1955562222.
+          05 FILLER                   PIC 9(10) VALUE 2024104815.
+          05 FILLER                   PIC 9(10) VALUE 2227730452.
+          05 FILLER                   PIC 9(10) VALUE 2361852424.
+          05 FILLER                   PIC 9(10) VALUE 2428436474.
+          05 FILLER                   PIC 9(10) VALUE 2756734187.
+          05 FILLER                   PIC 9(10) VALUE 3204031479.
+          05 FILLER                   PIC 9(10) VALUE 3329325298.
+       01 WS-SHA-K-REDEF REDEFINES WS-SHA-K-TABLE.
+          05 WS-SHA-K              OCCURS 64 TIMES PIC 9(10).
+
+       01 WS-BIT-POWERS-TABLE.
+          05 FILLER                   PIC 9(10) VALUE 1.
+          05 FILLER                   PIC 9(10) VALUE 2.
+          05 FILLER                   PIC 9(10) VALUE 4.
+          05 FILLER                   PIC 9(10) VALUE 8.
+          05 FILLER                   PIC 9(10) VALUE 16.
+          05 FILLER                   PIC 9(10) VALUE 32.
+          05 FILLER                   PIC 9(10) VALUE 64.
+          05 FILLER                   PIC 9(10) VALUE 128.
+          05 FILLER                   PIC 9(10) VALUE 256.
+          05 FILLER                   PIC 9(10) VALUE 512.
+          05 FILLER                   PIC 9(10) VALUE 1024.
+          05 FILLER                   PIC 9(10) VALUE 2048.
+          05 FILLER                   PIC 9(10) VALUE 4096.
+          05 FILLER                   PIC 9(10) VALUE 8192.
+          05 FILLER                   PIC 9(10) VALUE 16384.
+          05 FILLER                   PIC 9(10) VALUE 32768.
+          05 FILLER                   PIC 9(10) VALUE 65536.
+          05 FILLER                   PIC 9(10) VALUE 131072.
+          05 FILLER                   PIC 9(10) VALUE 262144.
+          05 FILLER                   PIC 9(10) VALUE 524288.
+          05 FILLER                   PIC 9(10) VALUE 1048576.
+          05 FILLER                   PIC 9(10) VALUE 2097152.
+          05 FILLER                   PIC 9(10) VALUE 4194304.
+          05 FILLER                   PIC 9(10) VALUE 8388608.
+          05 FILLER                   PIC 9(10) VALUE 16777216.
+          05 FILLER                   PIC 9(10) VALUE 33554432.
+          05 FILLER                   PIC 9(10) VALUE 67108864.
+          05 FILLER                   PIC 9(10) VALUE 134217728.
+          05 FILLER                   PIC 9(10) VALUE 268435456.
+          05 FILLER                   PIC 9(10) VALUE 536870912.
+          05 FILLER                   PIC 9(10) VALUE 1073741824.
+          05 FILLER                   PIC 9(10) VALUE 2147483648.
+       01 WS-BIT-POWERS-REDEF REDEFINES WS-BIT-POWERS-TABLE.
+          05 WS-BIT-POWER          OCCURS 32 TIMES PIC 9(10).
+
+      * SHA-256 hash state and per-block working registers
+       01 WS-SHA-H1                PIC 9(10).
+       01 WS-SHA-H2                PIC 9(10).
+       01 WS-SHA-H3                PIC 9(10).
+       01 WS-SHA-H4                PIC 9(10).
+       01 WS-SHA-H5                PIC 9(10).
+       01 WS-SHA-H6                PIC 9(10).
+       01 WS-SHA-H7                PIC 9(10).
+       01 WS-SHA-H8                PIC 9(10).
+       01 WS-SHA-REG-A             PIC 9(10).
+       01 WS-SHA-REG-B             PIC 9(10).
+       01 WS-SHA-REG-C             PIC 9(10).
+       01 WS-SHA-REG-D             PIC 9(10).
+       01 WS-SHA-REG-E             PIC 9(10).
+       01 WS-SHA-REG-F             PIC 9(10).
+       01 WS-SHA-REG-G             PIC 9(10).
+       01 WS-SHA-REG-H             PIC 9(10).
+       01 WS-SHA-T1                PIC 9(10).
+       01 WS-SHA-T2                PIC 9(10).
+       01 WS-SHA-SAVE1             PIC 9(10).
+       01 WS-SHA-SAVE2             PIC 9(10).
+       01 WS-SHA-SAVE3             PIC 9(10).
+       01 WS-SHA-SAVE4             PIC 9(10).
+
+      * Scratch reserved strictly for the internal three-way rotate/
+      * shift combination inside SHA-BIG-SIGMA0/1 and SHA-SMALL-
+      * SIGMA0/1, kept separate from WS-SHA-SAVE1-4 (which the round
+      * compression and message-schedule loops use across these same
+      * calls) so neither caller nor callee clobbers the other
+       01 WS-SHA-SIGSAVE1          PIC 9(10).
+       01 WS-SHA-SIGSAVE2          PIC 9(10).
+       01 WS-SHA-SIGSAVE3          PIC 9(10).
+
+       01 WS-SHA-W-TABLE.
+          05 WS-SHA-W              OCCURS 64 TIMES PIC 9(10).
+
+      * SHA-256 message buffer (padded/length-suffixed copy of the
+      * input) sized for the largest LS-INPUT-DATA message (4096
+      * bytes) rounded up to a whole number of 64-byte blocks
+       01 WS-SHA-MSG               PIC X(4160).
+       01 WS-SHA-MSG-LEN           PIC 9(5).
+       01 WS-SHA-BLOCK-COUNT       PIC 9(3).
+       01 WS-SHA-BLOCK-INDEX       PIC 9(3).
+       01 WS-SHA-BLOCK-START       PIC 9(5).
+       01 WS-SHA-BYTE-INDEX        PIC 9(5).
+       01 WS-SHA-WORD-INDEX        PIC 9(2).
+       01 WS-SHA-ROUND             PIC 9(2).
+       01 WS-SHA-BYTE1             PIC 9(3).
+       01 WS-SHA-BYTE2             PIC 9(3).
+       01 WS-SHA-BYTE3             PIC 9(3).
+       01 WS-SHA-BYTE4             PIC 9(3).
+       01 WS-SHA-BIT-LEN           PIC 9(18).
+       01 WS-SHA-PAD-ZEROS         PIC 9(2).
+       01 WS-SHA-PAD-CALC          PIC S9(4) COMP-3.
+       01 WS-SHA-DIGEST-NIBBLE     PIC 9(2).
+       01 WS-SHA-HEX-POS           PIC 9(3).
+
+      * Generic 32-bit bitwise-operation scratch area shared by the
+      * BIT-* primitives below
+       01 WS-BIT-X                 PIC 9(10).
+       01 WS-BIT-Y                 PIC 9(10).
+       01 WS-BIT-RESULT            PIC 9(10).
+       01 WS-BIT-N                 PIC 9(2).
+       01 WS-BIT-POS                PIC 9(2).
+       01 WS-BIT-A                 PIC 9.
+       01 WS-BIT-B                 PIC 9.
+       01 WS-BIT-TEMP1             PIC 9(10).
+       01 WS-BIT-TEMP2             PIC 9(10).
+       01 WS-BIT-TEMP3             PIC 9(10).
+
+      * SHA-256 boolean-function scratch (Ch/Maj/Sigma0/Sigma1/
+      * sigma0/sigma1 operate on generic X/Y/Z inputs)
+       01 WS-SHA-FX                PIC 9(10).
+       01 WS-SHA-FY                PIC 9(10).
+       01 WS-SHA-FZ                PIC 9(10).
+       01 WS-SHA-FRESULT           PIC 9(10).
+
        LINKAGE SECTION.
        01 LS-INPUT-DATA         PIC X(4096).
        01 LS-INPUT-LENGTH       PIC 9(4).
        01 LS-OUTPUT-DATA        PIC X(8192).
        01 LS-OUTPUT-LENGTH      PIC 9(4).
        01 LS-COMPARE-DATA       PIC X(4096).
+       01 LS-COMPARE-LENGTH     PIC 9(4).
        01 LS-RESULT             PIC 9.
        01 LS-TOKEN-LENGTH       PIC 9(3).
 
@@ -48,15 +252,36 @@
 
       *================================================================
       * CONSTANT-TIME-EQUALS: Timing-safe byte comparison
-      * Input:  LS-INPUT-DATA, LS-COMPARE-DATA, LS-INPUT-LENGTH
+      * Input:  LS-INPUT-DATA, LS-COMPARE-DATA, LS-INPUT-LENGTH,
+      *         LS-COMPARE-LENGTH
       * Output: LS-RESULT (1=equal, 0=not equal)
+      *
+      * LS-COMPARE-LENGTH is folded into WS-DIFF arithmetically rather
+      * than checked with an early-exit IF, so a length mismatch is
+      * reported without the routine's timing depending on whether the
+      * lengths happen to match.
       *================================================================
        CONSTANT-TIME-EQUALS SECTION.
            ENTRY "CONSTANT-TIME-EQUALS" USING LS-INPUT-DATA
-                 LS-COMPARE-DATA LS-INPUT-LENGTH LS-RESULT.
+                 LS-COMPARE-DATA LS-INPUT-LENGTH LS-COMPARE-LENGTH
+                 LS-RESULT.
 
            MOVE 0 TO WS-DIFF
            MOVE LS-INPUT-LENGTH TO WS-INPUT-LEN
+           MOVE LS-COMPARE-LENGTH TO WS-COMPARE-LEN
+
+           IF WS-INPUT-LEN > 4096
+              MOVE 4096 TO WS-INPUT-LEN
+           END-IF
+           IF WS-COMPARE-LEN > 4096
+              MOVE 4096 TO WS-COMPARE-LEN
+           END-IF
+
+      *    Fold the length difference into WS-DIFF - constant-time,
+      *    not an early-exit branch on the comparison result
+           COMPUTE WS-LENGTH-DIFF =
+              FUNCTION ABS(WS-INPUT-LEN - WS-COMPARE-LEN)
+           COMPUTE WS-DIFF = WS-DIFF + WS-LENGTH-DIFF
 
       *    XOR all bytes - accumulate differences
            PERFORM VARYING WS-INDEX FROM 1 BY 1
@@ -73,7 +298,8 @@
                  FUNCTION ABS(WS-CURRENT-BYTE - WS-XOR-RESULT)
            END-PERFORM
 
-      *    Result is 1 only if no differences
+      *    Result is 1 only if no byte differences and no length
+      *    mismatch
            IF WS-DIFF = 0
               MOVE 1 TO LS-RESULT
            ELSE
@@ -130,6 +356,546 @@
        SIMPLE-HASH-EXIT.
            EXIT.
 
+      *================================================================
+      * HASH-SHA256: SHA-256 message digest, for integrity checks that
+      * need to be collision-resistant (SIMPLE-HASH above is not)
+      * Input:  LS-INPUT-DATA, LS-INPUT-LENGTH (4096 bytes max)
+      * Output: LS-OUTPUT-DATA (64-char hex digest), LS-OUTPUT-LENGTH,
+      *         LS-RESULT (1=ok, 0=input too large)
+      *================================================================
+       HASH-SHA256 SECTION.
+           ENTRY "HASH-SHA256" USING LS-INPUT-DATA LS-INPUT-LENGTH
+                                     LS-OUTPUT-DATA LS-OUTPUT-LENGTH
+                                     LS-RESULT.
+
+           INITIALIZE LS-OUTPUT-DATA
+           MOVE 0 TO LS-OUTPUT-LENGTH
+           MOVE 1 TO LS-RESULT
+
+           IF LS-INPUT-LENGTH > 4096
+              MOVE 0 TO LS-RESULT
+              GOBACK
+           END-IF
+
+           MOVE 1779033703 TO WS-SHA-H1
+           MOVE 3144134277 TO WS-SHA-H2
+           MOVE 1013904242 TO WS-SHA-H3
+           MOVE 2773480762 TO WS-SHA-H4
+           MOVE 1359893119 TO WS-SHA-H5
+           MOVE 2600822924 TO WS-SHA-H6
+           MOVE 528734635 TO WS-SHA-H7
+           MOVE 1541459225 TO WS-SHA-H8
+
+           PERFORM SHA256-PAD
+
+           PERFORM VARYING WS-SHA-BLOCK-INDEX FROM 1 BY 1
+                   UNTIL WS-SHA-BLOCK-INDEX > WS-SHA-BLOCK-COUNT
+
+              COMPUTE WS-SHA-BLOCK-START =
+                 (WS-SHA-BLOCK-INDEX - 1) * 64 + 1
+              PERFORM SHA256-PROCESS-BLOCK
+           END-PERFORM
+
+           MOVE WS-SHA-H1 TO WS-SHA-FX
+           MOVE 1 TO WS-SHA-HEX-POS
+           PERFORM SHA256-WORD-TO-HEX
+
+           MOVE WS-SHA-H2 TO WS-SHA-FX
+           MOVE 9 TO WS-SHA-HEX-POS
+           PERFORM SHA256-WORD-TO-HEX
+
+           MOVE WS-SHA-H3 TO WS-SHA-FX
+           MOVE 17 TO WS-SHA-HEX-POS
+           PERFORM SHA256-WORD-TO-HEX
+
+           MOVE WS-SHA-H4 TO WS-SHA-FX
+           MOVE 25 TO WS-SHA-HEX-POS
+           PERFORM SHA256-WORD-TO-HEX
+
+           MOVE WS-SHA-H5 TO WS-SHA-FX
+           MOVE 33 TO WS-SHA-HEX-POS
+           PERFORM SHA256-WORD-TO-HEX
+
+           MOVE WS-SHA-H6 TO WS-SHA-FX
+           MOVE 41 TO WS-SHA-HEX-POS
+           PERFORM SHA256-WORD-TO-HEX
+
+           MOVE WS-SHA-H7 TO WS-SHA-FX
+           MOVE 49 TO WS-SHA-HEX-POS
+           PERFORM SHA256-WORD-TO-HEX
+
+           MOVE WS-SHA-H8 TO WS-SHA-FX
+           MOVE 57 TO WS-SHA-HEX-POS
+           PERFORM SHA256-WORD-TO-HEX
+
+           MOVE 64 TO LS-OUTPUT-LENGTH
+
+           GOBACK.
+
+       HASH-SHA256-EXIT.
+           EXIT.
+
+      *================================================================
+      * SHA256-PAD: Build the padded/length-suffixed message copy in
+      * WS-SHA-MSG per FIPS 180-4 (append 0x80, zero-pad, append the
+      * 64-bit big-endian bit length, total a multiple of 64 bytes)
+      *================================================================
+       SHA256-PAD SECTION.
+           MOVE LOW-VALUES TO WS-SHA-MSG
+           MOVE LS-INPUT-DATA(1:LS-INPUT-LENGTH)
+                TO WS-SHA-MSG(1:LS-INPUT-LENGTH)
+           MOVE FUNCTION CHAR(129) TO WS-SHA-MSG(LS-INPUT-LENGTH + 1:1)
+
+           COMPUTE WS-SHA-PAD-CALC =
+              56 - FUNCTION MOD(LS-INPUT-LENGTH + 1, 64)
+           IF WS-SHA-PAD-CALC < 0
+              ADD 64 TO WS-SHA-PAD-CALC
+           END-IF
+           MOVE WS-SHA-PAD-CALC TO WS-SHA-PAD-ZEROS
+
+           COMPUTE WS-SHA-MSG-LEN =
+              LS-INPUT-LENGTH + 1 + WS-SHA-PAD-ZEROS + 8
+           COMPUTE WS-SHA-BLOCK-COUNT = WS-SHA-MSG-LEN / 64
+
+           COMPUTE WS-SHA-BIT-LEN = LS-INPUT-LENGTH * 8
+
+           COMPUTE WS-SHA-BYTE4 = FUNCTION MOD(WS-SHA-BIT-LEN, 256)
+           COMPUTE WS-SHA-BYTE3 =
+              FUNCTION MOD(WS-SHA-BIT-LEN / 256, 256)
+           COMPUTE WS-SHA-BYTE2 =
+              FUNCTION MOD(WS-SHA-BIT-LEN / 65536, 256)
+           COMPUTE WS-SHA-BYTE1 =
+              FUNCTION MOD(WS-SHA-BIT-LEN / 16777216, 256)
+
+           MOVE FUNCTION CHAR(WS-SHA-BYTE1 + 1)
+                TO WS-SHA-MSG(WS-SHA-MSG-LEN - 3:1)
+           MOVE FUNCTION CHAR(WS-SHA-BYTE2 + 1)
+                TO WS-SHA-MSG(WS-SHA-MSG-LEN - 2:1)
+           MOVE FUNCTION CHAR(WS-SHA-BYTE3 + 1)
+                TO WS-SHA-MSG(WS-SHA-MSG-LEN - 1:1)
+           MOVE FUNCTION CHAR(WS-SHA-BYTE4 + 1)
+                TO WS-SHA-MSG(WS-SHA-MSG-LEN:1).
+
+       SHA256-PAD-EXIT.
+           EXIT.
+
+      *================================================================
+      * SHA256-PROCESS-BLOCK: Compress the 64-byte block at
+      * WS-SHA-MSG(WS-SHA-BLOCK-START:64) into WS-SHA-H1 thru H8
+      *================================================================
+       SHA256-PROCESS-BLOCK SECTION.
+           PERFORM VARYING WS-SHA-WORD-INDEX FROM 1 BY 1
+                   UNTIL WS-SHA-WORD-INDEX > 16
+
+              COMPUTE WS-SHA-BYTE-INDEX =
+                 WS-SHA-BLOCK-START + (WS-SHA-WORD-INDEX - 1) * 4
+              COMPUTE WS-SHA-BYTE1 =
+                 FUNCTION ORD(WS-SHA-MSG(WS-SHA-BYTE-INDEX:1)) - 1
+              COMPUTE WS-SHA-BYTE2 =
+                 FUNCTION ORD(WS-SHA-MSG(WS-SHA-BYTE-INDEX + 1:1)) - 1
+              COMPUTE WS-SHA-BYTE3 =
+                 FUNCTION ORD(WS-SHA-MSG(WS-SHA-BYTE-INDEX + 2:1)) - 1
+              COMPUTE WS-SHA-BYTE4 =
+                 FUNCTION ORD(WS-SHA-MSG(WS-SHA-BYTE-INDEX + 3:1)) - 1
+
+              COMPUTE WS-SHA-W(WS-SHA-WORD-INDEX) =
+                 WS-SHA-BYTE1 * 16777216 + WS-SHA-BYTE2 * 65536 +
+                 WS-SHA-BYTE3 * 256 + WS-SHA-BYTE4
+           END-PERFORM
+
+           PERFORM VARYING WS-SHA-WORD-INDEX FROM 17 BY 1
+                   UNTIL WS-SHA-WORD-INDEX > 64
+
+              MOVE WS-SHA-W(WS-SHA-WORD-INDEX - 2) TO WS-SHA-FX
+              PERFORM SHA-SMALL-SIGMA1
+              MOVE WS-SHA-FRESULT TO WS-SHA-SAVE1
+
+              MOVE WS-SHA-W(WS-SHA-WORD-INDEX - 15) TO WS-SHA-FX
+              PERFORM SHA-SMALL-SIGMA0
+              MOVE WS-SHA-FRESULT TO WS-SHA-SAVE2
+
+              COMPUTE WS-SHA-W(WS-SHA-WORD-INDEX) =
+                 FUNCTION MOD(WS-SHA-SAVE1 +
+                    WS-SHA-W(WS-SHA-WORD-INDEX - 7) + WS-SHA-SAVE2 +
+                    WS-SHA-W(WS-SHA-WORD-INDEX - 16), 4294967296)
+           END-PERFORM
+
+           MOVE WS-SHA-H1 TO WS-SHA-REG-A
+           MOVE WS-SHA-H2 TO WS-SHA-REG-B
+           MOVE WS-SHA-H3 TO WS-SHA-REG-C
+           MOVE WS-SHA-H4 TO WS-SHA-REG-D
+           MOVE WS-SHA-H5 TO WS-SHA-REG-E
+           MOVE WS-SHA-H6 TO WS-SHA-REG-F
+           MOVE WS-SHA-H7 TO WS-SHA-REG-G
+           MOVE WS-SHA-H8 TO WS-SHA-REG-H
+
+           PERFORM VARYING WS-SHA-ROUND FROM 1 BY 1
+                   UNTIL WS-SHA-ROUND > 64
+
+              MOVE WS-SHA-REG-E TO WS-SHA-FX
+              PERFORM SHA-BIG-SIGMA1
+              MOVE WS-SHA-FRESULT TO WS-SHA-SAVE1
+
+              MOVE WS-SHA-REG-E TO WS-SHA-FX
+              MOVE WS-SHA-REG-F TO WS-SHA-FY
+              MOVE WS-SHA-REG-G TO WS-SHA-FZ
+              PERFORM SHA-CH
+              MOVE WS-SHA-FRESULT TO WS-SHA-SAVE2
+
+              COMPUTE WS-SHA-T1 =
+                 FUNCTION MOD(WS-SHA-REG-H + WS-SHA-SAVE1 +
+                    WS-SHA-SAVE2 + WS-SHA-K(WS-SHA-ROUND) +
+                    WS-SHA-W(WS-SHA-ROUND), 4294967296)
+
+              MOVE WS-SHA-REG-A TO WS-SHA-FX
+              PERFORM SHA-BIG-SIGMA0
+              MOVE WS-SHA-FRESULT TO WS-SHA-SAVE3
+
+              MOVE WS-SHA-REG-A TO WS-SHA-FX
+              MOVE WS-SHA-REG-B TO WS-SHA-FY
+              MOVE WS-SHA-REG-C TO WS-SHA-FZ
+              PERFORM SHA-MAJ
+              MOVE WS-SHA-FRESULT TO WS-SHA-SAVE4
+
+              COMPUTE WS-SHA-T2 =
+                 FUNCTION MOD(WS-SHA-SAVE3 + WS-SHA-SAVE4, 4294967296)
+
+              MOVE WS-SHA-REG-G TO WS-SHA-REG-H
+              MOVE WS-SHA-REG-F TO WS-SHA-REG-G
+              MOVE WS-SHA-REG-E TO WS-SHA-REG-F
+              COMPUTE WS-SHA-REG-E =
+                 FUNCTION MOD(WS-SHA-REG-D + WS-SHA-T1, 4294967296)
+              MOVE WS-SHA-REG-C TO WS-SHA-REG-D
+              MOVE WS-SHA-REG-B TO WS-SHA-REG-C
+              MOVE WS-SHA-REG-A TO WS-SHA-REG-B
+              COMPUTE WS-SHA-REG-A =
+                 FUNCTION MOD(WS-SHA-T1 + WS-SHA-T2, 4294967296)
+           END-PERFORM
+
+           COMPUTE WS-SHA-H1 =
+              FUNCTION MOD(WS-SHA-H1 + WS-SHA-REG-A, 4294967296)
+           COMPUTE WS-SHA-H2 =
+              FUNCTION MOD(WS-SHA-H2 + WS-SHA-REG-B, 4294967296)
+           COMPUTE WS-SHA-H3 =
+              FUNCTION MOD(WS-SHA-H3 + WS-SHA-REG-C, 4294967296)
+           COMPUTE WS-SHA-H4 =
+              FUNCTION MOD(WS-SHA-H4 + WS-SHA-REG-D, 4294967296)
+           COMPUTE WS-SHA-H5 =
+              FUNCTION MOD(WS-SHA-H5 + WS-SHA-REG-E, 4294967296)
+           COMPUTE WS-SHA-H6 =
+              FUNCTION MOD(WS-SHA-H6 + WS-SHA-REG-F, 4294967296)
+           COMPUTE WS-SHA-H7 =
+              FUNCTION MOD(WS-SHA-H7 + WS-SHA-REG-G, 4294967296)
+           COMPUTE WS-SHA-H8 =
+              FUNCTION MOD(WS-SHA-H8 + WS-SHA-REG-H, 4294967296).
+
+       SHA256-PROCESS-BLOCK-EXIT.
+           EXIT.
+
+      *================================================================
+      * SHA256-WORD-TO-HEX: Write WS-SHA-FX as 8 hex chars into
+      * LS-OUTPUT-DATA starting at WS-SHA-HEX-POS
+      *================================================================
+       SHA256-WORD-TO-HEX SECTION.
+           PERFORM VARYING WS-SHA-DIGEST-NIBBLE FROM 8 BY -1
+                   UNTIL WS-SHA-DIGEST-NIBBLE < 1
+
+              COMPUTE WS-CHAR-INDEX =
+                 FUNCTION MOD(WS-SHA-FX, 16) + 1
+              COMPUTE WS-SHA-BYTE-INDEX =
+                 WS-SHA-HEX-POS + WS-SHA-DIGEST-NIBBLE - 1
+              MOVE WS-HEX-CHARS(WS-CHAR-INDEX:1)
+                   TO LS-OUTPUT-DATA(WS-SHA-BYTE-INDEX:1)
+              COMPUTE WS-SHA-FX = WS-SHA-FX / 16
+           END-PERFORM.
+
+       SHA256-WORD-TO-HEX-EXIT.
+           EXIT.
+
+      *================================================================
+      * SHA-CH / SHA-MAJ / SHA-BIG-SIGMA0 / SHA-BIG-SIGMA1 /
+      * SHA-SMALL-SIGMA0 / SHA-SMALL-SIGMA1: the six SHA-256 boolean
+      * and mixing functions, each over WS-SHA-FX/FY/FZ producing
+      * WS-SHA-FRESULT
+      *================================================================
+       SHA-CH SECTION.
+           MOVE WS-SHA-FX TO WS-BIT-X
+           MOVE WS-SHA-FY TO WS-BIT-Y
+           PERFORM BIT-AND32
+           MOVE WS-BIT-RESULT TO WS-BIT-TEMP1
+
+           MOVE WS-SHA-FX TO WS-BIT-X
+           PERFORM BIT-NOT32
+           MOVE WS-BIT-RESULT TO WS-BIT-X
+           MOVE WS-SHA-FZ TO WS-BIT-Y
+           PERFORM BIT-AND32
+
+           MOVE WS-BIT-TEMP1 TO WS-BIT-X
+           MOVE WS-BIT-RESULT TO WS-BIT-Y
+           PERFORM BIT-XOR32
+           MOVE WS-BIT-RESULT TO WS-SHA-FRESULT.
+
+       SHA-CH-EXIT.
+           EXIT.
+
+       SHA-MAJ SECTION.
+           MOVE WS-SHA-FX TO WS-BIT-X
+           MOVE WS-SHA-FY TO WS-BIT-Y
+           PERFORM BIT-AND32
+           MOVE WS-BIT-RESULT TO WS-BIT-TEMP1
+
+           MOVE WS-SHA-FX TO WS-BIT-X
+           MOVE WS-SHA-FZ TO WS-BIT-Y
+           PERFORM BIT-AND32
+           MOVE WS-BIT-RESULT TO WS-BIT-TEMP2
+
+           MOVE WS-SHA-FY TO WS-BIT-X
+           MOVE WS-SHA-FZ TO WS-BIT-Y
+           PERFORM BIT-AND32
+           MOVE WS-BIT-RESULT TO WS-BIT-TEMP3
+
+           MOVE WS-BIT-TEMP1 TO WS-BIT-X
+           MOVE WS-BIT-TEMP2 TO WS-BIT-Y
+           PERFORM BIT-XOR32
+           MOVE WS-BIT-RESULT TO WS-BIT-TEMP1
+
+           MOVE WS-BIT-TEMP1 TO WS-BIT-X
+           MOVE WS-BIT-TEMP3 TO WS-BIT-Y
+           PERFORM BIT-XOR32
+           MOVE WS-BIT-RESULT TO WS-SHA-FRESULT.
+
+       SHA-MAJ-EXIT.
+           EXIT.
+
+      * NOTE: BIT-ROTR32/BIT-SHR32 use WS-BIT-TEMP1/TEMP2 as their own
+      * internal scratch, so the three rotate/shift results saved
+      * across the nested PERFORM calls below must live in
+      * WS-SHA-SAVE1/2/3 (dedicated caller-level scratch), never in
+      * WS-BIT-TEMP1/2/3
+       SHA-BIG-SIGMA0 SECTION.
+           MOVE WS-SHA-FX TO WS-BIT-X
+           MOVE 2 TO WS-BIT-N
+           PERFORM BIT-ROTR32
+           MOVE WS-BIT-RESULT TO WS-SHA-SIGSAVE1
+
+           MOVE WS-SHA-FX TO WS-BIT-X
+           MOVE 13 TO WS-BIT-N
+           PERFORM BIT-ROTR32
+           MOVE WS-BIT-RESULT TO WS-SHA-SIGSAVE2
+
+           MOVE WS-SHA-FX TO WS-BIT-X
+           MOVE 22 TO WS-BIT-N
+           PERFORM BIT-ROTR32
+           MOVE WS-BIT-RESULT TO WS-SHA-SIGSAVE3
+
+           MOVE WS-SHA-SIGSAVE1 TO WS-BIT-X
+           MOVE WS-SHA-SIGSAVE2 TO WS-BIT-Y
+           PERFORM BIT-XOR32
+           MOVE WS-BIT-RESULT TO WS-SHA-SIGSAVE1
+
+           MOVE WS-SHA-SIGSAVE1 TO WS-BIT-X
+           MOVE WS-SHA-SIGSAVE3 TO WS-BIT-Y
+           PERFORM BIT-XOR32
+           MOVE WS-BIT-RESULT TO WS-SHA-FRESULT.
+
+       SHA-BIG-SIGMA0-EXIT.
+           EXIT.
+
+       SHA-BIG-SIGMA1 SECTION.
+           MOVE WS-SHA-FX TO WS-BIT-X
+           MOVE 6 TO WS-BIT-N
+           PERFORM BIT-ROTR32
+           MOVE WS-BIT-RESULT TO WS-SHA-SIGSAVE1
+
+           MOVE WS-SHA-FX TO WS-BIT-X
+           MOVE 11 TO WS-BIT-N
+           PERFORM BIT-ROTR32
+           MOVE WS-BIT-RESULT TO WS-SHA-SIGSAVE2
+
+           MOVE WS-SHA-FX TO WS-BIT-X
+           MOVE 25 TO WS-BIT-N
+           PERFORM BIT-ROTR32
+           MOVE WS-BIT-RESULT TO WS-SHA-SIGSAVE3
+
+           MOVE WS-SHA-SIGSAVE1 TO WS-BIT-X
+           MOVE WS-SHA-SIGSAVE2 TO WS-BIT-Y
+           PERFORM BIT-XOR32
+           MOVE WS-BIT-RESULT TO WS-SHA-SIGSAVE1
+
+           MOVE WS-SHA-SIGSAVE1 TO WS-BIT-X
+           MOVE WS-SHA-SIGSAVE3 TO WS-BIT-Y
+           PERFORM BIT-XOR32
+           MOVE WS-BIT-RESULT TO WS-SHA-FRESULT.
+
+       SHA-BIG-SIGMA1-EXIT.
+           EXIT.
+
+       SHA-SMALL-SIGMA0 SECTION.
+           MOVE WS-SHA-FX TO WS-BIT-X
+           MOVE 7 TO WS-BIT-N
+           PERFORM BIT-ROTR32
+           MOVE WS-BIT-RESULT TO WS-SHA-SIGSAVE1
+
+           MOVE WS-SHA-FX TO WS-BIT-X
+           MOVE 18 TO WS-BIT-N
+           PERFORM BIT-ROTR32
+           MOVE WS-BIT-RESULT TO WS-SHA-SIGSAVE2
+
+           MOVE WS-SHA-FX TO WS-BIT-X
+           MOVE 3 TO WS-BIT-N
+           PERFORM BIT-SHR32
+           MOVE WS-BIT-RESULT TO WS-SHA-SIGSAVE3
+
+           MOVE WS-SHA-SIGSAVE1 TO WS-BIT-X
+           MOVE WS-SHA-SIGSAVE2 TO WS-BIT-Y
+           PERFORM BIT-XOR32
+           MOVE WS-BIT-RESULT TO WS-SHA-SIGSAVE1
+
+           MOVE WS-SHA-SIGSAVE1 TO WS-BIT-X
+           MOVE WS-SHA-SIGSAVE3 TO WS-BIT-Y
+           PERFORM BIT-XOR32
+           MOVE WS-BIT-RESULT TO WS-SHA-FRESULT.
+
+       SHA-SMALL-SIGMA0-EXIT.
+           EXIT.
+
+       SHA-SMALL-SIGMA1 SECTION.
+           MOVE WS-SHA-FX TO WS-BIT-X
+           MOVE 17 TO WS-BIT-N
+           PERFORM BIT-ROTR32
+           MOVE WS-BIT-RESULT TO WS-SHA-SIGSAVE1
+
+           MOVE WS-SHA-FX TO WS-BIT-X
+           MOVE 19 TO WS-BIT-N
+           PERFORM BIT-ROTR32
+           MOVE WS-BIT-RESULT TO WS-SHA-SIGSAVE2
+
+           MOVE WS-SHA-FX TO WS-BIT-X
+           MOVE 10 TO WS-BIT-N
+           PERFORM BIT-SHR32
+           MOVE WS-BIT-RESULT TO WS-SHA-SIGSAVE3
+
+           MOVE WS-SHA-SIGSAVE1 TO WS-BIT-X
+           MOVE WS-SHA-SIGSAVE2 TO WS-BIT-Y
+           PERFORM BIT-XOR32
+           MOVE WS-BIT-RESULT TO WS-SHA-SIGSAVE1
+
+           MOVE WS-SHA-SIGSAVE1 TO WS-BIT-X
+           MOVE WS-SHA-SIGSAVE3 TO WS-BIT-Y
+           PERFORM BIT-XOR32
+           MOVE WS-BIT-RESULT TO WS-SHA-FRESULT.
+
+       SHA-SMALL-SIGMA1-EXIT.
+           EXIT.
+
+      *================================================================
+      * BIT-AND32 / BIT-OR32 / BIT-XOR32: 32-bit bitwise primitives
+      * built bit-by-bit via WS-BIT-POWER, since COBOL has no native
+      * bitwise operators
+      * Input:  WS-BIT-X, WS-BIT-Y     Output: WS-BIT-RESULT
+      *================================================================
+       BIT-AND32 SECTION.
+           MOVE 0 TO WS-BIT-RESULT
+           PERFORM VARYING WS-BIT-POS FROM 1 BY 1 UNTIL WS-BIT-POS > 32
+              COMPUTE WS-BIT-A =
+                 FUNCTION MOD(WS-BIT-X / WS-BIT-POWER(WS-BIT-POS), 2)
+              COMPUTE WS-BIT-B =
+                 FUNCTION MOD(WS-BIT-Y / WS-BIT-POWER(WS-BIT-POS), 2)
+              IF WS-BIT-A = 1 AND WS-BIT-B = 1
+                 ADD WS-BIT-POWER(WS-BIT-POS) TO WS-BIT-RESULT
+              END-IF
+           END-PERFORM.
+
+       BIT-AND32-EXIT.
+           EXIT.
+
+       BIT-OR32 SECTION.
+           MOVE 0 TO WS-BIT-RESULT
+           PERFORM VARYING WS-BIT-POS FROM 1 BY 1 UNTIL WS-BIT-POS > 32
+              COMPUTE WS-BIT-A =
+                 FUNCTION MOD(WS-BIT-X / WS-BIT-POWER(WS-BIT-POS), 2)
+              COMPUTE WS-BIT-B =
+                 FUNCTION MOD(WS-BIT-Y / WS-BIT-POWER(WS-BIT-POS), 2)
+              IF WS-BIT-A = 1 OR WS-BIT-B = 1
+                 ADD WS-BIT-POWER(WS-BIT-POS) TO WS-BIT-RESULT
+              END-IF
+           END-PERFORM.
+
+       BIT-OR32-EXIT.
+           EXIT.
+
+       BIT-XOR32 SECTION.
+           MOVE 0 TO WS-BIT-RESULT
+           PERFORM VARYING WS-BIT-POS FROM 1 BY 1 UNTIL WS-BIT-POS > 32
+              COMPUTE WS-BIT-A =
+                 FUNCTION MOD(WS-BIT-X / WS-BIT-POWER(WS-BIT-POS), 2)
+              COMPUTE WS-BIT-B =
+                 FUNCTION MOD(WS-BIT-Y / WS-BIT-POWER(WS-BIT-POS), 2)
+              IF WS-BIT-A NOT = WS-BIT-B
+                 ADD WS-BIT-POWER(WS-BIT-POS) TO WS-BIT-RESULT
+              END-IF
+           END-PERFORM.
+
+       BIT-XOR32-EXIT.
+           EXIT.
+
+      *================================================================
+      * BIT-NOT32 / BIT-SHR32 / BIT-SHL32 / BIT-ROTR32: 32-bit
+      * complement, logical shift, and rotate, built on BIT-OR32
+      * Input:  WS-BIT-X (and WS-BIT-N, the shift/rotate amount)
+      * Output: WS-BIT-RESULT
+      *================================================================
+       BIT-NOT32 SECTION.
+           COMPUTE WS-BIT-RESULT = 4294967295 - WS-BIT-X.
+
+       BIT-NOT32-EXIT.
+           EXIT.
+
+       BIT-SHR32 SECTION.
+           EVALUATE TRUE
+              WHEN WS-BIT-N = 0
+                 MOVE WS-BIT-X TO WS-BIT-RESULT
+              WHEN WS-BIT-N >= 32
+                 MOVE 0 TO WS-BIT-RESULT
+              WHEN OTHER
+                 COMPUTE WS-BIT-RESULT =
+                    WS-BIT-X / WS-BIT-POWER(WS-BIT-N + 1)
+           END-EVALUATE.
+
+       BIT-SHR32-EXIT.
+           EXIT.
+
+       BIT-SHL32 SECTION.
+           EVALUATE TRUE
+              WHEN WS-BIT-N = 0
+                 MOVE WS-BIT-X TO WS-BIT-RESULT
+              WHEN WS-BIT-N >= 32
+                 MOVE 0 TO WS-BIT-RESULT
+              WHEN OTHER
+                 COMPUTE WS-BIT-RESULT =
+                    FUNCTION MOD(WS-BIT-X * WS-BIT-POWER(WS-BIT-N + 1),
+                                 4294967296)
+           END-EVALUATE.
+
+       BIT-SHL32-EXIT.
+           EXIT.
+
+       BIT-ROTR32 SECTION.
+           MOVE WS-BIT-X TO WS-BIT-TEMP1
+           PERFORM BIT-SHR32
+           MOVE WS-BIT-RESULT TO WS-BIT-TEMP2
+
+           MOVE WS-BIT-TEMP1 TO WS-BIT-X
+           COMPUTE WS-BIT-N = 32 - WS-BIT-N
+           PERFORM BIT-SHL32
+
+           MOVE WS-BIT-RESULT TO WS-BIT-X
+           MOVE WS-BIT-TEMP2 TO WS-BIT-Y
+           PERFORM BIT-OR32.
+
+       BIT-ROTR32-EXIT.
+           EXIT.
+
       *================================================================
       * BYTES-TO-HEX: Convert bytes to hexadecimal string
       * Input:  LS-INPUT-DATA, LS-INPUT-LENGTH
@@ -172,7 +938,9 @@
       * GENERATE-TOKEN: Generate random token string
       * Input:  LS-TOKEN-LENGTH
       * Output: LS-OUTPUT-DATA, LS-OUTPUT-LENGTH
-      * Note: Uses basic PRNG - seed from system time in production
+      * Note: The LCG seed is mixed with real per-run entropy (clock
+      * ticks plus job/task id) the first time this entry point runs
+      * in an address space - see SEED-RANDOM-FROM-ENTROPY
       *================================================================
        GENERATE-TOKEN SECTION.
            ENTRY "GENERATE-TOKEN" USING LS-TOKEN-LENGTH
@@ -181,8 +949,9 @@
            INITIALIZE LS-OUTPUT-DATA
            MOVE LS-TOKEN-LENGTH TO LS-OUTPUT-LENGTH
 
-      *    Seed from current time (simplified)
-           MOVE FUNCTION CURRENT-DATE(9:8) TO WS-RANDOM-SEED
+           IF NOT WS-RANDOM-SEEDED
+              PERFORM SEED-RANDOM-FROM-ENTROPY
+           END-IF
 
            PERFORM VARYING WS-INDEX FROM 1 BY 1
                    UNTIL WS-INDEX > LS-TOKEN-LENGTH
@@ -206,6 +975,47 @@
        GENERATE-TOKEN-EXIT.
            EXIT.
 
+      *================================================================
+      * SEED-RANDOM-FROM-ENTROPY: mix real per-run entropy into
+      * WS-RANDOM-SEED. Runs once per address space, from GENERATE-
+      * TOKEN, before the first token is produced. Clock ticks alone
+      * only give hundredths-of-a-second resolution, so two batch
+      * steps started close together are folded in with whatever
+      * job or task identifier the scheduler exported for this run -
+      * when none is available (e.g. run outside batch scheduling)
+      * WS-ENTROPY-JOBID is just spaces and drops out of the mix.
+      *================================================================
+       SEED-RANDOM-FROM-ENTROPY SECTION.
+           ACCEPT WS-ENTROPY-TICKS FROM TIME
+
+           DISPLAY "PROVEN_JOB_ID" UPON ENVIRONMENT-NAME
+           ACCEPT WS-ENTROPY-JOBID FROM ENVIRONMENT-VALUE
+           IF WS-ENTROPY-JOBID = SPACES OR LOW-VALUES
+              DISPLAY "JOBNAME" UPON ENVIRONMENT-NAME
+              ACCEPT WS-ENTROPY-JOBID FROM ENVIRONMENT-VALUE
+           END-IF
+
+           MOVE 0 TO WS-ENTROPY-JOBID-NUM
+           PERFORM VARYING WS-INDEX FROM 1 BY 1
+                   UNTIL WS-INDEX > 8
+              COMPUTE WS-ENTROPY-JOBID-NUM =
+                 FUNCTION MOD(
+                    (WS-ENTROPY-JOBID-NUM * 131) +
+                    FUNCTION ORD(WS-ENTROPY-JOBID(WS-INDEX:1)),
+                    100000000)
+           END-PERFORM
+
+           COMPUTE WS-RANDOM-SEED =
+              FUNCTION MOD(
+                 (WS-ENTROPY-TICKS * 1103515245) +
+                 (WS-ENTROPY-JOBID-NUM * 12345) + 1,
+                 WS-RANDOM-M)
+
+           SET WS-RANDOM-SEEDED TO TRUE.
+
+       SEED-RANDOM-FROM-ENTROPY-EXIT.
+           EXIT.
+
       *================================================================
       * SECURE-WIPE: Overwrite memory with zeros
       * Input:  LS-INPUT-DATA, LS-INPUT-LENGTH
@@ -215,28 +1025,61 @@
            ENTRY "SECURE-WIPE" USING LS-INPUT-DATA LS-INPUT-LENGTH.
 
            MOVE LS-INPUT-LENGTH TO WS-INPUT-LEN
+           PERFORM WIPE-INPUT-DATA-BYTES
+
+           GOBACK.
+
+       SECURE-WIPE-EXIT.
+           EXIT.
 
-      *    Overwrite with zeros
+      *================================================================
+      * SECURE-WIPE-NUMERIC: Overwrite a packed-decimal (COMP-3) or
+      * binary (COMP) working-storage field with zeros. The field
+      * cannot be passed directly as USAGE DISPLAY, so the caller
+      * REDEFINES it (or the group it lives in) as an alphanumeric
+      * byte view and passes that view here along with its storage
+      * length in bytes - see the MONEY-WIPE-VIEW example in
+      * SAFECURR.cpy. LS-INPUT-LENGTH is the field's stored byte
+      * count (e.g. FUNCTION LENGTH of the redefined view), not its
+      * PICTURE digit count.
+      * Input:  LS-INPUT-DATA, LS-INPUT-LENGTH
+      * Output: LS-INPUT-DATA (zeroed)
+      *================================================================
+       SECURE-WIPE-NUMERIC SECTION.
+           ENTRY "SECURE-WIPE-NUMERIC" USING LS-INPUT-DATA
+                 LS-INPUT-LENGTH.
+
+           MOVE LS-INPUT-LENGTH TO WS-INPUT-LEN
+           PERFORM WIPE-INPUT-DATA-BYTES
+
+           GOBACK.
+
+       SECURE-WIPE-NUMERIC-EXIT.
+           EXIT.
+
+      *================================================================
+      * WIPE-INPUT-DATA-BYTES: Three-pass overwrite (zeros, ones,
+      * zeros) of the first WS-INPUT-LEN bytes of LS-INPUT-DATA -
+      * shared by SECURE-WIPE and SECURE-WIPE-NUMERIC, which differ
+      * only in what kind of field the caller is really overlaying
+      *================================================================
+       WIPE-INPUT-DATA-BYTES SECTION.
            PERFORM VARYING WS-INDEX FROM 1 BY 1
                    UNTIL WS-INDEX > WS-INPUT-LEN
               MOVE LOW-VALUES TO LS-INPUT-DATA(WS-INDEX:1)
            END-PERFORM
 
-      *    Second pass with ones (belt and suspenders)
            PERFORM VARYING WS-INDEX FROM 1 BY 1
                    UNTIL WS-INDEX > WS-INPUT-LEN
               MOVE HIGH-VALUES TO LS-INPUT-DATA(WS-INDEX:1)
            END-PERFORM
 
-      *    Final pass with zeros
            PERFORM VARYING WS-INDEX FROM 1 BY 1
                    UNTIL WS-INDEX > WS-INPUT-LEN
               MOVE LOW-VALUES TO LS-INPUT-DATA(WS-INDEX:1)
-           END-PERFORM
+           END-PERFORM.
 
-           GOBACK.
-
-       SECURE-WIPE-EXIT.
+       WIPE-INPUT-DATA-BYTES-EXIT.
            EXIT.
 
        END PROGRAM SAFE-CRYPTO.
