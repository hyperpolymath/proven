@@ -28,9 +28,49 @@
           05 WS-NULL-BYTE       PIC X(3) VALUE "%00".
           05 WS-BACKSLASH       PIC X(1) VALUE "\".
 
+      * Windows reserved device names (checked against the filename
+      * stem only, up to but not including the first ".")
+       01 WS-RESERVED-NAMES.
+          05 FILLER             PIC X(4) VALUE "CON ".
+          05 FILLER             PIC X(4) VALUE "PRN ".
+          05 FILLER             PIC X(4) VALUE "AUX ".
+          05 FILLER             PIC X(4) VALUE "NUL ".
+          05 FILLER             PIC X(4) VALUE "COM1".
+          05 FILLER             PIC X(4) VALUE "COM2".
+          05 FILLER             PIC X(4) VALUE "COM3".
+          05 FILLER             PIC X(4) VALUE "COM4".
+          05 FILLER             PIC X(4) VALUE "COM5".
+          05 FILLER             PIC X(4) VALUE "COM6".
+          05 FILLER             PIC X(4) VALUE "COM7".
+          05 FILLER             PIC X(4) VALUE "COM8".
+          05 FILLER             PIC X(4) VALUE "COM9".
+          05 FILLER             PIC X(4) VALUE "LPT1".
+          05 FILLER             PIC X(4) VALUE "LPT2".
+          05 FILLER             PIC X(4) VALUE "LPT3".
+          05 FILLER             PIC X(4) VALUE "LPT4".
+          05 FILLER             PIC X(4) VALUE "LPT5".
+          05 FILLER             PIC X(4) VALUE "LPT6".
+          05 FILLER             PIC X(4) VALUE "LPT7".
+          05 FILLER             PIC X(4) VALUE "LPT8".
+          05 FILLER             PIC X(4) VALUE "LPT9".
+       01 WS-RESERVED-TABLE REDEFINES WS-RESERVED-NAMES.
+          05 WS-RESERVED-ENTRY  PIC X(4) OCCURS 22 TIMES.
+
+       01 WS-STEM-LEN           PIC 9(4).
+       01 WS-STEM-UPPER         PIC X(4).
+       01 WS-RESERVED-IDX       PIC 9(2).
+       01 WS-IS-RESERVED        PIC 9 VALUE 0.
+
+      * SAFE-PATH-JOIN multi-segment work areas
+       01 WS-JOIN-IDX           PIC 9(2).
+       01 WS-SEG-LEN            PIC 9(4).
+
        LINKAGE SECTION.
        01 LS-INPUT-PATH         PIC X(1024).
        01 LS-INPUT-LENGTH       PIC 9(4).
+       01 LS-SEGMENT-COUNT      PIC 9(2).
+       01 LS-PATH-SEGMENTS.
+          05 LS-PATH-SEGMENT    PIC X(256) OCCURS 10 TIMES.
        01 LS-OUTPUT-PATH        PIC X(1024).
        01 LS-OUTPUT-LENGTH      PIC 9(4).
        01 LS-RESULT             PIC 9.
@@ -222,51 +262,142 @@
            END-PERFORM
 
            SUBTRACT 1 FROM WS-OUTPUT-POS GIVING LS-OUTPUT-LENGTH
+
+           PERFORM CHECK-RESERVED-DEVICE-NAME
+           IF WS-IS-RESERVED = 1
+              PERFORM PREFIX-RESERVED-FILENAME
+           END-IF
+
            GOBACK.
 
        SANITIZE-FILENAME-EXIT.
            EXIT.
 
       *================================================================
-      * SAFE-PATH-JOIN: Join base path with filename safely
+      * CHECK-RESERVED-DEVICE-NAME: Set WS-IS-RESERVED to 1 when the
+      * stem of LS-OUTPUT-PATH (up to the first ".", or the whole
+      * name) matches a Windows reserved device name
+      *================================================================
+       CHECK-RESERVED-DEVICE-NAME SECTION.
+           MOVE 0 TO WS-IS-RESERVED
+           MOVE LS-OUTPUT-LENGTH TO WS-STEM-LEN
+
+           PERFORM VARYING WS-INDEX FROM 1 BY 1
+                   UNTIL WS-INDEX > LS-OUTPUT-LENGTH
+              IF LS-OUTPUT-PATH(WS-INDEX:1) = "."
+                 COMPUTE WS-STEM-LEN = WS-INDEX - 1
+                 EXIT PERFORM
+              END-IF
+           END-PERFORM
+
+           IF WS-STEM-LEN = 0 OR WS-STEM-LEN > 4
+              EXIT SECTION
+           END-IF
+
+           MOVE SPACES TO WS-STEM-UPPER
+           MOVE FUNCTION UPPER-CASE(LS-OUTPUT-PATH(1:WS-STEM-LEN))
+              TO WS-STEM-UPPER
+
+           PERFORM VARYING WS-RESERVED-IDX FROM 1 BY 1
+                   UNTIL WS-RESERVED-IDX > 22
+              IF WS-STEM-UPPER = WS-RESERVED-ENTRY(WS-RESERVED-IDX)
+                 MOVE 1 TO WS-IS-RESERVED
+                 EXIT PERFORM
+              END-IF
+           END-PERFORM.
+
+       CHECK-RESERVED-DEVICE-NAME-EXIT.
+           EXIT.
+
+      *================================================================
+      * PREFIX-RESERVED-FILENAME: Prepend an underscore to
+      * LS-OUTPUT-PATH so a reserved device-name stem no longer
+      * collides with the device on a Windows file share
+      *================================================================
+       PREFIX-RESERVED-FILENAME SECTION.
+           IF LS-OUTPUT-LENGTH >= 1024
+              MOVE 1023 TO LS-OUTPUT-LENGTH
+           END-IF
+
+           PERFORM VARYING WS-INDEX FROM LS-OUTPUT-LENGTH BY -1
+                   UNTIL WS-INDEX < 1
+              MOVE LS-OUTPUT-PATH(WS-INDEX:1)
+                 TO LS-OUTPUT-PATH(WS-INDEX + 1:1)
+           END-PERFORM
+
+           MOVE "_" TO LS-OUTPUT-PATH(1:1)
+           ADD 1 TO LS-OUTPUT-LENGTH.
+
+       PREFIX-RESERVED-FILENAME-EXIT.
+           EXIT.
+
+      *================================================================
+      * SAFE-PATH-JOIN: Join a base path with one or more path
+      * segments (e.g. YEAR, MONTH, DAY, filename) in a single call,
+      * with one traversal check run on the fully assembled result -
+      * instead of chaining multiple calls and re-checking partial
+      * results each time.
       * Input:  LS-INPUT-PATH (base), LS-INPUT-LENGTH
-      *         LS-OUTPUT-PATH (filename to join)
-      *         LS-OUTPUT-LENGTH (filename length)
-      * Output: LS-OUTPUT-PATH (joined path), LS-RESULT, LS-ERROR-MSG
+      *         LS-SEGMENT-COUNT, LS-PATH-SEGMENTS (segments to
+      *         append, in order, each trimmed of trailing spaces)
+      * Output: LS-OUTPUT-PATH (joined path), LS-OUTPUT-LENGTH,
+      *         LS-RESULT, LS-ERROR-MSG
       *================================================================
        SAFE-PATH-JOIN SECTION.
            ENTRY "SAFE-PATH-JOIN" USING LS-INPUT-PATH LS-INPUT-LENGTH
-                 LS-OUTPUT-PATH LS-OUTPUT-LENGTH LS-RESULT LS-ERROR-MSG.
+                 LS-SEGMENT-COUNT LS-PATH-SEGMENTS
+                 LS-OUTPUT-PATH LS-OUTPUT-LENGTH LS-RESULT
+                 LS-ERROR-MSG.
 
            MOVE 1 TO LS-RESULT
            INITIALIZE LS-ERROR-MSG
+           INITIALIZE LS-OUTPUT-PATH
+           MOVE LS-INPUT-PATH(1:LS-INPUT-LENGTH) TO
+              LS-OUTPUT-PATH(1:LS-INPUT-LENGTH)
+           MOVE LS-INPUT-LENGTH TO LS-OUTPUT-LENGTH
+
+           PERFORM VARYING WS-JOIN-IDX FROM 1 BY 1
+                   UNTIL WS-JOIN-IDX > LS-SEGMENT-COUNT
+                      OR WS-JOIN-IDX > 10
+              COMPUTE WS-SEG-LEN = FUNCTION LENGTH(
+                 FUNCTION TRIM(LS-PATH-SEGMENT(WS-JOIN-IDX)))
+
+              IF LS-OUTPUT-LENGTH + 1 + WS-SEG-LEN > 1024
+                 INITIALIZE LS-OUTPUT-PATH
+                 MOVE 0 TO LS-OUTPUT-LENGTH
+                 MOVE 0 TO LS-RESULT
+                 MOVE "Joined path exceeds maximum length"
+                    TO LS-ERROR-MSG
+                 GOBACK
+              END-IF
 
-      *    Check for traversal in filename
+              STRING LS-OUTPUT-PATH(1:LS-OUTPUT-LENGTH)
+                     "/"
+                     LS-PATH-SEGMENT(WS-JOIN-IDX)(1:WS-SEG-LEN)
+                     DELIMITED SIZE INTO LS-OUTPUT-PATH
+              END-STRING
+
+              COMPUTE LS-OUTPUT-LENGTH =
+                 LS-OUTPUT-LENGTH + 1 + WS-SEG-LEN
+           END-PERFORM
+
+      *    Single traversal check on the fully assembled result
            PERFORM HAS-TRAVERSAL-CHECK
            IF WS-FOUND = 1
+              INITIALIZE LS-OUTPUT-PATH
+              MOVE 0 TO LS-OUTPUT-LENGTH
               MOVE 0 TO LS-RESULT
               MOVE "Path traversal detected" TO LS-ERROR-MSG
-              GOBACK
            END-IF
 
-      *    Join paths (simplified - just concatenate with separator)
-           STRING LS-INPUT-PATH(1:LS-INPUT-LENGTH)
-                  "/"
-                  LS-OUTPUT-PATH(1:LS-OUTPUT-LENGTH)
-                  DELIMITED SIZE INTO LS-OUTPUT-PATH
-           END-STRING
-
-      *    Calculate new length
-           COMPUTE LS-OUTPUT-LENGTH =
-              LS-INPUT-LENGTH + 1 + LS-OUTPUT-LENGTH
-
            GOBACK.
 
        SAFE-PATH-JOIN-EXIT.
            EXIT.
 
       *================================================================
-      * HAS-TRAVERSAL-CHECK: Internal check using output path
+      * HAS-TRAVERSAL-CHECK: Internal check for ".." over the fully
+      * assembled LS-OUTPUT-PATH
       *================================================================
        HAS-TRAVERSAL-CHECK SECTION.
            MOVE 0 TO WS-FOUND
