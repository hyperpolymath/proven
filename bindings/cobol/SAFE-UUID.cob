@@ -60,6 +60,36 @@
        01 WS-DASH-COUNT               PIC 9 VALUE 0.
        01 WS-HEX-COUNT                PIC 9(2) VALUE 0.
 
+      * GENERATE-UUID: random-byte buffer, filled fresh on every call
+      * and then patched with the version/variant bits (and, for v7,
+      * the timestamp) before being rendered to LS-UUID-STRING
+       01 WS-UUID-GEN-BYTE OCCURS 16 TIMES PIC 9(3).
+       01 WS-UUID-GEN-INDEX            PIC 9(2).
+       01 WS-RANDOM-FRACTION           PIC 9V9(9).
+       01 WS-RANDOM-SEED-VALUE         PIC 9(9).
+
+      * Set to "Y" once FUNCTION RANDOM has been seeded from real
+      * entropy, so it happens once per address space, not once per
+      * UUID
+       01 WS-RANDOM-SEEDED-SW          PIC X(01) VALUE "N".
+           88 WS-RANDOM-SEEDED             VALUE "Y".
+
+      * GENERATE-UUID v7: unix-epoch-milliseconds timestamp support
+       01 WS-UUID-TODAY-YMD            PIC 9(8).
+       01 WS-UUID-EPOCH-DAYS           PIC 9(9).
+       01 WS-UUID-TODAY-DAYS           PIC 9(9).
+       01 WS-UUID-DAY-DIFF             PIC 9(9).
+       01 WS-UUID-TIME-NOW             PIC 9(8).
+       01 WS-UUID-TIME-PARTS REDEFINES WS-UUID-TIME-NOW.
+           05 WS-UUID-HH                   PIC 99.
+           05 WS-UUID-MM                   PIC 99.
+           05 WS-UUID-SS                   PIC 99.
+           05 WS-UUID-CC                   PIC 99.
+       01 WS-UUID-MS-OF-DAY            PIC 9(9).
+       01 WS-UUID-TS-MS                PIC 9(18).
+       01 WS-UUID-TS-WORK              PIC 9(18).
+       01 WS-UUID-TS-BYTE-IDX          PIC 9(2).
+
        LINKAGE SECTION.
        01 LS-UUID-STRING              PIC X(36).
        01 LS-UUID-LENGTH              PIC 9(2).
@@ -134,7 +164,8 @@
            END-IF
 
            IF WS-HEX-COUNT NOT = 32
-              MOVE "UUID must have exactly 32 hex digits" TO LS-ERROR-MSG
+              MOVE "UUID must have exactly 32 hex digits"
+                 TO LS-ERROR-MSG
               GOBACK
            END-IF
 
@@ -215,6 +246,150 @@
        FORMAT-UUID-EXIT.
            EXIT.
 
+      *================================================================
+      * GENERATE-UUID: Generate a new v4 (random) or v7 (timestamp-
+      * ordered) UUID
+      * Input:  LS-UUID-VERSION (4 or 7)
+      * Output: LS-UUID-STRING, LS-RESULT (1=generated, 0=bad version)
+      *================================================================
+       GENERATE-UUID SECTION.
+           ENTRY "GENERATE-UUID" USING LS-UUID-VERSION LS-UUID-STRING
+                                       LS-RESULT.
+
+           MOVE 0 TO LS-RESULT
+           INITIALIZE LS-UUID-STRING
+
+           IF LS-UUID-VERSION NOT = 4 AND LS-UUID-VERSION NOT = 7
+              GOBACK
+           END-IF
+
+           IF NOT WS-RANDOM-SEEDED
+              PERFORM SEED-UUID-RANDOM
+           END-IF
+
+           PERFORM VARYING WS-UUID-GEN-INDEX FROM 1 BY 1
+                   UNTIL WS-UUID-GEN-INDEX > 16
+              COMPUTE WS-RANDOM-FRACTION = FUNCTION RANDOM
+              COMPUTE WS-UUID-GEN-BYTE(WS-UUID-GEN-INDEX) =
+                 WS-RANDOM-FRACTION * 256
+           END-PERFORM
+
+           EVALUATE LS-UUID-VERSION
+              WHEN 4
+                 PERFORM SET-UUID-V4-BITS
+              WHEN 7
+                 PERFORM SET-UUID-V7-BITS
+           END-EVALUATE
+
+           PERFORM UUID-GEN-BYTES-TO-STRING
+
+           MOVE 1 TO LS-RESULT
+           GOBACK.
+
+       GENERATE-UUID-EXIT.
+           EXIT.
+
+      *================================================================
+      * SEED-UUID-RANDOM: mix real per-run entropy into FUNCTION
+      * RANDOM's seed. Runs once per address space, from GENERATE-
+      * UUID, before the first random byte is drawn
+      *================================================================
+       SEED-UUID-RANDOM SECTION.
+           ACCEPT WS-UUID-TIME-NOW FROM TIME
+           MOVE WS-UUID-TIME-NOW TO WS-RANDOM-SEED-VALUE
+           COMPUTE WS-RANDOM-FRACTION =
+              FUNCTION RANDOM(WS-RANDOM-SEED-VALUE)
+           SET WS-RANDOM-SEEDED TO TRUE.
+
+       SEED-UUID-RANDOM-EXIT.
+           EXIT.
+
+      *================================================================
+      * SET-UUID-V4-BITS: patch the version (0100) and variant (10)
+      * bits into an already-random 16-byte buffer, per RFC 9562
+      *================================================================
+       SET-UUID-V4-BITS SECTION.
+           COMPUTE WS-UUID-GEN-BYTE(7) =
+              FUNCTION MOD(WS-UUID-GEN-BYTE(7), 16) + 64
+           COMPUTE WS-UUID-GEN-BYTE(9) =
+              FUNCTION MOD(WS-UUID-GEN-BYTE(9), 64) + 128.
+
+       SET-UUID-V4-BITS-EXIT.
+           EXIT.
+
+      *================================================================
+      * SET-UUID-V7-BITS: overlay a 48-bit unix-epoch-milliseconds
+      * timestamp onto bytes 1-6 of an already-random 16-byte buffer,
+      * then patch the version (0111) and variant (10) bits, per
+      * RFC 9562. The random bytes left in place (byte 8, bytes
+      * 10-16, and the low nibble of byte 7) supply rand_a/rand_b.
+      *================================================================
+       SET-UUID-V7-BITS SECTION.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-UUID-TODAY-YMD
+           COMPUTE WS-UUID-EPOCH-DAYS =
+              FUNCTION INTEGER-OF-DATE(19700101)
+           COMPUTE WS-UUID-TODAY-DAYS =
+              FUNCTION INTEGER-OF-DATE(WS-UUID-TODAY-YMD)
+           COMPUTE WS-UUID-DAY-DIFF =
+              WS-UUID-TODAY-DAYS - WS-UUID-EPOCH-DAYS
+
+           ACCEPT WS-UUID-TIME-NOW FROM TIME
+           COMPUTE WS-UUID-MS-OF-DAY =
+              (WS-UUID-HH * 3600000) + (WS-UUID-MM * 60000) +
+              (WS-UUID-SS * 1000) + (WS-UUID-CC * 10)
+
+           COMPUTE WS-UUID-TS-MS =
+              (WS-UUID-DAY-DIFF * 86400000) + WS-UUID-MS-OF-DAY
+
+           MOVE WS-UUID-TS-MS TO WS-UUID-TS-WORK
+           PERFORM VARYING WS-UUID-TS-BYTE-IDX FROM 6 BY -1
+                   UNTIL WS-UUID-TS-BYTE-IDX < 1
+              COMPUTE WS-UUID-GEN-BYTE(WS-UUID-TS-BYTE-IDX) =
+                 FUNCTION MOD(WS-UUID-TS-WORK, 256)
+              COMPUTE WS-UUID-TS-WORK = WS-UUID-TS-WORK / 256
+           END-PERFORM
+
+           COMPUTE WS-UUID-GEN-BYTE(7) =
+              FUNCTION MOD(WS-UUID-GEN-BYTE(7), 16) + 112
+           COMPUTE WS-UUID-GEN-BYTE(9) =
+              FUNCTION MOD(WS-UUID-GEN-BYTE(9), 64) + 128.
+
+       SET-UUID-V7-BITS-EXIT.
+           EXIT.
+
+      *================================================================
+      * UUID-GEN-BYTES-TO-STRING: render WS-UUID-GEN-BYTE(1-16) into
+      * LS-UUID-STRING as a lowercase canonical UUID string
+      *================================================================
+       UUID-GEN-BYTES-TO-STRING SECTION.
+           MOVE 1 TO WS-OUTPUT-POS
+           PERFORM VARYING WS-UUID-GEN-INDEX FROM 1 BY 1
+                   UNTIL WS-UUID-GEN-INDEX > 16
+
+              IF WS-OUTPUT-POS = 9 OR WS-OUTPUT-POS = 14
+                 OR WS-OUTPUT-POS = 19 OR WS-OUTPUT-POS = 24
+                 MOVE "-" TO LS-UUID-STRING(WS-OUTPUT-POS:1)
+                 ADD 1 TO WS-OUTPUT-POS
+              END-IF
+
+              COMPUTE WS-HIGH-NIBBLE =
+                 WS-UUID-GEN-BYTE(WS-UUID-GEN-INDEX) / 16
+              COMPUTE WS-LOW-NIBBLE =
+                 FUNCTION MOD(WS-UUID-GEN-BYTE(WS-UUID-GEN-INDEX), 16)
+              ADD 1 TO WS-HIGH-NIBBLE
+              ADD 1 TO WS-LOW-NIBBLE
+
+              MOVE WS-HEX-CHARS(WS-HIGH-NIBBLE:1)
+                 TO LS-UUID-STRING(WS-OUTPUT-POS:1)
+              ADD 1 TO WS-OUTPUT-POS
+              MOVE WS-HEX-CHARS(WS-LOW-NIBBLE:1)
+                 TO LS-UUID-STRING(WS-OUTPUT-POS:1)
+              ADD 1 TO WS-OUTPUT-POS
+           END-PERFORM.
+
+       UUID-GEN-BYTES-TO-STRING-EXIT.
+           EXIT.
+
       *================================================================
       * GET-UUID-VERSION: Extract version from UUID string
       * Input:  LS-UUID-STRING
