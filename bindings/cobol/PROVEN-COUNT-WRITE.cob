@@ -0,0 +1,126 @@
+      *> SPDX-License-Identifier: PMPL-1.0
+      *> SPDX-FileCopyrightText: 2025 Hyperpolymath
+      *
+      * Proven CountWrite - shared validation control-count writer
+      * for COBOL
+      *
+
+      *================================================================
+      * Any SAFE-*-driven batch job can CALL "COUNT-WRITE" at the end
+      * of its run to append one PROVEN-COUNT-RECORD-shaped entry
+      * (see PROVENCNT.cpy) to the common sequential count file
+      * assigned to VALCOUNT, so DAILYSUM (see DAILYSUM.cob) can roll
+      * every job's night into one end-of-day summary. Callers supply
+      * their job name and their own processed/rejected totals broken
+      * down by validator family; COUNT-WRITE stamps the timestamp
+      * itself and does the actual I/O.
+      *================================================================
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROVEN-COUNT-WRITE.
+       AUTHOR. Hyperpolymath.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT COUNT-FILE ASSIGN TO "VALCOUNT"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-COUNT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  COUNT-FILE
+           RECORD CONTAINS 85 CHARACTERS.
+       01  COUNT-FILE-RECORD           PIC X(85).
+
+       WORKING-STORAGE SECTION.
+
+      * Working variables
+       01 WS-COUNT-FILE-STATUS         PIC X(2).
+
+      * Layout of one written count record - fixed-width fields so
+      * the file can be read back positionally without re-parsing
+       01 WS-COUNT-LINE.
+          05 WS-CL-JOB-NAME            PIC X(8).
+          05 WS-CL-RUN-TIMESTAMP       PIC X(21).
+          05 WS-CL-TOTAL-PROCESSED     PIC 9(8).
+          05 WS-CL-TOTAL-REJECTED      PIC 9(8).
+          05 WS-CL-EMAIL-REJECTED      PIC 9(8).
+          05 WS-CL-PHONE-REJECTED      PIC 9(8).
+          05 WS-CL-UUID-REJECTED       PIC 9(8).
+          05 WS-CL-CURRENCY-REJECTED   PIC 9(8).
+          05 WS-CL-JSON-REJECTED       PIC 9(8).
+
+       LINKAGE SECTION.
+       01 LS-JOB-NAME                  PIC X(8).
+       01 LS-TOTAL-PROCESSED           PIC 9(8).
+       01 LS-TOTAL-REJECTED            PIC 9(8).
+       01 LS-EMAIL-REJECTED            PIC 9(8).
+       01 LS-PHONE-REJECTED            PIC 9(8).
+       01 LS-UUID-REJECTED             PIC 9(8).
+       01 LS-CURRENCY-REJECTED         PIC 9(8).
+       01 LS-JSON-REJECTED             PIC 9(8).
+       01 LS-RESULT                    PIC 9.
+       01 LS-COUNT-ERROR-MSG           PIC X(50).
+
+       PROCEDURE DIVISION.
+
+      *================================================================
+      * COUNT-WRITE: Append one control-count entry to the common
+      * sequential count file
+      * Input:  LS-JOB-NAME, LS-TOTAL-PROCESSED, LS-TOTAL-REJECTED,
+      *         LS-EMAIL-REJECTED, LS-PHONE-REJECTED,
+      *         LS-UUID-REJECTED, LS-CURRENCY-REJECTED,
+      *         LS-JSON-REJECTED
+      * Output: LS-RESULT (1=written, 0=file could not be written),
+      *         LS-COUNT-ERROR-MSG
+      *================================================================
+       COUNT-WRITE SECTION.
+           ENTRY "COUNT-WRITE" USING LS-JOB-NAME LS-TOTAL-PROCESSED
+                 LS-TOTAL-REJECTED LS-EMAIL-REJECTED
+                 LS-PHONE-REJECTED LS-UUID-REJECTED
+                 LS-CURRENCY-REJECTED LS-JSON-REJECTED LS-RESULT
+                 LS-COUNT-ERROR-MSG.
+
+           MOVE 0 TO LS-RESULT
+           INITIALIZE LS-COUNT-ERROR-MSG
+
+           OPEN EXTEND COUNT-FILE
+
+           IF WS-COUNT-FILE-STATUS = "35" OR WS-COUNT-FILE-STATUS = "05"
+              OPEN OUTPUT COUNT-FILE
+           END-IF
+
+           IF WS-COUNT-FILE-STATUS NOT = "00"
+              MOVE "Could not open count file" TO LS-COUNT-ERROR-MSG
+              GOBACK
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE TO WS-CL-RUN-TIMESTAMP
+           MOVE LS-JOB-NAME TO WS-CL-JOB-NAME
+           MOVE LS-TOTAL-PROCESSED TO WS-CL-TOTAL-PROCESSED
+           MOVE LS-TOTAL-REJECTED TO WS-CL-TOTAL-REJECTED
+           MOVE LS-EMAIL-REJECTED TO WS-CL-EMAIL-REJECTED
+           MOVE LS-PHONE-REJECTED TO WS-CL-PHONE-REJECTED
+           MOVE LS-UUID-REJECTED TO WS-CL-UUID-REJECTED
+           MOVE LS-CURRENCY-REJECTED TO WS-CL-CURRENCY-REJECTED
+           MOVE LS-JSON-REJECTED TO WS-CL-JSON-REJECTED
+
+           MOVE WS-COUNT-LINE TO COUNT-FILE-RECORD
+           WRITE COUNT-FILE-RECORD
+
+           IF WS-COUNT-FILE-STATUS NOT = "00"
+              MOVE "Could not write count record"
+                 TO LS-COUNT-ERROR-MSG
+              CLOSE COUNT-FILE
+              GOBACK
+           END-IF
+
+           CLOSE COUNT-FILE
+           MOVE 1 TO LS-RESULT
+           GOBACK.
+
+       COUNT-WRITE-EXIT.
+           EXIT.
+
+       END PROGRAM PROVEN-COUNT-WRITE.
