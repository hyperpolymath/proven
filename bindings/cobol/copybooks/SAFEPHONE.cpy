@@ -98,6 +98,9 @@
              88 PHONE-VALID           VALUE 1.
              88 PHONE-INVALID         VALUE 0.
              88 PHONE-POSSIBLE        VALUE 2.
+          05 PHONE-DNC-STATUS         PIC 9 VALUE 0.
+             88 PHONE-DNC-CLEAR       VALUE 0.
+             88 PHONE-DNC-SUPPRESS    VALUE 1.
 
       * Country information for phone formatting
        01 PHONE-COUNTRY-INFO.
