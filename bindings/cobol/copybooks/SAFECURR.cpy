@@ -50,6 +50,21 @@
           05 MONEY-MINOR-UNITS        PIC S9(18) COMP-3.
           05 MONEY-DECIMAL-PLACES     PIC 9 VALUE 2.
 
+      * Alphanumeric byte view over the packed-decimal amount fields
+      * of MONEY-RECORD, for use with SAFE-CRYPTO's SECURE-WIPE-
+      * NUMERIC entry point once a money staging field is no longer
+      * needed - COMP-3 fields cannot be passed to a PIC X parameter
+      * directly, so this REDEFINES gives SECURE-WIPE-NUMERIC an
+      * alphanumeric view of the same storage to overwrite. Pass
+      * MONEY-WIPE-BYTES and LENGTH OF MONEY-WIPE-BYTES as
+      * LS-INPUT-DATA/LS-INPUT-LENGTH - MONEY-CURRENCY and
+      * MONEY-DECIMAL-PLACES fall outside MONEY-WIPE-BYTES and are
+      * left alone, since they are not sensitive values.
+       01 MONEY-WIPE-VIEW REDEFINES MONEY-RECORD.
+          05 FILLER                   PIC X(3).
+          05 MONEY-WIPE-BYTES         PIC X(20).
+          05 FILLER                   PIC X(1).
+
       * Currency information table entry
        01 CURRENCY-INFO.
           05 CURR-INFO-CODE           PIC X(3).
