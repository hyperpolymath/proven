@@ -0,0 +1,29 @@
+      *> SPDX-License-Identifier: PMPL-1.0
+      *> SPDX-FileCopyrightText: 2025 Hyperpolymath
+      *
+      * Proven TableMaster - VSAM KSDS record layouts for the
+      * currency decimal-places master (CURRVSAM) and the
+      * disposable-email-domain master (DISPVSAM) maintained online
+      * by the TBLMAINT CICS transaction and extracted nightly to
+      * the flat CURRDCML/DISPDOM files SAFE-CURRENCY and SAFE-EMAIL
+      * read (see PROVEN-TBLEXTR).
+      *
+
+      * CURRVSAM record - key is CURR-MST-CODE
+       01 CURRENCY-MASTER-RECORD.
+          05 CURR-MST-CODE            PIC X(3).
+          05 CURR-MST-DECIMALS        PIC 9.
+          05 CURR-MST-ACTIVE          PIC 9.
+             88 CURR-MST-IS-ACTIVE    VALUE 1.
+             88 CURR-MST-IS-INACTIVE  VALUE 0.
+          05 CURR-MST-LAST-CHANGED    PIC 9(8).
+          05 CURR-MST-CHANGED-BY      PIC X(8).
+
+      * DISPVSAM record - key is DOM-MST-NAME
+       01 DOMAIN-MASTER-RECORD.
+          05 DOM-MST-NAME             PIC X(20).
+          05 DOM-MST-ACTIVE           PIC 9.
+             88 DOM-MST-IS-ACTIVE     VALUE 1.
+             88 DOM-MST-IS-INACTIVE   VALUE 0.
+          05 DOM-MST-LAST-CHANGED     PIC 9(8).
+          05 DOM-MST-CHANGED-BY       PIC X(8).
