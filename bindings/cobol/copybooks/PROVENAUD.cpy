@@ -0,0 +1,37 @@
+      *> SPDX-License-Identifier: PMPL-1.0
+      *> SPDX-FileCopyrightText: 2025 Hyperpolymath
+      *
+      * Proven SafeAudit - shared validation audit-trail record for
+      * COBOL
+      *
+      * One PROVEN-AUDIT-RECORD is written per SAFE-* validation call
+      * a program chooses to log - typically rejects, but callers may
+      * log successes too when the business wants a full trail rather
+      * than an exceptions-only one. AUDIT-WRITE (see
+      * PROVEN-AUDIT-WRITE.cob) appends the record to a common
+      * sequential audit file so compliance can review a day's worth
+      * of validation activity in one place instead of a dozen job
+      * logs.
+      *
+
+      * Audit result status - same code space as PROVEN-STATUS-CODES
+      * in bindings/jcl/COPYLIB/PROVENH.cpy, repeated here since
+      * bindings/cobol programs are self-contained and do not COPY
+      * across the JCL/CALL boundary
+       01 PROVEN-AUDIT-RECORD.
+          05 PAR-TIMESTAMP            PIC X(21).
+          05 PAR-CALLING-PROGRAM      PIC X(16).
+          05 PAR-VALIDATOR-NAME       PIC X(30).
+          05 PAR-INPUT-HASH           PIC X(64).
+          05 PAR-RESULT-STATUS        PIC S9(4) COMP.
+             88 PAR-RESULT-OK         VALUE 0.
+             88 PAR-RESULT-REJECTED   VALUE -7.
+          05 PAR-ERROR-MSG            PIC X(80).
+
+      * AUDIT-WRITE call/response fields, mirrored by hand into the
+      * LINKAGE SECTION of any SAFE-* program that calls AUDIT-WRITE
+       01 PROVEN-AUDIT-WRITE-RESULT.
+          05 PAW-STATUS               PIC 9.
+             88 PAW-WRITE-OK          VALUE 1.
+             88 PAW-WRITE-FAILED      VALUE 0.
+          05 PAW-ERROR-MSG            PIC X(50).
