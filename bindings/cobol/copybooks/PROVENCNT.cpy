@@ -0,0 +1,35 @@
+      *> SPDX-License-Identifier: PMPL-1.0
+      *> SPDX-FileCopyrightText: 2025 Hyperpolymath
+      *
+      * Proven SafeCount - shared per-run validation control-count
+      * record for COBOL
+      *
+      * One PROVEN-COUNT-RECORD is written per completed run of a
+      * SAFE-*-driven batch job (CUSTVALD, FXRATELD, and so on).
+      * COUNT-WRITE (see PROVEN-COUNT-WRITE.cob) appends the record
+      * to a common sequential count file so DAILYSUM can print one
+      * end-of-day summary across every job's night's run instead of
+      * paging through each job's own SYSOUT.
+
+      * Rejected-count breakdown is by validator family, not by every
+      * individual SAFE-* entry point - a job rolls its own per-entry-
+      * point counts (e.g. CUSTVALD's separate email/phone/UUID
+      * rejects) up into these five buckets before calling COUNT-WRITE
+       01 PROVEN-COUNT-RECORD.
+          05 PCR-JOB-NAME             PIC X(8).
+          05 PCR-RUN-TIMESTAMP        PIC X(21).
+          05 PCR-TOTAL-PROCESSED      PIC 9(8).
+          05 PCR-TOTAL-REJECTED       PIC 9(8).
+          05 PCR-EMAIL-REJECTED       PIC 9(8).
+          05 PCR-PHONE-REJECTED       PIC 9(8).
+          05 PCR-UUID-REJECTED        PIC 9(8).
+          05 PCR-CURRENCY-REJECTED    PIC 9(8).
+          05 PCR-JSON-REJECTED        PIC 9(8).
+
+      * COUNT-WRITE call/response fields, mirrored by hand into the
+      * LINKAGE SECTION of any batch job that calls COUNT-WRITE
+       01 PROVEN-COUNT-WRITE-RESULT.
+          05 PCW-STATUS               PIC 9.
+             88 PCW-WRITE-OK          VALUE 1.
+             88 PCW-WRITE-FAILED      VALUE 0.
+          05 PCW-ERROR-MSG            PIC X(50).
