@@ -0,0 +1,46 @@
+      *> SPDX-License-Identifier: PMPL-1.0
+      *> SPDX-FileCopyrightText: 2025 Hyperpolymath
+      *
+      * Proven SafeBase64 - Base64 data structures for COBOL
+      *
+
+      * Base64 alphabets
+       01 BASE64-CHARS-STANDARD       PIC X(64) VALUE
+           "ABCDEFGHIJKLMNOPQRSTUVWXYZabcdefghijklmnopqrstuvwxyz01234567
+      -    "89+/".
+       01 BASE64-CHARS-URL-SAFE       PIC X(64) VALUE
+           "ABCDEFGHIJKLMNOPQRSTUVWXYZabcdefghijklmnopqrstuvwxyz01234567
+      -    "89-_".
+       01 BASE64-PAD-CHAR             PIC X VALUE "=".
+
+      * Base64 encoding options
+       01 BASE64-ENCODE-OPTIONS.
+          05 BASE64-USE-URL-SAFE      PIC 9 VALUE 0.
+             88 BASE64-STANDARD-ALPHABET VALUE 0.
+             88 BASE64-URL-ALPHABET      VALUE 1.
+
+      * Base64 encoding result
+       01 BASE64-ENCODE-RESULT.
+          05 BASE64-ENCODE-STATUS     PIC 9 VALUE 0.
+             88 BASE64-ENCODE-OK      VALUE 1.
+             88 BASE64-ENCODE-FAILED  VALUE 0.
+          05 BASE64-ENCODE-OUTPUT-LEN PIC 9(6).
+          05 BASE64-ENCODE-ERROR      PIC X(50).
+
+      * Base64 decoding result
+       01 BASE64-DECODE-RESULT.
+          05 BASE64-DECODE-STATUS     PIC 9 VALUE 0.
+             88 BASE64-DECODE-OK      VALUE 1.
+             88 BASE64-DECODE-FAILED  VALUE 0.
+          05 BASE64-DECODE-OUTPUT-LEN PIC 9(6).
+          05 BASE64-DECODE-ERROR      PIC X(50).
+
+      * Byte array for encoding/decoding
+       01 BASE64-BYTE-ARRAY.
+          05 BASE64-BYTE-COUNT        PIC 9(6).
+          05 BASE64-BYTE-DATA         PIC X OCCURS 1024 TIMES.
+
+      * Base64 string buffer
+       01 BASE64-STRING-BUFFER.
+          05 BASE64-STRING-LENGTH     PIC 9(6).
+          05 BASE64-STRING-DATA       PIC X(2048).
