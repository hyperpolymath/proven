@@ -0,0 +1,42 @@
+      *> SPDX-License-Identifier: PMPL-1.0
+      *> SPDX-FileCopyrightText: 2025 Hyperpolymath
+      *
+      * Proven CustMast - customer master file record layout for
+      * COBOL
+      *
+      * One CUSTOMER-MASTER-RECORD per customer, read end to end by
+      * CUSTVALD (see CUSTVALD.cob) to sweep the whole file through
+      * IS-VALID-EMAIL, PARSE-PHONE/TO-E164 and PARSE-UUID in a single
+      * pass. bindings/cobol programs are self-contained and do not
+      * COPY this layout in - CUSTVALD.cob mirrors these fields by
+      * hand into its own FILE SECTION.
+      *
+
+       01 CUSTOMER-MASTER-RECORD.
+          05 CM-CUSTOMER-ID           PIC X(36).
+          05 CM-CUSTOMER-NAME         PIC X(60).
+          05 CM-EMAIL-ADDRESS         PIC X(254).
+          05 CM-PHONE-NUMBER          PIC X(30).
+          05 CM-PHONE-COUNTRY-CODE    PIC 9(4).
+
+      * CUSTGOOD output record: the source record plus the E.164 phone
+      * form produced by TO-E164, for downstream jobs that want
+      * pre-normalized customer data
+       01 CUSTGOOD-RECORD.
+          05 CG-CUSTOMER-ID           PIC X(36).
+          05 CG-CUSTOMER-NAME         PIC X(60).
+          05 CG-EMAIL-ADDRESS         PIC X(254).
+          05 CG-PHONE-NUMBER          PIC X(30).
+          05 CG-PHONE-COUNTRY-CODE    PIC 9(4).
+          05 CG-PHONE-E164            PIC X(20).
+
+      * CUSTREJ output record: the source record plus the reason the
+      * sweep rejected it, so downstream cleanup has something to act
+      * on beyond "this one was bad"
+       01 CUSTREJ-RECORD.
+          05 CR-CUSTOMER-ID           PIC X(36).
+          05 CR-CUSTOMER-NAME         PIC X(60).
+          05 CR-EMAIL-ADDRESS         PIC X(254).
+          05 CR-PHONE-NUMBER          PIC X(30).
+          05 CR-PHONE-COUNTRY-CODE    PIC 9(4).
+          05 CR-REJECT-REASON         PIC X(50).
