@@ -0,0 +1,33 @@
+      * SPDX-License-Identifier: PMPL-1.0
+      * SPDX-FileCopyrightText: 2025 Hyperpolymath
+      *
+      * Proven SafeDateTime - Holiday calendar and fiscal-period data
+      * structures for COBOL
+      *
+
+      * Bank/settlement holiday-calendar entry - the general shape of
+      * one non-business date, description included for anyone
+      * maintaining the published schedule by hand. SAFE-DATETIME.cob's
+      * ADD-BUSINESS-DAYS mirrors only the HOLIDAY-DATE portion of this
+      * shape into its own WS-HOLIDAY-TABLE (skips weekends and any
+      * date matching an entry there); it has no need to carry
+      * HOLIDAY-DESCRIPTION at run time, so that field is reference-
+      * only, for whoever next edits the seed dates.
+       01 HOLIDAY-CALENDAR-ENTRY.
+          05 HOLIDAY-DATE.
+             10 HOLIDAY-YEAR          PIC 9(4).
+             10 HOLIDAY-MONTH         PIC 9(2).
+             10 HOLIDAY-DAY           PIC 9(2).
+          05 HOLIDAY-DESCRIPTION      PIC X(30).
+
+      * Fiscal-period lookup result (4-4-5 retail calendar) - documents
+      * the three facts GET-FISCAL-PERIOD in SAFE-DATETIME.cob reports
+      * back (as its own LS-FISCAL-YEAR, LS-FISCAL-PERIOD, and the
+      * shared LS-RESULT convention used by every SAFE-DATETIME entry
+      * point), not a group it builds and returns as a single record.
+       01 FISCAL-PERIOD-RESULT.
+          05 FPR-FISCAL-YEAR          PIC 9(4).
+          05 FPR-FISCAL-PERIOD        PIC 9(2).
+          05 FPR-STATUS               PIC 9.
+             88 FPR-SUCCESS           VALUE 1.
+             88 FPR-FAILED            VALUE 0.
