@@ -0,0 +1,120 @@
+      *> SPDX-License-Identifier: PMPL-1.0
+      *> SPDX-FileCopyrightText: 2025 Hyperpolymath
+      *
+      * Proven AuditWrite - shared validation audit-trail writer for
+      * COBOL
+      *
+
+      *================================================================
+      * Any SAFE-* program can CALL "AUDIT-WRITE" to append one
+      * PROVEN-AUDIT-RECORD-shaped entry (see PROVENAUD.cpy) to the
+      * common sequential audit file assigned to AUDITLOG, so
+      * compliance can review a day's worth of validation activity in
+      * one place instead of a dozen job logs. Callers supply the
+      * calling program name, the validator/entry-point name, an
+      * input hash (e.g. from HASH-SHA256 in SAFE-CRYPTO), and the
+      * PROVEN-STATUS-CODES-style result code; AUDIT-WRITE stamps the
+      * timestamp itself and does the actual I/O.
+      *================================================================
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROVEN-AUDIT-WRITE.
+       AUTHOR. Hyperpolymath.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-LOG-FILE
+           RECORD CONTAINS 221 CHARACTERS.
+       01  AUDIT-LOG-RECORD            PIC X(221).
+
+       WORKING-STORAGE SECTION.
+
+      * Working variables
+       01 WS-AUDIT-FILE-STATUS         PIC X(2).
+
+      * Layout of one written audit line - fixed-width fields so the
+      * file can be read back positionally without re-parsing
+       01 WS-AUDIT-LINE.
+          05 WS-AL-TIMESTAMP           PIC X(21).
+          05 WS-AL-SEP-1               PIC X VALUE SPACE.
+          05 WS-AL-CALLING-PROGRAM     PIC X(16).
+          05 WS-AL-SEP-2               PIC X VALUE SPACE.
+          05 WS-AL-VALIDATOR-NAME      PIC X(30).
+          05 WS-AL-SEP-3               PIC X VALUE SPACE.
+          05 WS-AL-INPUT-HASH          PIC X(64).
+          05 WS-AL-SEP-4               PIC X VALUE SPACE.
+          05 WS-AL-RESULT-STATUS       PIC -9(4).
+          05 WS-AL-SEP-5               PIC X VALUE SPACE.
+          05 WS-AL-ERROR-MSG           PIC X(80).
+
+       LINKAGE SECTION.
+       01 LS-CALLING-PROGRAM           PIC X(16).
+       01 LS-VALIDATOR-NAME            PIC X(30).
+       01 LS-INPUT-HASH                PIC X(64).
+       01 LS-RESULT-STATUS             PIC S9(4) COMP.
+       01 LS-ERROR-MSG                 PIC X(80).
+       01 LS-RESULT                    PIC 9.
+       01 LS-AUDIT-ERROR-MSG           PIC X(50).
+
+       PROCEDURE DIVISION.
+
+      *================================================================
+      * AUDIT-WRITE: Append one validation-audit entry to the common
+      * sequential audit file
+      * Input:  LS-CALLING-PROGRAM, LS-VALIDATOR-NAME, LS-INPUT-HASH,
+      *         LS-RESULT-STATUS, LS-ERROR-MSG
+      * Output: LS-RESULT (1=written, 0=file could not be written),
+      *         LS-AUDIT-ERROR-MSG
+      *================================================================
+       AUDIT-WRITE SECTION.
+           ENTRY "AUDIT-WRITE" USING LS-CALLING-PROGRAM
+                 LS-VALIDATOR-NAME LS-INPUT-HASH LS-RESULT-STATUS
+                 LS-ERROR-MSG LS-RESULT LS-AUDIT-ERROR-MSG.
+
+           MOVE 0 TO LS-RESULT
+           INITIALIZE LS-AUDIT-ERROR-MSG
+
+           OPEN EXTEND AUDIT-LOG-FILE
+
+           IF WS-AUDIT-FILE-STATUS = "35" OR WS-AUDIT-FILE-STATUS = "05"
+              OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF
+
+           IF WS-AUDIT-FILE-STATUS NOT = "00"
+              MOVE "Could not open audit log file"
+                 TO LS-AUDIT-ERROR-MSG
+              GOBACK
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE TO WS-AL-TIMESTAMP
+           MOVE LS-CALLING-PROGRAM TO WS-AL-CALLING-PROGRAM
+           MOVE LS-VALIDATOR-NAME TO WS-AL-VALIDATOR-NAME
+           MOVE LS-INPUT-HASH TO WS-AL-INPUT-HASH
+           MOVE LS-RESULT-STATUS TO WS-AL-RESULT-STATUS
+           MOVE LS-ERROR-MSG TO WS-AL-ERROR-MSG
+
+           MOVE WS-AUDIT-LINE TO AUDIT-LOG-RECORD
+           WRITE AUDIT-LOG-RECORD
+
+           IF WS-AUDIT-FILE-STATUS NOT = "00"
+              MOVE "Could not write audit log record"
+                 TO LS-AUDIT-ERROR-MSG
+              CLOSE AUDIT-LOG-FILE
+              GOBACK
+           END-IF
+
+           CLOSE AUDIT-LOG-FILE
+           MOVE 1 TO LS-RESULT
+           GOBACK.
+
+       AUDIT-WRITE-EXIT.
+           EXIT.
+
+       END PROGRAM PROVEN-AUDIT-WRITE.
