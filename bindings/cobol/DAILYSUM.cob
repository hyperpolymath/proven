@@ -0,0 +1,272 @@
+      *> SPDX-License-Identifier: PMPL-1.0
+      *> SPDX-FileCopyrightText: 2025 Hyperpolymath
+      *
+      * Proven DailySummary - end-of-day validation control report
+      * for COBOL
+      *
+
+      *================================================================
+      * Reads the common VALCOUNT count file that every SAFE-*-driven
+      * batch job appends one PROVEN-COUNT-RECORD to at the end of its
+      * run (see PROVENCNT.cpy, PROVEN-COUNT-WRITE.cob), prints one
+      * detail line per job run plus grand totals by validator family
+      * (email, phone, UUID, currency, JSON), and writes it all to
+      * VALSUM - so a night's worth of validation activity across
+      * every job can be read in one place instead of paging through
+      * each job's own SYSOUT.
+      *================================================================
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DAILYSUM.
+       AUTHOR. Hyperpolymath.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT COUNT-FILE ASSIGN TO "VALCOUNT"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-CNT-FILE-STATUS.
+
+           SELECT VALSUM-FILE ASSIGN TO "VALSUM"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-RPT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  COUNT-FILE
+           RECORD CONTAINS 85 CHARACTERS.
+       01  COUNT-FILE-RECORD.
+           05 CF-JOB-NAME               PIC X(8).
+           05 CF-RUN-TIMESTAMP          PIC X(21).
+           05 CF-TOTAL-PROCESSED        PIC 9(8).
+           05 CF-TOTAL-REJECTED         PIC 9(8).
+           05 CF-EMAIL-REJECTED         PIC 9(8).
+           05 CF-PHONE-REJECTED         PIC 9(8).
+           05 CF-UUID-REJECTED          PIC 9(8).
+           05 CF-CURRENCY-REJECTED      PIC 9(8).
+           05 CF-JSON-REJECTED          PIC 9(8).
+
+       FD  VALSUM-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  VALSUM-RECORD                PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+      * File status fields
+       01 WS-CNT-FILE-STATUS           PIC X(2).
+       01 WS-RPT-FILE-STATUS           PIC X(2).
+
+       01 WS-CNT-EOF                   PIC 9 VALUE 0.
+          88 WS-AT-EOF                 VALUE 1.
+
+       01 WS-JOB-COUNT                 PIC 9(4) VALUE 0.
+
+      * Grand totals across every job run on the file
+       01 WS-GRAND-PROCESSED           PIC 9(9) VALUE 0.
+       01 WS-GRAND-REJECTED            PIC 9(9) VALUE 0.
+       01 WS-GRAND-EMAIL-REJECTED      PIC 9(9) VALUE 0.
+       01 WS-GRAND-PHONE-REJECTED      PIC 9(9) VALUE 0.
+       01 WS-GRAND-UUID-REJECTED       PIC 9(9) VALUE 0.
+       01 WS-GRAND-CURRENCY-REJECTED   PIC 9(9) VALUE 0.
+       01 WS-GRAND-JSON-REJECTED       PIC 9(9) VALUE 0.
+
+      * Report lines
+       01 WS-HEADING-LINE.
+          05 WS-HL-TEXT                PIC X(80).
+
+       01 WS-DETAIL-LINE.
+          05 WS-DL-JOB-NAME            PIC X(9).
+          05 WS-DL-PROCESSED           PIC ZZZ,ZZZ,ZZ9.
+          05 FILLER                    PIC X(2).
+          05 WS-DL-REJECTED            PIC ZZZ,ZZZ,ZZ9.
+          05 FILLER                    PIC X(2).
+          05 WS-DL-EMAIL               PIC ZZ,ZZ9.
+          05 FILLER                    PIC X(2).
+          05 WS-DL-PHONE               PIC ZZ,ZZ9.
+          05 FILLER                    PIC X(2).
+          05 WS-DL-UUID                PIC ZZ,ZZ9.
+          05 FILLER                    PIC X(2).
+          05 WS-DL-CURRENCY            PIC ZZ,ZZ9.
+          05 FILLER                    PIC X(2).
+          05 WS-DL-JSON                PIC ZZ,ZZ9.
+          05 FILLER                    PIC X(7).
+
+       01 WS-LABEL-LINE.
+          05 WS-LL-LABEL               PIC X(30).
+          05 WS-LL-COUNT                PIC ZZZ,ZZZ,ZZ9.
+          05 FILLER                    PIC X(39).
+
+      * STATUS-TO-RC call fields (see PROVENH.cpy PROVEN-STATUS-CODES)
+      * - this driver only ever hits a hard setup failure or a clean
+      * finish, so only those two codes are mirrored here
+       01 WS-PS-OK                     PIC S9(4) COMP VALUE +0.
+       01 WS-PS-ALLOC                  PIC S9(4) COMP VALUE -10.
+       01 WS-RC-RESULT                 PIC 9(2).
+
+       PROCEDURE DIVISION.
+
+      *================================================================
+      * MAIN-CONTROL: open the count file and the summary report,
+      * print one detail line per job run, accumulate grand totals,
+      * print the grand-total section, close down
+      *================================================================
+       MAIN-CONTROL SECTION.
+           PERFORM OPEN-FILES
+           PERFORM WRITE-HEADINGS
+
+           PERFORM UNTIL WS-AT-EOF
+              READ COUNT-FILE
+                 AT END
+                    MOVE 1 TO WS-CNT-EOF
+                 NOT AT END
+                    PERFORM WRITE-DETAIL-LINE
+                    PERFORM ACCUMULATE-GRAND-TOTALS
+              END-READ
+           END-PERFORM
+
+           PERFORM WRITE-GRAND-TOTALS
+           PERFORM CLOSE-FILES
+
+           DISPLAY "DAILYSUM: " WS-JOB-COUNT " job run(s) summarized"
+
+           CALL "STATUS-TO-RC" USING WS-PS-OK WS-RC-RESULT
+           MOVE WS-RC-RESULT TO RETURN-CODE
+           STOP RUN.
+
+       MAIN-CONTROL-EXIT.
+           EXIT.
+
+      *================================================================
+      * OPEN-FILES: open the count file for input and the summary
+      * report for output; aborts with COND code 16 if either cannot
+      * be opened
+      *================================================================
+       OPEN-FILES SECTION.
+           OPEN INPUT COUNT-FILE
+           IF WS-CNT-FILE-STATUS NOT = "00"
+              DISPLAY "DAILYSUM: cannot open VALCOUNT, status="
+                 WS-CNT-FILE-STATUS
+              CALL "STATUS-TO-RC" USING WS-PS-ALLOC WS-RC-RESULT
+              MOVE WS-RC-RESULT TO RETURN-CODE
+              STOP RUN
+           END-IF
+
+           OPEN OUTPUT VALSUM-FILE
+           IF WS-RPT-FILE-STATUS NOT = "00"
+              DISPLAY "DAILYSUM: cannot open VALSUM, status="
+                 WS-RPT-FILE-STATUS
+              CALL "STATUS-TO-RC" USING WS-PS-ALLOC WS-RC-RESULT
+              MOVE WS-RC-RESULT TO RETURN-CODE
+              STOP RUN
+           END-IF.
+
+       OPEN-FILES-EXIT.
+           EXIT.
+
+      *================================================================
+      * WRITE-HEADINGS: title and column-header lines
+      *================================================================
+       WRITE-HEADINGS SECTION.
+           MOVE SPACES TO WS-HEADING-LINE
+           MOVE "PROVEN DAILY VALIDATION SUMMARY" TO WS-HL-TEXT
+           WRITE VALSUM-RECORD FROM WS-HEADING-LINE
+
+           MOVE SPACES TO WS-HEADING-LINE
+           MOVE "JOB      PROCESSED  REJECTED  EMAIL PHONE  UUID  "
+              & "CURR  JSON"
+              TO WS-HL-TEXT
+           WRITE VALSUM-RECORD FROM WS-HEADING-LINE.
+
+       WRITE-HEADINGS-EXIT.
+           EXIT.
+
+      *================================================================
+      * WRITE-DETAIL-LINE: one line per job run on the count file
+      *================================================================
+       WRITE-DETAIL-LINE SECTION.
+           ADD 1 TO WS-JOB-COUNT
+
+           MOVE SPACES TO WS-DETAIL-LINE
+           MOVE CF-JOB-NAME TO WS-DL-JOB-NAME
+           MOVE CF-TOTAL-PROCESSED TO WS-DL-PROCESSED
+           MOVE CF-TOTAL-REJECTED TO WS-DL-REJECTED
+           MOVE CF-EMAIL-REJECTED TO WS-DL-EMAIL
+           MOVE CF-PHONE-REJECTED TO WS-DL-PHONE
+           MOVE CF-UUID-REJECTED TO WS-DL-UUID
+           MOVE CF-CURRENCY-REJECTED TO WS-DL-CURRENCY
+           MOVE CF-JSON-REJECTED TO WS-DL-JSON
+
+           WRITE VALSUM-RECORD FROM WS-DETAIL-LINE.
+
+       WRITE-DETAIL-LINE-EXIT.
+           EXIT.
+
+      *================================================================
+      * ACCUMULATE-GRAND-TOTALS: roll one job run's counts into the
+      * running end-of-day totals
+      *================================================================
+       ACCUMULATE-GRAND-TOTALS SECTION.
+           ADD CF-TOTAL-PROCESSED TO WS-GRAND-PROCESSED
+           ADD CF-TOTAL-REJECTED TO WS-GRAND-REJECTED
+           ADD CF-EMAIL-REJECTED TO WS-GRAND-EMAIL-REJECTED
+           ADD CF-PHONE-REJECTED TO WS-GRAND-PHONE-REJECTED
+           ADD CF-UUID-REJECTED TO WS-GRAND-UUID-REJECTED
+           ADD CF-CURRENCY-REJECTED TO WS-GRAND-CURRENCY-REJECTED
+           ADD CF-JSON-REJECTED TO WS-GRAND-JSON-REJECTED.
+
+       ACCUMULATE-GRAND-TOTALS-EXIT.
+           EXIT.
+
+      *================================================================
+      * WRITE-GRAND-TOTALS: end-of-day totals across every job run
+      *================================================================
+       WRITE-GRAND-TOTALS SECTION.
+           MOVE SPACES TO WS-LABEL-LINE
+           MOVE "GRAND TOTAL PROCESSED" TO WS-LL-LABEL
+           MOVE WS-GRAND-PROCESSED TO WS-LL-COUNT
+           WRITE VALSUM-RECORD FROM WS-LABEL-LINE
+
+           MOVE SPACES TO WS-LABEL-LINE
+           MOVE "GRAND TOTAL REJECTED" TO WS-LL-LABEL
+           MOVE WS-GRAND-REJECTED TO WS-LL-COUNT
+           WRITE VALSUM-RECORD FROM WS-LABEL-LINE
+
+           MOVE SPACES TO WS-LABEL-LINE
+           MOVE "  REJECTED - EMAIL" TO WS-LL-LABEL
+           MOVE WS-GRAND-EMAIL-REJECTED TO WS-LL-COUNT
+           WRITE VALSUM-RECORD FROM WS-LABEL-LINE
+
+           MOVE SPACES TO WS-LABEL-LINE
+           MOVE "  REJECTED - PHONE" TO WS-LL-LABEL
+           MOVE WS-GRAND-PHONE-REJECTED TO WS-LL-COUNT
+           WRITE VALSUM-RECORD FROM WS-LABEL-LINE
+
+           MOVE SPACES TO WS-LABEL-LINE
+           MOVE "  REJECTED - UUID" TO WS-LL-LABEL
+           MOVE WS-GRAND-UUID-REJECTED TO WS-LL-COUNT
+           WRITE VALSUM-RECORD FROM WS-LABEL-LINE
+
+           MOVE SPACES TO WS-LABEL-LINE
+           MOVE "  REJECTED - CURRENCY" TO WS-LL-LABEL
+           MOVE WS-GRAND-CURRENCY-REJECTED TO WS-LL-COUNT
+           WRITE VALSUM-RECORD FROM WS-LABEL-LINE
+
+           MOVE SPACES TO WS-LABEL-LINE
+           MOVE "  REJECTED - JSON" TO WS-LL-LABEL
+           MOVE WS-GRAND-JSON-REJECTED TO WS-LL-COUNT
+           WRITE VALSUM-RECORD FROM WS-LABEL-LINE.
+
+       WRITE-GRAND-TOTALS-EXIT.
+           EXIT.
+
+      *================================================================
+      * CLOSE-FILES
+      *================================================================
+       CLOSE-FILES SECTION.
+           CLOSE COUNT-FILE
+           CLOSE VALSUM-FILE.
+
+       CLOSE-FILES-EXIT.
+           EXIT.
+
+       END PROGRAM DAILYSUM.
