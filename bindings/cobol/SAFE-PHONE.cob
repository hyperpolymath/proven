@@ -8,9 +8,43 @@
        PROGRAM-ID. SAFE-PHONE.
        AUTHOR. Hyperpolymath.
 
+      *================================================================
+      * CHECK-DNC-STATUS looks an E.164-formatted number up against
+      * the do-not-call/do-not-contact list loaded from the
+      * sequential file assigned to DONOTCLL, so every calling
+      * program checks contact restrictions against the same
+      * canonically-normalized number PARSE-PHONE/TO-E164 already
+      * produce, instead of a separate ad hoc format that can drift
+      * out of step. Call LOAD-DNC-LIST once at start of day to
+      * (re)load the list; compliance maintains that file directly,
+      * one E.164 number per line, blank lines skipped.
+      *================================================================
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DO-NOT-CALL-FILE ASSIGN TO "DONOTCLL"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-DNC-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  DO-NOT-CALL-FILE
+           RECORD CONTAINS 20 CHARACTERS.
+       01  DO-NOT-CALL-RECORD          PIC X(20).
+
        WORKING-STORAGE SECTION.
 
+      * Do-not-call numbers loaded at runtime from the DONOTCLL file
+       01 WS-DNC-FILE-STATUS          PIC X(2).
+       01 WS-LOADED-DNC-COUNT         PIC 9(4) VALUE 0.
+       01 WS-LOADED-DNC-MAX           PIC 9(4) VALUE 2000.
+       01 WS-LOADED-DNC-LIST.
+          05 WS-LOADED-DNC-ENTRY      OCCURS 2000 TIMES PIC X(20).
+
+       01 WS-DNC-INDEX                PIC 9(4).
+       01 WS-DNC-COMPARE               PIC X(20).
+
       * Working variables
        01 WS-INDEX                    PIC 9(4).
        01 WS-OUTPUT-POS               PIC 9(4).
@@ -21,6 +55,7 @@
        01 WS-PARSE-STATE              PIC 9 VALUE 0.
        01 WS-HAS-PLUS                 PIC 9 VALUE 0.
        01 WS-PAREN-DEPTH              PIC 9 VALUE 0.
+       01 WS-FOUND                    PIC 9 VALUE 0.
 
       * Normalized phone number (digits only)
        01 WS-NORMALIZED-PHONE         PIC X(20).
@@ -59,17 +94,102 @@
           05 FILLER                   PIC X(5) VALUE "09663".
           05 FILLER                   PIC X(5) VALUE "09713".
           05 FILLER                   PIC X(5) VALUE "09723".
+      *   3-digit ITU-T non-geographic global service codes (see
+      *   CLASSIFY-PHONE-TYPE-WORK) - without these entries a "+"
+      *   prefixed number in one of these ranges falls through to
+      *   the 1-digit default below and never classifies as such
+          05 FILLER                   PIC X(5) VALUE "08003".
+          05 FILLER                   PIC X(5) VALUE "08083".
+          05 FILLER                   PIC X(5) VALUE "08783".
+          05 FILLER                   PIC X(5) VALUE "09003".
        01 WS-CC-TABLE REDEFINES WS-COUNTRY-CODE-TABLE.
-          05 WS-CC-ENTRY              OCCURS 22 TIMES.
+          05 WS-CC-ENTRY              OCCURS 26 TIMES.
              10 WS-CC-VALUE           PIC 9(4).
              10 WS-CC-LEN             PIC 9.
 
+      * Typical national significant number length per country code
+      * (mirrors PHONE-TYPICAL-LENGTH in copybooks/SAFEPHONE.cpy's
+      * PHONE-COUNTRY-INFO, keyed the same way as COUNTRY-CODE's
+      * 88-levels there)
+       01 WS-TYPICAL-LENGTH-TABLE.
+          05 FILLER                   PIC X(6) VALUE "000110".
+          05 FILLER                   PIC X(6) VALUE "000710".
+          05 FILLER                   PIC X(6) VALUE "002010".
+          05 FILLER                   PIC X(6) VALUE "002709".
+          05 FILLER                   PIC X(6) VALUE "003010".
+          05 FILLER                   PIC X(6) VALUE "003109".
+          05 FILLER                   PIC X(6) VALUE "003209".
+          05 FILLER                   PIC X(6) VALUE "003309".
+          05 FILLER                   PIC X(6) VALUE "003409".
+          05 FILLER                   PIC X(6) VALUE "003609".
+          05 FILLER                   PIC X(6) VALUE "003910".
+          05 FILLER                   PIC X(6) VALUE "004009".
+          05 FILLER                   PIC X(6) VALUE "004109".
+          05 FILLER                   PIC X(6) VALUE "004310".
+          05 FILLER                   PIC X(6) VALUE "004410".
+          05 FILLER                   PIC X(6) VALUE "004508".
+          05 FILLER                   PIC X(6) VALUE "004609".
+          05 FILLER                   PIC X(6) VALUE "004708".
+          05 FILLER                   PIC X(6) VALUE "004809".
+          05 FILLER                   PIC X(6) VALUE "004911".
+          05 FILLER                   PIC X(6) VALUE "005109".
+          05 FILLER                   PIC X(6) VALUE "005210".
+          05 FILLER                   PIC X(6) VALUE "005308".
+          05 FILLER                   PIC X(6) VALUE "005410".
+          05 FILLER                   PIC X(6) VALUE "005511".
+          05 FILLER                   PIC X(6) VALUE "005609".
+          05 FILLER                   PIC X(6) VALUE "005710".
+          05 FILLER                   PIC X(6) VALUE "005810".
+          05 FILLER                   PIC X(6) VALUE "006009".
+          05 FILLER                   PIC X(6) VALUE "006109".
+          05 FILLER                   PIC X(6) VALUE "006210".
+          05 FILLER                   PIC X(6) VALUE "006310".
+          05 FILLER                   PIC X(6) VALUE "006409".
+          05 FILLER                   PIC X(6) VALUE "006508".
+          05 FILLER                   PIC X(6) VALUE "006609".
+          05 FILLER                   PIC X(6) VALUE "008110".
+          05 FILLER                   PIC X(6) VALUE "008209".
+          05 FILLER                   PIC X(6) VALUE "008409".
+          05 FILLER                   PIC X(6) VALUE "008611".
+          05 FILLER                   PIC X(6) VALUE "009010".
+          05 FILLER                   PIC X(6) VALUE "009110".
+          05 FILLER                   PIC X(6) VALUE "009210".
+          05 FILLER                   PIC X(6) VALUE "009309".
+          05 FILLER                   PIC X(6) VALUE "009409".
+          05 FILLER                   PIC X(6) VALUE "009810".
+          05 FILLER                   PIC X(6) VALUE "021209".
+          05 FILLER                   PIC X(6) VALUE "021309".
+          05 FILLER                   PIC X(6) VALUE "021608".
+          05 FILLER                   PIC X(6) VALUE "021809".
+          05 FILLER                   PIC X(6) VALUE "023410".
+          05 FILLER                   PIC X(6) VALUE "023309".
+          05 FILLER                   PIC X(6) VALUE "025409".
+          05 FILLER                   PIC X(6) VALUE "025509".
+          05 FILLER                   PIC X(6) VALUE "097109".
+          05 FILLER                   PIC X(6) VALUE "097209".
+          05 FILLER                   PIC X(6) VALUE "096609".
+          05 FILLER                   PIC X(6) VALUE "097408".
+          05 FILLER                   PIC X(6) VALUE "096508".
+       01 WS-TL-TABLE REDEFINES WS-TYPICAL-LENGTH-TABLE.
+          05 WS-TL-ENTRY              OCCURS 58 TIMES.
+             10 WS-TL-CODE            PIC 9(4).
+             10 WS-TL-LEN             PIC 9(2).
+       01 WS-TL-EXPECTED              PIC 9(2).
+
       * Phone format patterns
        01 WS-NANP-PATTERN             PIC X(20)
           VALUE "(XXX) XXX-XXXX".
        01 WS-INTL-PATTERN             PIC X(25)
           VALUE "+X XXX XXX XXXX".
 
+      * Working areas for CLASSIFY-PHONE-TYPE (see PHONE-NUMBER-TYPE
+      * 88-levels in copybooks/SAFEPHONE.cpy: 0=unknown, 1=fixed-line,
+      * 2=mobile, 3=fixed-or-mobile, 4=toll-free, 5=premium-rate,
+      * 6=shared-cost, 7=voip, 8=personal, 9=pager)
+       01 WS-PHONE-NPA                PIC 9(3).
+       01 WS-PHONE-PREFIX-2           PIC 9(2).
+       01 WS-PHONE-PREFIX-3           PIC 9(3).
+
        LINKAGE SECTION.
        01 LS-PHONE-INPUT              PIC X(30).
        01 LS-PHONE-LENGTH             PIC 9(2).
@@ -83,6 +203,11 @@
        01 LS-FORMAT-TYPE              PIC 9.
        01 LS-DEFAULT-COUNTRY          PIC 9(4).
        01 LS-E164-OUTPUT              PIC X(20).
+       01 LS-PHONE-TYPE               PIC 9.
+
+      * CHECK-DNC-STATUS / LOAD-DNC-LIST fields
+       01 LS-DNC-PHONE                PIC X(20).
+       01 LS-DNC-STATUS               PIC 9.
 
        PROCEDURE DIVISION.
 
@@ -90,16 +215,17 @@
       * PARSE-PHONE: Parse phone number string
       * Input:  LS-PHONE-INPUT, LS-PHONE-LENGTH, LS-DEFAULT-COUNTRY
       * Output: LS-COUNTRY-CODE, LS-NATIONAL-NUMBER, LS-EXTENSION,
-      *         LS-RESULT, LS-ERROR-MSG
+      *         LS-PHONE-TYPE, LS-RESULT, LS-ERROR-MSG
       *================================================================
        PARSE-PHONE SECTION.
            ENTRY "PARSE-PHONE" USING LS-PHONE-INPUT LS-PHONE-LENGTH
                  LS-DEFAULT-COUNTRY
                  LS-COUNTRY-CODE LS-NATIONAL-NUMBER LS-EXTENSION
-                 LS-RESULT LS-ERROR-MSG.
+                 LS-PHONE-TYPE LS-RESULT LS-ERROR-MSG.
 
            MOVE 0 TO LS-RESULT
            MOVE 0 TO LS-COUNTRY-CODE
+           MOVE 0 TO LS-PHONE-TYPE
            INITIALIZE LS-NATIONAL-NUMBER
            INITIALIZE LS-EXTENSION
            INITIALIZE LS-ERROR-MSG
@@ -194,6 +320,20 @@
                  TO LS-NATIONAL-NUMBER
            END-IF
 
+      *    Cross-check the national number length against the
+      *    typical length for its country (catches garbage entries
+      *    that happen to fall within the overall 7-15 digit range)
+           PERFORM VALIDATE-NATIONAL-LENGTH
+           IF WS-FOUND = 1 AND WS-DIGIT-COUNT NOT = WS-TL-EXPECTED
+              MOVE "National number length invalid for country"
+                 TO LS-ERROR-MSG
+              GOBACK
+           END-IF
+
+      *    Classify the number now that country code and national
+      *    number are known (legal/regulatory routing depends on this)
+           PERFORM CLASSIFY-PHONE-TYPE-WORK
+
            MOVE 1 TO LS-RESULT
            GOBACK.
 
@@ -216,7 +356,7 @@
            IF WS-NORMALIZED-LEN >= 2
               MOVE WS-NORMALIZED-PHONE(1:2) TO WS-CC-2
               PERFORM VARYING WS-INDEX FROM 1 BY 1
-                      UNTIL WS-INDEX > 22
+                      UNTIL WS-INDEX > 26
 
                  IF WS-CC-LEN(WS-INDEX) = 2
                     IF WS-CC-VALUE(WS-INDEX) = WS-CC-2
@@ -231,7 +371,7 @@
            IF WS-NORMALIZED-LEN >= 3
               MOVE WS-NORMALIZED-PHONE(1:3) TO WS-CC-3
               PERFORM VARYING WS-INDEX FROM 1 BY 1
-                      UNTIL WS-INDEX > 22
+                      UNTIL WS-INDEX > 26
 
                  IF WS-CC-LEN(WS-INDEX) = 3
                     IF WS-CC-VALUE(WS-INDEX) = WS-CC-3
@@ -274,6 +414,124 @@
        EXTRACT-NATIONAL-NUMBER-EXIT.
            EXIT.
 
+      *================================================================
+      * VALIDATE-NATIONAL-LENGTH: Look up the typical national number
+      * length for LS-COUNTRY-CODE and count LS-NATIONAL-NUMBER's
+      * digits. Output: WS-FOUND (1=country in table), WS-DIGIT-COUNT,
+      * WS-TL-EXPECTED
+      *================================================================
+       VALIDATE-NATIONAL-LENGTH SECTION.
+           MOVE 0 TO WS-FOUND
+           MOVE 0 TO WS-TL-EXPECTED
+
+           PERFORM VARYING WS-INDEX FROM 1 BY 1
+                   UNTIL WS-INDEX > 58
+
+              IF WS-TL-CODE(WS-INDEX) = LS-COUNTRY-CODE
+                 MOVE 1 TO WS-FOUND
+                 MOVE WS-TL-LEN(WS-INDEX) TO WS-TL-EXPECTED
+                 EXIT PERFORM
+              END-IF
+           END-PERFORM
+
+           MOVE 0 TO WS-DIGIT-COUNT
+           PERFORM VARYING WS-INDEX FROM 1 BY 1
+                   UNTIL WS-INDEX > 15
+                   OR LS-NATIONAL-NUMBER(WS-INDEX:1) = SPACE
+
+              ADD 1 TO WS-DIGIT-COUNT
+           END-PERFORM.
+
+       VALIDATE-NATIONAL-LENGTH-EXIT.
+           EXIT.
+
+      *================================================================
+      * CLASSIFY-PHONE-TYPE: Classify a parsed number by country
+      * prefix table (fixed-line, mobile, toll-free, premium-rate,
+      * shared-cost, voip, personal, pager - see PHONE-NUMBER-TYPE
+      * in copybooks/SAFEPHONE.cpy)
+      * Input:  LS-COUNTRY-CODE, LS-NATIONAL-NUMBER
+      * Output: LS-PHONE-TYPE
+      *================================================================
+       CLASSIFY-PHONE-TYPE SECTION.
+           ENTRY "CLASSIFY-PHONE-TYPE" USING LS-COUNTRY-CODE
+                 LS-NATIONAL-NUMBER LS-PHONE-TYPE.
+
+           PERFORM CLASSIFY-PHONE-TYPE-WORK
+           GOBACK.
+
+       CLASSIFY-PHONE-TYPE-EXIT.
+           EXIT.
+
+      *================================================================
+      * CLASSIFY-PHONE-TYPE-WORK: Shared classification logic used by
+      * both PARSE-PHONE and the CLASSIFY-PHONE-TYPE entry point
+      *================================================================
+       CLASSIFY-PHONE-TYPE-WORK SECTION.
+           MOVE 0 TO LS-PHONE-TYPE
+           MOVE LS-NATIONAL-NUMBER(1:3) TO WS-PHONE-NPA
+           MOVE LS-NATIONAL-NUMBER(1:2) TO WS-PHONE-PREFIX-2
+           MOVE LS-NATIONAL-NUMBER(1:3) TO WS-PHONE-PREFIX-3
+
+           EVALUATE TRUE
+      *       ITU-T non-geographic global service codes apply
+      *       regardless of the numbering plan they were dialed from
+              WHEN LS-COUNTRY-CODE = 800
+                 MOVE 4 TO LS-PHONE-TYPE
+              WHEN LS-COUNTRY-CODE = 808
+                 MOVE 6 TO LS-PHONE-TYPE
+              WHEN LS-COUNTRY-CODE = 878
+                 MOVE 8 TO LS-PHONE-TYPE
+              WHEN LS-COUNTRY-CODE = 900
+                 MOVE 5 TO LS-PHONE-TYPE
+
+      *       NANP (US/Canada/Caribbean) - toll-free and premium-rate
+      *       are carried on reserved NPAs, everything else is a
+      *       shared fixed-or-mobile numbering plan
+              WHEN LS-COUNTRY-CODE = 1
+                 EVALUATE WS-PHONE-NPA
+                    WHEN 800 WHEN 822 WHEN 833 WHEN 844
+                    WHEN 855 WHEN 866 WHEN 877 WHEN 888
+                       MOVE 4 TO LS-PHONE-TYPE
+                    WHEN 900
+                       MOVE 5 TO LS-PHONE-TYPE
+                    WHEN OTHER
+                       MOVE 3 TO LS-PHONE-TYPE
+                 END-EVALUATE
+
+      *       United Kingdom - national number with the trunk "0"
+      *       already stripped (e.g. 7911123456, 8001234567)
+              WHEN LS-COUNTRY-CODE = 44
+                 EVALUATE TRUE
+                    WHEN WS-PHONE-PREFIX-3 = 800
+                         OR WS-PHONE-PREFIX-3 = 808
+                       MOVE 4 TO LS-PHONE-TYPE
+                    WHEN WS-PHONE-PREFIX-3 = 900
+                         OR WS-PHONE-PREFIX-3 = 901
+                         OR WS-PHONE-PREFIX-3 = 906
+                         OR WS-PHONE-PREFIX-3 = 907
+                         OR WS-PHONE-PREFIX-3 = 909
+                       MOVE 5 TO LS-PHONE-TYPE
+                    WHEN WS-PHONE-PREFIX-2 = 84
+                         OR WS-PHONE-PREFIX-2 = 87
+                       MOVE 6 TO LS-PHONE-TYPE
+                    WHEN WS-PHONE-PREFIX-2 = 70
+                       MOVE 8 TO LS-PHONE-TYPE
+                    WHEN WS-PHONE-PREFIX-2 = 76
+                       MOVE 9 TO LS-PHONE-TYPE
+                    WHEN LS-NATIONAL-NUMBER(1:1) = "7"
+                       MOVE 2 TO LS-PHONE-TYPE
+                    WHEN OTHER
+                       MOVE 1 TO LS-PHONE-TYPE
+                 END-EVALUATE
+
+              WHEN OTHER
+                 MOVE 0 TO LS-PHONE-TYPE
+           END-EVALUATE.
+
+       CLASSIFY-PHONE-TYPE-WORK-EXIT.
+           EXIT.
+
       *================================================================
       * FORMAT-PHONE: Format phone number for display
       * Input:  LS-COUNTRY-CODE, LS-NATIONAL-NUMBER, LS-FORMAT-TYPE
@@ -475,4 +733,78 @@
        IS-VALID-PHONE-EXIT.
            EXIT.
 
+      *================================================================
+      * CHECK-DNC-STATUS: Look up an E.164-formatted number against
+      * the do-not-call/do-not-contact list
+      * Input:  LS-DNC-PHONE (E.164 number, e.g. LS-E164-OUTPUT from
+      *         TO-E164)
+      * Output: LS-DNC-STATUS (1=on the list, suppress; 0=clear)
+      *================================================================
+       CHECK-DNC-STATUS SECTION.
+           ENTRY "CHECK-DNC-STATUS" USING LS-DNC-PHONE LS-DNC-STATUS.
+
+           MOVE 0 TO LS-DNC-STATUS
+           MOVE SPACES TO WS-DNC-COMPARE
+           MOVE LS-DNC-PHONE TO WS-DNC-COMPARE
+
+           IF WS-LOADED-DNC-COUNT > 0
+              PERFORM VARYING WS-DNC-INDEX FROM 1 BY 1
+                      UNTIL WS-DNC-INDEX > WS-LOADED-DNC-COUNT
+
+                 IF WS-DNC-COMPARE =
+                    WS-LOADED-DNC-ENTRY(WS-DNC-INDEX)
+                    MOVE 1 TO LS-DNC-STATUS
+                    EXIT PERFORM
+                 END-IF
+              END-PERFORM
+           END-IF
+
+           GOBACK.
+
+       CHECK-DNC-STATUS-EXIT.
+           EXIT.
+
+      *================================================================
+      * LOAD-DNC-LIST: (Re)load the do-not-call list from the
+      *                DONOTCLL sequential file
+      * Input:  none (reads the file assigned to DONOTCLL)
+      * Output: LS-RESULT (1=OK, 0=file could not be opened),
+      *         LS-ERROR-MSG
+      *================================================================
+       LOAD-DNC-LIST SECTION.
+           ENTRY "LOAD-DNC-LIST" USING LS-RESULT LS-ERROR-MSG.
+
+           MOVE 1 TO LS-RESULT
+           INITIALIZE LS-ERROR-MSG
+           MOVE 0 TO WS-LOADED-DNC-COUNT
+
+           OPEN INPUT DO-NOT-CALL-FILE
+
+           IF WS-DNC-FILE-STATUS NOT = "00"
+              MOVE 0 TO LS-RESULT
+              MOVE "Could not open do-not-call file" TO LS-ERROR-MSG
+              GOBACK
+           END-IF
+
+           PERFORM UNTIL WS-DNC-FILE-STATUS = "10"
+                      OR WS-LOADED-DNC-COUNT >= WS-LOADED-DNC-MAX
+
+              READ DO-NOT-CALL-FILE
+                 AT END
+                    MOVE "10" TO WS-DNC-FILE-STATUS
+                 NOT AT END
+                    IF DO-NOT-CALL-RECORD NOT = SPACES
+                       ADD 1 TO WS-LOADED-DNC-COUNT
+                       MOVE DO-NOT-CALL-RECORD
+                          TO WS-LOADED-DNC-ENTRY(WS-LOADED-DNC-COUNT)
+                    END-IF
+              END-READ
+           END-PERFORM
+
+           CLOSE DO-NOT-CALL-FILE
+           GOBACK.
+
+       LOAD-DNC-LIST-EXIT.
+           EXIT.
+
        END PROGRAM SAFE-PHONE.
