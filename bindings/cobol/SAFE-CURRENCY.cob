@@ -8,7 +8,31 @@
        PROGRAM-ID. SAFE-CURRENCY.
        AUTHOR. Hyperpolymath.
 
+      *================================================================
+      * WS-CURRENCY-DECIMALS-TABLE below is a small built-in seed
+      * table so decimal-place lookups work even if nobody has ever
+      * called LOAD-CURRENCY-DECIMALS. Sites that want new currency
+      * codes recognized without a recompile should run a driver
+      * that calls LOAD-CURRENCY-DECIMALS once at start of day,
+      * reading entries (a 3-letter code plus a single decimal-place
+      * digit, e.g. "USD2") from the sequential file assigned to
+      * CURRDCML. Operations maintains that file directly; blank
+      * lines are skipped.
+      *================================================================
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CURRENCY-DECIMALS-FILE ASSIGN TO "CURRDCML"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-CURR-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  CURRENCY-DECIMALS-FILE
+           RECORD CONTAINS 4 CHARACTERS.
+       01  CURRENCY-DECIMALS-RECORD    PIC X(4).
+
        WORKING-STORAGE SECTION.
 
       * Working variables
@@ -16,7 +40,10 @@
        01 WS-OUTPUT-POS               PIC 9(4).
        01 WS-TEMP-AMOUNT              PIC S9(15)V9(4) COMP-3.
        01 WS-TEMP-MINOR               PIC S9(18) COMP-3.
-       01 WS-DECIMAL-FACTOR           PIC 9(5) VALUE 1.
+      * PIC 9(10) so 10 ** LS-DECIMAL-PLACES still fits when
+      * LS-DECIMAL-PLACES reaches 8 or 9 (BTC/ETH-style minor units) -
+      * PIC 9(5) truncated silently for anything past 4 places
+       01 WS-DECIMAL-FACTOR           PIC 9(10) VALUE 1.
        01 WS-CHECK-OVERFLOW           PIC S9(18) COMP-3.
 
       * Maximum values for overflow checking
@@ -56,11 +83,38 @@
           05 FILLER                   PIC X(4) VALUE "KWD3".
           05 FILLER                   PIC X(4) VALUE "BHD3".
           05 FILLER                   PIC X(4) VALUE "OMR3".
+          05 FILLER                   PIC X(4) VALUE "PLN2".
+          05 FILLER                   PIC X(4) VALUE "THB2".
+          05 FILLER                   PIC X(4) VALUE "IDR2".
+          05 FILLER                   PIC X(4) VALUE "MYR2".
+          05 FILLER                   PIC X(4) VALUE "PHP2".
+          05 FILLER                   PIC X(4) VALUE "TRY2".
+          05 FILLER                   PIC X(4) VALUE "AED2".
+          05 FILLER                   PIC X(4) VALUE "SAR2".
+          05 FILLER                   PIC X(4) VALUE "ILS2".
+          05 FILLER                   PIC X(4) VALUE "CZK2".
+          05 FILLER                   PIC X(4) VALUE "HUF2".
+          05 FILLER                   PIC X(4) VALUE "XAU4".
+          05 FILLER                   PIC X(4) VALUE "XAG4".
        01 WS-CURRENCY-TABLE REDEFINES WS-CURRENCY-DECIMALS-TABLE.
-          05 WS-CURR-ENTRY            OCCURS 25 TIMES.
+          05 WS-CURR-ENTRY            OCCURS 38 TIMES.
              10 WS-CURR-CODE          PIC X(3).
              10 WS-CURR-DEC           PIC 9.
 
+      * Currency codes loaded at runtime from the CURRDCML file
+       01 WS-CURR-FILE-STATUS         PIC X(2).
+       01 WS-LOADED-CURR-COUNT        PIC 9(4) VALUE 0.
+       01 WS-LOADED-CURR-MAX          PIC 9(4) VALUE 200.
+       01 WS-LOADED-CURR-TABLE.
+          05 WS-LOADED-CURR-ENTRY     OCCURS 200 TIMES.
+             10 WS-LOADED-CURR-CODE   PIC X(3).
+             10 WS-LOADED-CURR-DEC    PIC 9.
+
+      * FIND-CURRENCY-DECIMALS work areas
+       01 WS-FIND-CURRENCY-CODE       PIC X(3).
+       01 WS-FIND-DECIMALS            PIC 9.
+       01 WS-FIND-FOUND               PIC 9 VALUE 0.
+
       * Formatting work areas
        01 WS-FORMAT-WORK              PIC X(30).
        01 WS-SIGN-CHAR                PIC X VALUE SPACE.
@@ -68,6 +122,29 @@
        01 WS-DECIMAL-PART             PIC 9(4).
        01 WS-FORMATTED-INT            PIC X(20).
        01 WS-FORMATTED-LEN            PIC 9(4).
+       01 WS-THOUSANDS-SEP-CHAR       PIC X VALUE ",".
+       01 WS-TRIMMED-INT              PIC X(20).
+       01 WS-DIGIT-COUNT              PIC 9(4).
+       01 WS-DIGITS-LEFT              PIC 9(4).
+
+      * Currency-conversion work areas
+       01 WS-CONV-SRC-DEC             PIC 9.
+       01 WS-CONV-TGT-DEC             PIC 9.
+       01 WS-CONV-SRC-FACTOR          PIC 9(9).
+       01 WS-CONV-TGT-FACTOR          PIC 9(9).
+       01 WS-CONV-SRC-MAJOR           PIC S9(15)V9(8) COMP-3.
+       01 WS-CONV-TGT-MAJOR           PIC S9(15)V9(8) COMP-3.
+       01 WS-CONV-TODAY               PIC 9(8).
+
+      * Rounding-mode work areas (shared by MONEY-DIVIDE and
+      * MINOR-TO-MAJOR; see MONEY-ROUNDING-MODE in copybooks/SAFECURR)
+       01 WS-ROUND-QUOTIENT           PIC S9(18) COMP-3.
+       01 WS-ROUND-REMAINDER          PIC S9(18) COMP-3.
+       01 WS-ROUND-DIVISOR            PIC S9(18) COMP-3.
+       01 WS-ROUND-DOUBLE-REM         PIC S9(18) COMP-3.
+       01 WS-ROUND-MODE               PIC 9.
+       01 WS-ROUND-NEGATIVE           PIC 9 VALUE 0.
+       01 WS-SCALE-DOWN               PIC 9(9).
 
        LINKAGE SECTION.
        01 LS-CURRENCY-A               PIC X(3).
@@ -87,6 +164,12 @@
        01 LS-OUTPUT-LENGTH            PIC 9(4).
        01 LS-USE-THOUSANDS-SEP        PIC 9.
        01 LS-CURRENCY-CODE            PIC X(3).
+       01 LS-EXCH-FROM-CURRENCY       PIC X(3).
+       01 LS-EXCH-TO-CURRENCY         PIC X(3).
+       01 LS-EXCH-RATE                PIC 9(6)V9(8).
+       01 LS-EXCH-TIMESTAMP           PIC 9(14).
+       01 LS-EXCH-VALID               PIC 9.
+       01 LS-ROUNDING-MODE            PIC 9.
 
        PROCEDURE DIVISION.
 
@@ -233,11 +316,15 @@
 
       *================================================================
       * MONEY-DIVIDE: Divide money by integer with zero check
-      * Input:  LS-MINOR-A (amount), LS-DIVISOR
+      * Input:  LS-MINOR-A (amount), LS-DIVISOR, LS-ROUNDING-MODE
+      *         (0=half-up, 1=half-down, 2=half-even, 3=ceiling,
+      *         4=floor, 5=truncate - see MONEY-ROUNDING-MODE in
+      *         copybooks/SAFECURR)
       * Output: LS-RESULT-MINOR, LS-RESULT-STATUS, LS-ERROR-MSG
       *================================================================
        MONEY-DIVIDE SECTION.
            ENTRY "MONEY-DIVIDE" USING LS-MINOR-A LS-DIVISOR
+                 LS-ROUNDING-MODE
                  LS-RESULT-MINOR LS-RESULT-STATUS LS-ERROR-MSG.
 
            MOVE 0 TO LS-RESULT-MINOR
@@ -251,13 +338,87 @@
               GOBACK
            END-IF
 
-      *    Safe to divide
-           COMPUTE LS-RESULT-MINOR = LS-MINOR-A / LS-DIVISOR
+      *    Divide, keeping the remainder so the rounding mode can be
+      *    applied to the truncated quotient
+           DIVIDE LS-MINOR-A BY LS-DIVISOR
+              GIVING WS-ROUND-QUOTIENT REMAINDER WS-ROUND-REMAINDER
+
+           IF (LS-MINOR-A < 0 AND LS-DIVISOR > 0)
+              OR (LS-MINOR-A > 0 AND LS-DIVISOR < 0)
+              MOVE 1 TO WS-ROUND-NEGATIVE
+           ELSE
+              MOVE 0 TO WS-ROUND-NEGATIVE
+           END-IF
+
+           COMPUTE WS-ROUND-QUOTIENT = FUNCTION ABS(WS-ROUND-QUOTIENT)
+           COMPUTE WS-ROUND-REMAINDER = FUNCTION ABS(WS-ROUND-REMAINDER)
+           COMPUTE WS-ROUND-DIVISOR = FUNCTION ABS(LS-DIVISOR)
+           MOVE LS-ROUNDING-MODE TO WS-ROUND-MODE
+
+           PERFORM APPLY-ROUNDING
+
+           IF WS-ROUND-NEGATIVE = 1
+              COMPUTE LS-RESULT-MINOR = 0 - WS-ROUND-QUOTIENT
+           ELSE
+              MOVE WS-ROUND-QUOTIENT TO LS-RESULT-MINOR
+           END-IF
+
            GOBACK.
 
        MONEY-DIVIDE-EXIT.
            EXIT.
 
+      *================================================================
+      * APPLY-ROUNDING: Apply a rounding mode to a truncated quotient
+      * Input:  WS-ROUND-QUOTIENT (truncated, unsigned), WS-ROUND-
+      *         REMAINDER (unsigned), WS-ROUND-DIVISOR (unsigned),
+      *         WS-ROUND-MODE, WS-ROUND-NEGATIVE (1=result negative)
+      * Output: WS-ROUND-QUOTIENT, adjusted in place
+      *================================================================
+       APPLY-ROUNDING SECTION.
+           EVALUATE WS-ROUND-MODE
+              WHEN 0
+      *          Half-up: ties round away from zero
+                 COMPUTE WS-ROUND-DOUBLE-REM = WS-ROUND-REMAINDER * 2
+                 IF WS-ROUND-DOUBLE-REM >= WS-ROUND-DIVISOR
+                    ADD 1 TO WS-ROUND-QUOTIENT
+                 END-IF
+              WHEN 1
+      *          Half-down: only strictly-more-than-half rounds up
+                 COMPUTE WS-ROUND-DOUBLE-REM = WS-ROUND-REMAINDER * 2
+                 IF WS-ROUND-DOUBLE-REM > WS-ROUND-DIVISOR
+                    ADD 1 TO WS-ROUND-QUOTIENT
+                 END-IF
+              WHEN 2
+      *          Half-even: ties round to the nearest even quotient
+                 COMPUTE WS-ROUND-DOUBLE-REM = WS-ROUND-REMAINDER * 2
+                 IF WS-ROUND-DOUBLE-REM > WS-ROUND-DIVISOR
+                    ADD 1 TO WS-ROUND-QUOTIENT
+                 ELSE
+                    IF WS-ROUND-DOUBLE-REM = WS-ROUND-DIVISOR
+                       IF FUNCTION MOD(WS-ROUND-QUOTIENT, 2) NOT = 0
+                          ADD 1 TO WS-ROUND-QUOTIENT
+                       END-IF
+                    END-IF
+                 END-IF
+              WHEN 3
+      *          Ceiling: round toward positive infinity
+                 IF WS-ROUND-REMAINDER > 0 AND WS-ROUND-NEGATIVE = 0
+                    ADD 1 TO WS-ROUND-QUOTIENT
+                 END-IF
+              WHEN 4
+      *          Floor: round toward negative infinity
+                 IF WS-ROUND-REMAINDER > 0 AND WS-ROUND-NEGATIVE = 1
+                    ADD 1 TO WS-ROUND-QUOTIENT
+                 END-IF
+              WHEN OTHER
+      *          Truncate (mode 5): leave the quotient as-is
+                 CONTINUE
+           END-EVALUATE.
+
+       APPLY-ROUNDING-EXIT.
+           EXIT.
+
       *================================================================
       * GET-DECIMAL-PLACES: Get decimal places for a currency
       * Input:  LS-CURRENCY-CODE
@@ -270,15 +431,12 @@
            MOVE 2 TO LS-DECIMAL-PLACES
            MOVE 1 TO LS-RESULT-STATUS
 
-      *    Search currency table
-           PERFORM VARYING WS-INDEX FROM 1 BY 1
-                   UNTIL WS-INDEX > 25
-
-              IF WS-CURR-CODE(WS-INDEX) = LS-CURRENCY-CODE
-                 MOVE WS-CURR-DEC(WS-INDEX) TO LS-DECIMAL-PLACES
-                 GOBACK
-              END-IF
-           END-PERFORM
+      *    Search built-in and loaded currency tables
+           MOVE LS-CURRENCY-CODE TO WS-FIND-CURRENCY-CODE
+           PERFORM FIND-CURRENCY-DECIMALS
+           IF WS-FIND-FOUND = 1
+              MOVE WS-FIND-DECIMALS TO LS-DECIMAL-PLACES
+           END-IF
 
       *    Not found - use default of 2
            GOBACK.
@@ -288,12 +446,15 @@
 
       *================================================================
       * MINOR-TO-MAJOR: Convert minor units to major units
-      * Input:  LS-MINOR-A, LS-DECIMAL-PLACES
+      * Input:  LS-MINOR-A, LS-DECIMAL-PLACES, LS-ROUNDING-MODE (see
+      *         MONEY-DIVIDE for the mode codes; only matters when
+      *         LS-DECIMAL-PLACES exceeds the 4 decimals LS-RESULT-
+      *         AMOUNT can hold, e.g. BTC/ETH)
       * Output: LS-RESULT-AMOUNT
       *================================================================
        MINOR-TO-MAJOR SECTION.
            ENTRY "MINOR-TO-MAJOR" USING LS-MINOR-A LS-DECIMAL-PLACES
-                 LS-RESULT-AMOUNT.
+                 LS-ROUNDING-MODE LS-RESULT-AMOUNT.
 
       *    Calculate divisor based on decimal places
            EVALUATE LS-DECIMAL-PLACES
@@ -311,7 +472,41 @@
                  COMPUTE WS-DECIMAL-FACTOR = 10 ** LS-DECIMAL-PLACES
            END-EVALUATE
 
-           COMPUTE LS-RESULT-AMOUNT = LS-MINOR-A / WS-DECIMAL-FACTOR
+           IF LS-DECIMAL-PLACES <= 4
+      *       Minor units divide out exactly to 4 or fewer decimals -
+      *       no rounding decision to make
+              COMPUTE LS-RESULT-AMOUNT = LS-MINOR-A / WS-DECIMAL-FACTOR
+           ELSE
+      *       More decimals than LS-RESULT-AMOUNT can hold - scale
+      *       down to 4 decimals and round the remainder away
+              COMPUTE WS-SCALE-DOWN = WS-DECIMAL-FACTOR / 10000
+
+              DIVIDE LS-MINOR-A BY WS-SCALE-DOWN
+                 GIVING WS-ROUND-QUOTIENT REMAINDER WS-ROUND-REMAINDER
+
+              IF LS-MINOR-A < 0
+                 MOVE 1 TO WS-ROUND-NEGATIVE
+              ELSE
+                 MOVE 0 TO WS-ROUND-NEGATIVE
+              END-IF
+
+              COMPUTE WS-ROUND-QUOTIENT =
+                 FUNCTION ABS(WS-ROUND-QUOTIENT)
+              COMPUTE WS-ROUND-REMAINDER =
+                 FUNCTION ABS(WS-ROUND-REMAINDER)
+              MOVE WS-SCALE-DOWN TO WS-ROUND-DIVISOR
+              MOVE LS-ROUNDING-MODE TO WS-ROUND-MODE
+
+              PERFORM APPLY-ROUNDING
+
+              IF WS-ROUND-NEGATIVE = 1
+                 COMPUTE LS-RESULT-AMOUNT =
+                    (0 - WS-ROUND-QUOTIENT) / 10000
+              ELSE
+                 COMPUTE LS-RESULT-AMOUNT = WS-ROUND-QUOTIENT / 10000
+              END-IF
+           END-IF
+
            GOBACK.
 
        MINOR-TO-MAJOR-EXIT.
@@ -366,15 +561,12 @@
 
            MOVE 0 TO LS-RESULT-STATUS
 
-      *    Check against known currencies
-           PERFORM VARYING WS-INDEX FROM 1 BY 1
-                   UNTIL WS-INDEX > 25
-
-              IF WS-CURR-CODE(WS-INDEX) = LS-CURRENCY-CODE
-                 MOVE 1 TO LS-RESULT-STATUS
-                 GOBACK
-              END-IF
-           END-PERFORM
+      *    Check against built-in and loaded currency tables
+           MOVE LS-CURRENCY-CODE TO WS-FIND-CURRENCY-CODE
+           PERFORM FIND-CURRENCY-DECIMALS
+           IF WS-FIND-FOUND = 1
+              MOVE 1 TO LS-RESULT-STATUS
+           END-IF
 
            GOBACK.
 
@@ -397,14 +589,11 @@
 
       *    Get decimal places for this currency
            MOVE 2 TO LS-DECIMAL-PLACES
-           PERFORM VARYING WS-INDEX FROM 1 BY 1
-                   UNTIL WS-INDEX > 25
-
-              IF WS-CURR-CODE(WS-INDEX) = LS-CURRENCY-CODE
-                 MOVE WS-CURR-DEC(WS-INDEX) TO LS-DECIMAL-PLACES
-                 EXIT PERFORM
-              END-IF
-           END-PERFORM
+           MOVE LS-CURRENCY-CODE TO WS-FIND-CURRENCY-CODE
+           PERFORM FIND-CURRENCY-DECIMALS
+           IF WS-FIND-FOUND = 1
+              MOVE WS-FIND-DECIMALS TO LS-DECIMAL-PLACES
+           END-IF
 
       *    Calculate divisor
            EVALUATE LS-DECIMAL-PLACES
@@ -445,10 +634,31 @@
            MOVE WS-INTEGER-PART TO WS-FORMATTED-INT
            INSPECT WS-FORMATTED-INT REPLACING LEADING "0" BY SPACE
 
-           MOVE FUNCTION TRIM(WS-FORMATTED-INT) TO
-              LS-FORMATTED-OUTPUT(WS-OUTPUT-POS:15)
-           ADD FUNCTION LENGTH(FUNCTION TRIM(WS-FORMATTED-INT))
-              TO WS-OUTPUT-POS
+           MOVE FUNCTION TRIM(WS-FORMATTED-INT) TO WS-TRIMMED-INT
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-FORMATTED-INT))
+              TO WS-DIGIT-COUNT
+
+           IF LS-USE-THOUSANDS-SEP = 1
+      *       Copy digits one at a time, inserting a separator
+      *       every three digits counting from the right
+              PERFORM VARYING WS-INDEX FROM 1 BY 1
+                      UNTIL WS-INDEX > WS-DIGIT-COUNT
+                 MOVE WS-TRIMMED-INT(WS-INDEX:1) TO
+                    LS-FORMATTED-OUTPUT(WS-OUTPUT-POS:1)
+                 ADD 1 TO WS-OUTPUT-POS
+                 COMPUTE WS-DIGITS-LEFT = WS-DIGIT-COUNT - WS-INDEX
+                 IF WS-DIGITS-LEFT > 0
+                    AND FUNCTION MOD(WS-DIGITS-LEFT, 3) = 0
+                    MOVE WS-THOUSANDS-SEP-CHAR TO
+                       LS-FORMATTED-OUTPUT(WS-OUTPUT-POS:1)
+                    ADD 1 TO WS-OUTPUT-POS
+                 END-IF
+              END-PERFORM
+           ELSE
+              MOVE WS-TRIMMED-INT TO
+                 LS-FORMATTED-OUTPUT(WS-OUTPUT-POS:15)
+              ADD WS-DIGIT-COUNT TO WS-OUTPUT-POS
+           END-IF
 
       *    Add decimal part if needed
            IF LS-DECIMAL-PLACES > 0
@@ -466,4 +676,187 @@
        FORMAT-MONEY-EXIT.
            EXIT.
 
+      *================================================================
+      * MONEY-CONVERT: Convert a money amount to another currency
+      *               using a supplied exchange rate
+      * Input:  LS-CURRENCY-A (source), LS-MINOR-A (source amount),
+      *         LS-EXCH-FROM-CURRENCY, LS-EXCH-TO-CURRENCY,
+      *         LS-EXCH-RATE, LS-EXCH-TIMESTAMP, LS-EXCH-VALID,
+      *         LS-CURRENCY-B (target)
+      * Output: LS-RESULT-MINOR (target amount), LS-RESULT-STATUS
+      *         (1=OK, 0=overflow, 3=currency mismatch,
+      *         4=rate invalid or stale), LS-ERROR-MSG
+      *================================================================
+       MONEY-CONVERT SECTION.
+           ENTRY "MONEY-CONVERT" USING LS-CURRENCY-A LS-MINOR-A
+                 LS-EXCH-FROM-CURRENCY LS-EXCH-TO-CURRENCY LS-EXCH-RATE
+                 LS-EXCH-TIMESTAMP LS-EXCH-VALID LS-CURRENCY-B
+                 LS-RESULT-MINOR LS-RESULT-STATUS LS-ERROR-MSG.
+
+           MOVE 0 TO LS-RESULT-MINOR
+           MOVE 1 TO LS-RESULT-STATUS
+           INITIALIZE LS-ERROR-MSG
+
+      *    Rate must be marked valid by its provider
+           IF LS-EXCH-VALID NOT = 1
+              MOVE 4 TO LS-RESULT-STATUS
+              MOVE "Exchange rate is not valid" TO LS-ERROR-MSG
+              GOBACK
+           END-IF
+
+      *    Rate must actually apply to the requested currency pair
+           IF LS-EXCH-FROM-CURRENCY NOT = LS-CURRENCY-A
+              OR LS-EXCH-TO-CURRENCY NOT = LS-CURRENCY-B
+              MOVE 3 TO LS-RESULT-STATUS
+              MOVE "Exchange rate currency mismatch" TO LS-ERROR-MSG
+              GOBACK
+           END-IF
+
+      *    Rate must be dated today - no stale rates applied
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-CONV-TODAY
+           IF LS-EXCH-TIMESTAMP(1:8) NOT = WS-CONV-TODAY
+              MOVE 4 TO LS-RESULT-STATUS
+              MOVE "Exchange rate is stale" TO LS-ERROR-MSG
+              GOBACK
+           END-IF
+
+      *    Look up decimal places for source and target currencies
+           MOVE 2 TO WS-CONV-SRC-DEC
+           MOVE 2 TO WS-CONV-TGT-DEC
+           MOVE LS-CURRENCY-A TO WS-FIND-CURRENCY-CODE
+           PERFORM FIND-CURRENCY-DECIMALS
+           IF WS-FIND-FOUND = 1
+              MOVE WS-FIND-DECIMALS TO WS-CONV-SRC-DEC
+           END-IF
+           MOVE LS-CURRENCY-B TO WS-FIND-CURRENCY-CODE
+           PERFORM FIND-CURRENCY-DECIMALS
+           IF WS-FIND-FOUND = 1
+              MOVE WS-FIND-DECIMALS TO WS-CONV-TGT-DEC
+           END-IF
+
+           COMPUTE WS-CONV-SRC-FACTOR = 10 ** WS-CONV-SRC-DEC
+           COMPUTE WS-CONV-TGT-FACTOR = 10 ** WS-CONV-TGT-DEC
+
+      *    Convert source minor units to major units, apply the
+      *    rate, then rescale to target minor units
+           COMPUTE WS-CONV-SRC-MAJOR ROUNDED =
+              LS-MINOR-A / WS-CONV-SRC-FACTOR
+              ON SIZE ERROR
+                 MOVE 0 TO LS-RESULT-STATUS
+                 MOVE "Overflow in conversion" TO LS-ERROR-MSG
+                 GOBACK
+           END-COMPUTE
+
+           COMPUTE WS-CONV-TGT-MAJOR ROUNDED =
+              WS-CONV-SRC-MAJOR * LS-EXCH-RATE
+              ON SIZE ERROR
+                 MOVE 0 TO LS-RESULT-STATUS
+                 MOVE "Overflow in conversion" TO LS-ERROR-MSG
+                 GOBACK
+           END-COMPUTE
+
+           COMPUTE LS-RESULT-MINOR ROUNDED =
+              WS-CONV-TGT-MAJOR * WS-CONV-TGT-FACTOR
+              ON SIZE ERROR
+                 MOVE 0 TO LS-RESULT-MINOR
+                 MOVE 0 TO LS-RESULT-STATUS
+                 MOVE "Overflow in conversion" TO LS-ERROR-MSG
+                 GOBACK
+           END-COMPUTE
+
+           GOBACK.
+
+       MONEY-CONVERT-EXIT.
+           EXIT.
+
+      *================================================================
+      * LOAD-CURRENCY-DECIMALS: (Re)load the currency decimal-places
+      *                         table from the CURRDCML sequential
+      *                         file
+      * Input:  none (reads the file assigned to CURRDCML)
+      * Output: LS-RESULT-STATUS (1=OK, 0=file could not be opened),
+      *         LS-ERROR-MSG
+      *================================================================
+       LOAD-CURRENCY-DECIMALS SECTION.
+           ENTRY "LOAD-CURRENCY-DECIMALS" USING LS-RESULT-STATUS
+                 LS-ERROR-MSG.
+
+           MOVE 1 TO LS-RESULT-STATUS
+           INITIALIZE LS-ERROR-MSG
+           MOVE 0 TO WS-LOADED-CURR-COUNT
+
+           OPEN INPUT CURRENCY-DECIMALS-FILE
+
+           IF WS-CURR-FILE-STATUS NOT = "00"
+              MOVE 0 TO LS-RESULT-STATUS
+              MOVE "Could not open currency decimals file"
+                 TO LS-ERROR-MSG
+              GOBACK
+           END-IF
+
+           PERFORM UNTIL WS-CURR-FILE-STATUS = "10"
+                      OR WS-LOADED-CURR-COUNT >= WS-LOADED-CURR-MAX
+
+              READ CURRENCY-DECIMALS-FILE
+                 AT END
+                    MOVE "10" TO WS-CURR-FILE-STATUS
+                 NOT AT END
+                    IF CURRENCY-DECIMALS-RECORD NOT = SPACES
+                       ADD 1 TO WS-LOADED-CURR-COUNT
+                       MOVE FUNCTION UPPER-CASE(
+                            CURRENCY-DECIMALS-RECORD(1:3))
+                            TO WS-LOADED-CURR-CODE
+                               (WS-LOADED-CURR-COUNT)
+                       MOVE CURRENCY-DECIMALS-RECORD(4:1)
+                            TO WS-LOADED-CURR-DEC
+                               (WS-LOADED-CURR-COUNT)
+                    END-IF
+              END-READ
+           END-PERFORM
+
+           CLOSE CURRENCY-DECIMALS-FILE
+           GOBACK.
+
+       LOAD-CURRENCY-DECIMALS-EXIT.
+           EXIT.
+
+      *================================================================
+      * FIND-CURRENCY-DECIMALS: Look up WS-FIND-CURRENCY-CODE in the
+      * built-in table first, then the table loaded by LOAD-CURRENCY-
+      * DECIMALS, so an operations-desk addition without a matching
+      * built-in entry is still found
+      * Input:  WS-FIND-CURRENCY-CODE
+      * Output: WS-FIND-DECIMALS, WS-FIND-FOUND (1=found, 0=not
+      *         found)
+      *================================================================
+       FIND-CURRENCY-DECIMALS SECTION.
+           MOVE 0 TO WS-FIND-FOUND
+
+           PERFORM VARYING WS-INDEX FROM 1 BY 1
+                   UNTIL WS-INDEX > 38
+
+              IF WS-CURR-CODE(WS-INDEX) = WS-FIND-CURRENCY-CODE
+                 MOVE WS-CURR-DEC(WS-INDEX) TO WS-FIND-DECIMALS
+                 MOVE 1 TO WS-FIND-FOUND
+                 GO TO FIND-CURRENCY-DECIMALS-EXIT
+              END-IF
+           END-PERFORM
+
+           IF WS-LOADED-CURR-COUNT > 0
+              PERFORM VARYING WS-INDEX FROM 1 BY 1
+                      UNTIL WS-INDEX > WS-LOADED-CURR-COUNT
+
+                 IF WS-LOADED-CURR-CODE(WS-INDEX) =
+                    WS-FIND-CURRENCY-CODE
+                    MOVE WS-LOADED-CURR-DEC(WS-INDEX)
+                       TO WS-FIND-DECIMALS
+                    MOVE 1 TO WS-FIND-FOUND
+                    GO TO FIND-CURRENCY-DECIMALS-EXIT
+                 END-IF
+              END-PERFORM
+           END-IF.
+
+       FIND-CURRENCY-DECIMALS-EXIT.
+           EXIT.
+
        END PROGRAM SAFE-CURRENCY.
