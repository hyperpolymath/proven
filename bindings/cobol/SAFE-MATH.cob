@@ -30,6 +30,24 @@
              88 WS-OP-SUCCESS  VALUE 1.
              88 WS-OP-OVERFLOW VALUE 0.
 
+      * Maximum and minimum values for the packed-decimal operations -
+      * non-money fractional quantities (interest rates, contract
+      * quantities), kept independent of SAFE-CURRENCY's minor-unit
+      * money amounts
+       01 WS-DEC-LIMITS.
+          05 WS-DEC-MAX-VAL    PIC S9(13)V9(6) COMP-3
+             VALUE 9999999999999.999999.
+          05 WS-DEC-MIN-VAL    PIC S9(13)V9(6) COMP-3
+             VALUE -9999999999999.999999.
+
+      * Working variables for packed-decimal calculations
+       01 WS-DEC-CALC-VARS.
+          05 WS-DEC-TEMP-A     PIC S9(13)V9(6) COMP-3.
+          05 WS-DEC-TEMP-B     PIC S9(13)V9(6) COMP-3.
+          05 WS-DEC-TEMP-RSLT  PIC S9(13)V9(6) COMP-3.
+          05 WS-DEC-CHK-LIMIT  PIC S9(13)V9(6) COMP-3.
+          05 WS-DEC-VERIFY     PIC S9(13)V9(6) COMP-3.
+
        LINKAGE SECTION.
        01 LS-OPERAND-A         PIC S9(18).
        01 LS-OPERAND-B         PIC S9(18).
@@ -37,6 +55,10 @@
        01 LS-STATUS            PIC 9.
        01 LS-MIN-VALUE         PIC S9(18).
        01 LS-MAX-VALUE         PIC S9(18).
+       01 LS-DEC-OPERAND-A     PIC S9(13)V9(6) COMP-3.
+       01 LS-DEC-OPERAND-B     PIC S9(13)V9(6) COMP-3.
+       01 LS-DEC-RESULT        PIC S9(13)V9(6) COMP-3.
+       01 LS-DEC-STATUS        PIC 9.
 
        PROCEDURE DIVISION.
 
@@ -266,4 +288,161 @@
        IN-RANGE-EXIT.
            EXIT.
 
+      *================================================================
+      * SAFE-DECIMAL-ADD: Add two packed-decimal operands with
+      * overflow checking
+      * Input:  LS-DEC-OPERAND-A, LS-DEC-OPERAND-B
+      * Output: LS-DEC-RESULT, LS-DEC-STATUS (1=OK, 0=OVERFLOW)
+      *================================================================
+       SAFE-DECIMAL-ADD SECTION.
+           ENTRY "SAFE-DECIMAL-ADD" USING LS-DEC-OPERAND-A
+                 LS-DEC-OPERAND-B LS-DEC-RESULT LS-DEC-STATUS.
+
+           MOVE 1 TO LS-DEC-STATUS
+           MOVE LS-DEC-OPERAND-A TO WS-DEC-TEMP-A
+           MOVE LS-DEC-OPERAND-B TO WS-DEC-TEMP-B
+
+      *    Check for positive overflow: b > 0 and a > MAX - b
+           IF WS-DEC-TEMP-B > 0
+              COMPUTE WS-DEC-CHK-LIMIT = WS-DEC-MAX-VAL - WS-DEC-TEMP-B
+              IF WS-DEC-TEMP-A > WS-DEC-CHK-LIMIT
+                 MOVE 0 TO LS-DEC-RESULT
+                 MOVE 0 TO LS-DEC-STATUS
+                 GOBACK
+              END-IF
+           END-IF
+
+      *    Check for negative overflow: b < 0 and a < MIN - b
+           IF WS-DEC-TEMP-B < 0
+              COMPUTE WS-DEC-CHK-LIMIT = WS-DEC-MIN-VAL - WS-DEC-TEMP-B
+              IF WS-DEC-TEMP-A < WS-DEC-CHK-LIMIT
+                 MOVE 0 TO LS-DEC-RESULT
+                 MOVE 0 TO LS-DEC-STATUS
+                 GOBACK
+              END-IF
+           END-IF
+
+      *    Safe to add
+           COMPUTE LS-DEC-RESULT = WS-DEC-TEMP-A + WS-DEC-TEMP-B
+           GOBACK.
+
+       SAFE-DECIMAL-ADD-EXIT.
+           EXIT.
+
+      *================================================================
+      * SAFE-DECIMAL-SUBTRACT: Subtract packed-decimal operands with
+      * overflow checking
+      * Input:  LS-DEC-OPERAND-A, LS-DEC-OPERAND-B
+      * Output: LS-DEC-RESULT (A - B), LS-DEC-STATUS
+      *================================================================
+       SAFE-DECIMAL-SUBTRACT SECTION.
+           ENTRY "SAFE-DECIMAL-SUBTRACT" USING LS-DEC-OPERAND-A
+                 LS-DEC-OPERAND-B LS-DEC-RESULT LS-DEC-STATUS.
+
+           MOVE 1 TO LS-DEC-STATUS
+           MOVE LS-DEC-OPERAND-A TO WS-DEC-TEMP-A
+           MOVE LS-DEC-OPERAND-B TO WS-DEC-TEMP-B
+
+      *    Check for positive overflow: b < 0 and a > MAX + b
+           IF WS-DEC-TEMP-B < 0
+              COMPUTE WS-DEC-CHK-LIMIT = WS-DEC-MAX-VAL + WS-DEC-TEMP-B
+              IF WS-DEC-TEMP-A > WS-DEC-CHK-LIMIT
+                 MOVE 0 TO LS-DEC-RESULT
+                 MOVE 0 TO LS-DEC-STATUS
+                 GOBACK
+              END-IF
+           END-IF
+
+      *    Check for negative overflow: b > 0 and a < MIN + b
+           IF WS-DEC-TEMP-B > 0
+              COMPUTE WS-DEC-CHK-LIMIT = WS-DEC-MIN-VAL + WS-DEC-TEMP-B
+              IF WS-DEC-TEMP-A < WS-DEC-CHK-LIMIT
+                 MOVE 0 TO LS-DEC-RESULT
+                 MOVE 0 TO LS-DEC-STATUS
+                 GOBACK
+              END-IF
+           END-IF
+
+      *    Safe to subtract
+           COMPUTE LS-DEC-RESULT = WS-DEC-TEMP-A - WS-DEC-TEMP-B
+           GOBACK.
+
+       SAFE-DECIMAL-SUBTRACT-EXIT.
+           EXIT.
+
+      *================================================================
+      * SAFE-DECIMAL-MULTIPLY: Multiply packed-decimal operands with
+      * overflow checking
+      * Input:  LS-DEC-OPERAND-A, LS-DEC-OPERAND-B
+      * Output: LS-DEC-RESULT, LS-DEC-STATUS
+      *================================================================
+       SAFE-DECIMAL-MULTIPLY SECTION.
+           ENTRY "SAFE-DECIMAL-MULTIPLY" USING LS-DEC-OPERAND-A
+                 LS-DEC-OPERAND-B LS-DEC-RESULT LS-DEC-STATUS.
+
+           MOVE 1 TO LS-DEC-STATUS
+           MOVE LS-DEC-OPERAND-A TO WS-DEC-TEMP-A
+           MOVE LS-DEC-OPERAND-B TO WS-DEC-TEMP-B
+
+      *    Handle zero cases
+           IF WS-DEC-TEMP-A = 0 OR WS-DEC-TEMP-B = 0
+              MOVE 0 TO LS-DEC-RESULT
+              GOBACK
+           END-IF
+
+      *    Check overflow by computing and verifying
+           COMPUTE WS-DEC-TEMP-RSLT = WS-DEC-TEMP-A * WS-DEC-TEMP-B
+               ON SIZE ERROR
+                  MOVE 0 TO LS-DEC-RESULT
+                  MOVE 0 TO LS-DEC-STATUS
+                  GOBACK
+           END-COMPUTE
+
+      *    Verify by division - catches the fractional digits a
+      *    straight multiply would otherwise truncate unnoticed
+           COMPUTE WS-DEC-VERIFY = WS-DEC-TEMP-RSLT / WS-DEC-TEMP-A
+           IF WS-DEC-VERIFY NOT = WS-DEC-TEMP-B
+              MOVE 0 TO LS-DEC-RESULT
+              MOVE 0 TO LS-DEC-STATUS
+              GOBACK
+           END-IF
+
+           MOVE WS-DEC-TEMP-RSLT TO LS-DEC-RESULT
+           GOBACK.
+
+       SAFE-DECIMAL-MULTIPLY-EXIT.
+           EXIT.
+
+      *================================================================
+      * SAFE-DECIMAL-DIVIDE: Divide packed-decimal operands with
+      * zero check
+      * Input:  LS-DEC-OPERAND-A, LS-DEC-OPERAND-B
+      * Output: LS-DEC-RESULT (A / B), LS-DEC-STATUS
+      *================================================================
+       SAFE-DECIMAL-DIVIDE SECTION.
+           ENTRY "SAFE-DECIMAL-DIVIDE" USING LS-DEC-OPERAND-A
+                 LS-DEC-OPERAND-B LS-DEC-RESULT LS-DEC-STATUS.
+
+           MOVE 1 TO LS-DEC-STATUS
+           MOVE LS-DEC-OPERAND-A TO WS-DEC-TEMP-A
+           MOVE LS-DEC-OPERAND-B TO WS-DEC-TEMP-B
+
+      *    Check for division by zero
+           IF WS-DEC-TEMP-B = 0
+              MOVE 0 TO LS-DEC-RESULT
+              MOVE 0 TO LS-DEC-STATUS
+              GOBACK
+           END-IF
+
+      *    Safe to divide
+           COMPUTE LS-DEC-RESULT = WS-DEC-TEMP-A / WS-DEC-TEMP-B
+              ON SIZE ERROR
+                 MOVE 0 TO LS-DEC-RESULT
+                 MOVE 0 TO LS-DEC-STATUS
+           END-COMPUTE
+           GOBACK.
+
+       SAFE-DECIMAL-DIVIDE-EXIT.
+           EXIT.
+
        END PROGRAM SAFE-MATH.
