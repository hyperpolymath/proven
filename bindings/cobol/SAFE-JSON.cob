@@ -37,12 +37,26 @@
        01 WS-OBJECT-COUNT             PIC 9(3) VALUE 0.
        01 WS-ARRAY-COUNT              PIC 9(3) VALUE 0.
 
+      * VALIDATE-JSON nesting guard
+       01 WS-DEFAULT-MAX-DEPTH        PIC 9(3) VALUE 32.
+       01 WS-MAX-DEPTH                PIC 9(3) VALUE 0.
+
       * String escape sequences
        01 WS-ESCAPE-CHARS             PIC X(8)
           VALUE '"\\/bfnrt'.
        01 WS-ESCAPE-VALUES            PIC X(8)
           VALUE X'225C2F0208090D0A'.
 
+      * \uXXXX escape handling
+       01 WS-HEX-DIGITS               PIC X(16)
+          VALUE "0123456789ABCDEF".
+       01 WS-HEX-DIGIT-VALUE          PIC 9(2) VALUE 0.
+       01 WS-HEX-VALID                PIC 9 VALUE 0.
+       01 WS-UNICODE-CP               PIC 9(5) VALUE 0.
+       01 WS-BYTE-VALUE               PIC 9(3) VALUE 0.
+       01 WS-HEX-NIBBLE-HIGH          PIC 9(2) VALUE 0.
+       01 WS-HEX-NIBBLE-LOW           PIC 9(2) VALUE 0.
+
        LINKAGE SECTION.
        01 LS-JSON-STRING              PIC X(32000).
        01 LS-JSON-LENGTH              PIC 9(6).
@@ -58,18 +72,21 @@
        01 LS-OUTPUT-LENGTH            PIC 9(6).
        01 LS-INPUT-STRING             PIC X(4096).
        01 LS-INPUT-LENGTH             PIC 9(6).
+       01 LS-MAX-DEPTH                PIC 9(3).
+       01 LS-JSON-TYPE                PIC X(10).
 
        PROCEDURE DIVISION.
 
       *================================================================
       * VALIDATE-JSON: Check if JSON string is syntactically valid
-      * Input:  LS-JSON-STRING, LS-JSON-LENGTH
+      * Input:  LS-JSON-STRING, LS-JSON-LENGTH, LS-MAX-DEPTH (0 means
+      *         use the default of 32)
       * Output: LS-RESULT (1=valid, 0=invalid), LS-ERROR-MSG,
       *         LS-ERROR-POSITION
       *================================================================
        VALIDATE-JSON SECTION.
            ENTRY "VALIDATE-JSON" USING LS-JSON-STRING LS-JSON-LENGTH
-                 LS-RESULT LS-ERROR-MSG LS-ERROR-POSITION.
+                 LS-RESULT LS-ERROR-MSG LS-ERROR-POSITION LS-MAX-DEPTH.
 
            MOVE 0 TO LS-RESULT
            INITIALIZE LS-ERROR-MSG
@@ -81,6 +98,12 @@
            MOVE 0 TO WS-ARRAY-COUNT
            MOVE LS-JSON-LENGTH TO WS-INPUT-LEN
 
+           IF LS-MAX-DEPTH = 0
+              MOVE WS-DEFAULT-MAX-DEPTH TO WS-MAX-DEPTH
+           ELSE
+              MOVE LS-MAX-DEPTH TO WS-MAX-DEPTH
+           END-IF
+
       *    Empty string is invalid JSON
            IF WS-INPUT-LEN = 0
               MOVE "Empty JSON string" TO LS-ERROR-MSG
@@ -117,13 +140,17 @@
                     MOVE 0 TO WS-IN-STRING
                  END-IF
                  END-IF
-                 CONTINUE
-              END-IF
-
+              ELSE
               EVALUATE WS-CURRENT-CHAR
                  WHEN "{"
                     ADD 1 TO WS-OBJECT-COUNT
                     ADD 1 TO WS-DEPTH
+                    IF WS-DEPTH > WS-MAX-DEPTH
+                       MOVE "Maximum nesting depth exceeded"
+                          TO LS-ERROR-MSG
+                       MOVE WS-INDEX TO LS-ERROR-POSITION
+                       GOBACK
+                    END-IF
                  WHEN "}"
                     IF WS-OBJECT-COUNT = 0
                        MOVE "Unexpected }" TO LS-ERROR-MSG
@@ -135,6 +162,12 @@
                  WHEN "["
                     ADD 1 TO WS-ARRAY-COUNT
                     ADD 1 TO WS-DEPTH
+                    IF WS-DEPTH > WS-MAX-DEPTH
+                       MOVE "Maximum nesting depth exceeded"
+                          TO LS-ERROR-MSG
+                       MOVE WS-INDEX TO LS-ERROR-POSITION
+                       GOBACK
+                    END-IF
                  WHEN "]"
                     IF WS-ARRAY-COUNT = 0
                        MOVE "Unexpected ]" TO LS-ERROR-MSG
@@ -146,6 +179,7 @@
                  WHEN '"'
                     MOVE 1 TO WS-IN-STRING
               END-EVALUATE
+              END-IF
            END-PERFORM
 
       *    Check balanced brackets
@@ -191,21 +225,38 @@
       *================================================================
       * ESCAPE-JSON-STRING: Escape string for JSON
       * Input:  LS-INPUT-STRING, LS-INPUT-LENGTH
-      * Output: LS-OUTPUT-STRING, LS-OUTPUT-LENGTH, LS-RESULT
+      * Output: LS-OUTPUT-STRING, LS-OUTPUT-LENGTH, LS-RESULT,
+      *         LS-ERROR-MSG
       *================================================================
        ESCAPE-JSON-STRING SECTION.
            ENTRY "ESCAPE-JSON-STRING" USING LS-INPUT-STRING
                  LS-INPUT-LENGTH LS-OUTPUT-STRING LS-OUTPUT-LENGTH
-                 LS-RESULT.
+                 LS-RESULT LS-ERROR-MSG.
 
            MOVE 1 TO LS-RESULT
+           INITIALIZE LS-ERROR-MSG
            INITIALIZE LS-OUTPUT-STRING
            MOVE 1 TO WS-OUTPUT-POS
            MOVE LS-INPUT-LENGTH TO WS-INPUT-LEN
 
+           IF WS-INPUT-LEN > 4096
+              MOVE 4096 TO WS-INPUT-LEN
+           END-IF
+
+      *    Worst case is every byte a non-ASCII byte, each becoming a
+      *    6-character \u00XX escape, plus the wrapping quote pair
+           IF (WS-INPUT-LEN * 6) + 2 > 8192
+              MOVE 0 TO LS-RESULT
+              MOVE "Escaped string exceeds output buffer"
+                 TO LS-ERROR-MSG
+              GOBACK
+           END-IF
+
       *    Add opening quote
-           MOVE '"' TO LS-OUTPUT-STRING(WS-OUTPUT-POS:1)
-           ADD 1 TO WS-OUTPUT-POS
+           IF WS-OUTPUT-POS <= 8192
+              MOVE '"' TO LS-OUTPUT-STRING(WS-OUTPUT-POS:1)
+              ADD 1 TO WS-OUTPUT-POS
+           END-IF
 
            PERFORM VARYING WS-INDEX FROM 1 BY 1
                    UNTIL WS-INDEX > WS-INPUT-LEN
@@ -214,36 +265,60 @@
 
               EVALUATE WS-CURRENT-CHAR
                  WHEN '"'
-                    MOVE '\"' TO LS-OUTPUT-STRING(WS-OUTPUT-POS:2)
-                    ADD 2 TO WS-OUTPUT-POS
+                    IF WS-OUTPUT-POS <= 8191
+                       MOVE '\"' TO LS-OUTPUT-STRING(WS-OUTPUT-POS:2)
+                       ADD 2 TO WS-OUTPUT-POS
+                    END-IF
                  WHEN "\"
-                    MOVE "\\" TO LS-OUTPUT-STRING(WS-OUTPUT-POS:2)
-                    ADD 2 TO WS-OUTPUT-POS
+                    IF WS-OUTPUT-POS <= 8191
+                       MOVE "\\" TO LS-OUTPUT-STRING(WS-OUTPUT-POS:2)
+                       ADD 2 TO WS-OUTPUT-POS
+                    END-IF
                  WHEN X"08"
-                    MOVE "\b" TO LS-OUTPUT-STRING(WS-OUTPUT-POS:2)
-                    ADD 2 TO WS-OUTPUT-POS
+                    IF WS-OUTPUT-POS <= 8191
+                       MOVE "\b" TO LS-OUTPUT-STRING(WS-OUTPUT-POS:2)
+                       ADD 2 TO WS-OUTPUT-POS
+                    END-IF
                  WHEN X"09"
-                    MOVE "\t" TO LS-OUTPUT-STRING(WS-OUTPUT-POS:2)
-                    ADD 2 TO WS-OUTPUT-POS
+                    IF WS-OUTPUT-POS <= 8191
+                       MOVE "\t" TO LS-OUTPUT-STRING(WS-OUTPUT-POS:2)
+                       ADD 2 TO WS-OUTPUT-POS
+                    END-IF
                  WHEN X"0A"
-                    MOVE "\n" TO LS-OUTPUT-STRING(WS-OUTPUT-POS:2)
-                    ADD 2 TO WS-OUTPUT-POS
+                    IF WS-OUTPUT-POS <= 8191
+                       MOVE "\n" TO LS-OUTPUT-STRING(WS-OUTPUT-POS:2)
+                       ADD 2 TO WS-OUTPUT-POS
+                    END-IF
                  WHEN X"0C"
-                    MOVE "\f" TO LS-OUTPUT-STRING(WS-OUTPUT-POS:2)
-                    ADD 2 TO WS-OUTPUT-POS
+                    IF WS-OUTPUT-POS <= 8191
+                       MOVE "\f" TO LS-OUTPUT-STRING(WS-OUTPUT-POS:2)
+                       ADD 2 TO WS-OUTPUT-POS
+                    END-IF
                  WHEN X"0D"
-                    MOVE "\r" TO LS-OUTPUT-STRING(WS-OUTPUT-POS:2)
-                    ADD 2 TO WS-OUTPUT-POS
+                    IF WS-OUTPUT-POS <= 8191
+                       MOVE "\r" TO LS-OUTPUT-STRING(WS-OUTPUT-POS:2)
+                       ADD 2 TO WS-OUTPUT-POS
+                    END-IF
                  WHEN OTHER
-                    MOVE WS-CURRENT-CHAR TO
-                       LS-OUTPUT-STRING(WS-OUTPUT-POS:1)
-                    ADD 1 TO WS-OUTPUT-POS
+                    COMPUTE WS-BYTE-VALUE =
+                       FUNCTION ORD(WS-CURRENT-CHAR) - 1
+                    IF WS-BYTE-VALUE > 127
+                       PERFORM ENCODE-UNICODE-ESCAPE
+                    ELSE
+                       IF WS-OUTPUT-POS <= 8192
+                          MOVE WS-CURRENT-CHAR TO
+                             LS-OUTPUT-STRING(WS-OUTPUT-POS:1)
+                          ADD 1 TO WS-OUTPUT-POS
+                       END-IF
+                    END-IF
               END-EVALUATE
            END-PERFORM
 
       *    Add closing quote
-           MOVE '"' TO LS-OUTPUT-STRING(WS-OUTPUT-POS:1)
-           ADD 1 TO WS-OUTPUT-POS
+           IF WS-OUTPUT-POS <= 8192
+              MOVE '"' TO LS-OUTPUT-STRING(WS-OUTPUT-POS:1)
+              ADD 1 TO WS-OUTPUT-POS
+           END-IF
 
            SUBTRACT 1 FROM WS-OUTPUT-POS GIVING LS-OUTPUT-LENGTH
            GOBACK.
@@ -251,6 +326,30 @@
        ESCAPE-JSON-STRING-EXIT.
            EXIT.
 
+      *================================================================
+      * ENCODE-UNICODE-ESCAPE: Emit \u00XX for a non-ASCII byte
+      * Input:  WS-BYTE-VALUE, WS-OUTPUT-POS
+      * Output: LS-OUTPUT-STRING, WS-OUTPUT-POS advanced past the
+      *         6-character escape
+      *================================================================
+       ENCODE-UNICODE-ESCAPE SECTION.
+           COMPUTE WS-HEX-NIBBLE-HIGH = WS-BYTE-VALUE / 16
+           COMPUTE WS-HEX-NIBBLE-LOW = FUNCTION MOD(WS-BYTE-VALUE, 16)
+
+           IF WS-OUTPUT-POS <= 8187
+              MOVE "\u00" TO LS-OUTPUT-STRING(WS-OUTPUT-POS:4)
+              ADD 4 TO WS-OUTPUT-POS
+              MOVE WS-HEX-DIGITS(WS-HEX-NIBBLE-HIGH + 1:1)
+                 TO LS-OUTPUT-STRING(WS-OUTPUT-POS:1)
+              ADD 1 TO WS-OUTPUT-POS
+              MOVE WS-HEX-DIGITS(WS-HEX-NIBBLE-LOW + 1:1)
+                 TO LS-OUTPUT-STRING(WS-OUTPUT-POS:1)
+              ADD 1 TO WS-OUTPUT-POS
+           END-IF.
+
+       ENCODE-UNICODE-ESCAPE-EXIT.
+           EXIT.
+
       *================================================================
       * UNESCAPE-JSON-STRING: Unescape JSON string
       * Input:  LS-INPUT-STRING, LS-INPUT-LENGTH
@@ -305,6 +404,8 @@
                        MOVE X"0D" TO LS-OUTPUT-STRING(WS-OUTPUT-POS:1)
                     WHEN "t"
                        MOVE X"09" TO LS-OUTPUT-STRING(WS-OUTPUT-POS:1)
+                    WHEN "u"
+                       PERFORM DECODE-UNICODE-ESCAPE
                     WHEN OTHER
                        MOVE WS-CURRENT-CHAR TO
                           LS-OUTPUT-STRING(WS-OUTPUT-POS:1)
@@ -325,6 +426,97 @@
        UNESCAPE-JSON-STRING-EXIT.
            EXIT.
 
+      *================================================================
+      * DECODE-UNICODE-ESCAPE: Decode a \uXXXX sequence
+      * Input:  LS-INPUT-STRING, WS-INDEX (positioned on the "u"),
+      *         WS-INPUT-LEN, WS-OUTPUT-POS
+      * Output: LS-OUTPUT-STRING(WS-OUTPUT-POS:1) set to the decoded
+      *         byte, WS-INDEX advanced past the 4 hex digits. Since
+      *         this module represents strings as single-byte fields,
+      *         only the low-order byte of the code point is kept -
+      *         a limitation of the storage format, not of the parser.
+      *         A malformed escape is passed through as a literal "u"
+      *         and the following characters are rescanned normally.
+      *================================================================
+       DECODE-UNICODE-ESCAPE SECTION.
+           MOVE 0 TO WS-UNICODE-CP
+
+           IF WS-INDEX + 4 > WS-INPUT-LEN
+              MOVE "u" TO LS-OUTPUT-STRING(WS-OUTPUT-POS:1)
+              GO TO DECODE-UNICODE-ESCAPE-EXIT
+           END-IF
+
+           MOVE LS-INPUT-STRING(WS-INDEX + 1:1) TO WS-CURRENT-CHAR
+           PERFORM DECODE-HEX-DIGIT
+           IF WS-HEX-VALID = 0
+              MOVE "u" TO LS-OUTPUT-STRING(WS-OUTPUT-POS:1)
+              GO TO DECODE-UNICODE-ESCAPE-EXIT
+           END-IF
+           COMPUTE WS-UNICODE-CP = WS-HEX-DIGIT-VALUE * 4096
+
+           MOVE LS-INPUT-STRING(WS-INDEX + 2:1) TO WS-CURRENT-CHAR
+           PERFORM DECODE-HEX-DIGIT
+           IF WS-HEX-VALID = 0
+              MOVE "u" TO LS-OUTPUT-STRING(WS-OUTPUT-POS:1)
+              GO TO DECODE-UNICODE-ESCAPE-EXIT
+           END-IF
+           COMPUTE WS-UNICODE-CP = WS-UNICODE-CP +
+              WS-HEX-DIGIT-VALUE * 256
+
+           MOVE LS-INPUT-STRING(WS-INDEX + 3:1) TO WS-CURRENT-CHAR
+           PERFORM DECODE-HEX-DIGIT
+           IF WS-HEX-VALID = 0
+              MOVE "u" TO LS-OUTPUT-STRING(WS-OUTPUT-POS:1)
+              GO TO DECODE-UNICODE-ESCAPE-EXIT
+           END-IF
+           COMPUTE WS-UNICODE-CP = WS-UNICODE-CP +
+              WS-HEX-DIGIT-VALUE * 16
+
+           MOVE LS-INPUT-STRING(WS-INDEX + 4:1) TO WS-CURRENT-CHAR
+           PERFORM DECODE-HEX-DIGIT
+           IF WS-HEX-VALID = 0
+              MOVE "u" TO LS-OUTPUT-STRING(WS-OUTPUT-POS:1)
+              GO TO DECODE-UNICODE-ESCAPE-EXIT
+           END-IF
+           COMPUTE WS-UNICODE-CP = WS-UNICODE-CP + WS-HEX-DIGIT-VALUE
+
+           COMPUTE WS-BYTE-VALUE = FUNCTION MOD(WS-UNICODE-CP, 256)
+           MOVE FUNCTION CHAR(WS-BYTE-VALUE + 1)
+              TO LS-OUTPUT-STRING(WS-OUTPUT-POS:1)
+           ADD 4 TO WS-INDEX.
+
+       DECODE-UNICODE-ESCAPE-EXIT.
+           EXIT.
+
+      *================================================================
+      * DECODE-HEX-DIGIT: Convert one hex digit character to its value
+      * Input:  WS-CURRENT-CHAR
+      * Output: WS-HEX-DIGIT-VALUE, WS-HEX-VALID (1=valid, 0=invalid)
+      *================================================================
+       DECODE-HEX-DIGIT SECTION.
+           MOVE 0 TO WS-HEX-VALID
+           MOVE 0 TO WS-HEX-DIGIT-VALUE
+
+           EVALUATE TRUE
+              WHEN WS-CURRENT-CHAR >= "0" AND WS-CURRENT-CHAR <= "9"
+                 COMPUTE WS-HEX-DIGIT-VALUE =
+                    FUNCTION ORD(WS-CURRENT-CHAR) - 49
+                 MOVE 1 TO WS-HEX-VALID
+              WHEN WS-CURRENT-CHAR >= "A" AND WS-CURRENT-CHAR <= "F"
+                 COMPUTE WS-HEX-DIGIT-VALUE =
+                    FUNCTION ORD(WS-CURRENT-CHAR) - 56
+                 MOVE 1 TO WS-HEX-VALID
+              WHEN WS-CURRENT-CHAR >= "a" AND WS-CURRENT-CHAR <= "f"
+                 COMPUTE WS-HEX-DIGIT-VALUE =
+                    FUNCTION ORD(WS-CURRENT-CHAR) - 88
+                 MOVE 1 TO WS-HEX-VALID
+              WHEN OTHER
+                 MOVE 0 TO WS-HEX-VALID
+           END-EVALUATE.
+
+       DECODE-HEX-DIGIT-EXIT.
+           EXIT.
+
       *================================================================
       * IS-JSON-OBJECT: Check if JSON is an object (starts with {)
       * Input:  LS-JSON-STRING, LS-JSON-LENGTH
@@ -387,4 +579,78 @@
        IS-JSON-ARRAY-EXIT.
            EXIT.
 
+      *================================================================
+      * JSON-TYPE-OF: classify the JSON value at the start of a
+      * string, setting LS-JSON-TYPE to one of the same literal
+      * values PJR-TYPE's 88-levels promise in PROVEN-JSON-RESULT -
+      * "object", "array", "string", "number", "boolean", "null" -
+      * instead of making the caller work it out from IS-JSON-OBJECT,
+      * IS-JSON-ARRAY, and hand-checks for quotes/digits/keywords.
+      * Input:  LS-JSON-STRING, LS-JSON-LENGTH
+      * Output: LS-JSON-TYPE, LS-RESULT (1=classified, 0=empty or
+      *         unrecognized value)
+      *================================================================
+       JSON-TYPE-OF SECTION.
+           ENTRY "JSON-TYPE-OF" USING LS-JSON-STRING LS-JSON-LENGTH
+                 LS-JSON-TYPE LS-RESULT.
+
+           MOVE 0 TO LS-RESULT
+           MOVE SPACES TO LS-JSON-TYPE
+           MOVE LS-JSON-LENGTH TO WS-INPUT-LEN
+
+           IF WS-INPUT-LEN = 0
+              GOBACK
+           END-IF
+
+      *    Skip leading whitespace
+           MOVE 1 TO WS-INDEX
+           PERFORM SKIP-WHITESPACE
+
+           IF WS-INDEX > WS-INPUT-LEN
+              GOBACK
+           END-IF
+
+           MOVE LS-JSON-STRING(WS-INDEX:1) TO WS-CURRENT-CHAR
+
+           EVALUATE TRUE
+              WHEN WS-CURRENT-CHAR = "{"
+                 MOVE "object" TO LS-JSON-TYPE
+                 MOVE 1 TO LS-RESULT
+              WHEN WS-CURRENT-CHAR = "["
+                 MOVE "array" TO LS-JSON-TYPE
+                 MOVE 1 TO LS-RESULT
+              WHEN WS-CURRENT-CHAR = '"'
+                 MOVE "string" TO LS-JSON-TYPE
+                 MOVE 1 TO LS-RESULT
+              WHEN WS-CURRENT-CHAR = "-"
+                 MOVE "number" TO LS-JSON-TYPE
+                 MOVE 1 TO LS-RESULT
+              WHEN WS-CURRENT-CHAR >= "0" AND WS-CURRENT-CHAR <= "9"
+                 MOVE "number" TO LS-JSON-TYPE
+                 MOVE 1 TO LS-RESULT
+              WHEN WS-CURRENT-CHAR = "t"
+                 IF WS-INDEX + 3 <= WS-INPUT-LEN
+                    AND LS-JSON-STRING(WS-INDEX:4) = "true"
+                    MOVE "boolean" TO LS-JSON-TYPE
+                    MOVE 1 TO LS-RESULT
+                 END-IF
+              WHEN WS-CURRENT-CHAR = "f"
+                 IF WS-INDEX + 4 <= WS-INPUT-LEN
+                    AND LS-JSON-STRING(WS-INDEX:5) = "false"
+                    MOVE "boolean" TO LS-JSON-TYPE
+                    MOVE 1 TO LS-RESULT
+                 END-IF
+              WHEN WS-CURRENT-CHAR = "n"
+                 IF WS-INDEX + 3 <= WS-INPUT-LEN
+                    AND LS-JSON-STRING(WS-INDEX:4) = "null"
+                    MOVE "null" TO LS-JSON-TYPE
+                    MOVE 1 TO LS-RESULT
+                 END-IF
+           END-EVALUATE
+
+           GOBACK.
+
+       JSON-TYPE-OF-EXIT.
+           EXIT.
+
        END PROGRAM SAFE-JSON.
