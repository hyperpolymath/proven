@@ -0,0 +1,244 @@
+      *> SPDX-License-Identifier: PMPL-1.0
+      *> SPDX-FileCopyrightText: 2025 Hyperpolymath
+      *
+      * Proven SafeIBAN - IBAN checksum and structure validation for
+      * COBOL
+      *
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SAFE-IBAN.
+       AUTHOR. Hyperpolymath.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      * Working variables
+       01 WS-INDEX                    PIC 9(4).
+       01 WS-OUTPUT-POS               PIC 9(4).
+       01 WS-INPUT-LEN                PIC 9(4).
+       01 WS-CURRENT-CHAR             PIC X(1).
+       01 WS-GROUP-COUNT              PIC 9(2) VALUE 0.
+
+      * Rearranged working copy: country code and check digits moved
+      * to the end, ready for the mod-97 walk
+       01 WS-REARRANGED               PIC X(34).
+       01 WS-REARRANGED-LEN           PIC 9(2).
+
+      * Running mod-97 remainder, updated one digit at a time so the
+      * expanded numeric string (up to 68 digits) never has to be
+      * held or computed as a single number
+       01 WS-REMAINDER                PIC 9(4).
+       01 WS-DIGIT-VALUE              PIC 9(2).
+       01 WS-LETTER-VALUE             PIC 9(2).
+
+      * Country code and check digit validation
+       01 WS-COUNTRY-1                PIC X(1).
+       01 WS-COUNTRY-2                PIC X(1).
+       01 WS-CHECK-DIGIT-1            PIC X(1).
+       01 WS-CHECK-DIGIT-2            PIC X(1).
+
+      * Country-specific total IBAN length table (country code,
+      * expected length) - covers our current supplier footprint
+       01 WS-COUNTRY-LENGTHS.
+          05 FILLER                   PIC X(4) VALUE "AD24".
+          05 FILLER                   PIC X(4) VALUE "AT20".
+          05 FILLER                   PIC X(4) VALUE "BE16".
+          05 FILLER                   PIC X(4) VALUE "CH21".
+          05 FILLER                   PIC X(4) VALUE "CY28".
+          05 FILLER                   PIC X(4) VALUE "CZ24".
+          05 FILLER                   PIC X(4) VALUE "DE22".
+          05 FILLER                   PIC X(4) VALUE "DK18".
+          05 FILLER                   PIC X(4) VALUE "EE20".
+          05 FILLER                   PIC X(4) VALUE "ES24".
+          05 FILLER                   PIC X(4) VALUE "FI18".
+          05 FILLER                   PIC X(4) VALUE "FR27".
+          05 FILLER                   PIC X(4) VALUE "GB22".
+          05 FILLER                   PIC X(4) VALUE "GR27".
+          05 FILLER                   PIC X(4) VALUE "IE22".
+          05 FILLER                   PIC X(4) VALUE "IS26".
+          05 FILLER                   PIC X(4) VALUE "IT27".
+          05 FILLER                   PIC X(4) VALUE "LT20".
+          05 FILLER                   PIC X(4) VALUE "LU20".
+          05 FILLER                   PIC X(4) VALUE "LV21".
+          05 FILLER                   PIC X(4) VALUE "MT31".
+          05 FILLER                   PIC X(4) VALUE "NL18".
+          05 FILLER                   PIC X(4) VALUE "NO15".
+          05 FILLER                   PIC X(4) VALUE "PL28".
+          05 FILLER                   PIC X(4) VALUE "PT25".
+          05 FILLER                   PIC X(4) VALUE "SE24".
+          05 FILLER                   PIC X(4) VALUE "SI19".
+          05 FILLER                   PIC X(4) VALUE "SK24".
+       01 WS-COUNTRY-LENGTH-TABLE REDEFINES WS-COUNTRY-LENGTHS.
+          05 WS-CL-ENTRY              OCCURS 28 TIMES.
+             10 WS-CL-COUNTRY         PIC X(2).
+             10 WS-CL-LENGTH          PIC 9(2).
+       01 WS-CL-FOUND                 PIC 9 VALUE 0.
+
+       LINKAGE SECTION.
+       01 LS-IBAN-STRING              PIC X(34).
+       01 LS-IBAN-LENGTH              PIC 9(2).
+       01 LS-RESULT                   PIC 9.
+       01 LS-ERROR-MSG                PIC X(50).
+       01 LS-FORMATTED-OUTPUT         PIC X(42).
+       01 LS-OUTPUT-LENGTH            PIC 9(2).
+
+       PROCEDURE DIVISION.
+
+      *================================================================
+      * IS-VALID-IBAN: Validate IBAN structure and mod-97 checksum
+      * Input:  LS-IBAN-STRING, LS-IBAN-LENGTH
+      * Output: LS-RESULT (1=valid, 0=invalid), LS-ERROR-MSG
+      *================================================================
+       IS-VALID-IBAN SECTION.
+           ENTRY "IS-VALID-IBAN" USING LS-IBAN-STRING LS-IBAN-LENGTH
+                 LS-RESULT LS-ERROR-MSG.
+
+           MOVE 0 TO LS-RESULT
+           INITIALIZE LS-ERROR-MSG
+           MOVE LS-IBAN-LENGTH TO WS-INPUT-LEN
+
+           IF WS-INPUT-LEN < 15 OR WS-INPUT-LEN > 34
+              MOVE "IBAN length out of range" TO LS-ERROR-MSG
+              GOBACK
+           END-IF
+
+      *    First two characters must be letters (country code)
+           MOVE LS-IBAN-STRING(1:1) TO WS-COUNTRY-1
+           MOVE LS-IBAN-STRING(2:1) TO WS-COUNTRY-2
+           IF WS-COUNTRY-1 < "A" OR WS-COUNTRY-1 > "Z"
+              OR WS-COUNTRY-2 < "A" OR WS-COUNTRY-2 > "Z"
+              MOVE "Country code must be two letters" TO LS-ERROR-MSG
+              GOBACK
+           END-IF
+
+      *    Next two characters must be digits (check digits)
+           MOVE LS-IBAN-STRING(3:1) TO WS-CHECK-DIGIT-1
+           MOVE LS-IBAN-STRING(4:1) TO WS-CHECK-DIGIT-2
+           IF WS-CHECK-DIGIT-1 < "0" OR WS-CHECK-DIGIT-1 > "9"
+              OR WS-CHECK-DIGIT-2 < "0" OR WS-CHECK-DIGIT-2 > "9"
+              MOVE "Check digits must be numeric" TO LS-ERROR-MSG
+              GOBACK
+           END-IF
+
+      *    Remaining characters must be alphanumeric (BBAN)
+           PERFORM VARYING WS-INDEX FROM 5 BY 1
+                   UNTIL WS-INDEX > WS-INPUT-LEN
+              MOVE LS-IBAN-STRING(WS-INDEX:1) TO WS-CURRENT-CHAR
+              IF (WS-CURRENT-CHAR < "0" OR WS-CURRENT-CHAR > "9")
+                 AND (WS-CURRENT-CHAR < "A" OR WS-CURRENT-CHAR > "Z")
+                 MOVE "BBAN must be alphanumeric" TO LS-ERROR-MSG
+                 GOBACK
+              END-IF
+           END-PERFORM
+
+      *    Cross-check the total length against the country's known
+      *    IBAN length, when the country is in our table
+           PERFORM VALIDATE-COUNTRY-LENGTH
+           IF WS-CL-FOUND = 1 AND WS-INPUT-LEN NOT = WS-DIGIT-VALUE
+              MOVE "IBAN length invalid for country" TO LS-ERROR-MSG
+              GOBACK
+           END-IF
+
+      *    Rearrange: move the first 4 characters to the end
+           MOVE SPACES TO WS-REARRANGED
+           COMPUTE WS-REARRANGED-LEN = WS-INPUT-LEN
+           MOVE LS-IBAN-STRING(5:WS-INPUT-LEN - 4) TO WS-REARRANGED
+           MOVE LS-IBAN-STRING(1:4)
+              TO WS-REARRANGED(WS-INPUT-LEN - 3:4)
+
+      *    Walk the rearranged string, expanding letters to two
+      *    digits (A=10 .. Z=35) and folding into a running mod-97
+      *    remainder one digit at a time
+           MOVE 0 TO WS-REMAINDER
+           PERFORM VARYING WS-INDEX FROM 1 BY 1
+                   UNTIL WS-INDEX > WS-REARRANGED-LEN
+
+              MOVE WS-REARRANGED(WS-INDEX:1) TO WS-CURRENT-CHAR
+              IF WS-CURRENT-CHAR >= "0" AND WS-CURRENT-CHAR <= "9"
+                 COMPUTE WS-DIGIT-VALUE =
+                    FUNCTION ORD(WS-CURRENT-CHAR) - 49
+                 COMPUTE WS-REMAINDER =
+                    FUNCTION MOD((WS-REMAINDER * 10) + WS-DIGIT-VALUE
+                       97)
+              ELSE
+                 COMPUTE WS-LETTER-VALUE =
+                    FUNCTION ORD(WS-CURRENT-CHAR) - 56
+                 COMPUTE WS-REMAINDER =
+                    FUNCTION MOD((WS-REMAINDER * 10) +
+                       FUNCTION INTEGER-PART(WS-LETTER-VALUE / 10) 97)
+                 COMPUTE WS-REMAINDER =
+                    FUNCTION MOD((WS-REMAINDER * 10) +
+                       FUNCTION MOD(WS-LETTER-VALUE 10) 97)
+              END-IF
+           END-PERFORM
+
+           IF WS-REMAINDER = 1
+              MOVE 1 TO LS-RESULT
+           ELSE
+              MOVE "IBAN checksum failed" TO LS-ERROR-MSG
+           END-IF
+
+           GOBACK.
+
+       IS-VALID-IBAN-EXIT.
+           EXIT.
+
+      *================================================================
+      * VALIDATE-COUNTRY-LENGTH: Look up the expected total IBAN
+      * length for LS-IBAN-STRING's country code
+      * Output: WS-CL-FOUND (1=country in table), WS-DIGIT-VALUE (the
+      *         expected length, reused as a scratch field here)
+      *================================================================
+       VALIDATE-COUNTRY-LENGTH SECTION.
+           MOVE 0 TO WS-CL-FOUND
+           MOVE 0 TO WS-DIGIT-VALUE
+
+           PERFORM VARYING WS-INDEX FROM 1 BY 1
+                   UNTIL WS-INDEX > 28
+              IF WS-CL-COUNTRY(WS-INDEX) = LS-IBAN-STRING(1:2)
+                 MOVE 1 TO WS-CL-FOUND
+                 MOVE WS-CL-LENGTH(WS-INDEX) TO WS-DIGIT-VALUE
+                 EXIT PERFORM
+              END-IF
+           END-PERFORM.
+
+       VALIDATE-COUNTRY-LENGTH-EXIT.
+           EXIT.
+
+      *================================================================
+      * FORMAT-IBAN: Group an IBAN into 4-character blocks for
+      * display
+      * Input:  LS-IBAN-STRING, LS-IBAN-LENGTH
+      * Output: LS-FORMATTED-OUTPUT, LS-OUTPUT-LENGTH
+      *================================================================
+       FORMAT-IBAN SECTION.
+           ENTRY "FORMAT-IBAN" USING LS-IBAN-STRING LS-IBAN-LENGTH
+                 LS-FORMATTED-OUTPUT LS-OUTPUT-LENGTH.
+
+           INITIALIZE LS-FORMATTED-OUTPUT
+           MOVE 1 TO WS-OUTPUT-POS
+           MOVE 0 TO WS-GROUP-COUNT
+           MOVE LS-IBAN-LENGTH TO WS-INPUT-LEN
+
+           PERFORM VARYING WS-INDEX FROM 1 BY 1
+                   UNTIL WS-INDEX > WS-INPUT-LEN
+
+              IF WS-GROUP-COUNT = 4
+                 MOVE " " TO LS-FORMATTED-OUTPUT(WS-OUTPUT-POS:1)
+                 ADD 1 TO WS-OUTPUT-POS
+                 MOVE 0 TO WS-GROUP-COUNT
+              END-IF
+
+              MOVE LS-IBAN-STRING(WS-INDEX:1)
+                 TO LS-FORMATTED-OUTPUT(WS-OUTPUT-POS:1)
+              ADD 1 TO WS-OUTPUT-POS
+              ADD 1 TO WS-GROUP-COUNT
+           END-PERFORM
+
+           SUBTRACT 1 FROM WS-OUTPUT-POS GIVING LS-OUTPUT-LENGTH
+           GOBACK.
+
+       FORMAT-IBAN-EXIT.
+           EXIT.
+
+       END PROGRAM SAFE-IBAN.
