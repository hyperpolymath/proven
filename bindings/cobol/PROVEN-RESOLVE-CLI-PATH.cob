@@ -0,0 +1,72 @@
+      *> SPDX-License-Identifier: PMPL-1.0
+      *> SPDX-FileCopyrightText: 2025 Hyperpolymath
+      *
+      * Proven ResolveCliPath - runtime override of PROVENH.cpy's
+      * PCF-CLI-PATH for COBOL
+      *
+
+      *================================================================
+      * Any JCL-invoked program that shells out to proven-cli using
+      * PROVENH.cpy's PROVEN-CLI-FIELDS can CALL "RESOLVE-CLI-PATH"
+      * instead of using PCF-CLI-PATH's compiled-in VALUE directly,
+      * so the path can be overridden at
+      * execution time without recompiling - e.g. to point a test run
+      * at a staging build of proven-cli.
+      *
+      * Precedence, highest first:
+      *   1. LS-PARM-CLI-PATH, if the caller was itself given one
+      *      (JCL PARM= on the caller's own EXEC statement)
+      *   2. the PROVEN_CLI_PATH environment variable
+      *   3. LS-DEFAULT-CLI-PATH, the caller's compiled-in
+      *      PROVENH.cpy PCF-CLI-PATH value
+      *================================================================
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROVEN-RESOLVE-CLI-PATH.
+       AUTHOR. Hyperpolymath.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01 WS-ENV-CLI-PATH               PIC X(256).
+
+       LINKAGE SECTION.
+       01 LS-PARM-CLI-PATH              PIC X(256).
+       01 LS-DEFAULT-CLI-PATH           PIC X(256).
+       01 LS-RESOLVED-CLI-PATH          PIC X(256).
+
+       PROCEDURE DIVISION.
+
+      *================================================================
+      * RESOLVE-CLI-PATH: pick the effective proven-cli path
+      * Input:  LS-PARM-CLI-PATH (spaces if the caller has none),
+      *         LS-DEFAULT-CLI-PATH
+      * Output: LS-RESOLVED-CLI-PATH
+      *================================================================
+       RESOLVE-CLI-PATH SECTION.
+           ENTRY "RESOLVE-CLI-PATH" USING LS-PARM-CLI-PATH
+                 LS-DEFAULT-CLI-PATH LS-RESOLVED-CLI-PATH.
+
+           MOVE LS-DEFAULT-CLI-PATH TO LS-RESOLVED-CLI-PATH
+
+           MOVE SPACES TO WS-ENV-CLI-PATH
+           DISPLAY "PROVEN_CLI_PATH" UPON ENVIRONMENT-NAME
+           ACCEPT WS-ENV-CLI-PATH FROM ENVIRONMENT-VALUE
+           IF WS-ENV-CLI-PATH NOT = SPACES AND
+              WS-ENV-CLI-PATH NOT = LOW-VALUES
+              MOVE WS-ENV-CLI-PATH TO LS-RESOLVED-CLI-PATH
+           END-IF
+
+           IF LS-PARM-CLI-PATH NOT = SPACES AND
+              LS-PARM-CLI-PATH NOT = LOW-VALUES
+              MOVE LS-PARM-CLI-PATH TO LS-RESOLVED-CLI-PATH
+           END-IF
+
+           GOBACK.
+
+       RESOLVE-CLI-PATH-EXIT.
+           EXIT.
+
+       END PROGRAM PROVEN-RESOLVE-CLI-PATH.
