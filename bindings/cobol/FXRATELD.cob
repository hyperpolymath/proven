@@ -0,0 +1,301 @@
+      *> SPDX-License-Identifier: PMPL-1.0
+      *> SPDX-FileCopyrightText: 2025 Hyperpolymath
+      *
+      * Proven FxRateLoad - exchange-rate feed loader for COBOL
+      *
+
+      *================================================================
+      * Reads the FX vendor's daily rate feed and, for every rate,
+      * calls FLOAT-IN-RANGE (SAFE-FLOAT) to catch feed corruption -
+      * a rate of zero or a wildly out-of-band spike - before setting
+      * EXCH-VALID (see SAFECURR.cpy's EXCHANGE-RATE-RECORD). Every
+      * rate, valid or not, is written to the exchange-rate KSDS keyed
+      * by from-currency/to-currency/timestamp, so a rejected feed
+      * entry is still visible for review rather than silently
+      * dropped; only rates with EXCH-VALID = 1 are usable by
+      * downstream MONEY-CONVERT calls. A summary control-count
+      * report is written to FXRPT at the end of the run.
+      *================================================================
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FXRATELD.
+       AUTHOR. Hyperpolymath.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FX-VENDOR-FILE ASSIGN TO "FXVENDOR"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-FV-FILE-STATUS.
+
+           SELECT EXCHANGE-RATE-FILE ASSIGN TO "EXCHRATE"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS ER-KEY
+              FILE STATUS IS WS-ER-FILE-STATUS.
+
+           SELECT FXRPT-FILE ASSIGN TO "FXRPT"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-RPT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FX-VENDOR-FILE
+           RECORD CONTAINS 34 CHARACTERS.
+       01  FX-VENDOR-RECORD.
+           05 FXV-FROM-CURRENCY         PIC X(3).
+           05 FXV-TO-CURRENCY           PIC X(3).
+           05 FXV-RATE                  PIC 9(6)V9(8).
+           05 FXV-TIMESTAMP             PIC 9(14).
+
+      * Exchange-rate KSDS, keyed the way MONEY-CONVERT looks rates up
+      * - by from-currency, to-currency, and the timestamp the rate
+      * was quoted at (see EXCHANGE-RATE-RECORD in SAFECURR.cpy)
+       FD  EXCHANGE-RATE-FILE
+           RECORD CONTAINS 35 CHARACTERS.
+       01  EXCHANGE-RATE-VSAM-RECORD.
+           05 ER-KEY.
+              10 ER-FROM-CURRENCY       PIC X(3).
+              10 ER-TO-CURRENCY         PIC X(3).
+              10 ER-TIMESTAMP           PIC 9(14).
+           05 ER-RATE                   PIC 9(6)V9(8).
+           05 ER-VALID                  PIC 9.
+              88 ER-RATE-VALID          VALUE 1.
+              88 ER-RATE-INVALID        VALUE 0.
+
+       FD  FXRPT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  FXRPT-RECORD                 PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+      * File status fields
+       01 WS-FV-FILE-STATUS            PIC X(2).
+       01 WS-ER-FILE-STATUS            PIC X(2).
+       01 WS-RPT-FILE-STATUS           PIC X(2).
+
+       01 WS-FV-EOF                    PIC 9 VALUE 0.
+          88 WS-AT-EOF                 VALUE 1.
+
+      * Control counts
+       01 WS-TOTAL-READ                PIC 9(6) VALUE 0.
+       01 WS-VALID-COUNT               PIC 9(6) VALUE 0.
+       01 WS-REJECT-COUNT              PIC 9(6) VALUE 0.
+       01 WS-WRITE-FAIL-COUNT          PIC 9(6) VALUE 0.
+
+      * A rate feed reading of zero, or one more than this many times
+      * (or less than this fraction of) the prior day's mid-market
+      * rate scale, is treated as feed corruption rather than a real
+      * market move. This sweep uses a single sanity band across all
+      * currency pairs; a per-pair band can be added later if a
+      * particular corridor needs tighter bounds.
+       01 WS-RATE-MIN-VALUE            COMP-2 VALUE 0.000001.
+       01 WS-RATE-MAX-VALUE            COMP-2 VALUE 100000.
+
+      * SAFE-FLOAT call fields
+       01 WS-FLOAT-RATE                COMP-2.
+       01 WS-FLOAT-STATUS              PIC 9.
+
+      * Summary report lines
+       01 WS-REPORT-LABEL-LINE.
+          05 WS-RPT-LABEL              PIC X(30).
+          05 WS-RPT-COUNT              PIC ZZZ,ZZ9.
+          05 FILLER                    PIC X(45).
+
+      * COUNT-WRITE call fields (see PROVENCNT.cpy) - PIC 9(8) to
+      * match PROVEN-COUNT-WRITE.cob's LINKAGE exactly, since the
+      * counts above are only PIC 9(6)
+       01 WS-CW-JOB-NAME               PIC X(8) VALUE "FXRATELD".
+       01 WS-CW-TOTAL-PROCESSED        PIC 9(8).
+       01 WS-CW-TOTAL-REJECTED         PIC 9(8).
+       01 WS-CW-CURRENCY-REJECTED      PIC 9(8).
+       01 WS-CW-RESULT                 PIC 9.
+       01 WS-CW-ERROR-MSG              PIC X(50).
+
+      * STATUS-TO-RC call fields (see PROVENH.cpy PROVEN-STATUS-CODES)
+      * - this driver only ever hits a hard setup failure or a clean
+      * finish, so only those two codes are mirrored here
+       01 WS-PS-OK                     PIC S9(4) COMP VALUE +0.
+       01 WS-PS-ALLOC                  PIC S9(4) COMP VALUE -10.
+       01 WS-PS-BOUNDS                 PIC S9(4) COMP VALUE -8.
+       01 WS-RC-RESULT                 PIC 9(2).
+
+       PROCEDURE DIVISION.
+
+      *================================================================
+      * MAIN-CONTROL: open the vendor feed and the rate KSDS, load
+      * every rate on the feed, write the summary report, close down
+      *================================================================
+       MAIN-CONTROL SECTION.
+           PERFORM OPEN-FILES
+
+           PERFORM UNTIL WS-AT-EOF
+              READ FX-VENDOR-FILE
+                 AT END
+                    MOVE 1 TO WS-FV-EOF
+                 NOT AT END
+                    PERFORM VALIDATE-AND-LOAD-RATE
+              END-READ
+           END-PERFORM
+
+           PERFORM WRITE-SUMMARY-REPORT
+           PERFORM REPORT-DAILY-COUNTS
+           PERFORM CLOSE-FILES
+
+           DISPLAY "FXRATELD: " WS-TOTAL-READ " read, "
+              WS-VALID-COUNT " valid, " WS-REJECT-COUNT " rejected"
+
+           IF WS-WRITE-FAIL-COUNT > 0
+              DISPLAY "FXRATELD: " WS-WRITE-FAIL-COUNT
+                 " rate(s) failed to write to EXCHRATE"
+              CALL "STATUS-TO-RC" USING WS-PS-BOUNDS WS-RC-RESULT
+           ELSE
+              CALL "STATUS-TO-RC" USING WS-PS-OK WS-RC-RESULT
+           END-IF
+           MOVE WS-RC-RESULT TO RETURN-CODE
+           STOP RUN.
+
+       MAIN-CONTROL-EXIT.
+           EXIT.
+
+      *================================================================
+      * OPEN-FILES: open the vendor feed for input and the rate KSDS
+      * for output; aborts with COND code 16 if either cannot be
+      * opened
+      *================================================================
+       OPEN-FILES SECTION.
+           OPEN INPUT FX-VENDOR-FILE
+           IF WS-FV-FILE-STATUS NOT = "00"
+              DISPLAY "FXRATELD: cannot open FXVENDOR, status="
+                 WS-FV-FILE-STATUS
+              CALL "STATUS-TO-RC" USING WS-PS-ALLOC WS-RC-RESULT
+              MOVE WS-RC-RESULT TO RETURN-CODE
+              STOP RUN
+           END-IF
+
+           OPEN OUTPUT EXCHANGE-RATE-FILE
+           IF WS-ER-FILE-STATUS NOT = "00"
+              DISPLAY "FXRATELD: cannot open EXCHRATE, status="
+                 WS-ER-FILE-STATUS
+              CALL "STATUS-TO-RC" USING WS-PS-ALLOC WS-RC-RESULT
+              MOVE WS-RC-RESULT TO RETURN-CODE
+              STOP RUN
+           END-IF
+
+           OPEN OUTPUT FXRPT-FILE
+           IF WS-RPT-FILE-STATUS NOT = "00"
+              DISPLAY "FXRATELD: cannot open FXRPT, status="
+                 WS-RPT-FILE-STATUS
+              CALL "STATUS-TO-RC" USING WS-PS-ALLOC WS-RC-RESULT
+              MOVE WS-RC-RESULT TO RETURN-CODE
+              STOP RUN
+           END-IF.
+
+       OPEN-FILES-EXIT.
+           EXIT.
+
+      *================================================================
+      * VALIDATE-AND-LOAD-RATE: check one vendor feed rate against
+      * the sanity band with FLOAT-IN-RANGE, and write it to the rate
+      * KSDS with EXCH-VALID set accordingly
+      *================================================================
+       VALIDATE-AND-LOAD-RATE SECTION.
+           ADD 1 TO WS-TOTAL-READ
+
+           MOVE FXV-FROM-CURRENCY TO ER-FROM-CURRENCY
+           MOVE FXV-TO-CURRENCY TO ER-TO-CURRENCY
+           MOVE FXV-TIMESTAMP TO ER-TIMESTAMP
+           MOVE FXV-RATE TO ER-RATE
+
+           COMPUTE WS-FLOAT-RATE = FXV-RATE
+
+           CALL "FLOAT-IN-RANGE" USING WS-FLOAT-RATE
+                WS-RATE-MIN-VALUE WS-RATE-MAX-VALUE WS-FLOAT-STATUS
+
+           IF WS-FLOAT-STATUS = 1
+              MOVE 1 TO ER-VALID
+              ADD 1 TO WS-VALID-COUNT
+           ELSE
+              MOVE 0 TO ER-VALID
+              ADD 1 TO WS-REJECT-COUNT
+              DISPLAY "FXRATELD: rejected " FXV-FROM-CURRENCY "/"
+                 FXV-TO-CURRENCY " rate " FXV-RATE
+                 " (out of range)"
+           END-IF
+
+           WRITE EXCHANGE-RATE-VSAM-RECORD
+           IF WS-ER-FILE-STATUS NOT = "00"
+              ADD 1 TO WS-WRITE-FAIL-COUNT
+              DISPLAY "FXRATELD: write to EXCHRATE failed, status="
+                 WS-ER-FILE-STATUS " for " ER-KEY
+           END-IF.
+
+       VALIDATE-AND-LOAD-RATE-EXIT.
+           EXIT.
+
+      *================================================================
+      * WRITE-SUMMARY-REPORT: control-count totals for the run
+      *================================================================
+       WRITE-SUMMARY-REPORT SECTION.
+           MOVE SPACES TO WS-REPORT-LABEL-LINE
+           MOVE "FXRATELD CONTROL REPORT" TO WS-RPT-LABEL
+           MOVE ZEROS TO WS-RPT-COUNT
+           MOVE WS-REPORT-LABEL-LINE TO FXRPT-RECORD
+           WRITE FXRPT-RECORD
+
+           MOVE SPACES TO WS-REPORT-LABEL-LINE
+           MOVE "TOTAL RATES READ" TO WS-RPT-LABEL
+           MOVE WS-TOTAL-READ TO WS-RPT-COUNT
+           MOVE WS-REPORT-LABEL-LINE TO FXRPT-RECORD
+           WRITE FXRPT-RECORD
+
+           MOVE SPACES TO WS-REPORT-LABEL-LINE
+           MOVE "VALID RATES LOADED" TO WS-RPT-LABEL
+           MOVE WS-VALID-COUNT TO WS-RPT-COUNT
+           MOVE WS-REPORT-LABEL-LINE TO FXRPT-RECORD
+           WRITE FXRPT-RECORD
+
+           MOVE SPACES TO WS-REPORT-LABEL-LINE
+           MOVE "REJECTED RATES" TO WS-RPT-LABEL
+           MOVE WS-REJECT-COUNT TO WS-RPT-COUNT
+           MOVE WS-REPORT-LABEL-LINE TO FXRPT-RECORD
+           WRITE FXRPT-RECORD.
+
+       WRITE-SUMMARY-REPORT-EXIT.
+           EXIT.
+
+      *================================================================
+      * REPORT-DAILY-COUNTS: roll this run's totals into the shared
+      * end-of-day count file DAILYSUM reads (see PROVENCNT.cpy) -
+      * rate-feed rejects are reported in the CURRENCY bucket
+      *================================================================
+       REPORT-DAILY-COUNTS SECTION.
+           MOVE WS-TOTAL-READ TO WS-CW-TOTAL-PROCESSED
+           MOVE WS-REJECT-COUNT TO WS-CW-TOTAL-REJECTED
+           MOVE WS-REJECT-COUNT TO WS-CW-CURRENCY-REJECTED
+
+           CALL "COUNT-WRITE" USING WS-CW-JOB-NAME
+                WS-CW-TOTAL-PROCESSED WS-CW-TOTAL-REJECTED
+                ZERO ZERO ZERO WS-CW-CURRENCY-REJECTED ZERO
+                WS-CW-RESULT WS-CW-ERROR-MSG
+
+           IF WS-CW-RESULT NOT = 1
+              DISPLAY "FXRATELD: could not write daily count, "
+                 WS-CW-ERROR-MSG
+           END-IF.
+
+       REPORT-DAILY-COUNTS-EXIT.
+           EXIT.
+
+      *================================================================
+      * CLOSE-FILES
+      *================================================================
+       CLOSE-FILES SECTION.
+           CLOSE FX-VENDOR-FILE
+           CLOSE EXCHANGE-RATE-FILE
+           CLOSE FXRPT-FILE.
+
+       CLOSE-FILES-EXIT.
+           EXIT.
+
+       END PROGRAM FXRATELD.
