@@ -0,0 +1,92 @@
+      *> SPDX-License-Identifier: PMPL-1.0
+      *> SPDX-FileCopyrightText: 2025 Hyperpolymath
+      *
+      * Proven StatusToRc - PROVEN-STATUS-CODES to RETURN-CODE mapping
+      * for COBOL batch drivers
+      *
+
+      *================================================================
+      * Any batch driver that inspects a PROVEN-STATUS-CODES-style
+      * result (see PROVENH.cpy) before setting its own RETURN-CODE
+      * can CALL "STATUS-TO-RC" instead of inventing its own 0/4/8/16
+      * scheme, so downstream JCL COND= steps see the same failure
+      * category for the same kind of error no matter which driver
+      * raised it.
+      *
+      * Mapping, by category:
+      *   PROVEN-OK                                     ->  0
+      *   PROVEN-ERR-PARSE, PROVEN-ERR-VALIDATE            (malformed
+      *      or semantically invalid input)               ->  4
+      *   PROVEN-ERR-OVERFLOW, PROVEN-ERR-UNDERFLOW,
+      *      PROVEN-ERR-DIVZERO, PROVEN-ERR-BOUNDS          (the input
+      *      was well-formed but the computation went out of range)
+      *                                                  ->  8
+      *   PROVEN-ERR-NULL, PROVEN-ERR-INVAL,
+      *      PROVEN-ERR-ENCODING, PROVEN-ERR-ALLOC          (internal/
+      *      programming error, not a data problem)        -> 16
+      * An unrecognized status code also maps to 16, since a status
+      * this routine doesn't know about is itself a defect.
+      *================================================================
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROVEN-STATUS-TO-RC.
+       AUTHOR. Hyperpolymath.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01 WS-INDEX                      PIC 9(2).
+       01 WS-FOUND                      PIC 9 VALUE 0.
+
+      * Status-code / return-code map (see mapping table above)
+       01 WS-STATUS-RC-TABLE.
+          05 FILLER                     PIC X(7) VALUE "+000000".
+          05 FILLER                     PIC X(7) VALUE "-000604".
+          05 FILLER                     PIC X(7) VALUE "-000704".
+          05 FILLER                     PIC X(7) VALUE "-000308".
+          05 FILLER                     PIC X(7) VALUE "-000408".
+          05 FILLER                     PIC X(7) VALUE "-000508".
+          05 FILLER                     PIC X(7) VALUE "-000808".
+          05 FILLER                     PIC X(7) VALUE "-000116".
+          05 FILLER                     PIC X(7) VALUE "-000216".
+          05 FILLER                     PIC X(7) VALUE "-000916".
+          05 FILLER                     PIC X(7) VALUE "-001016".
+       01 WS-STATUS-RC-REDEFINES REDEFINES WS-STATUS-RC-TABLE.
+          05 WS-STATUS-RC-ENTRY         OCCURS 11 TIMES.
+             10 WS-SR-STATUS            PIC S9(4)
+                SIGN IS LEADING SEPARATE CHARACTER.
+             10 WS-SR-RC                PIC 9(2).
+
+       LINKAGE SECTION.
+       01 LS-PROVEN-STATUS               PIC S9(4) COMP.
+       01 LS-RETURN-CODE                 PIC 9(2).
+
+       PROCEDURE DIVISION.
+
+      *================================================================
+      * STATUS-TO-RC: map a PROVEN-STATUS-CODES value to a RETURN-CODE
+      * Input:  LS-PROVEN-STATUS
+      * Output: LS-RETURN-CODE
+      *================================================================
+       STATUS-TO-RC SECTION.
+           ENTRY "STATUS-TO-RC" USING LS-PROVEN-STATUS LS-RETURN-CODE.
+
+           MOVE 16 TO LS-RETURN-CODE
+           MOVE 0 TO WS-FOUND
+
+           PERFORM VARYING WS-INDEX FROM 1 BY 1
+                   UNTIL WS-INDEX > 11 OR WS-FOUND = 1
+              IF LS-PROVEN-STATUS = WS-SR-STATUS(WS-INDEX)
+                 MOVE WS-SR-RC(WS-INDEX) TO LS-RETURN-CODE
+                 MOVE 1 TO WS-FOUND
+              END-IF
+           END-PERFORM
+
+           GOBACK.
+
+       STATUS-TO-RC-EXIT.
+           EXIT.
+
+       END PROGRAM PROVEN-STATUS-TO-RC.
