@@ -37,6 +37,32 @@
           05 WS-PORT-MAX        PIC 9(5) VALUE 65535.
           05 WS-PRIVILEGED-MAX  PIC 9(5) VALUE 1023.
 
+      * IPv6 parsing work areas
+       01 WS-IP6-GROUP          OCCURS 8 TIMES PIC 9(5).
+       01 WS-IP6-LEN            PIC 9(4).
+       01 WS-IP6-DBLCOLON-IDX   PIC 9(4) VALUE 0.
+       01 WS-IP6-INVALID        PIC 9 VALUE 0.
+       01 WS-IP6-BEFORE-GROUPS  OCCURS 8 TIMES PIC 9(5).
+       01 WS-IP6-BEFORE-COUNT   PIC 9 VALUE 0.
+       01 WS-IP6-AFTER-GROUPS   OCCURS 8 TIMES PIC 9(5).
+       01 WS-IP6-AFTER-COUNT    PIC 9 VALUE 0.
+       01 WS-IP6-SCAN-GROUPS    OCCURS 8 TIMES PIC 9(5).
+       01 WS-IP6-SCAN-COUNT     PIC 9 VALUE 0.
+       01 WS-IP6-SCAN-POS       PIC 9(4).
+       01 WS-IP6-SCAN-END       PIC 9(4).
+       01 WS-IP6-CUR-VALUE      PIC 9(5).
+       01 WS-IP6-CUR-DIGITS     PIC 9.
+       01 WS-IP6-HEX-DIGIT-VAL  PIC 9(2).
+       01 WS-IP6-TARGET-INDEX   PIC 9.
+
+      * CIDR-matching work areas
+       01 WS-CIDR-ADDR          PIC 9(10).
+       01 WS-CIDR-NET           PIC 9(10).
+       01 WS-CIDR-HOST-BITS     PIC 9(2).
+       01 WS-CIDR-DIVISOR       PIC 9(10).
+       01 WS-CIDR-ADDR-MASKED   PIC 9(10).
+       01 WS-CIDR-NET-MASKED    PIC 9(10).
+
        LINKAGE SECTION.
        01 LS-IP-STRING          PIC X(15).
        01 LS-IP-LENGTH          PIC 9(2).
@@ -47,6 +73,21 @@
        01 LS-OCTET-4            PIC 9(3).
        01 LS-CLASSIFICATION     PIC 9.
        01 LS-PORT               PIC 9(5).
+       01 LS-IP6-STRING         PIC X(45).
+       01 LS-IP6-LENGTH         PIC 9(2).
+       01 LS-IP6-GROUP-1        PIC 9(5).
+       01 LS-IP6-GROUP-2        PIC 9(5).
+       01 LS-IP6-GROUP-3        PIC 9(5).
+       01 LS-IP6-GROUP-4        PIC 9(5).
+       01 LS-IP6-GROUP-5        PIC 9(5).
+       01 LS-IP6-GROUP-6        PIC 9(5).
+       01 LS-IP6-GROUP-7        PIC 9(5).
+       01 LS-IP6-GROUP-8        PIC 9(5).
+       01 LS-NET-OCTET-1        PIC 9(3).
+       01 LS-NET-OCTET-2        PIC 9(3).
+       01 LS-NET-OCTET-3        PIC 9(3).
+       01 LS-NET-OCTET-4        PIC 9(3).
+       01 LS-CIDR-PREFIX-LEN    PIC 9(2).
 
        PROCEDURE DIVISION.
 
@@ -144,6 +185,291 @@
        PARSE-IPV4-EXIT.
            EXIT.
 
+      *================================================================
+      * PARSE-IPV6: Parse IPv6 address string (full or "::"-compressed
+      *             form; embedded IPv4 tails are not supported)
+      * Input:  LS-IP6-STRING, LS-IP6-LENGTH
+      * Output: LS-RESULT (1=valid, 0=invalid)
+      *         LS-IP6-GROUP-1 through LS-IP6-GROUP-8 (each 0-65535)
+      *================================================================
+       PARSE-IPV6 SECTION.
+           ENTRY "PARSE-IPV6" USING LS-IP6-STRING LS-IP6-LENGTH
+                 LS-RESULT LS-IP6-GROUP-1 LS-IP6-GROUP-2 LS-IP6-GROUP-3
+                 LS-IP6-GROUP-4 LS-IP6-GROUP-5 LS-IP6-GROUP-6
+                 LS-IP6-GROUP-7 LS-IP6-GROUP-8.
+
+           MOVE 0 TO LS-RESULT
+           MOVE 0 TO WS-IP6-INVALID
+           MOVE 0 TO WS-IP6-DBLCOLON-IDX
+           MOVE LS-IP6-LENGTH TO WS-IP6-LEN
+
+           IF WS-IP6-LEN < 2 OR WS-IP6-LEN > 45
+              GOBACK
+           END-IF
+
+      *    Find "::" - a second occurrence makes the address ambiguous
+           PERFORM VARYING WS-INDEX FROM 1 BY 1
+                   UNTIL WS-INDEX > WS-IP6-LEN - 1
+
+              IF LS-IP6-STRING(WS-INDEX:2) = "::"
+                 IF WS-IP6-DBLCOLON-IDX > 0
+                    GOBACK
+                 END-IF
+                 MOVE WS-INDEX TO WS-IP6-DBLCOLON-IDX
+              END-IF
+           END-PERFORM
+
+           IF WS-IP6-DBLCOLON-IDX > 0
+              PERFORM PARSE-IPV6-COMPRESSED
+           ELSE
+              PERFORM PARSE-IPV6-FULL
+           END-IF
+
+           IF WS-IP6-INVALID = 1
+              GOBACK
+           END-IF
+
+           MOVE WS-IP6-GROUP(1) TO LS-IP6-GROUP-1
+           MOVE WS-IP6-GROUP(2) TO LS-IP6-GROUP-2
+           MOVE WS-IP6-GROUP(3) TO LS-IP6-GROUP-3
+           MOVE WS-IP6-GROUP(4) TO LS-IP6-GROUP-4
+           MOVE WS-IP6-GROUP(5) TO LS-IP6-GROUP-5
+           MOVE WS-IP6-GROUP(6) TO LS-IP6-GROUP-6
+           MOVE WS-IP6-GROUP(7) TO LS-IP6-GROUP-7
+           MOVE WS-IP6-GROUP(8) TO LS-IP6-GROUP-8
+
+           MOVE 1 TO LS-RESULT
+           GOBACK.
+
+       PARSE-IPV6-EXIT.
+           EXIT.
+
+      *================================================================
+      * PARSE-IPV6-FULL: Parse an uncompressed address - must resolve
+      *                   to exactly 8 groups
+      *================================================================
+       PARSE-IPV6-FULL SECTION.
+           MOVE 1 TO WS-IP6-SCAN-POS
+           MOVE WS-IP6-LEN TO WS-IP6-SCAN-END
+           PERFORM SCAN-HEX-GROUPS
+           IF WS-IP6-INVALID = 1
+              EXIT SECTION
+           END-IF
+
+           IF WS-IP6-SCAN-COUNT NOT = 8
+              MOVE 1 TO WS-IP6-INVALID
+              EXIT SECTION
+           END-IF
+
+           PERFORM VARYING WS-INDEX FROM 1 BY 1 UNTIL WS-INDEX > 8
+              MOVE WS-IP6-SCAN-GROUPS(WS-INDEX) TO
+                 WS-IP6-GROUP(WS-INDEX)
+           END-PERFORM.
+
+       PARSE-IPV6-FULL-EXIT.
+           EXIT.
+
+      *================================================================
+      * PARSE-IPV6-COMPRESSED: Parse an address containing "::",
+      *                         zero-filling the compressed run
+      *================================================================
+       PARSE-IPV6-COMPRESSED SECTION.
+           MOVE 0 TO WS-IP6-BEFORE-COUNT
+           MOVE 0 TO WS-IP6-AFTER-COUNT
+
+      *    Left portion (may be empty, e.g. "::1")
+           IF WS-IP6-DBLCOLON-IDX > 1
+              MOVE 1 TO WS-IP6-SCAN-POS
+              COMPUTE WS-IP6-SCAN-END = WS-IP6-DBLCOLON-IDX - 1
+              PERFORM SCAN-HEX-GROUPS
+              IF WS-IP6-INVALID = 1
+                 EXIT SECTION
+              END-IF
+              MOVE WS-IP6-SCAN-COUNT TO WS-IP6-BEFORE-COUNT
+              PERFORM VARYING WS-INDEX FROM 1 BY 1
+                      UNTIL WS-INDEX > WS-IP6-BEFORE-COUNT
+                 MOVE WS-IP6-SCAN-GROUPS(WS-INDEX) TO
+                    WS-IP6-BEFORE-GROUPS(WS-INDEX)
+              END-PERFORM
+           END-IF
+
+      *    Right portion (may be empty, e.g. "fe80::")
+           COMPUTE WS-IP6-SCAN-POS = WS-IP6-DBLCOLON-IDX + 2
+           IF WS-IP6-SCAN-POS <= WS-IP6-LEN
+              MOVE WS-IP6-LEN TO WS-IP6-SCAN-END
+              PERFORM SCAN-HEX-GROUPS
+              IF WS-IP6-INVALID = 1
+                 EXIT SECTION
+              END-IF
+              MOVE WS-IP6-SCAN-COUNT TO WS-IP6-AFTER-COUNT
+              PERFORM VARYING WS-INDEX FROM 1 BY 1
+                      UNTIL WS-INDEX > WS-IP6-AFTER-COUNT
+                 MOVE WS-IP6-SCAN-GROUPS(WS-INDEX) TO
+                    WS-IP6-AFTER-GROUPS(WS-INDEX)
+              END-PERFORM
+           END-IF
+
+      *    "::" must actually stand for at least one group
+           IF WS-IP6-BEFORE-COUNT + WS-IP6-AFTER-COUNT > 7
+              MOVE 1 TO WS-IP6-INVALID
+              EXIT SECTION
+           END-IF
+
+      *    Assemble the eight groups, zero-filling the compressed run
+           PERFORM VARYING WS-INDEX FROM 1 BY 1 UNTIL WS-INDEX > 8
+              MOVE 0 TO WS-IP6-GROUP(WS-INDEX)
+           END-PERFORM
+           PERFORM VARYING WS-INDEX FROM 1 BY 1
+                   UNTIL WS-INDEX > WS-IP6-BEFORE-COUNT
+              MOVE WS-IP6-BEFORE-GROUPS(WS-INDEX) TO
+                 WS-IP6-GROUP(WS-INDEX)
+           END-PERFORM
+           PERFORM VARYING WS-INDEX FROM 1 BY 1
+                   UNTIL WS-INDEX > WS-IP6-AFTER-COUNT
+              COMPUTE WS-IP6-TARGET-INDEX =
+                 8 - WS-IP6-AFTER-COUNT + WS-INDEX
+              MOVE WS-IP6-AFTER-GROUPS(WS-INDEX) TO
+                 WS-IP6-GROUP(WS-IP6-TARGET-INDEX)
+           END-PERFORM.
+
+       PARSE-IPV6-COMPRESSED-EXIT.
+           EXIT.
+
+      *================================================================
+      * SCAN-HEX-GROUPS: Scan LS-IP6-STRING(WS-IP6-SCAN-POS:...END)
+      *                   into colon-delimited 1-4 digit hex groups
+      * Output: WS-IP6-SCAN-GROUPS, WS-IP6-SCAN-COUNT, WS-IP6-INVALID
+      *================================================================
+       SCAN-HEX-GROUPS SECTION.
+           MOVE 0 TO WS-IP6-SCAN-COUNT
+           MOVE 0 TO WS-IP6-CUR-VALUE
+           MOVE 0 TO WS-IP6-CUR-DIGITS
+
+           PERFORM VARYING WS-INDEX FROM WS-IP6-SCAN-POS BY 1
+                   UNTIL WS-INDEX > WS-IP6-SCAN-END
+
+              MOVE LS-IP6-STRING(WS-INDEX:1) TO WS-CURRENT-CHAR
+
+              EVALUATE TRUE
+                 WHEN WS-CURRENT-CHAR = ":"
+                    IF WS-IP6-CUR-DIGITS = 0 OR WS-IP6-SCAN-COUNT > 7
+                       MOVE 1 TO WS-IP6-INVALID
+                       EXIT SECTION
+                    END-IF
+                    ADD 1 TO WS-IP6-SCAN-COUNT
+                    MOVE WS-IP6-CUR-VALUE TO
+                       WS-IP6-SCAN-GROUPS(WS-IP6-SCAN-COUNT)
+                    MOVE 0 TO WS-IP6-CUR-VALUE
+                    MOVE 0 TO WS-IP6-CUR-DIGITS
+
+                 WHEN (WS-CURRENT-CHAR >= "0" AND
+                       WS-CURRENT-CHAR <= "9")
+                    OR (WS-CURRENT-CHAR >= "A" AND
+                        WS-CURRENT-CHAR <= "F")
+                    OR (WS-CURRENT-CHAR >= "a" AND
+                        WS-CURRENT-CHAR <= "f")
+                    ADD 1 TO WS-IP6-CUR-DIGITS
+                    IF WS-IP6-CUR-DIGITS > 4
+                       MOVE 1 TO WS-IP6-INVALID
+                       EXIT SECTION
+                    END-IF
+                    PERFORM GET-HEX-DIGIT-VALUE
+                    COMPUTE WS-IP6-CUR-VALUE =
+                       WS-IP6-CUR-VALUE * 16 + WS-IP6-HEX-DIGIT-VAL
+
+                 WHEN OTHER
+                    MOVE 1 TO WS-IP6-INVALID
+                    EXIT SECTION
+              END-EVALUATE
+           END-PERFORM
+
+           IF WS-IP6-CUR-DIGITS = 0 OR WS-IP6-SCAN-COUNT > 7
+              MOVE 1 TO WS-IP6-INVALID
+              EXIT SECTION
+           END-IF
+           ADD 1 TO WS-IP6-SCAN-COUNT
+           MOVE WS-IP6-CUR-VALUE TO
+              WS-IP6-SCAN-GROUPS(WS-IP6-SCAN-COUNT).
+
+       SCAN-HEX-GROUPS-EXIT.
+           EXIT.
+
+      *================================================================
+      * GET-HEX-DIGIT-VALUE: Convert WS-CURRENT-CHAR (0-9, A-F, a-f)
+      *                       into WS-IP6-HEX-DIGIT-VAL (0-15)
+      *================================================================
+       GET-HEX-DIGIT-VALUE SECTION.
+           EVALUATE TRUE
+              WHEN WS-CURRENT-CHAR >= "0" AND WS-CURRENT-CHAR <= "9"
+                 COMPUTE WS-IP6-HEX-DIGIT-VAL =
+                    FUNCTION ORD(WS-CURRENT-CHAR) - 49
+              WHEN WS-CURRENT-CHAR >= "A" AND WS-CURRENT-CHAR <= "F"
+                 COMPUTE WS-IP6-HEX-DIGIT-VAL =
+                    FUNCTION ORD(WS-CURRENT-CHAR) - 56
+              WHEN WS-CURRENT-CHAR >= "a" AND WS-CURRENT-CHAR <= "f"
+                 COMPUTE WS-IP6-HEX-DIGIT-VAL =
+                    FUNCTION ORD(WS-CURRENT-CHAR) - 88
+           END-EVALUATE.
+
+       GET-HEX-DIGIT-VALUE-EXIT.
+           EXIT.
+
+      *================================================================
+      * IS-PRIVATE-IP6: Check if IPv6 address is a unique-local
+      *                 address (RFC 4193, fc00::/7)
+      * Input:  LS-IP6-GROUP-1
+      * Output: LS-RESULT (1=private, 0=not private)
+      *================================================================
+       IS-PRIVATE-IP6 SECTION.
+           ENTRY "IS-PRIVATE-IP6" USING LS-IP6-GROUP-1 LS-RESULT.
+
+           MOVE 0 TO LS-RESULT
+
+      *    fc00::/7
+           IF LS-IP6-GROUP-1 >= 64512 AND LS-IP6-GROUP-1 <= 65023
+              MOVE 1 TO LS-RESULT
+           END-IF
+
+           GOBACK.
+
+       IS-PRIVATE-IP6-EXIT.
+           EXIT.
+
+      *================================================================
+      * IS-RESERVED-IP6: Check if IPv6 address falls in a reserved
+      *                   block (link-local, multicast, documentation)
+      * Input:  LS-IP6-GROUP-1, LS-IP6-GROUP-2
+      * Output: LS-RESULT (1=reserved, 0=not reserved)
+      *================================================================
+       IS-RESERVED-IP6 SECTION.
+           ENTRY "IS-RESERVED-IP6" USING LS-IP6-GROUP-1 LS-IP6-GROUP-2
+                                         LS-RESULT.
+
+           MOVE 0 TO LS-RESULT
+
+      *    fe80::/10 - link-local unicast
+           IF LS-IP6-GROUP-1 >= 65152 AND LS-IP6-GROUP-1 <= 65215
+              MOVE 1 TO LS-RESULT
+              GOBACK
+           END-IF
+
+      *    ff00::/8 - multicast
+           IF LS-IP6-GROUP-1 >= 65280 AND LS-IP6-GROUP-1 <= 65535
+              MOVE 1 TO LS-RESULT
+              GOBACK
+           END-IF
+
+      *    2001:db8::/32 - documentation prefix
+           IF LS-IP6-GROUP-1 = 8193 AND LS-IP6-GROUP-2 = 3512
+              MOVE 1 TO LS-RESULT
+              GOBACK
+           END-IF
+
+           GOBACK.
+
+       IS-RESERVED-IP6-EXIT.
+           EXIT.
+
       *================================================================
       * IS-LOOPBACK: Check if IP is loopback (127.x.x.x)
       * Input:  LS-OCTET-1
@@ -291,6 +617,52 @@
        CLASSIFY-IP-EXIT.
            EXIT.
 
+      *================================================================
+      * IS-IN-CIDR: Check if an IPv4 address falls inside a CIDR block
+      * Input:  LS-OCTET-1 through LS-OCTET-4 (address),
+      *         LS-NET-OCTET-1 through LS-NET-OCTET-4 (network),
+      *         LS-CIDR-PREFIX-LEN (0-32)
+      * Output: LS-RESULT (1=in block, 0=not in block or bad prefix)
+      *================================================================
+       IS-IN-CIDR SECTION.
+           ENTRY "IS-IN-CIDR" USING LS-OCTET-1 LS-OCTET-2 LS-OCTET-3
+                 LS-OCTET-4 LS-NET-OCTET-1 LS-NET-OCTET-2
+                 LS-NET-OCTET-3 LS-NET-OCTET-4 LS-CIDR-PREFIX-LEN
+                 LS-RESULT.
+
+           MOVE 0 TO LS-RESULT
+
+           IF LS-CIDR-PREFIX-LEN > 32
+              GOBACK
+           END-IF
+
+      *    Fold each address into a single 32-bit value
+           COMPUTE WS-CIDR-ADDR =
+              LS-OCTET-1 * 16777216 + LS-OCTET-2 * 65536
+              + LS-OCTET-3 * 256 + LS-OCTET-4
+           COMPUTE WS-CIDR-NET =
+              LS-NET-OCTET-1 * 16777216 + LS-NET-OCTET-2 * 65536
+              + LS-NET-OCTET-3 * 256 + LS-NET-OCTET-4
+
+      *    Zero out the host bits on both sides by truncating integer
+      *    division - equivalent to ANDing with the subnet mask
+           COMPUTE WS-CIDR-HOST-BITS = 32 - LS-CIDR-PREFIX-LEN
+           COMPUTE WS-CIDR-DIVISOR = 2 ** WS-CIDR-HOST-BITS
+
+           COMPUTE WS-CIDR-ADDR-MASKED =
+              (WS-CIDR-ADDR / WS-CIDR-DIVISOR) * WS-CIDR-DIVISOR
+           COMPUTE WS-CIDR-NET-MASKED =
+              (WS-CIDR-NET / WS-CIDR-DIVISOR) * WS-CIDR-DIVISOR
+
+           IF WS-CIDR-ADDR-MASKED = WS-CIDR-NET-MASKED
+              MOVE 1 TO LS-RESULT
+           END-IF
+
+           GOBACK.
+
+       IS-IN-CIDR-EXIT.
+           EXIT.
+
       *================================================================
       * IS-VALID-PORT: Check if port is in valid range
       * Input:  LS-PORT
