@@ -35,6 +35,11 @@
       * Group separator tracking
        01 WS-GROUP-COUNT              PIC 9(4) VALUE 0.
 
+      * MAC address validation/formatting
+       01 WS-MAC-SEPARATOR            PIC X.
+       01 WS-MAC-OCTET-COUNT          PIC 9.
+       01 WS-MAC-NIBBLE-COUNT         PIC 9.
+
        LINKAGE SECTION.
        01 LS-INPUT-BYTES              PIC X(1024).
        01 LS-INPUT-LENGTH             PIC 9(6).
@@ -48,6 +53,17 @@
        01 LS-HEX-STRING               PIC X(2048).
        01 LS-HEX-LENGTH               PIC 9(6).
        01 LS-OUTPUT-BYTES             PIC X(1024).
+       01 LS-RGB-RED                  PIC 9(3).
+       01 LS-RGB-GREEN                PIC 9(3).
+       01 LS-RGB-BLUE                 PIC 9(3).
+
+      * HEX-ENCODE-CHUNK: caller-managed cursor into its own
+      * accumulation buffer, so a payload larger than LS-INPUT-BYTES
+      * can be streamed across repeated calls
+       01 LS-CHUNK-FIRST              PIC 9.
+       01 LS-CHUNK-OFFSET             PIC 9(8).
+       01 LS-CHUNK-OUTPUT-BUF         PIC X(65536).
+       01 LS-CHUNK-BUF-LENGTH         PIC 9(8).
 
        PROCEDURE DIVISION.
 
@@ -200,6 +216,94 @@
        HEX-ENCODE-SEP-EXIT.
            EXIT.
 
+      *================================================================
+      * HEX-ENCODE-CHUNK: Encode one chunk of a larger payload,
+      * appending into a caller-supplied buffer
+      * Input:  LS-INPUT-BYTES, LS-INPUT-LENGTH (this chunk, up to the
+      *         size of LS-INPUT-BYTES)
+      *         LS-USE-UPPERCASE, LS-ADD-PREFIX (honoured on the
+      *         first chunk only)
+      *         LS-CHUNK-FIRST (1=first chunk - resets the cursor,
+      *         0=continuation - LS-CHUNK-OFFSET carries the cursor
+      *         returned by the previous call)
+      *         LS-CHUNK-OFFSET (in: previous cursor, ignored when
+      *         LS-CHUNK-FIRST = 1)
+      * Output: LS-CHUNK-OUTPUT-BUF (hex characters appended at the
+      *         cursor position), LS-CHUNK-OFFSET (updated cursor to
+      *         pass back in on the next call), LS-CHUNK-BUF-LENGTH
+      *         (total hex characters written so far), LS-RESULT,
+      *         LS-ERROR-MSG
+      *================================================================
+       HEX-ENCODE-CHUNK SECTION.
+           ENTRY "HEX-ENCODE-CHUNK" USING LS-INPUT-BYTES LS-INPUT-LENGTH
+                 LS-USE-UPPERCASE LS-ADD-PREFIX LS-CHUNK-FIRST
+                 LS-CHUNK-OFFSET LS-CHUNK-OUTPUT-BUF
+                 LS-CHUNK-BUF-LENGTH LS-RESULT LS-ERROR-MSG.
+
+           MOVE 1 TO LS-RESULT
+           INITIALIZE LS-ERROR-MSG
+           MOVE LS-INPUT-LENGTH TO WS-INPUT-LEN
+
+           IF LS-CHUNK-FIRST = 1
+              INITIALIZE LS-CHUNK-OUTPUT-BUF
+              MOVE 1 TO WS-OUTPUT-POS
+              IF LS-ADD-PREFIX = 1
+                 MOVE "0x" TO LS-CHUNK-OUTPUT-BUF(1:2)
+                 MOVE 3 TO WS-OUTPUT-POS
+              END-IF
+           ELSE
+              MOVE LS-CHUNK-OFFSET TO WS-OUTPUT-POS
+           END-IF
+
+           IF WS-INPUT-LEN = 0
+              MOVE WS-OUTPUT-POS TO LS-CHUNK-OFFSET
+              COMPUTE LS-CHUNK-BUF-LENGTH = WS-OUTPUT-POS - 1
+              GOBACK
+           END-IF
+
+      *    Check the caller's buffer has room for this chunk
+           IF WS-OUTPUT-POS + (WS-INPUT-LEN * 2) - 1 > 65536
+              MOVE 0 TO LS-RESULT
+              MOVE "Chunk output buffer overflow" TO LS-ERROR-MSG
+              GOBACK
+           END-IF
+
+           PERFORM VARYING WS-INDEX FROM 1 BY 1
+                   UNTIL WS-INDEX > WS-INPUT-LEN
+
+              COMPUTE WS-BYTE-VALUE =
+                 FUNCTION ORD(LS-INPUT-BYTES(WS-INDEX:1)) - 1
+
+              COMPUTE WS-HIGH-NIBBLE = WS-BYTE-VALUE / 16
+              COMPUTE WS-LOW-NIBBLE =
+                 FUNCTION MOD(WS-BYTE-VALUE 16)
+
+              ADD 1 TO WS-HIGH-NIBBLE
+              ADD 1 TO WS-LOW-NIBBLE
+
+              IF LS-USE-UPPERCASE = 1
+                 MOVE WS-HEX-CHARS-UPPER(WS-HIGH-NIBBLE:1)
+                    TO LS-CHUNK-OUTPUT-BUF(WS-OUTPUT-POS:1)
+                 ADD 1 TO WS-OUTPUT-POS
+                 MOVE WS-HEX-CHARS-UPPER(WS-LOW-NIBBLE:1)
+                    TO LS-CHUNK-OUTPUT-BUF(WS-OUTPUT-POS:1)
+              ELSE
+                 MOVE WS-HEX-CHARS-LOWER(WS-HIGH-NIBBLE:1)
+                    TO LS-CHUNK-OUTPUT-BUF(WS-OUTPUT-POS:1)
+                 ADD 1 TO WS-OUTPUT-POS
+                 MOVE WS-HEX-CHARS-LOWER(WS-LOW-NIBBLE:1)
+                    TO LS-CHUNK-OUTPUT-BUF(WS-OUTPUT-POS:1)
+              END-IF
+              ADD 1 TO WS-OUTPUT-POS
+           END-PERFORM
+
+           MOVE WS-OUTPUT-POS TO LS-CHUNK-OFFSET
+           COMPUTE LS-CHUNK-BUF-LENGTH = WS-OUTPUT-POS - 1
+           GOBACK.
+
+       HEX-ENCODE-CHUNK-EXIT.
+           EXIT.
+
       *================================================================
       * HEX-DECODE: Decode hexadecimal string to bytes
       * Input:  LS-HEX-STRING, LS-HEX-LENGTH
@@ -516,4 +620,219 @@
        NORMALIZE-HEX-EXIT.
            EXIT.
 
+      *================================================================
+      * IS-VALID-MAC-ADDRESS: Check for a 6-octet MAC address using
+      * either colon or hyphen separators (not mixed)
+      * Input:  LS-HEX-STRING, LS-HEX-LENGTH
+      * Output: LS-RESULT (1=valid, 0=invalid)
+      *================================================================
+       IS-VALID-MAC-ADDRESS SECTION.
+           ENTRY "IS-VALID-MAC-ADDRESS" USING LS-HEX-STRING
+                 LS-HEX-LENGTH LS-RESULT.
+
+           MOVE 0 TO LS-RESULT
+
+           IF LS-HEX-LENGTH NOT = 17
+              GOBACK
+           END-IF
+
+      *    The separator is whichever character sits at position 3 -
+      *    every other separator position must match it
+           MOVE LS-HEX-STRING(3:1) TO WS-MAC-SEPARATOR
+           IF WS-MAC-SEPARATOR NOT = ":" AND WS-MAC-SEPARATOR NOT = "-"
+              GOBACK
+           END-IF
+
+           PERFORM VARYING WS-INDEX FROM 1 BY 1 UNTIL WS-INDEX > 17
+              IF WS-INDEX = 3 OR WS-INDEX = 6 OR WS-INDEX = 9
+                    OR WS-INDEX = 12 OR WS-INDEX = 15
+                 IF LS-HEX-STRING(WS-INDEX:1) NOT = WS-MAC-SEPARATOR
+                    MOVE 0 TO LS-RESULT
+                    GOBACK
+                 END-IF
+              ELSE
+                 MOVE LS-HEX-STRING(WS-INDEX:1) TO WS-CURRENT-CHAR
+                 PERFORM GET-HEX-VALUE
+                 IF WS-IS-VALID-HEX = 0
+                    MOVE 0 TO LS-RESULT
+                    GOBACK
+                 END-IF
+              END-IF
+           END-PERFORM
+
+           MOVE 1 TO LS-RESULT
+           GOBACK.
+
+       IS-VALID-MAC-ADDRESS-EXIT.
+           EXIT.
+
+      *================================================================
+      * NORMALIZE-MAC-ADDRESS: Convert a colon- or hyphen-separated
+      * MAC address to the canonical uppercase, colon-separated
+      * HEX-MAC-STRING form (see copybooks/SAFEHEX.cpy)
+      * Input:  LS-HEX-STRING, LS-HEX-LENGTH
+      * Output: LS-OUTPUT-STRING, LS-OUTPUT-LENGTH, LS-RESULT
+      *================================================================
+       NORMALIZE-MAC-ADDRESS SECTION.
+           ENTRY "NORMALIZE-MAC-ADDRESS" USING LS-HEX-STRING
+                 LS-HEX-LENGTH LS-OUTPUT-STRING LS-OUTPUT-LENGTH
+                 LS-RESULT.
+
+           MOVE 0 TO LS-RESULT
+           INITIALIZE LS-OUTPUT-STRING
+           MOVE 0 TO LS-OUTPUT-LENGTH
+
+           IF LS-HEX-LENGTH NOT = 17
+              GOBACK
+           END-IF
+
+           MOVE LS-HEX-STRING(3:1) TO WS-MAC-SEPARATOR
+           IF WS-MAC-SEPARATOR NOT = ":" AND WS-MAC-SEPARATOR NOT = "-"
+              GOBACK
+           END-IF
+
+           MOVE LS-HEX-STRING TO LS-OUTPUT-STRING(1:17)
+           MOVE 17 TO LS-OUTPUT-LENGTH
+
+           PERFORM VARYING WS-INDEX FROM 1 BY 1 UNTIL WS-INDEX > 17
+              IF WS-INDEX = 3 OR WS-INDEX = 6 OR WS-INDEX = 9
+                    OR WS-INDEX = 12 OR WS-INDEX = 15
+                 IF LS-OUTPUT-STRING(WS-INDEX:1) NOT = WS-MAC-SEPARATOR
+                    MOVE 0 TO LS-RESULT
+                    INITIALIZE LS-OUTPUT-STRING
+                    MOVE 0 TO LS-OUTPUT-LENGTH
+                    GOBACK
+                 END-IF
+                 MOVE ":" TO LS-OUTPUT-STRING(WS-INDEX:1)
+              ELSE
+                 MOVE LS-OUTPUT-STRING(WS-INDEX:1) TO WS-CURRENT-CHAR
+                 PERFORM GET-HEX-VALUE
+                 IF WS-IS-VALID-HEX = 0
+                    MOVE 0 TO LS-RESULT
+                    INITIALIZE LS-OUTPUT-STRING
+                    MOVE 0 TO LS-OUTPUT-LENGTH
+                    GOBACK
+                 END-IF
+              END-IF
+           END-PERFORM
+
+           INSPECT LS-OUTPUT-STRING(1:17)
+              CONVERTING "abcdef" TO "ABCDEF"
+
+           MOVE 1 TO LS-RESULT
+           GOBACK.
+
+       NORMALIZE-MAC-ADDRESS-EXIT.
+           EXIT.
+
+      *================================================================
+      * IS-VALID-HEX-COLOR: Check for a "#RRGGBB" style color value
+      * Input:  LS-HEX-STRING, LS-HEX-LENGTH
+      * Output: LS-RESULT (1=valid, 0=invalid)
+      *================================================================
+       IS-VALID-HEX-COLOR SECTION.
+           ENTRY "IS-VALID-HEX-COLOR" USING LS-HEX-STRING
+                 LS-HEX-LENGTH LS-RESULT.
+
+           MOVE 0 TO LS-RESULT
+
+           IF LS-HEX-LENGTH NOT = 7
+              GOBACK
+           END-IF
+
+           IF LS-HEX-STRING(1:1) NOT = "#"
+              GOBACK
+           END-IF
+
+           PERFORM VARYING WS-INDEX FROM 2 BY 1 UNTIL WS-INDEX > 7
+              MOVE LS-HEX-STRING(WS-INDEX:1) TO WS-CURRENT-CHAR
+              PERFORM GET-HEX-VALUE
+              IF WS-IS-VALID-HEX = 0
+                 MOVE 0 TO LS-RESULT
+                 GOBACK
+              END-IF
+           END-PERFORM
+
+           MOVE 1 TO LS-RESULT
+           GOBACK.
+
+       IS-VALID-HEX-COLOR-EXIT.
+           EXIT.
+
+      *================================================================
+      * HEX-TO-RGB: Split a "#RRGGBB" style color value into its
+      * three numeric channel values
+      * Input:  LS-HEX-STRING, LS-HEX-LENGTH
+      * Output: LS-RGB-RED, LS-RGB-GREEN, LS-RGB-BLUE, LS-RESULT
+      *================================================================
+       HEX-TO-RGB SECTION.
+           ENTRY "HEX-TO-RGB" USING LS-HEX-STRING LS-HEX-LENGTH
+                 LS-RGB-RED LS-RGB-GREEN LS-RGB-BLUE LS-RESULT.
+
+           MOVE 0 TO LS-RESULT
+           MOVE 0 TO LS-RGB-RED LS-RGB-GREEN LS-RGB-BLUE
+
+           IF LS-HEX-LENGTH NOT = 7
+              GOBACK
+           END-IF
+
+           IF LS-HEX-STRING(1:1) NOT = "#"
+              GOBACK
+           END-IF
+
+           MOVE LS-HEX-STRING(2:1) TO WS-CURRENT-CHAR
+           PERFORM GET-HEX-VALUE
+           IF WS-IS-VALID-HEX = 0
+              GOBACK
+           END-IF
+           MOVE WS-HEX-VALUE TO WS-HIGH-NIBBLE
+
+           MOVE LS-HEX-STRING(3:1) TO WS-CURRENT-CHAR
+           PERFORM GET-HEX-VALUE
+           IF WS-IS-VALID-HEX = 0
+              GOBACK
+           END-IF
+           MOVE WS-HEX-VALUE TO WS-LOW-NIBBLE
+           COMPUTE LS-RGB-RED = WS-HIGH-NIBBLE * 16 + WS-LOW-NIBBLE
+
+           MOVE LS-HEX-STRING(4:1) TO WS-CURRENT-CHAR
+           PERFORM GET-HEX-VALUE
+           IF WS-IS-VALID-HEX = 0
+              MOVE 0 TO LS-RGB-RED
+              GOBACK
+           END-IF
+           MOVE WS-HEX-VALUE TO WS-HIGH-NIBBLE
+
+           MOVE LS-HEX-STRING(5:1) TO WS-CURRENT-CHAR
+           PERFORM GET-HEX-VALUE
+           IF WS-IS-VALID-HEX = 0
+              MOVE 0 TO LS-RGB-RED
+              GOBACK
+           END-IF
+           MOVE WS-HEX-VALUE TO WS-LOW-NIBBLE
+           COMPUTE LS-RGB-GREEN = WS-HIGH-NIBBLE * 16 + WS-LOW-NIBBLE
+
+           MOVE LS-HEX-STRING(6:1) TO WS-CURRENT-CHAR
+           PERFORM GET-HEX-VALUE
+           IF WS-IS-VALID-HEX = 0
+              MOVE 0 TO LS-RGB-RED LS-RGB-GREEN
+              GOBACK
+           END-IF
+           MOVE WS-HEX-VALUE TO WS-HIGH-NIBBLE
+
+           MOVE LS-HEX-STRING(7:1) TO WS-CURRENT-CHAR
+           PERFORM GET-HEX-VALUE
+           IF WS-IS-VALID-HEX = 0
+              MOVE 0 TO LS-RGB-RED LS-RGB-GREEN
+              GOBACK
+           END-IF
+           MOVE WS-HEX-VALUE TO WS-LOW-NIBBLE
+           COMPUTE LS-RGB-BLUE = WS-HIGH-NIBBLE * 16 + WS-LOW-NIBBLE
+
+           MOVE 1 TO LS-RESULT
+           GOBACK.
+
+       HEX-TO-RGB-EXIT.
+           EXIT.
+
        END PROGRAM SAFE-HEX.
