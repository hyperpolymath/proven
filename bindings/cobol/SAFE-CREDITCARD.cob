@@ -0,0 +1,189 @@
+      *> SPDX-License-Identifier: PMPL-1.0
+      *> SPDX-FileCopyrightText: 2025 Hyperpolymath
+      *
+      * Proven SafeCreditCard - Luhn check-digit validation and card
+      * network classification for COBOL
+      *
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SAFE-CREDITCARD.
+       AUTHOR. Hyperpolymath.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      * Working variables
+       01 WS-INDEX                    PIC 9(4).
+       01 WS-INPUT-LEN                PIC 9(4).
+       01 WS-CURRENT-CHAR             PIC X(1).
+       01 WS-DIGIT-COUNT              PIC 9(2) VALUE 0.
+       01 WS-DIGIT-VALUE              PIC 9(2).
+       01 WS-DOUBLED-VALUE            PIC 9(2).
+       01 WS-CHECKSUM                 PIC 9(4) VALUE 0.
+       01 WS-FROM-RIGHT               PIC 9(4).
+
+      * Card number prefix work areas (see CLASSIFY-CARD-NETWORK-WORK)
+       01 WS-PREFIX-1                 PIC 9(1).
+       01 WS-PREFIX-2                 PIC 9(2).
+       01 WS-PREFIX-3                 PIC 9(3).
+       01 WS-PREFIX-4                 PIC 9(4).
+       01 WS-PREFIX-6                 PIC 9(6).
+
+       LINKAGE SECTION.
+       01 LS-CARD-NUMBER              PIC X(19).
+       01 LS-CARD-LENGTH              PIC 9(2).
+       01 LS-RESULT                   PIC 9.
+       01 LS-ERROR-MSG                PIC X(50).
+
+      * Card network classification (see CLASSIFY-CARD-NETWORK):
+      * 0=unknown, 1=Visa, 2=Mastercard, 3=Amex, 4=Discover
+       01 LS-CARD-NETWORK             PIC 9.
+
+       PROCEDURE DIVISION.
+
+      *================================================================
+      * IS-VALID-LUHN: Validate a card/account number's Luhn check
+      * digit
+      * Input:  LS-CARD-NUMBER, LS-CARD-LENGTH
+      * Output: LS-RESULT (1=valid, 0=invalid), LS-ERROR-MSG
+      *================================================================
+       IS-VALID-LUHN SECTION.
+           ENTRY "IS-VALID-LUHN" USING LS-CARD-NUMBER LS-CARD-LENGTH
+                 LS-RESULT LS-ERROR-MSG.
+
+           MOVE 0 TO LS-RESULT
+           INITIALIZE LS-ERROR-MSG
+           MOVE 0 TO WS-CHECKSUM
+           MOVE 0 TO WS-DIGIT-COUNT
+           MOVE LS-CARD-LENGTH TO WS-INPUT-LEN
+
+           IF WS-INPUT-LEN < 2
+              MOVE "Card number too short" TO LS-ERROR-MSG
+              GOBACK
+           END-IF
+
+           IF WS-INPUT-LEN > 19
+              MOVE "Card number too long" TO LS-ERROR-MSG
+              GOBACK
+           END-IF
+
+      *    Walk the digits from the rightmost position, doubling
+      *    every second digit (Luhn algorithm)
+           PERFORM VARYING WS-INDEX FROM WS-INPUT-LEN BY -1
+                   UNTIL WS-INDEX < 1
+
+              MOVE LS-CARD-NUMBER(WS-INDEX:1) TO WS-CURRENT-CHAR
+              IF WS-CURRENT-CHAR < "0" OR WS-CURRENT-CHAR > "9"
+                 MOVE "Non-numeric character in card number"
+                    TO LS-ERROR-MSG
+                 GOBACK
+              END-IF
+
+              ADD 1 TO WS-DIGIT-COUNT
+              COMPUTE WS-DIGIT-VALUE =
+                 FUNCTION ORD(WS-CURRENT-CHAR) - 49
+
+              COMPUTE WS-FROM-RIGHT = WS-INPUT-LEN - WS-INDEX + 1
+              IF FUNCTION MOD(WS-FROM-RIGHT 2) = 0
+                 COMPUTE WS-DOUBLED-VALUE = WS-DIGIT-VALUE * 2
+                 IF WS-DOUBLED-VALUE > 9
+                    SUBTRACT 9 FROM WS-DOUBLED-VALUE
+                 END-IF
+                 ADD WS-DOUBLED-VALUE TO WS-CHECKSUM
+              ELSE
+                 ADD WS-DIGIT-VALUE TO WS-CHECKSUM
+              END-IF
+           END-PERFORM
+
+           IF FUNCTION MOD(WS-CHECKSUM 10) = 0
+              MOVE 1 TO LS-RESULT
+           ELSE
+              MOVE "Luhn checksum failed" TO LS-ERROR-MSG
+           END-IF
+
+           GOBACK.
+
+       IS-VALID-LUHN-EXIT.
+           EXIT.
+
+      *================================================================
+      * CLASSIFY-CARD-NETWORK: Classify a card number by its IIN
+      * (Issuer Identification Number) prefix range
+      * Input:  LS-CARD-NUMBER, LS-CARD-LENGTH
+      * Output: LS-CARD-NETWORK
+      *================================================================
+       CLASSIFY-CARD-NETWORK SECTION.
+           ENTRY "CLASSIFY-CARD-NETWORK" USING LS-CARD-NUMBER
+                 LS-CARD-LENGTH LS-CARD-NETWORK.
+
+           PERFORM CLASSIFY-CARD-NETWORK-WORK
+           GOBACK.
+
+       CLASSIFY-CARD-NETWORK-EXIT.
+           EXIT.
+
+      *================================================================
+      * CLASSIFY-CARD-NETWORK-WORK: Shared IIN range lookup
+      * Input:  LS-CARD-NUMBER, LS-CARD-LENGTH
+      * Output: LS-CARD-NETWORK (0=unknown, 1=Visa, 2=Mastercard,
+      *         3=Amex, 4=Discover)
+      *================================================================
+       CLASSIFY-CARD-NETWORK-WORK SECTION.
+           MOVE 0 TO LS-CARD-NETWORK
+           MOVE 0 TO WS-PREFIX-1 WS-PREFIX-2 WS-PREFIX-3
+           MOVE 0 TO WS-PREFIX-4 WS-PREFIX-6
+
+           IF LS-CARD-LENGTH >= 1
+              MOVE LS-CARD-NUMBER(1:1) TO WS-PREFIX-1
+           END-IF
+           IF LS-CARD-LENGTH >= 2
+              MOVE LS-CARD-NUMBER(1:2) TO WS-PREFIX-2
+           END-IF
+           IF LS-CARD-LENGTH >= 3
+              MOVE LS-CARD-NUMBER(1:3) TO WS-PREFIX-3
+           END-IF
+           IF LS-CARD-LENGTH >= 4
+              MOVE LS-CARD-NUMBER(1:4) TO WS-PREFIX-4
+           END-IF
+           IF LS-CARD-LENGTH >= 6
+              MOVE LS-CARD-NUMBER(1:6) TO WS-PREFIX-6
+           END-IF
+
+           EVALUATE TRUE
+      *       Visa: starts with 4
+              WHEN LS-CARD-LENGTH >= 1 AND WS-PREFIX-1 = 4
+                 MOVE 1 TO LS-CARD-NETWORK
+
+      *       Mastercard: 51-55, or the 2017 range 2221-2720
+              WHEN LS-CARD-LENGTH >= 2
+                   AND WS-PREFIX-2 >= 51 AND WS-PREFIX-2 <= 55
+                 MOVE 2 TO LS-CARD-NETWORK
+              WHEN LS-CARD-LENGTH >= 4
+                   AND WS-PREFIX-4 >= 2221 AND WS-PREFIX-4 <= 2720
+                 MOVE 2 TO LS-CARD-NETWORK
+
+      *       American Express: 34 or 37
+              WHEN LS-CARD-LENGTH >= 2
+                   AND (WS-PREFIX-2 = 34 OR WS-PREFIX-2 = 37)
+                 MOVE 3 TO LS-CARD-NETWORK
+
+      *       Discover: 6011, 622126-622925, 644-649, 65
+              WHEN LS-CARD-LENGTH >= 4 AND WS-PREFIX-4 = 6011
+                 MOVE 4 TO LS-CARD-NETWORK
+              WHEN LS-CARD-LENGTH >= 6
+                   AND WS-PREFIX-6 >= 622126 AND WS-PREFIX-6 <= 622925
+                 MOVE 4 TO LS-CARD-NETWORK
+              WHEN LS-CARD-LENGTH >= 3
+                   AND WS-PREFIX-3 >= 644 AND WS-PREFIX-3 <= 649
+                 MOVE 4 TO LS-CARD-NETWORK
+              WHEN LS-CARD-LENGTH >= 2 AND WS-PREFIX-2 = 65
+                 MOVE 4 TO LS-CARD-NETWORK
+
+              WHEN OTHER
+                 MOVE 0 TO LS-CARD-NETWORK
+           END-EVALUATE.
+
+       CLASSIFY-CARD-NETWORK-WORK-EXIT.
+           EXIT.
+
+       END PROGRAM SAFE-CREDITCARD.
