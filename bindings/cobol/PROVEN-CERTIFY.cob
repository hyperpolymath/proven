@@ -0,0 +1,538 @@
+      *> SPDX-License-Identifier: PMPL-1.0
+      *> SPDX-FileCopyrightText: 2025 Hyperpolymath
+      *
+      * Proven Certify - nightly regression driver for the SAFE-*
+      * suite
+      *
+
+      *================================================================
+      * Runs a fixed deck of known-good/known-bad inputs through a
+      * representative entry point of every SAFE-* module, comparing
+      * each actual result against the expected value read from the
+      * CERTCTL control file. Intended to run once at start-of-day,
+      * before the real batch window opens, so a bad recompile is
+      * caught here instead of showing up as mid-run rejects. Sets
+      * RETURN-CODE to 0 when every check passes, or 8 when any check
+      * fails, so the calling JCL can gate the rest of the day's steps
+      * on this step's condition code.
+      *================================================================
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROVEN-CERTIFY.
+       AUTHOR. Hyperpolymath.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTROL-DECK-FILE ASSIGN TO "CERTCTL"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-CTL-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONTROL-DECK-FILE
+           RECORD CONTAINS 86 CHARACTERS.
+       01  CONTROL-DECK-RECORD.
+           05 CTL-TEST-ID              PIC X(4).
+           05 CTL-ROUTINE              PIC X(30).
+           05 CTL-CHECK-TYPE           PIC X(1).
+              88 CTL-CHECK-NUMERIC     VALUE "N".
+              88 CTL-CHECK-TEXT        VALUE "T".
+           05 CTL-EXPECTED-RESULT      PIC 9.
+           05 CTL-EXPECTED-TEXT        PIC X(50).
+
+       WORKING-STORAGE SECTION.
+
+      * Control-deck read state
+       01 WS-CTL-FILE-STATUS           PIC X(2).
+       01 WS-CTL-EOF                   PIC 9 VALUE 0.
+          88 WS-CTL-AT-EOF             VALUE 1.
+
+      * Overall tally
+       01 WS-PASS-COUNT                PIC 9(4) VALUE 0.
+       01 WS-FAIL-COUNT                PIC 9(4) VALUE 0.
+
+      * Generic actual-result holders, set by each CERT-nnnn paragraph
+      * before PERFORM CHECK-RESULT
+       01 WS-ACTUAL-RESULT             PIC 9.
+       01 WS-ACTUAL-TEXT               PIC X(50).
+
+      *----------------------------------------------------------------
+      * Per-check working fields, one group per SAFE-* module exercised
+      *----------------------------------------------------------------
+       01 WS-B64-STRING                PIC X(2048).
+       01 WS-B64-LENGTH                PIC 9(6).
+       01 WS-B64-URL-SAFE              PIC 9.
+       01 WS-B64-RESULT                PIC 9.
+
+       01 WS-LUHN-CARD                 PIC X(19).
+       01 WS-LUHN-LENGTH               PIC 9(2).
+       01 WS-LUHN-RESULT               PIC 9.
+       01 WS-LUHN-ERROR                PIC X(50).
+
+       01 WS-CT-DATA                   PIC X(4096).
+       01 WS-CT-COMPARE                PIC X(4096).
+       01 WS-CT-LENGTH                 PIC 9(4).
+       01 WS-CT-COMPARE-LENGTH         PIC 9(4).
+       01 WS-CT-RESULT                 PIC 9.
+
+       01 WS-CURR-CODE                 PIC X(3).
+       01 WS-CURR-RESULT               PIC 9.
+
+       01 WS-LEAP-YEAR                 PIC 9(4).
+       01 WS-LEAP-RESULT               PIC 9.
+
+       01 WS-EMAIL-ADDR                PIC X(254).
+       01 WS-EMAIL-LENGTH              PIC 9(4).
+       01 WS-EMAIL-RESULT              PIC 9.
+
+       01 WS-FLT-A                     COMP-2.
+       01 WS-FLT-B                     COMP-2.
+       01 WS-FLT-EPSILON               COMP-2.
+       01 WS-FLT-STATUS                PIC 9.
+
+       01 WS-HEX-STRING                PIC X(2048).
+       01 WS-HEX-LENGTH                PIC 9(6).
+       01 WS-HEX-RESULT                PIC 9.
+
+       01 WS-IBAN-STRING               PIC X(34).
+       01 WS-IBAN-LENGTH               PIC 9(2).
+       01 WS-IBAN-RESULT                PIC 9.
+       01 WS-IBAN-ERROR                PIC X(50).
+
+       01 WS-JSON-STRING               PIC X(32000).
+       01 WS-JSON-LENGTH               PIC 9(6).
+       01 WS-JSON-RESULT               PIC 9.
+       01 WS-JSON-ERROR                PIC X(100).
+       01 WS-JSON-ERROR-POS            PIC 9(6).
+       01 WS-JSON-MAX-DEPTH            PIC 9(3).
+
+       01 WS-MATH-A                    PIC S9(18).
+       01 WS-MATH-B                    PIC S9(18).
+       01 WS-MATH-SUM                  PIC S9(18).
+       01 WS-MATH-STATUS               PIC 9.
+
+       01 WS-PORT-NUMBER               PIC 9(5).
+       01 WS-PORT-RESULT               PIC 9.
+
+       01 WS-PATH-STRING               PIC X(1024).
+       01 WS-PATH-LENGTH               PIC 9(4).
+       01 WS-PATH-RESULT               PIC 9.
+
+       01 WS-PHONE-INPUT               PIC X(30).
+       01 WS-PHONE-LENGTH              PIC 9(2).
+       01 WS-PHONE-RESULT              PIC 9.
+
+       01 WS-HTML-INPUT                PIC X(4096).
+       01 WS-HTML-INPUT-LEN            PIC 9(4).
+       01 WS-HTML-OUTPUT               PIC X(8192).
+       01 WS-HTML-OUTPUT-LEN           PIC 9(4).
+
+       01 WS-URL-STRING                PIC X(2048).
+       01 WS-URL-LENGTH                PIC 9(6).
+       01 WS-URL-RESULT                PIC 9.
+       01 WS-URL-SCHEME-ALLOW-COUNT    PIC 9(2) VALUE 0.
+       01 WS-URL-SCHEME-ALLOWLIST.
+          05 WS-URL-ALLOWED-SCHEME     OCCURS 10 TIMES PIC X(20).
+
+       01 WS-UUID-STRING               PIC X(36).
+       01 WS-UUID-RESULT               PIC 9.
+
+       01 WS-AUD-PROGRAM                PIC X(16).
+       01 WS-AUD-VALIDATOR              PIC X(30).
+       01 WS-AUD-HASH                   PIC X(64).
+       01 WS-AUD-STATUS                 PIC S9(4) COMP.
+       01 WS-AUD-ERROR                  PIC X(80).
+       01 WS-AUD-RESULT                 PIC 9.
+       01 WS-AUD-AUDIT-ERROR            PIC X(50).
+
+      * STATUS-TO-RC call fields (see PROVENH.cpy PROVEN-STATUS-CODES)
+       01 WS-PS-OK                     PIC S9(4) COMP VALUE +0.
+       01 WS-PS-BOUNDS                 PIC S9(4) COMP VALUE -8.
+       01 WS-PS-ALLOC                  PIC S9(4) COMP VALUE -10.
+       01 WS-RC-RESULT                 PIC 9(2).
+
+       PROCEDURE DIVISION.
+
+      *================================================================
+      * MAIN-CONTROL: open the control deck, run every check in
+      * order, report the tally, and set RETURN-CODE for the JCL step
+      *================================================================
+       MAIN-CONTROL SECTION.
+           PERFORM OPEN-CONTROL-DECK
+
+           PERFORM CERT-0010-BASE64
+           PERFORM CERT-0020-CREDITCARD
+           PERFORM CERT-0030-CRYPTO
+           PERFORM CERT-0040-CURRENCY
+           PERFORM CERT-0050-DATETIME
+           PERFORM CERT-0060-EMAIL
+           PERFORM CERT-0070-FLOAT
+           PERFORM CERT-0080-HEX
+           PERFORM CERT-0090-IBAN
+           PERFORM CERT-0100-JSON
+           PERFORM CERT-0110-MATH
+           PERFORM CERT-0120-NETWORK
+           PERFORM CERT-0130-PATH
+           PERFORM CERT-0140-PHONE
+           PERFORM CERT-0150-STRING
+           PERFORM CERT-0160-URL
+           PERFORM CERT-0170-UUID
+           PERFORM CERT-0180-AUDIT
+
+           CLOSE CONTROL-DECK-FILE
+
+           DISPLAY "PROVEN-CERTIFY: " WS-PASS-COUNT " passed, "
+              WS-FAIL-COUNT " failed"
+
+           IF WS-FAIL-COUNT > 0
+              CALL "STATUS-TO-RC" USING WS-PS-BOUNDS WS-RC-RESULT
+           ELSE
+              CALL "STATUS-TO-RC" USING WS-PS-OK WS-RC-RESULT
+           END-IF
+           MOVE WS-RC-RESULT TO RETURN-CODE
+
+           STOP RUN.
+
+       MAIN-CONTROL-EXIT.
+           EXIT.
+
+      *================================================================
+      * OPEN-CONTROL-DECK: open CERTCTL, abending with COND code 16
+      * if the control deck cannot be opened at all - there is no
+      * meaningful certification run without it
+      *================================================================
+       OPEN-CONTROL-DECK SECTION.
+           OPEN INPUT CONTROL-DECK-FILE
+
+           IF WS-CTL-FILE-STATUS NOT = "00"
+              DISPLAY "PROVEN-CERTIFY: cannot open CERTCTL, status="
+                 WS-CTL-FILE-STATUS
+              CALL "STATUS-TO-RC" USING WS-PS-ALLOC WS-RC-RESULT
+              MOVE WS-RC-RESULT TO RETURN-CODE
+              STOP RUN
+           END-IF.
+
+       OPEN-CONTROL-DECK-EXIT.
+           EXIT.
+
+      *================================================================
+      * READ-CONTROL-RECORD: read the next control-deck line into
+      * CONTROL-DECK-RECORD, setting WS-CTL-AT-EOF at end of file
+      *================================================================
+       READ-CONTROL-RECORD SECTION.
+           READ CONTROL-DECK-FILE
+              AT END
+                 MOVE 1 TO WS-CTL-EOF
+              NOT AT END
+                 MOVE 0 TO WS-CTL-EOF
+           END-READ.
+
+       READ-CONTROL-RECORD-EXIT.
+           EXIT.
+
+      *================================================================
+      * CHECK-RESULT: compare WS-ACTUAL-RESULT (or WS-ACTUAL-TEXT, for
+      * a text-comparison line) against the current control record,
+      * tallying WS-PASS-COUNT/WS-FAIL-COUNT and displaying a
+      * diagnostic line for any mismatch or out-of-sequence test ID
+      *================================================================
+       CHECK-RESULT SECTION.
+           PERFORM READ-CONTROL-RECORD
+
+           IF WS-CTL-AT-EOF
+              DISPLAY "PROVEN-CERTIFY: control deck ended early"
+              ADD 1 TO WS-FAIL-COUNT
+              GO TO CHECK-RESULT-EXIT
+           END-IF
+
+           IF CTL-CHECK-TEXT
+              IF WS-ACTUAL-TEXT = CTL-EXPECTED-TEXT
+                 ADD 1 TO WS-PASS-COUNT
+              ELSE
+                 ADD 1 TO WS-FAIL-COUNT
+                 DISPLAY "FAIL " CTL-TEST-ID " " CTL-ROUTINE
+                    " expected=[" CTL-EXPECTED-TEXT "] actual=["
+                    WS-ACTUAL-TEXT "]"
+              END-IF
+           ELSE
+              IF WS-ACTUAL-RESULT = CTL-EXPECTED-RESULT
+                 ADD 1 TO WS-PASS-COUNT
+              ELSE
+                 ADD 1 TO WS-FAIL-COUNT
+                 DISPLAY "FAIL " CTL-TEST-ID " " CTL-ROUTINE
+                    " expected=" CTL-EXPECTED-RESULT " actual="
+                    WS-ACTUAL-RESULT
+              END-IF
+           END-IF.
+
+       CHECK-RESULT-EXIT.
+           EXIT.
+
+      *================================================================
+      * CERT-0010-BASE64: known-good Base64 string
+      *================================================================
+       CERT-0010-BASE64 SECTION.
+           MOVE "SGVsbG8h" TO WS-B64-STRING
+           MOVE 8 TO WS-B64-LENGTH
+           MOVE 0 TO WS-B64-URL-SAFE
+           CALL "IS-VALID-BASE64" USING WS-B64-STRING WS-B64-LENGTH
+               WS-B64-URL-SAFE WS-B64-RESULT
+           MOVE WS-B64-RESULT TO WS-ACTUAL-RESULT
+           PERFORM CHECK-RESULT.
+
+       CERT-0010-BASE64-EXIT.
+           EXIT.
+
+      *================================================================
+      * CERT-0020-CREDITCARD: known-good Visa test number (Luhn valid)
+      *================================================================
+       CERT-0020-CREDITCARD SECTION.
+           MOVE "4532015112830366" TO WS-LUHN-CARD
+           MOVE 16 TO WS-LUHN-LENGTH
+           CALL "IS-VALID-LUHN" USING WS-LUHN-CARD WS-LUHN-LENGTH
+               WS-LUHN-RESULT WS-LUHN-ERROR
+           MOVE WS-LUHN-RESULT TO WS-ACTUAL-RESULT
+           PERFORM CHECK-RESULT.
+
+       CERT-0020-CREDITCARD-EXIT.
+           EXIT.
+
+      *================================================================
+      * CERT-0030-CRYPTO: two identical byte strings must compare equal
+      *================================================================
+       CERT-0030-CRYPTO SECTION.
+           MOVE SPACES TO WS-CT-DATA WS-CT-COMPARE
+           MOVE "ABC" TO WS-CT-DATA
+           MOVE "ABC" TO WS-CT-COMPARE
+           MOVE 3 TO WS-CT-LENGTH
+           MOVE 3 TO WS-CT-COMPARE-LENGTH
+           CALL "CONSTANT-TIME-EQUALS" USING WS-CT-DATA WS-CT-COMPARE
+               WS-CT-LENGTH WS-CT-COMPARE-LENGTH WS-CT-RESULT
+           MOVE WS-CT-RESULT TO WS-ACTUAL-RESULT
+           PERFORM CHECK-RESULT.
+
+       CERT-0030-CRYPTO-EXIT.
+           EXIT.
+
+      *================================================================
+      * CERT-0040-CURRENCY: USD must be a known currency code
+      *================================================================
+       CERT-0040-CURRENCY SECTION.
+           MOVE "USD" TO WS-CURR-CODE
+           CALL "IS-VALID-CURRENCY" USING WS-CURR-CODE WS-CURR-RESULT
+           MOVE WS-CURR-RESULT TO WS-ACTUAL-RESULT
+           PERFORM CHECK-RESULT.
+
+       CERT-0040-CURRENCY-EXIT.
+           EXIT.
+
+      *================================================================
+      * CERT-0050-DATETIME: 2024 is a leap year
+      *================================================================
+       CERT-0050-DATETIME SECTION.
+           MOVE 2024 TO WS-LEAP-YEAR
+           CALL "IS-LEAP-YEAR" USING WS-LEAP-YEAR WS-LEAP-RESULT
+           MOVE WS-LEAP-RESULT TO WS-ACTUAL-RESULT
+           PERFORM CHECK-RESULT.
+
+       CERT-0050-DATETIME-EXIT.
+           EXIT.
+
+      *================================================================
+      * CERT-0060-EMAIL: a plain well-formed address must validate
+      *================================================================
+       CERT-0060-EMAIL SECTION.
+           MOVE SPACES TO WS-EMAIL-ADDR
+           MOVE "user@example.com" TO WS-EMAIL-ADDR
+           MOVE 17 TO WS-EMAIL-LENGTH
+           CALL "IS-VALID-EMAIL" USING WS-EMAIL-ADDR WS-EMAIL-LENGTH
+               WS-EMAIL-RESULT
+           MOVE WS-EMAIL-RESULT TO WS-ACTUAL-RESULT
+           PERFORM CHECK-RESULT.
+
+       CERT-0060-EMAIL-EXIT.
+           EXIT.
+
+      *================================================================
+      * CERT-0070-FLOAT: 1.5 must equal 1.5 within a small epsilon
+      *================================================================
+       CERT-0070-FLOAT SECTION.
+           MOVE 1.5 TO WS-FLT-A
+           MOVE 1.5 TO WS-FLT-B
+           MOVE 0.0001 TO WS-FLT-EPSILON
+           CALL "FLOAT-EQUALS" USING WS-FLT-A WS-FLT-B WS-FLT-EPSILON
+               WS-FLT-STATUS
+           MOVE WS-FLT-STATUS TO WS-ACTUAL-RESULT
+           PERFORM CHECK-RESULT.
+
+       CERT-0070-FLOAT-EXIT.
+           EXIT.
+
+      *================================================================
+      * CERT-0080-HEX: a well-formed hex string must validate
+      *================================================================
+       CERT-0080-HEX SECTION.
+           MOVE SPACES TO WS-HEX-STRING
+           MOVE "DEADBEEF" TO WS-HEX-STRING
+           MOVE 8 TO WS-HEX-LENGTH
+           CALL "IS-VALID-HEX-STRING" USING WS-HEX-STRING
+               WS-HEX-LENGTH WS-HEX-RESULT
+           MOVE WS-HEX-RESULT TO WS-ACTUAL-RESULT
+           PERFORM CHECK-RESULT.
+
+       CERT-0080-HEX-EXIT.
+           EXIT.
+
+      *================================================================
+      * CERT-0090-IBAN: a known-good published GB IBAN test vector
+      *================================================================
+       CERT-0090-IBAN SECTION.
+           MOVE SPACES TO WS-IBAN-STRING
+           MOVE "GB29NWBK60161331926819" TO WS-IBAN-STRING
+           MOVE 22 TO WS-IBAN-LENGTH
+           CALL "IS-VALID-IBAN" USING WS-IBAN-STRING WS-IBAN-LENGTH
+               WS-IBAN-RESULT WS-IBAN-ERROR
+           MOVE WS-IBAN-RESULT TO WS-ACTUAL-RESULT
+           PERFORM CHECK-RESULT.
+
+       CERT-0090-IBAN-EXIT.
+           EXIT.
+
+      *================================================================
+      * CERT-0100-JSON: a minimal well-formed JSON object
+      *================================================================
+       CERT-0100-JSON SECTION.
+           MOVE SPACES TO WS-JSON-STRING
+           MOVE "{}" TO WS-JSON-STRING
+           MOVE 2 TO WS-JSON-LENGTH
+           MOVE 0 TO WS-JSON-MAX-DEPTH
+           CALL "VALIDATE-JSON" USING WS-JSON-STRING WS-JSON-LENGTH
+               WS-JSON-RESULT WS-JSON-ERROR WS-JSON-ERROR-POS
+               WS-JSON-MAX-DEPTH
+           MOVE WS-JSON-RESULT TO WS-ACTUAL-RESULT
+           PERFORM CHECK-RESULT.
+
+       CERT-0100-JSON-EXIT.
+           EXIT.
+
+      *================================================================
+      * CERT-0110-MATH: 2 + 3 must equal 5, no overflow
+      *================================================================
+       CERT-0110-MATH SECTION.
+           MOVE 2 TO WS-MATH-A
+           MOVE 3 TO WS-MATH-B
+           CALL "SAFE-ADD" USING WS-MATH-A WS-MATH-B WS-MATH-SUM
+               WS-MATH-STATUS
+           MOVE WS-MATH-SUM TO WS-ACTUAL-RESULT
+           PERFORM CHECK-RESULT.
+
+       CERT-0110-MATH-EXIT.
+           EXIT.
+
+      *================================================================
+      * CERT-0120-NETWORK: port 8080 is within the valid port range
+      *================================================================
+       CERT-0120-NETWORK SECTION.
+           MOVE 8080 TO WS-PORT-NUMBER
+           CALL "IS-VALID-PORT" USING WS-PORT-NUMBER WS-PORT-RESULT
+           MOVE WS-PORT-RESULT TO WS-ACTUAL-RESULT
+           PERFORM CHECK-RESULT.
+
+       CERT-0120-NETWORK-EXIT.
+           EXIT.
+
+      *================================================================
+      * CERT-0130-PATH: a directory-traversal path must be detected
+      *================================================================
+       CERT-0130-PATH SECTION.
+           MOVE SPACES TO WS-PATH-STRING
+           MOVE "../etc/passwd" TO WS-PATH-STRING
+           MOVE 13 TO WS-PATH-LENGTH
+           CALL "HAS-TRAVERSAL" USING WS-PATH-STRING WS-PATH-LENGTH
+               WS-PATH-RESULT
+           MOVE WS-PATH-RESULT TO WS-ACTUAL-RESULT
+           PERFORM CHECK-RESULT.
+
+       CERT-0130-PATH-EXIT.
+           EXIT.
+
+      *================================================================
+      * CERT-0140-PHONE: a plain 10-digit US-shaped number
+      *================================================================
+       CERT-0140-PHONE SECTION.
+           MOVE SPACES TO WS-PHONE-INPUT
+           MOVE "2025551234" TO WS-PHONE-INPUT
+           MOVE 10 TO WS-PHONE-LENGTH
+           CALL "IS-VALID-PHONE" USING WS-PHONE-INPUT WS-PHONE-LENGTH
+               WS-PHONE-RESULT
+           MOVE WS-PHONE-RESULT TO WS-ACTUAL-RESULT
+           PERFORM CHECK-RESULT.
+
+       CERT-0140-PHONE-EXIT.
+           EXIT.
+
+      *================================================================
+      * CERT-0150-STRING: "<b>" must escape to the expected entities
+      *================================================================
+       CERT-0150-STRING SECTION.
+           MOVE SPACES TO WS-HTML-INPUT WS-HTML-OUTPUT
+           MOVE "<b>" TO WS-HTML-INPUT
+           MOVE 3 TO WS-HTML-INPUT-LEN
+           CALL "ESCAPE-HTML" USING WS-HTML-INPUT WS-HTML-INPUT-LEN
+               WS-HTML-OUTPUT WS-HTML-OUTPUT-LEN
+           MOVE SPACES TO WS-ACTUAL-TEXT
+           MOVE WS-HTML-OUTPUT(1:WS-HTML-OUTPUT-LEN) TO WS-ACTUAL-TEXT
+           PERFORM CHECK-RESULT.
+
+       CERT-0150-STRING-EXIT.
+           EXIT.
+
+      *================================================================
+      * CERT-0160-URL: a plain https URL must validate
+      *================================================================
+       CERT-0160-URL SECTION.
+           MOVE SPACES TO WS-URL-STRING
+           MOVE "https://example.com/" TO WS-URL-STRING
+           MOVE 20 TO WS-URL-LENGTH
+           CALL "IS-VALID-URL" USING WS-URL-STRING WS-URL-LENGTH
+               WS-URL-SCHEME-ALLOW-COUNT WS-URL-SCHEME-ALLOWLIST
+               WS-URL-RESULT
+           MOVE WS-URL-RESULT TO WS-ACTUAL-RESULT
+           PERFORM CHECK-RESULT.
+
+       CERT-0160-URL-EXIT.
+           EXIT.
+
+      *================================================================
+      * CERT-0170-UUID: the all-zero UUID must be recognized as nil
+      *================================================================
+       CERT-0170-UUID SECTION.
+           MOVE "00000000-0000-0000-0000-000000000000"
+              TO WS-UUID-STRING
+           CALL "IS-NIL-UUID" USING WS-UUID-STRING WS-UUID-RESULT
+           MOVE WS-UUID-RESULT TO WS-ACTUAL-RESULT
+           PERFORM CHECK-RESULT.
+
+       CERT-0170-UUID-EXIT.
+           EXIT.
+
+      *================================================================
+      * CERT-0180-AUDIT: the shared audit writer must accept a record
+      *================================================================
+       CERT-0180-AUDIT SECTION.
+           MOVE "PROVEN-CERTIFY" TO WS-AUD-PROGRAM
+           MOVE "PROVEN-CERTIFY-SELFTEST" TO WS-AUD-VALIDATOR
+           MOVE SPACES TO WS-AUD-HASH
+           MOVE 0 TO WS-AUD-STATUS
+           MOVE SPACES TO WS-AUD-ERROR
+           CALL "AUDIT-WRITE" USING WS-AUD-PROGRAM WS-AUD-VALIDATOR
+               WS-AUD-HASH WS-AUD-STATUS WS-AUD-ERROR WS-AUD-RESULT
+               WS-AUD-AUDIT-ERROR
+           MOVE WS-AUD-RESULT TO WS-ACTUAL-RESULT
+           PERFORM CHECK-RESULT.
+
+       CERT-0180-AUDIT-EXIT.
+           EXIT.
+
+       END PROGRAM PROVEN-CERTIFY.
