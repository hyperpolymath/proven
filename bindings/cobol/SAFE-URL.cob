@@ -32,10 +32,37 @@
           05 WS-QUERY-END             PIC 9(6) VALUE 0.
           05 WS-FRAGMENT-START        PIC 9(6) VALUE 0.
 
+      * Userinfo ("user:pass@") scan work areas - the authority
+      * component of a URL is [userinfo "@"] host [":" port], and a
+      * URL can carry more than one "@" before the real host (e.g.
+      * a phishing link built as http://real-site.com@evil.com/), so
+      * these track the LAST "@" found rather than the first
+       01 WS-AT-POS                   PIC 9(6) VALUE 0.
+       01 WS-USERINFO-LEN             PIC 9(4).
+
+      * GET-URL-ORIGIN default-port canonicalization work areas
+       01 WS-ORIGIN-SCHEME            PIC X(20).
+       01 WS-ORIGIN-HOST-END          PIC 9(6).
+       01 WS-ORIGIN-PORT              PIC 9(5).
+       01 WS-ORIGIN-DEFAULT-PORT      PIC 9(5).
+
       * Valid scheme characters
        01 WS-SCHEME-CHARS             PIC X(38)
           VALUE "abcdefghijklmnopqrstuvwxyz0123456789+-".
 
+      * IS-VALID-URL scheme-allowlist work areas
+       01 WS-URL-SCHEME               PIC X(20).
+       01 WS-SCHEME-END-POS           PIC 9(6).
+       01 WS-ALLOWLIST-INDEX          PIC 9(2).
+
+      * Default scheme allowlist, used when the caller passes an empty
+      * allowlist (LS-SCHEME-ALLOWLIST-COUNT = 0)
+       01 WS-DEFAULT-SCHEME-LIST.
+          05 FILLER                   PIC X(20) VALUE "http".
+          05 FILLER                   PIC X(20) VALUE "https".
+       01 WS-DEFAULT-SCHEME-TABLE REDEFINES WS-DEFAULT-SCHEME-LIST.
+          05 WS-DEFAULT-SCHEME        OCCURS 2 TIMES PIC X(20).
+
       * Percent-encoding work areas
        01 WS-HEX-PAIR                 PIC X(2).
        01 WS-DECODED-BYTE             PIC 9(3).
@@ -46,7 +73,17 @@
 
       * Unreserved characters (RFC 3986)
        01 WS-UNRESERVED               PIC X(66) VALUE
-          "ABCDEFGHIJKLMNOPQRSTUVWXYZabcdefghijklmnopqrstuvwxyz0123456789-._~".
+          "ABCDEFGHIJKLMNOPQRSTUVWXYZabcdefghijklmnopqrstuvwxyz012345678
+      -    "9-._~".
+
+      * Query-string parsing work areas
+       01 WS-QUERY-LEN                PIC 9(6).
+       01 WS-PAIR-START               PIC 9(6).
+       01 WS-PAIR-END                 PIC 9(6).
+       01 WS-PAIR-LEN                 PIC 9(6).
+       01 WS-EQ-POS                   PIC 9(6).
+       01 WS-NAME-LEN                 PIC 9(4).
+       01 WS-VALUE-LEN                PIC 9(4).
 
        LINKAGE SECTION.
        01 LS-URL-STRING               PIC X(2048).
@@ -63,6 +100,19 @@
        01 LS-OUTPUT-LENGTH            PIC 9(6).
        01 LS-INPUT-STRING             PIC X(2048).
        01 LS-INPUT-LENGTH             PIC 9(6).
+       01 LS-QUERY-PAIR-COUNT         PIC 9(2).
+       01 LS-QUERY-PAIRS.
+          05 LS-QUERY-PAIR OCCURS 20 TIMES.
+             10 LS-QUERY-NAME         PIC X(64).
+             10 LS-QUERY-VALUE        PIC X(256).
+       01 LS-USERINFO                 PIC X(128).
+       01 LS-HAS-USERINFO             PIC 9.
+          88 LS-URL-HAS-USERINFO      VALUE 1.
+       01 LS-PORT-WAS-EXPLICIT        PIC 9.
+          88 LS-PORT-EXPLICIT         VALUE 1.
+       01 LS-SCHEME-ALLOWLIST-COUNT   PIC 9(2).
+       01 LS-SCHEME-ALLOWLIST.
+          05 LS-ALLOWED-SCHEME        OCCURS 10 TIMES PIC X(20).
 
        PROCEDURE DIVISION.
 
@@ -75,7 +125,8 @@
        PARSE-URL SECTION.
            ENTRY "PARSE-URL" USING LS-URL-STRING LS-URL-LENGTH
                  LS-SCHEME LS-HOST LS-PORT LS-PATH LS-QUERY
-                 LS-FRAGMENT LS-RESULT LS-ERROR-MSG.
+                 LS-FRAGMENT LS-RESULT LS-ERROR-MSG LS-USERINFO
+                 LS-HAS-USERINFO LS-PORT-WAS-EXPLICIT.
 
            MOVE 0 TO LS-RESULT
            INITIALIZE LS-SCHEME
@@ -85,6 +136,9 @@
            INITIALIZE LS-QUERY
            INITIALIZE LS-FRAGMENT
            INITIALIZE LS-ERROR-MSG
+           INITIALIZE LS-USERINFO
+           MOVE 0 TO LS-HAS-USERINFO
+           MOVE 0 TO LS-PORT-WAS-EXPLICIT
            INITIALIZE WS-URL-POSITIONS
            MOVE LS-URL-LENGTH TO WS-INPUT-LEN
 
@@ -132,6 +186,29 @@
               ADD 1 TO WS-INDEX
            END-PERFORM
 
+      *    Check for userinfo (user:pass@host) - scan the whole
+      *    authority for "@" and keep the LAST one found, since the
+      *    real host follows the final "@" (an earlier "@" is just
+      *    part of the userinfo text, and can be used to disguise
+      *    the true host in a phishing link)
+           MOVE 0 TO WS-AT-POS
+           PERFORM VARYING WS-INDEX FROM WS-HOST-START BY 1
+                   UNTIL WS-INDEX > WS-HOST-END
+              IF LS-URL-STRING(WS-INDEX:1) = "@"
+                 MOVE WS-INDEX TO WS-AT-POS
+              END-IF
+           END-PERFORM
+
+           IF WS-AT-POS > 0
+              MOVE 1 TO LS-HAS-USERINFO
+              COMPUTE WS-USERINFO-LEN = WS-AT-POS - WS-HOST-START
+              IF WS-USERINFO-LEN > 0 AND WS-USERINFO-LEN <= 128
+                 MOVE LS-URL-STRING(WS-HOST-START:WS-USERINFO-LEN)
+                    TO LS-USERINFO
+              END-IF
+              COMPUTE WS-HOST-START = WS-AT-POS + 1
+           END-IF
+
       *    Check for port in host (host:port)
            MOVE WS-HOST-START TO WS-INDEX
            MOVE 0 TO WS-PORT-START
@@ -156,6 +233,7 @@
 
       *    Extract port if present
            IF WS-PORT-START > 0
+              MOVE 1 TO LS-PORT-WAS-EXPLICIT
               MOVE 0 TO LS-PORT
               MOVE WS-PORT-START TO WS-INDEX
               PERFORM UNTIL WS-INDEX > WS-INPUT-LEN
@@ -240,13 +318,111 @@
        PARSE-URL-EXIT.
            EXIT.
 
+      *================================================================
+      * PARSE-QUERY-STRING: Split a query string into name/value pairs
+      * Input:  LS-QUERY (as returned by PARSE-URL)
+      * Output: LS-QUERY-PAIR-COUNT, LS-QUERY-PAIRS, LS-RESULT,
+      *         LS-ERROR-MSG
+      *================================================================
+       PARSE-QUERY-STRING SECTION.
+           ENTRY "PARSE-QUERY-STRING" USING LS-QUERY
+                 LS-QUERY-PAIR-COUNT LS-QUERY-PAIRS LS-RESULT
+                 LS-ERROR-MSG.
+
+           MOVE 0 TO LS-RESULT
+           MOVE 0 TO LS-QUERY-PAIR-COUNT
+           INITIALIZE LS-QUERY-PAIRS
+           INITIALIZE LS-ERROR-MSG
+
+           COMPUTE WS-QUERY-LEN =
+              FUNCTION LENGTH(FUNCTION TRIM(LS-QUERY))
+
+           IF WS-QUERY-LEN = 0
+              MOVE "Query string is empty" TO LS-ERROR-MSG
+              GOBACK
+           END-IF
+
+           MOVE 1 TO WS-PAIR-START
+           PERFORM UNTIL WS-PAIR-START > WS-QUERY-LEN
+              OR LS-QUERY-PAIR-COUNT >= 20
+
+              MOVE WS-QUERY-LEN TO WS-PAIR-END
+              PERFORM VARYING WS-INDEX FROM WS-PAIR-START BY 1
+                      UNTIL WS-INDEX > WS-QUERY-LEN
+                 IF LS-QUERY(WS-INDEX:1) = "&"
+                    COMPUTE WS-PAIR-END = WS-INDEX - 1
+                    EXIT PERFORM
+                 END-IF
+              END-PERFORM
+
+              COMPUTE WS-PAIR-LEN = WS-PAIR-END - WS-PAIR-START + 1
+              IF WS-PAIR-LEN > 0
+                 PERFORM SPLIT-ONE-QUERY-PAIR
+              END-IF
+
+              COMPUTE WS-PAIR-START = WS-PAIR-END + 2
+           END-PERFORM
+
+           MOVE 1 TO LS-RESULT
+           GOBACK.
+
+       PARSE-QUERY-STRING-EXIT.
+           EXIT.
+
+      *================================================================
+      * SPLIT-ONE-QUERY-PAIR: Split one WS-PAIR-START:WS-PAIR-END
+      * slice of LS-QUERY on "=" into the next LS-QUERY-PAIR entry
+      *================================================================
+       SPLIT-ONE-QUERY-PAIR SECTION.
+           MOVE 0 TO WS-EQ-POS
+           PERFORM VARYING WS-INDEX FROM WS-PAIR-START BY 1
+                   UNTIL WS-INDEX > WS-PAIR-END
+              IF LS-QUERY(WS-INDEX:1) = "="
+                 MOVE WS-INDEX TO WS-EQ-POS
+                 EXIT PERFORM
+              END-IF
+           END-PERFORM
+
+           ADD 1 TO LS-QUERY-PAIR-COUNT
+
+           IF WS-EQ-POS > 0
+              COMPUTE WS-NAME-LEN = WS-EQ-POS - WS-PAIR-START
+              COMPUTE WS-VALUE-LEN = WS-PAIR-END - WS-EQ-POS
+              IF WS-NAME-LEN > 0 AND WS-NAME-LEN <= 64
+                 MOVE LS-QUERY(WS-PAIR-START:WS-NAME-LEN)
+                    TO LS-QUERY-NAME(LS-QUERY-PAIR-COUNT)
+              END-IF
+              IF WS-VALUE-LEN > 0 AND WS-VALUE-LEN <= 256
+                 MOVE LS-QUERY(WS-EQ-POS + 1:WS-VALUE-LEN)
+                    TO LS-QUERY-VALUE(LS-QUERY-PAIR-COUNT)
+              END-IF
+           ELSE
+              COMPUTE WS-NAME-LEN = WS-PAIR-END - WS-PAIR-START + 1
+              IF WS-NAME-LEN > 0 AND WS-NAME-LEN <= 64
+                 MOVE LS-QUERY(WS-PAIR-START:WS-NAME-LEN)
+                    TO LS-QUERY-NAME(LS-QUERY-PAIR-COUNT)
+              END-IF
+           END-IF.
+
+       SPLIT-ONE-QUERY-PAIR-EXIT.
+           EXIT.
+
       *================================================================
       * IS-VALID-URL: Check if URL is syntactically valid
       * Input:  LS-URL-STRING, LS-URL-LENGTH
       * Output: LS-RESULT (1=valid, 0=invalid)
+      *================================================================
+      *================================================================
+      * IS-VALID-URL: Check whether a string is a well-formed URL with
+      * an acceptable scheme
+      * Input:  LS-URL-STRING, LS-URL-LENGTH, LS-SCHEME-ALLOWLIST-COUNT,
+      *         LS-SCHEME-ALLOWLIST - when LS-SCHEME-ALLOWLIST-COUNT is
+      *         0, the allowlist defaults to http/https
+      * Output: LS-RESULT
       *================================================================
        IS-VALID-URL SECTION.
            ENTRY "IS-VALID-URL" USING LS-URL-STRING LS-URL-LENGTH
+                 LS-SCHEME-ALLOWLIST-COUNT LS-SCHEME-ALLOWLIST
                  LS-RESULT.
 
            MOVE 0 TO LS-RESULT
@@ -271,8 +447,49 @@
               GOBACK
            END-IF
 
+      *    Extract and lower-case the scheme, then check it against
+      *    the allowlist (or the http/https default when the caller
+      *    passed an empty allowlist)
+           MOVE WS-INDEX TO WS-SCHEME-END-POS
+           COMPUTE WS-TEMP-VALUE = WS-SCHEME-END-POS - 1
+           IF WS-TEMP-VALUE < 1 OR WS-TEMP-VALUE > 20
+              GOBACK
+           END-IF
+
+           MOVE SPACES TO WS-URL-SCHEME
+           MOVE LS-URL-STRING(1:WS-TEMP-VALUE) TO WS-URL-SCHEME
+           INSPECT WS-URL-SCHEME
+              CONVERTING "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+              TO "abcdefghijklmnopqrstuvwxyz"
+
+           MOVE 0 TO WS-FOUND
+           IF LS-SCHEME-ALLOWLIST-COUNT = 0
+              PERFORM VARYING WS-ALLOWLIST-INDEX FROM 1 BY 1
+                      UNTIL WS-ALLOWLIST-INDEX > 2
+                 IF WS-URL-SCHEME =
+                    WS-DEFAULT-SCHEME(WS-ALLOWLIST-INDEX)
+                    MOVE 1 TO WS-FOUND
+                    EXIT PERFORM
+                 END-IF
+              END-PERFORM
+           ELSE
+              PERFORM VARYING WS-ALLOWLIST-INDEX FROM 1 BY 1
+                      UNTIL WS-ALLOWLIST-INDEX >
+                            LS-SCHEME-ALLOWLIST-COUNT
+                 IF WS-URL-SCHEME =
+                    LS-ALLOWED-SCHEME(WS-ALLOWLIST-INDEX)
+                    MOVE 1 TO WS-FOUND
+                    EXIT PERFORM
+                 END-IF
+              END-PERFORM
+           END-IF
+
+           IF WS-FOUND = 0
+              GOBACK
+           END-IF
+
       *    Must have host after scheme
-           COMPUTE WS-HOST-START = WS-INDEX + 3
+           COMPUTE WS-HOST-START = WS-SCHEME-END-POS + 3
            IF WS-HOST-START >= WS-INPUT-LEN
               GOBACK
            END-IF
@@ -481,15 +698,75 @@
            ENTRY "NORMALIZE-URL" USING LS-URL-STRING LS-URL-LENGTH
                  LS-OUTPUT-STRING LS-OUTPUT-LENGTH LS-RESULT.
 
-           MOVE 1 TO LS-RESULT
+      *    Per RFC 3986 the scheme and host are case-insensitive and
+      *    are normalized to lowercase; the path, query, and
+      *    fragment are NOT - they can be genuinely case-sensitive
+      *    (e.g. a path segment or query value), so only the scheme
+      *    and host(:port) get lower-cased here, everything else is
+      *    copied through untouched
+           MOVE 0 TO LS-RESULT
            MOVE LS-URL-STRING TO LS-OUTPUT-STRING
            MOVE LS-URL-LENGTH TO LS-OUTPUT-LENGTH
+           MOVE 0 TO WS-SCHEME-END
+
+           PERFORM VARYING WS-INDEX FROM 1 BY 1
+                   UNTIL WS-INDEX > LS-OUTPUT-LENGTH
+                      OR WS-SCHEME-END > 0
+              IF LS-OUTPUT-STRING(WS-INDEX:3) = "://"
+                 MOVE WS-INDEX TO WS-SCHEME-END
+              END-IF
+           END-PERFORM
+
+           IF WS-SCHEME-END = 0
+              GOBACK
+           END-IF
 
-      *    Lowercase the scheme and host
-           INSPECT LS-OUTPUT-STRING(1:LS-OUTPUT-LENGTH)
+      *    Lowercase the scheme (the "://" separator has no letters
+      *    to convert, so including it in the range is harmless)
+           COMPUTE WS-TEMP-VALUE = WS-SCHEME-END + 2
+           INSPECT LS-OUTPUT-STRING(1:WS-TEMP-VALUE)
               CONVERTING "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
               TO "abcdefghijklmnopqrstuvwxyz"
 
+      *    Find the end of the authority (host[:port]) - up to the
+      *    first "/", "?", or "#", or the end of the string
+           COMPUTE WS-HOST-START = WS-SCHEME-END + 3
+           MOVE LS-OUTPUT-LENGTH TO WS-HOST-END
+
+           PERFORM VARYING WS-INDEX FROM WS-HOST-START BY 1
+                   UNTIL WS-INDEX > LS-OUTPUT-LENGTH
+              IF LS-OUTPUT-STRING(WS-INDEX:1) = "/"
+                 OR LS-OUTPUT-STRING(WS-INDEX:1) = "?"
+                 OR LS-OUTPUT-STRING(WS-INDEX:1) = "#"
+                 COMPUTE WS-HOST-END = WS-INDEX - 1
+                 EXIT PERFORM
+              END-IF
+           END-PERFORM
+
+      *    Skip past any userinfo (user:pass@) - only host[:port] is
+      *    case-insensitive, a userinfo component is not, so it is
+      *    left exactly as the caller wrote it. As with PARSE-URL,
+      *    keep the LAST "@" found in the authority
+           MOVE 0 TO WS-AT-POS
+           PERFORM VARYING WS-INDEX FROM WS-HOST-START BY 1
+                   UNTIL WS-INDEX > WS-HOST-END
+              IF LS-OUTPUT-STRING(WS-INDEX:1) = "@"
+                 MOVE WS-INDEX TO WS-AT-POS
+              END-IF
+           END-PERFORM
+
+           IF WS-AT-POS > 0
+              COMPUTE WS-HOST-START = WS-AT-POS + 1
+           END-IF
+
+           IF WS-HOST-END >= WS-HOST-START
+              COMPUTE WS-TEMP-VALUE = WS-HOST-END - WS-HOST-START + 1
+              INSPECT LS-OUTPUT-STRING(WS-HOST-START:WS-TEMP-VALUE)
+                 CONVERTING "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+                 TO "abcdefghijklmnopqrstuvwxyz"
+           END-IF
+
+           MOVE 1 TO LS-RESULT
            GOBACK.
 
        NORMALIZE-URL-EXIT.
@@ -522,6 +799,17 @@
               GOBACK
            END-IF
 
+      *    Extract and lower-case the scheme, to look up its
+      *    default port below
+           MOVE SPACES TO WS-ORIGIN-SCHEME
+           COMPUTE WS-TEMP-VALUE = WS-SCHEME-END - 1
+           IF WS-TEMP-VALUE > 0 AND WS-TEMP-VALUE <= 20
+              MOVE LS-URL-STRING(1:WS-TEMP-VALUE) TO WS-ORIGIN-SCHEME
+              INSPECT WS-ORIGIN-SCHEME
+                 CONVERTING "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+                 TO "abcdefghijklmnopqrstuvwxyz"
+           END-IF
+
       *    Find host end (first / after ://)
            COMPUTE WS-HOST-START = WS-SCHEME-END + 3
            MOVE WS-INPUT-LEN TO WS-HOST-END
@@ -534,15 +822,90 @@
               END-IF
            END-PERFORM
 
-      *    Copy scheme://host:port
-           COMPUTE WS-TEMP-VALUE = WS-HOST-END
+      *    Strip any userinfo (user:pass@) - the origin is the real
+      *    host after the LAST "@", never the displayed text an
+      *    attacker put in front of it
+           MOVE 0 TO WS-AT-POS
+           PERFORM VARYING WS-INDEX FROM WS-HOST-START BY 1
+                   UNTIL WS-INDEX > WS-HOST-END
+              IF LS-URL-STRING(WS-INDEX:1) = "@"
+                 MOVE WS-INDEX TO WS-AT-POS
+              END-IF
+           END-PERFORM
+           IF WS-AT-POS > 0
+              COMPUTE WS-HOST-START = WS-AT-POS + 1
+           END-IF
+
+      *    Split host and port
+           MOVE WS-HOST-END TO WS-ORIGIN-HOST-END
+           MOVE 0 TO WS-PORT-START
+           PERFORM VARYING WS-INDEX FROM WS-HOST-START BY 1
+                   UNTIL WS-INDEX > WS-HOST-END
+              IF LS-URL-STRING(WS-INDEX:1) = ":"
+                 COMPUTE WS-PORT-START = WS-INDEX + 1
+                 COMPUTE WS-ORIGIN-HOST-END = WS-INDEX - 1
+                 EXIT PERFORM
+              END-IF
+           END-PERFORM
+
+      *    Parse the explicit port number, if any
+           MOVE 0 TO WS-ORIGIN-PORT
+           IF WS-PORT-START > 0
+              PERFORM VARYING WS-INDEX FROM WS-PORT-START BY 1
+                      UNTIL WS-INDEX > WS-HOST-END
+                 MOVE LS-URL-STRING(WS-INDEX:1) TO WS-CURRENT-CHAR
+                 IF WS-CURRENT-CHAR >= "0" AND WS-CURRENT-CHAR <= "9"
+                    COMPUTE WS-ORIGIN-PORT = WS-ORIGIN-PORT * 10 +
+                       FUNCTION ORD(WS-CURRENT-CHAR) - 49
+                 END-IF
+              END-PERFORM
+           END-IF
+
+      *    Look up this scheme's default port - 0 means the scheme
+      *    has no known default, so an explicit port is always kept
+           EVALUATE WS-ORIGIN-SCHEME
+              WHEN "http"
+                 MOVE 80 TO WS-ORIGIN-DEFAULT-PORT
+              WHEN "https"
+                 MOVE 443 TO WS-ORIGIN-DEFAULT-PORT
+              WHEN OTHER
+                 MOVE 0 TO WS-ORIGIN-DEFAULT-PORT
+           END-EVALUATE
+
+      *    Copy scheme://host
+           COMPUTE WS-TEMP-VALUE = WS-SCHEME-END + 2
            IF WS-TEMP-VALUE > 0 AND WS-TEMP-VALUE <= 2048
               MOVE LS-URL-STRING(1:WS-TEMP-VALUE)
-                 TO LS-OUTPUT-STRING
-              MOVE WS-TEMP-VALUE TO LS-OUTPUT-LENGTH
-              MOVE 1 TO LS-RESULT
+                 TO LS-OUTPUT-STRING(WS-OUTPUT-POS:WS-TEMP-VALUE)
+              ADD WS-TEMP-VALUE TO WS-OUTPUT-POS
+           END-IF
+
+           COMPUTE WS-TEMP-VALUE = WS-ORIGIN-HOST-END -
+              WS-HOST-START + 1
+           IF WS-TEMP-VALUE > 0 AND WS-TEMP-VALUE <= 255
+              MOVE LS-URL-STRING(WS-HOST-START:WS-TEMP-VALUE)
+                 TO LS-OUTPUT-STRING(WS-OUTPUT-POS:WS-TEMP-VALUE)
+              ADD WS-TEMP-VALUE TO WS-OUTPUT-POS
            END-IF
 
+      *    Append :port unless it is the scheme's default port
+           IF WS-PORT-START > 0
+              IF WS-ORIGIN-DEFAULT-PORT = 0
+                 OR WS-ORIGIN-PORT NOT = WS-ORIGIN-DEFAULT-PORT
+                 MOVE ":" TO LS-OUTPUT-STRING(WS-OUTPUT-POS:1)
+                 ADD 1 TO WS-OUTPUT-POS
+                 COMPUTE WS-TEMP-VALUE =
+                    WS-HOST-END - WS-PORT-START + 1
+                 IF WS-TEMP-VALUE > 0 AND WS-TEMP-VALUE <= 10
+                    MOVE LS-URL-STRING(WS-PORT-START:WS-TEMP-VALUE)
+                       TO LS-OUTPUT-STRING(WS-OUTPUT-POS:WS-TEMP-VALUE)
+                    ADD WS-TEMP-VALUE TO WS-OUTPUT-POS
+                 END-IF
+              END-IF
+           END-IF
+
+           COMPUTE LS-OUTPUT-LENGTH = WS-OUTPUT-POS - 1
+           MOVE 1 TO LS-RESULT
            GOBACK.
 
        GET-URL-ORIGIN-EXIT.
