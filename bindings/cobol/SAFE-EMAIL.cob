@@ -8,7 +8,31 @@
        PROGRAM-ID. SAFE-EMAIL.
        AUTHOR. Hyperpolymath.
 
+      *================================================================
+      * The disposable-domain table below (WS-DISPOSABLE-DOMAINS) is
+      * a small built-in seed list so IS-DISPOSABLE-EMAIL works even
+      * if nobody has ever called LOAD-DISPOSABLE-DOMAINS. Sites that
+      * want the list kept current without a recompile should run a
+      * driver that calls LOAD-DISPOSABLE-DOMAINS once at start of day,
+      * reading domains (one per line, lowercase or mixed case, up to
+      * 20 characters) from the sequential file assigned to DISPDOM.
+      * The fraud desk maintains that file directly; blank lines are
+      * skipped.
+      *================================================================
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DISPOSABLE-DOMAIN-FILE ASSIGN TO "DISPDOM"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-DISP-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  DISPOSABLE-DOMAIN-FILE
+           RECORD CONTAINS 20 CHARACTERS.
+       01  DISPOSABLE-DOMAIN-RECORD    PIC X(20).
+
        WORKING-STORAGE SECTION.
 
       * Working variables
@@ -47,9 +71,33 @@
        01 WS-DISP-INDEX         PIC 9(2).
        01 WS-IS-DISPOSABLE      PIC 9 VALUE 0.
 
+      * Domains that are documented to treat dots in the local part
+      * as insignificant, used by NORMALIZE-EMAIL's provider-aware
+      * mode
+       01 WS-DOT-STRIP-DOMAINS.
+          05 FILLER             PIC X(20) VALUE "gmail.com".
+          05 FILLER             PIC X(20) VALUE "googlemail.com".
+       01 WS-DOT-STRIP-TABLE REDEFINES WS-DOT-STRIP-DOMAINS.
+          05 WS-DOT-STRIP-ENTRY OCCURS 2 TIMES PIC X(20).
+
+       01 WS-STRIP-IDX          PIC 9(2).
+       01 WS-STRIP-DOTS         PIC 9 VALUE 0.
+       01 WS-NORM-LOCAL-LEN     PIC 9(3).
+       01 WS-NORM-OUT-LOCAL     PIC X(64).
+       01 WS-NORM-OUT-LEN       PIC 9(3) VALUE 0.
+       01 WS-NORM-CHAR          PIC X(1).
+
+      * Domains loaded at runtime from the DISPDOM file
+       01 WS-DISP-FILE-STATUS   PIC X(2).
+       01 WS-LOADED-COUNT       PIC 9(4) VALUE 0.
+       01 WS-LOADED-MAX         PIC 9(4) VALUE 492.
+       01 WS-LOADED-DOMAINS.
+          05 WS-LOADED-ENTRY    OCCURS 492 TIMES PIC X(20).
+
        LINKAGE SECTION.
        01 LS-EMAIL              PIC X(254).
        01 LS-EMAIL-LENGTH       PIC 9(4).
+       01 LS-PROVIDER-AWARE     PIC 9.
        01 LS-RESULT             PIC 9.
        01 LS-LOCAL-PART         PIC X(64).
        01 LS-DOMAIN             PIC X(255).
@@ -229,7 +277,7 @@
       *    Convert domain to lowercase for comparison
            MOVE FUNCTION LOWER-CASE(LS-DOMAIN) TO WS-TEMP-DOMAIN
 
-      *    Check against known disposable domains
+      *    Check against the built-in seed list
            PERFORM VARYING WS-DISP-INDEX FROM 1 BY 1
                    UNTIL WS-DISP-INDEX > 8
 
@@ -240,19 +288,84 @@
               END-IF
            END-PERFORM
 
+      *    Check against the domains loaded from DISPDOM, if any
+           IF LS-RESULT = 0 AND WS-LOADED-COUNT > 0
+              PERFORM VARYING WS-DISP-INDEX FROM 1 BY 1
+                      UNTIL WS-DISP-INDEX > WS-LOADED-COUNT
+
+                 IF WS-TEMP-DOMAIN(1:20) =
+                    WS-LOADED-ENTRY(WS-DISP-INDEX)
+                    MOVE 1 TO LS-RESULT
+                    EXIT PERFORM
+                 END-IF
+              END-PERFORM
+           END-IF
+
            GOBACK.
 
        IS-DISPOSABLE-EMAIL-EXIT.
            EXIT.
 
       *================================================================
-      * NORMALIZE-EMAIL: Normalize email (lowercase domain)
+      * LOAD-DISPOSABLE-DOMAINS: (Re)load the disposable-domain list
+      *                          from the DISPDOM sequential file
+      * Input:  none (reads the file assigned to DISPDOM)
+      * Output: LS-RESULT (1=OK, 0=file could not be opened),
+      *         LS-ERROR-MSG
+      *================================================================
+       LOAD-DISPOSABLE-DOMAINS SECTION.
+           ENTRY "LOAD-DISPOSABLE-DOMAINS" USING LS-RESULT
+                 LS-ERROR-MSG.
+
+           MOVE 1 TO LS-RESULT
+           INITIALIZE LS-ERROR-MSG
+           MOVE 0 TO WS-LOADED-COUNT
+
+           OPEN INPUT DISPOSABLE-DOMAIN-FILE
+
+           IF WS-DISP-FILE-STATUS NOT = "00"
+              MOVE 0 TO LS-RESULT
+              MOVE "Could not open disposable domain file"
+                 TO LS-ERROR-MSG
+              GOBACK
+           END-IF
+
+           PERFORM UNTIL WS-DISP-FILE-STATUS = "10"
+                      OR WS-LOADED-COUNT >= WS-LOADED-MAX
+
+              READ DISPOSABLE-DOMAIN-FILE
+                 AT END
+                    MOVE "10" TO WS-DISP-FILE-STATUS
+                 NOT AT END
+                    IF DISPOSABLE-DOMAIN-RECORD NOT = SPACES
+                       ADD 1 TO WS-LOADED-COUNT
+                       MOVE FUNCTION LOWER-CASE(
+                            DISPOSABLE-DOMAIN-RECORD)
+                            TO WS-LOADED-ENTRY(WS-LOADED-COUNT)
+                    END-IF
+              END-READ
+           END-PERFORM
+
+           CLOSE DISPOSABLE-DOMAIN-FILE
+           GOBACK.
+
+       LOAD-DISPOSABLE-DOMAINS-EXIT.
+           EXIT.
+
+      *================================================================
+      * NORMALIZE-EMAIL: Normalize email (lowercase domain, and,
+      * when LS-PROVIDER-AWARE is 1, lowercase the local part, strip
+      * a "+suffix" before the @, and strip dots from the local part
+      * for domains where that is documented, such as gmail.com) -
+      * this is what lets a dedup match on normalized email catch
+      * "J.Smith+billing@gmail.com" and "jsmith@gmail.com" as the
+      * same mailbox
       * Input:  LS-EMAIL, LS-EMAIL-LENGTH
       * Output: LS-EMAIL (normalized), LS-RESULT
       *================================================================
        NORMALIZE-EMAIL SECTION.
            ENTRY "NORMALIZE-EMAIL" USING LS-EMAIL LS-EMAIL-LENGTH
-                                         LS-RESULT.
+                                         LS-PROVIDER-AWARE LS-RESULT.
 
            MOVE 1 TO LS-RESULT
            MOVE 0 TO WS-AT-POS
@@ -282,9 +395,80 @@
                    TO LS-EMAIL(WS-INDEX:WS-DOMAIN-LEN)
            END-IF
 
+           IF LS-PROVIDER-AWARE = 1
+              PERFORM NORMALIZE-LOCAL-PART-FOR-PROVIDER
+           END-IF
+
            GOBACK.
 
        NORMALIZE-EMAIL-EXIT.
            EXIT.
 
+      *================================================================
+      * NORMALIZE-LOCAL-PART-FOR-PROVIDER: lowercase the local part,
+      * drop everything from a "+" onward, and (for a domain in
+      * WS-DOT-STRIP-DOMAINS) drop "." characters, then rebuild
+      * LS-EMAIL and LS-EMAIL-LENGTH around the shortened local part.
+      * Input:  LS-EMAIL, WS-AT-POS, WS-DOMAIN-LEN (domain already
+      *         lowercased in place)
+      * Output: LS-EMAIL, LS-EMAIL-LENGTH
+      *================================================================
+       NORMALIZE-LOCAL-PART-FOR-PROVIDER SECTION.
+           COMPUTE WS-NORM-LOCAL-LEN = WS-AT-POS - 1
+
+           IF WS-NORM-LOCAL-LEN = 0
+              EXIT SECTION
+           END-IF
+
+           IF WS-NORM-LOCAL-LEN > WS-MAX-LOCAL
+              MOVE 0 TO LS-RESULT
+              GOBACK
+           END-IF
+
+           MOVE FUNCTION LOWER-CASE(LS-EMAIL(1:WS-NORM-LOCAL-LEN))
+              TO LS-EMAIL(1:WS-NORM-LOCAL-LEN)
+
+      *    Determine whether this domain treats dots as insignificant
+           MOVE SPACES TO WS-TEMP-DOMAIN
+           MOVE LS-EMAIL(WS-AT-POS + 1:WS-DOMAIN-LEN) TO WS-TEMP-DOMAIN
+           MOVE 0 TO WS-STRIP-DOTS
+           PERFORM VARYING WS-STRIP-IDX FROM 1 BY 1
+                   UNTIL WS-STRIP-IDX > 2
+              IF WS-TEMP-DOMAIN(1:20) = WS-DOT-STRIP-ENTRY(WS-STRIP-IDX)
+                 MOVE 1 TO WS-STRIP-DOTS
+                 EXIT PERFORM
+              END-IF
+           END-PERFORM
+
+      *    Copy the local part, stopping at a "+" and dropping "."
+      *    characters when this domain calls for it
+           MOVE SPACES TO WS-NORM-OUT-LOCAL
+           MOVE 0 TO WS-NORM-OUT-LEN
+           PERFORM VARYING WS-INDEX FROM 1 BY 1
+                   UNTIL WS-INDEX > WS-NORM-LOCAL-LEN
+              MOVE LS-EMAIL(WS-INDEX:1) TO WS-NORM-CHAR
+              IF WS-NORM-CHAR = "+"
+                 EXIT PERFORM
+              END-IF
+              IF WS-NORM-CHAR NOT = "." OR WS-STRIP-DOTS = 0
+                 ADD 1 TO WS-NORM-OUT-LEN
+                 MOVE WS-NORM-CHAR
+                    TO WS-NORM-OUT-LOCAL(WS-NORM-OUT-LEN:1)
+              END-IF
+           END-PERFORM
+
+      *    Rebuild LS-EMAIL around the (possibly shortened) local
+      *    part and recompute LS-EMAIL-LENGTH to match
+           STRING WS-NORM-OUT-LOCAL(1:WS-NORM-OUT-LEN)
+                  "@"
+                  LS-EMAIL(WS-AT-POS + 1:WS-DOMAIN-LEN)
+                  DELIMITED SIZE INTO LS-EMAIL
+           END-STRING
+
+           COMPUTE LS-EMAIL-LENGTH =
+              WS-NORM-OUT-LEN + 1 + WS-DOMAIN-LEN.
+
+       NORMALIZE-LOCAL-PART-FOR-PROVIDER-EXIT.
+           EXIT.
+
        END PROGRAM SAFE-EMAIL.
