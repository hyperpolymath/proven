@@ -0,0 +1,237 @@
+      *> SPDX-License-Identifier: PMPL-1.0
+      *> SPDX-FileCopyrightText: 2025 Hyperpolymath
+      *
+      * Proven TableExtract - nightly refresh of the SAFE-CURRENCY
+      * and SAFE-EMAIL flat lookup files from their VSAM masters
+      *
+
+      *================================================================
+      * The TBLMAINT CICS transaction (see bindings/cics/TBLMAINT.cob)
+      * lets operations add or deactivate a currency code or a
+      * disposable-email domain online, but it only updates the
+      * CURRVSAM/DISPVSAM VSAM masters directly - SAFE-CURRENCY's
+      * LOAD-CURRENCY-DECIMALS and SAFE-EMAIL's LOAD-DISPOSABLE-
+      * DOMAINS both still read the plain CURRDCML/DISPDOM sequential
+      * files those libraries have always used. This job is the
+      * bridge between the two: it reads both VSAM masters end to
+      * end and rewrites CURRDCML/DISPDOM from scratch, keeping only
+      * entries operations has left active, so a maintenance-screen
+      * change takes effect the next time a batch job calls
+      * LOAD-CURRENCY-DECIMALS or LOAD-DISPOSABLE-DOMAINS - normally
+      * the first job of the overnight schedule, ahead of CUSTVALD
+      * and JSONVALD.
+      *================================================================
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROVEN-TBLEXTR.
+       AUTHOR. Hyperpolymath.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CURRENCY-MASTER-FILE ASSIGN TO "CURRVSAM"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS SEQUENTIAL
+              RECORD KEY IS CM-CURR-CODE
+              FILE STATUS IS WS-CM-FILE-STATUS.
+
+           SELECT CURRDCML-OUT-FILE ASSIGN TO "CURRDCML"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-CO-FILE-STATUS.
+
+           SELECT DOMAIN-MASTER-FILE ASSIGN TO "DISPVSAM"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS SEQUENTIAL
+              RECORD KEY IS DM-DOMAIN-NAME
+              FILE STATUS IS WS-DM-FILE-STATUS.
+
+           SELECT DISPDOM-OUT-FILE ASSIGN TO "DISPDOM"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-DO-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+      * CURRVSAM record layout - must match TBLMAST.cpy's
+      * CURRENCY-MASTER-RECORD (key CM-CURR-CODE) field for field;
+      * only the code/decimals/active flag are used here
+       FD  CURRENCY-MASTER-FILE
+           RECORD CONTAINS 21 CHARACTERS.
+       01  CURRENCY-MASTER-RECORD.
+           05 CM-CURR-CODE              PIC X(3).
+           05 CM-CURR-DEC               PIC 9.
+           05 CM-CURR-ACTIVE            PIC 9.
+              88 CM-IS-ACTIVE           VALUE 1.
+           05 CM-LAST-CHANGED           PIC 9(8).
+           05 CM-CHANGED-BY             PIC X(8).
+
+       FD  CURRDCML-OUT-FILE
+           RECORD CONTAINS 4 CHARACTERS.
+       01  CURRDCML-OUT-RECORD          PIC X(4).
+
+      * DISPVSAM record layout - must match TBLMAST.cpy's
+      * DOMAIN-MASTER-RECORD (key DM-DOMAIN-NAME) field for field;
+      * only the domain name/active flag are used here
+       FD  DOMAIN-MASTER-FILE
+           RECORD CONTAINS 37 CHARACTERS.
+       01  DOMAIN-MASTER-RECORD.
+           05 DM-DOMAIN-NAME            PIC X(20).
+           05 DM-ACTIVE                 PIC 9.
+              88 DM-IS-ACTIVE           VALUE 1.
+           05 DM-LAST-CHANGED           PIC 9(8).
+           05 DM-CHANGED-BY             PIC X(8).
+
+       FD  DISPDOM-OUT-FILE
+           RECORD CONTAINS 20 CHARACTERS.
+       01  DISPDOM-OUT-RECORD           PIC X(20).
+
+       WORKING-STORAGE SECTION.
+
+      * File status fields
+       01 WS-CM-FILE-STATUS             PIC X(2).
+       01 WS-CO-FILE-STATUS             PIC X(2).
+       01 WS-DM-FILE-STATUS             PIC X(2).
+       01 WS-DO-FILE-STATUS             PIC X(2).
+
+       01 WS-CM-EOF                     PIC 9 VALUE 0.
+          88 WS-AT-CM-EOF               VALUE 1.
+       01 WS-DM-EOF                     PIC 9 VALUE 0.
+          88 WS-AT-DM-EOF               VALUE 1.
+
+       01 WS-CURR-WRITTEN               PIC 9(4) VALUE 0.
+       01 WS-DOMAIN-WRITTEN             PIC 9(4) VALUE 0.
+
+      * STATUS-TO-RC call fields (see PROVENH.cpy PROVEN-STATUS-CODES)
+      * - this driver only ever hits a hard setup failure or a clean
+      * finish, so only those two codes are mirrored here
+       01 WS-PS-OK                     PIC S9(4) COMP VALUE +0.
+       01 WS-PS-ALLOC                  PIC S9(4) COMP VALUE -10.
+       01 WS-RC-RESULT                 PIC 9(2).
+
+       PROCEDURE DIVISION.
+
+      *================================================================
+      * MAIN-CONTROL: open every file, refresh CURRDCML from
+      * CURRVSAM and DISPDOM from DISPVSAM, close down
+      *================================================================
+       MAIN-CONTROL SECTION.
+           PERFORM OPEN-FILES
+           PERFORM EXTRACT-CURRENCIES
+           PERFORM EXTRACT-DOMAINS
+           PERFORM CLOSE-FILES
+
+           DISPLAY "TBLEXTR: " WS-CURR-WRITTEN
+              " currency codes, " WS-DOMAIN-WRITTEN
+              " domains refreshed"
+
+           CALL "STATUS-TO-RC" USING WS-PS-OK WS-RC-RESULT
+           MOVE WS-RC-RESULT TO RETURN-CODE
+           STOP RUN.
+
+       MAIN-CONTROL-EXIT.
+           EXIT.
+
+      *================================================================
+      * OPEN-FILES: open both VSAM masters for sequential input and
+      * both flat output files fresh; aborts with COND code 16 if
+      * any file cannot be opened
+      *================================================================
+       OPEN-FILES SECTION.
+           OPEN INPUT CURRENCY-MASTER-FILE
+           IF WS-CM-FILE-STATUS NOT = "00"
+              DISPLAY "TBLEXTR: cannot open CURRVSAM, status "
+                 WS-CM-FILE-STATUS
+              CALL "STATUS-TO-RC" USING WS-PS-ALLOC WS-RC-RESULT
+              MOVE WS-RC-RESULT TO RETURN-CODE
+              STOP RUN
+           END-IF
+
+           OPEN OUTPUT CURRDCML-OUT-FILE
+           IF WS-CO-FILE-STATUS NOT = "00"
+              DISPLAY "TBLEXTR: cannot open CURRDCML, status "
+                 WS-CO-FILE-STATUS
+              CALL "STATUS-TO-RC" USING WS-PS-ALLOC WS-RC-RESULT
+              MOVE WS-RC-RESULT TO RETURN-CODE
+              STOP RUN
+           END-IF
+
+           OPEN INPUT DOMAIN-MASTER-FILE
+           IF WS-DM-FILE-STATUS NOT = "00"
+              DISPLAY "TBLEXTR: cannot open DISPVSAM, status "
+                 WS-DM-FILE-STATUS
+              CALL "STATUS-TO-RC" USING WS-PS-ALLOC WS-RC-RESULT
+              MOVE WS-RC-RESULT TO RETURN-CODE
+              STOP RUN
+           END-IF
+
+           OPEN OUTPUT DISPDOM-OUT-FILE
+           IF WS-DO-FILE-STATUS NOT = "00"
+              DISPLAY "TBLEXTR: cannot open DISPDOM, status "
+                 WS-DO-FILE-STATUS
+              CALL "STATUS-TO-RC" USING WS-PS-ALLOC WS-RC-RESULT
+              MOVE WS-RC-RESULT TO RETURN-CODE
+              STOP RUN
+           END-IF.
+
+       OPEN-FILES-EXIT.
+           EXIT.
+
+      *================================================================
+      * EXTRACT-CURRENCIES: copy every active CURRVSAM entry to
+      * CURRDCML in the "CCC" + decimal-digit format SAFE-CURRENCY's
+      * LOAD-CURRENCY-DECIMALS expects; deactivated codes are left
+      * off the rebuilt file entirely
+      *================================================================
+       EXTRACT-CURRENCIES SECTION.
+           PERFORM UNTIL WS-AT-CM-EOF
+              READ CURRENCY-MASTER-FILE NEXT
+                 AT END
+                    MOVE 1 TO WS-CM-EOF
+                 NOT AT END
+                    IF CM-IS-ACTIVE
+                       MOVE CM-CURR-CODE TO CURRDCML-OUT-RECORD(1:3)
+                       MOVE CM-CURR-DEC TO CURRDCML-OUT-RECORD(4:1)
+                       WRITE CURRDCML-OUT-RECORD
+                       ADD 1 TO WS-CURR-WRITTEN
+                    END-IF
+              END-READ
+           END-PERFORM.
+
+       EXTRACT-CURRENCIES-EXIT.
+           EXIT.
+
+      *================================================================
+      * EXTRACT-DOMAINS: copy every active DISPVSAM entry to DISPDOM
+      * in the plain 20-byte domain-name format SAFE-EMAIL's LOAD-
+      * DISPOSABLE-DOMAINS expects; deactivated domains are left off
+      * the rebuilt file entirely
+      *================================================================
+       EXTRACT-DOMAINS SECTION.
+           PERFORM UNTIL WS-AT-DM-EOF
+              READ DOMAIN-MASTER-FILE NEXT
+                 AT END
+                    MOVE 1 TO WS-DM-EOF
+                 NOT AT END
+                    IF DM-IS-ACTIVE
+                       MOVE DM-DOMAIN-NAME TO DISPDOM-OUT-RECORD
+                       WRITE DISPDOM-OUT-RECORD
+                       ADD 1 TO WS-DOMAIN-WRITTEN
+                    END-IF
+              END-READ
+           END-PERFORM.
+
+       EXTRACT-DOMAINS-EXIT.
+           EXIT.
+
+      *================================================================
+      * CLOSE-FILES: close every file opened by OPEN-FILES
+      *================================================================
+       CLOSE-FILES SECTION.
+           CLOSE CURRENCY-MASTER-FILE
+           CLOSE CURRDCML-OUT-FILE
+           CLOSE DOMAIN-MASTER-FILE
+           CLOSE DISPDOM-OUT-FILE.
+
+       CLOSE-FILES-EXIT.
+           EXIT.
+
+       END PROGRAM PROVEN-TBLEXTR.
