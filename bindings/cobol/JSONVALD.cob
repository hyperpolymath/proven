@@ -0,0 +1,475 @@
+      *> SPDX-License-Identifier: PMPL-1.0
+      *> SPDX-FileCopyrightText: 2025 Hyperpolymath
+      *
+      * Proven JsonValidate - bulk VALIDATE-JSON driver for COBOL
+      *
+
+      *================================================================
+      * Reads a file of one JSON document per record end to end and
+      * calls VALIDATE-JSON (SAFE-JSON) against each one. Documents
+      * that pass are written to JSONGOOD; documents that fail are
+      * written to JSONREJ with the failing error message and
+      * position attached. A summary control-count report is written
+      * to JSONRPT at the end of the run, so a JSON-consuming job
+      * gets a single shared sweep instead of writing its own
+      * read/validate/split loop.
+      *
+      * Every WS-CHECKPOINT-INTERVAL records, the record count and
+      * running control totals are logged to JSONCKPT. A run started
+      * with the RESTART parameter (JCL PARM='RESTART') re-reads
+      * JSONCKPT for the last logged position, skips that many
+      * already-processed JSONIN records without re-validating them,
+      * restores the control totals from the checkpoint, and appends
+      * to JSONGOOD/JSONREJ/JSONCKPT rather than recreating them - so
+      * a restart after an abend picks up where the prior run left
+      * off instead of reprocessing (and double-counting rejects for)
+      * the whole file.
+      *================================================================
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. JSONVALD.
+       AUTHOR. Hyperpolymath.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT JSON-INPUT-FILE ASSIGN TO "JSONIN"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-JI-FILE-STATUS.
+
+           SELECT JSONGOOD-FILE ASSIGN TO "JSONGOOD"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-JG-FILE-STATUS.
+
+           SELECT JSONREJ-FILE ASSIGN TO "JSONREJ"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-JR-FILE-STATUS.
+
+           SELECT JSONRPT-FILE ASSIGN TO "JSONRPT"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-RPT-FILE-STATUS.
+
+           SELECT JSONCKPT-FILE ASSIGN TO "JSONCKPT"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-CK-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  JSON-INPUT-FILE
+           RECORD CONTAINS 32000 CHARACTERS.
+       01  JSONIN-RECORD                PIC X(32000).
+
+       FD  JSONGOOD-FILE
+           RECORD CONTAINS 32000 CHARACTERS.
+       01  JSONGOOD-RECORD              PIC X(32000).
+
+       FD  JSONREJ-FILE
+           RECORD CONTAINS 32106 CHARACTERS.
+       01  JSONREJ-RECORD.
+           05 RJ-ERROR-MSG              PIC X(100).
+           05 RJ-ERROR-POSITION         PIC 9(6).
+           05 RJ-JSON-STRING            PIC X(32000).
+
+       FD  JSONRPT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  JSONRPT-RECORD                PIC X(80).
+
+       FD  JSONCKPT-FILE
+           RECORD CONTAINS 24 CHARACTERS.
+       01  JSONCKPT-RECORD.
+           05 CK-RRN                    PIC 9(8).
+           05 CK-GOOD-COUNT             PIC 9(8).
+           05 CK-REJECT-COUNT           PIC 9(8).
+
+       WORKING-STORAGE SECTION.
+
+      * File status and end-of-file switch
+       01 WS-JI-FILE-STATUS            PIC X(2).
+       01 WS-JG-FILE-STATUS            PIC X(2).
+       01 WS-JR-FILE-STATUS            PIC X(2).
+       01 WS-RPT-FILE-STATUS           PIC X(2).
+       01 WS-CK-FILE-STATUS            PIC X(2).
+       01 WS-JI-EOF                    PIC 9 VALUE 0.
+          88 WS-AT-EOF                 VALUE 1.
+
+      * Control counts
+       01 WS-TOTAL-READ                PIC 9(8) VALUE 0.
+       01 WS-GOOD-COUNT                PIC 9(8) VALUE 0.
+       01 WS-REJECT-COUNT              PIC 9(8) VALUE 0.
+
+      * Restart/checkpoint control
+       01 WS-CHECKPOINT-INTERVAL       PIC 9(6) VALUE 1000.
+       01 WS-CHECKPOINT-DUE            PIC 9(8).
+       01 WS-RESTART-SWITCH            PIC 9 VALUE 0.
+          88 WS-IS-RESTART             VALUE 1.
+       01 WS-PRIOR-CHECKPOINT-SWITCH   PIC 9 VALUE 0.
+          88 WS-HAS-PRIOR-CHECKPOINT   VALUE 1.
+       01 WS-SKIP-COUNT                PIC 9(8) VALUE 0.
+       01 WS-SKIPPED                   PIC 9(8) VALUE 0.
+
+       01 WS-PARM                      PIC X(8).
+
+      * VALIDATE-JSON call fields
+       01 WS-JSON-TRIMMED              PIC X(32000).
+       01 WS-JSON-LENGTH               PIC 9(6).
+       01 WS-JSON-RESULT               PIC 9.
+       01 WS-JSON-ERROR-MSG            PIC X(100).
+       01 WS-JSON-ERROR-POS            PIC 9(6).
+       01 WS-JSON-MAX-DEPTH            PIC 9(3) VALUE 0.
+
+      * Summary report lines
+       01 WS-REPORT-LABEL-LINE.
+          05 WS-RPT-LABEL              PIC X(30).
+          05 WS-RPT-COUNT              PIC ZZZ,ZZZ,ZZ9.
+          05 FILLER                    PIC X(42).
+
+      * COUNT-WRITE call fields (see PROVENCNT.cpy) - PIC 9(8) to
+      * match PROVEN-COUNT-WRITE.cob's LINKAGE exactly
+       01 WS-CW-JOB-NAME               PIC X(8) VALUE "JSONVALD".
+       01 WS-CW-JSON-REJECTED          PIC 9(8).
+       01 WS-CW-RESULT                 PIC 9.
+       01 WS-CW-ERROR-MSG              PIC X(50).
+
+      * STATUS-TO-RC call fields (see PROVENH.cpy PROVEN-STATUS-CODES)
+      * - this driver only ever hits a hard setup failure or a clean
+      * finish, so only those two codes are mirrored here
+       01 WS-PS-OK                     PIC S9(4) COMP VALUE +0.
+       01 WS-PS-ALLOC                  PIC S9(4) COMP VALUE -10.
+       01 WS-RC-RESULT                 PIC 9(2).
+
+       PROCEDURE DIVISION.
+
+      *================================================================
+      * MAIN-CONTROL: open the JSON input and output files, sweep
+      * every not-yet-processed record, write the summary report,
+      * and close down
+      *================================================================
+       MAIN-CONTROL SECTION.
+           PERFORM DETERMINE-RESTART
+           PERFORM OPEN-FILES
+           PERFORM SKIP-PROCESSED-RECORDS
+
+           PERFORM UNTIL WS-AT-EOF
+              READ JSON-INPUT-FILE
+                 AT END
+                    MOVE 1 TO WS-JI-EOF
+                 NOT AT END
+                    PERFORM VALIDATE-JSON-RECORD
+                    PERFORM WRITE-CHECKPOINT-IF-DUE
+              END-READ
+           END-PERFORM
+
+           IF WS-TOTAL-READ > WS-SKIP-COUNT
+              PERFORM WRITE-CHECKPOINT
+           END-IF
+
+           PERFORM WRITE-SUMMARY-REPORT
+           PERFORM REPORT-DAILY-COUNTS
+           PERFORM CLOSE-FILES
+
+           DISPLAY "JSONVALD: " WS-TOTAL-READ " read, " WS-GOOD-COUNT
+              " good, " WS-REJECT-COUNT " rejected"
+
+           CALL "STATUS-TO-RC" USING WS-PS-OK WS-RC-RESULT
+           MOVE WS-RC-RESULT TO RETURN-CODE
+           STOP RUN.
+
+       MAIN-CONTROL-EXIT.
+           EXIT.
+
+      *================================================================
+      * DETERMINE-RESTART: a JCL PARM (or command-line argument) of
+      * 'RESTART' selects restart processing; anything else
+      * (including no PARM at all) is a normal, from-scratch run
+      *================================================================
+       DETERMINE-RESTART SECTION.
+           MOVE SPACES TO WS-PARM
+           ACCEPT WS-PARM FROM COMMAND-LINE
+           IF WS-PARM(1:7) = "RESTART"
+              MOVE 1 TO WS-RESTART-SWITCH
+              DISPLAY "JSONVALD: restart requested"
+           END-IF.
+
+       DETERMINE-RESTART-EXIT.
+           EXIT.
+
+      *================================================================
+      * OPEN-FILES: open the JSON input file for input; on a normal
+      * run, open JSONGOOD/JSONREJ/JSONCKPT fresh (OUTPUT); on a
+      * restart with a usable prior checkpoint, open them EXTEND so
+      * already-written good/reject records and checkpoint history
+      * are preserved rather than overwritten. Aborts with COND code
+      * 16 if any file cannot be opened.
+      *================================================================
+       OPEN-FILES SECTION.
+           OPEN INPUT JSON-INPUT-FILE
+           IF WS-JI-FILE-STATUS NOT = "00"
+              DISPLAY "JSONVALD: cannot open JSONIN, status="
+                 WS-JI-FILE-STATUS
+              CALL "STATUS-TO-RC" USING WS-PS-ALLOC WS-RC-RESULT
+              MOVE WS-RC-RESULT TO RETURN-CODE
+              STOP RUN
+           END-IF
+
+           IF WS-IS-RESTART
+              PERFORM READ-PRIOR-CHECKPOINT
+           END-IF
+
+           IF WS-HAS-PRIOR-CHECKPOINT
+              OPEN EXTEND JSONGOOD-FILE
+           ELSE
+              OPEN OUTPUT JSONGOOD-FILE
+           END-IF
+           IF WS-JG-FILE-STATUS NOT = "00"
+              DISPLAY "JSONVALD: cannot open JSONGOOD, status="
+                 WS-JG-FILE-STATUS
+              CALL "STATUS-TO-RC" USING WS-PS-ALLOC WS-RC-RESULT
+              MOVE WS-RC-RESULT TO RETURN-CODE
+              STOP RUN
+           END-IF
+
+           IF WS-HAS-PRIOR-CHECKPOINT
+              OPEN EXTEND JSONREJ-FILE
+           ELSE
+              OPEN OUTPUT JSONREJ-FILE
+           END-IF
+           IF WS-JR-FILE-STATUS NOT = "00"
+              DISPLAY "JSONVALD: cannot open JSONREJ, status="
+                 WS-JR-FILE-STATUS
+              CALL "STATUS-TO-RC" USING WS-PS-ALLOC WS-RC-RESULT
+              MOVE WS-RC-RESULT TO RETURN-CODE
+              STOP RUN
+           END-IF
+
+           OPEN OUTPUT JSONRPT-FILE
+           IF WS-RPT-FILE-STATUS NOT = "00"
+              DISPLAY "JSONVALD: cannot open JSONRPT, status="
+                 WS-RPT-FILE-STATUS
+              CALL "STATUS-TO-RC" USING WS-PS-ALLOC WS-RC-RESULT
+              MOVE WS-RC-RESULT TO RETURN-CODE
+              STOP RUN
+           END-IF
+
+           IF WS-HAS-PRIOR-CHECKPOINT
+              OPEN EXTEND JSONCKPT-FILE
+           ELSE
+              OPEN OUTPUT JSONCKPT-FILE
+           END-IF
+           IF WS-CK-FILE-STATUS NOT = "00"
+              DISPLAY "JSONVALD: cannot open JSONCKPT, status="
+                 WS-CK-FILE-STATUS
+              CALL "STATUS-TO-RC" USING WS-PS-ALLOC WS-RC-RESULT
+              MOVE WS-RC-RESULT TO RETURN-CODE
+              STOP RUN
+           END-IF.
+
+       OPEN-FILES-EXIT.
+           EXIT.
+
+      *================================================================
+      * READ-PRIOR-CHECKPOINT: read JSONCKPT to the last record it
+      * holds, which carries the record count and control totals as
+      * of the most recent checkpoint of a prior, incomplete run. No
+      * JSONCKPT file, or one with no records, just means there is
+      * nothing to restart from - this run proceeds as if from
+      * scratch.
+      *================================================================
+       READ-PRIOR-CHECKPOINT SECTION.
+           OPEN INPUT JSONCKPT-FILE
+           IF WS-CK-FILE-STATUS NOT = "00"
+              DISPLAY "JSONVALD: no prior JSONCKPT, starting from "
+                 "record one"
+              GO TO READ-PRIOR-CHECKPOINT-EXIT
+           END-IF
+
+           PERFORM UNTIL WS-CK-FILE-STATUS = "10"
+              READ JSONCKPT-FILE
+                 AT END
+                    MOVE "10" TO WS-CK-FILE-STATUS
+                 NOT AT END
+                    MOVE 1 TO WS-PRIOR-CHECKPOINT-SWITCH
+              END-READ
+           END-PERFORM
+
+           CLOSE JSONCKPT-FILE
+
+           IF WS-HAS-PRIOR-CHECKPOINT
+              MOVE CK-RRN TO WS-SKIP-COUNT
+              MOVE CK-RRN TO WS-TOTAL-READ
+              MOVE CK-GOOD-COUNT TO WS-GOOD-COUNT
+              MOVE CK-REJECT-COUNT TO WS-REJECT-COUNT
+              DISPLAY "JSONVALD: resuming after record "
+                 WS-SKIP-COUNT
+           END-IF.
+
+       READ-PRIOR-CHECKPOINT-EXIT.
+           EXIT.
+
+      *================================================================
+      * SKIP-PROCESSED-RECORDS: on a restart with a usable checkpoint,
+      * read and discard the JSONIN records already accounted for by
+      * the prior run, without validating them again, so their good/
+      * reject outcome is not double-counted or duplicated into
+      * JSONGOOD/JSONREJ
+      *================================================================
+       SKIP-PROCESSED-RECORDS SECTION.
+           PERFORM UNTIL WS-SKIPPED >= WS-SKIP-COUNT OR WS-AT-EOF
+              READ JSON-INPUT-FILE
+                 AT END
+                    MOVE 1 TO WS-JI-EOF
+                 NOT AT END
+                    ADD 1 TO WS-SKIPPED
+              END-READ
+           END-PERFORM.
+
+       SKIP-PROCESSED-RECORDS-EXIT.
+           EXIT.
+
+      *================================================================
+      * WRITE-CHECKPOINT-IF-DUE: log a checkpoint every
+      * WS-CHECKPOINT-INTERVAL records
+      *================================================================
+       WRITE-CHECKPOINT-IF-DUE SECTION.
+           COMPUTE WS-CHECKPOINT-DUE =
+              FUNCTION MOD(WS-TOTAL-READ WS-CHECKPOINT-INTERVAL)
+           IF WS-CHECKPOINT-DUE = 0
+              PERFORM WRITE-CHECKPOINT
+           END-IF.
+
+       WRITE-CHECKPOINT-IF-DUE-EXIT.
+           EXIT.
+
+      *================================================================
+      * WRITE-CHECKPOINT: log the current record count and running
+      * control totals to JSONCKPT as the new restart position
+      *================================================================
+       WRITE-CHECKPOINT SECTION.
+           MOVE WS-TOTAL-READ TO CK-RRN
+           MOVE WS-GOOD-COUNT TO CK-GOOD-COUNT
+           MOVE WS-REJECT-COUNT TO CK-REJECT-COUNT
+           WRITE JSONCKPT-RECORD.
+
+       WRITE-CHECKPOINT-EXIT.
+           EXIT.
+
+      *================================================================
+      * VALIDATE-JSON-RECORD: run one JSON document through
+      * VALIDATE-JSON, writing it to JSONGOOD or JSONREJ as
+      * appropriate. The record's trailing pad spaces are trimmed off
+      * before the length is computed, since VALIDATE-JSON treats
+      * them as part of the document rather than as fill.
+      *================================================================
+       VALIDATE-JSON-RECORD SECTION.
+           ADD 1 TO WS-TOTAL-READ
+           MOVE SPACES TO WS-JSON-ERROR-MSG
+           MOVE 0 TO WS-JSON-ERROR-POS
+
+           MOVE SPACES TO WS-JSON-TRIMMED
+           MOVE FUNCTION TRIM(JSONIN-RECORD) TO WS-JSON-TRIMMED
+           COMPUTE WS-JSON-LENGTH =
+              FUNCTION LENGTH(FUNCTION TRIM(JSONIN-RECORD))
+
+           CALL "VALIDATE-JSON" USING WS-JSON-TRIMMED WS-JSON-LENGTH
+               WS-JSON-RESULT WS-JSON-ERROR-MSG WS-JSON-ERROR-POS
+               WS-JSON-MAX-DEPTH
+
+           IF WS-JSON-RESULT = 1
+              PERFORM WRITE-GOOD-RECORD
+           ELSE
+              PERFORM WRITE-REJECT-RECORD
+           END-IF.
+
+       VALIDATE-JSON-RECORD-EXIT.
+           EXIT.
+
+      *================================================================
+      * WRITE-GOOD-RECORD: append a validated JSON document to
+      * JSONGOOD
+      *================================================================
+       WRITE-GOOD-RECORD SECTION.
+           MOVE JSONIN-RECORD TO JSONGOOD-RECORD
+           WRITE JSONGOOD-RECORD
+           ADD 1 TO WS-GOOD-COUNT.
+
+       WRITE-GOOD-RECORD-EXIT.
+           EXIT.
+
+      *================================================================
+      * WRITE-REJECT-RECORD: append a rejected JSON document, with
+      * the reason and position VALIDATE-JSON stopped at, to JSONREJ
+      *================================================================
+       WRITE-REJECT-RECORD SECTION.
+           MOVE WS-JSON-ERROR-MSG TO RJ-ERROR-MSG
+           MOVE WS-JSON-ERROR-POS TO RJ-ERROR-POSITION
+           MOVE JSONIN-RECORD TO RJ-JSON-STRING
+           WRITE JSONREJ-RECORD
+           ADD 1 TO WS-REJECT-COUNT.
+
+       WRITE-REJECT-RECORD-EXIT.
+           EXIT.
+
+      *================================================================
+      * WRITE-SUMMARY-REPORT: write the end-of-run control-count
+      * report to JSONRPT
+      *================================================================
+       WRITE-SUMMARY-REPORT SECTION.
+           MOVE SPACES TO WS-REPORT-LABEL-LINE
+           MOVE "JSONVALD CONTROL REPORT" TO WS-RPT-LABEL
+           MOVE ZEROS TO WS-RPT-COUNT
+           MOVE WS-REPORT-LABEL-LINE TO JSONRPT-RECORD
+           WRITE JSONRPT-RECORD
+
+           MOVE SPACES TO WS-REPORT-LABEL-LINE
+           MOVE "TOTAL RECORDS READ" TO WS-RPT-LABEL
+           MOVE WS-TOTAL-READ TO WS-RPT-COUNT
+           MOVE WS-REPORT-LABEL-LINE TO JSONRPT-RECORD
+           WRITE JSONRPT-RECORD
+
+           MOVE SPACES TO WS-REPORT-LABEL-LINE
+           MOVE "GOOD DOCUMENTS" TO WS-RPT-LABEL
+           MOVE WS-GOOD-COUNT TO WS-RPT-COUNT
+           MOVE WS-REPORT-LABEL-LINE TO JSONRPT-RECORD
+           WRITE JSONRPT-RECORD
+
+           MOVE SPACES TO WS-REPORT-LABEL-LINE
+           MOVE "REJECTED DOCUMENTS" TO WS-RPT-LABEL
+           MOVE WS-REJECT-COUNT TO WS-RPT-COUNT
+           MOVE WS-REPORT-LABEL-LINE TO JSONRPT-RECORD
+           WRITE JSONRPT-RECORD.
+
+       WRITE-SUMMARY-REPORT-EXIT.
+           EXIT.
+
+      *================================================================
+      * REPORT-DAILY-COUNTS: roll this run's totals into the shared
+      * end-of-day count file DAILYSUM reads (see PROVENCNT.cpy)
+      *================================================================
+       REPORT-DAILY-COUNTS SECTION.
+           MOVE WS-REJECT-COUNT TO WS-CW-JSON-REJECTED
+
+           CALL "COUNT-WRITE" USING WS-CW-JOB-NAME WS-TOTAL-READ
+                WS-REJECT-COUNT ZERO ZERO ZERO ZERO
+                WS-CW-JSON-REJECTED WS-CW-RESULT WS-CW-ERROR-MSG
+
+           IF WS-CW-RESULT NOT = 1
+              DISPLAY "JSONVALD: could not write daily count, "
+                 WS-CW-ERROR-MSG
+           END-IF.
+
+       REPORT-DAILY-COUNTS-EXIT.
+           EXIT.
+
+      *================================================================
+      * CLOSE-FILES: close every open file
+      *================================================================
+       CLOSE-FILES SECTION.
+           CLOSE JSON-INPUT-FILE
+           CLOSE JSONGOOD-FILE
+           CLOSE JSONREJ-FILE
+           CLOSE JSONRPT-FILE
+           CLOSE JSONCKPT-FILE.
+
+       CLOSE-FILES-EXIT.
+           EXIT.
+
+       END PROGRAM JSONVALD.
