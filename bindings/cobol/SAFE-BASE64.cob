@@ -0,0 +1,400 @@
+      *> SPDX-License-Identifier: PMPL-1.0
+      *> SPDX-FileCopyrightText: 2025 Hyperpolymath
+      *
+      * Proven SafeBase64 - Base64 encoding/decoding for COBOL
+      *
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SAFE-BASE64.
+       AUTHOR. Hyperpolymath.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      * Working variables
+       01 WS-INDEX                    PIC 9(6).
+       01 WS-SEARCH-IDX               PIC 9(6).
+       01 WS-OUTPUT-POS               PIC 9(6).
+       01 WS-INPUT-LEN                PIC 9(6).
+       01 WS-GROUP-BYTES              PIC 9(2).
+       01 WS-BYTE-1                   PIC 9(3).
+       01 WS-BYTE-2                   PIC 9(3).
+       01 WS-BYTE-3                   PIC 9(3).
+       01 WS-CHAR-1                   PIC 9(2).
+       01 WS-CHAR-2                   PIC 9(2).
+       01 WS-CHAR-3                   PIC 9(2).
+       01 WS-CHAR-4                   PIC 9(2).
+       01 WS-CURRENT-CHAR             PIC X(1).
+       01 WS-ALPHABET                 PIC X(64).
+       01 WS-VALUE-1                  PIC 9(2).
+       01 WS-VALUE-2                  PIC 9(2).
+       01 WS-VALUE-3                  PIC 9(2).
+       01 WS-VALUE-4                  PIC 9(2).
+       01 WS-PAD-COUNT                PIC 9(1).
+       01 WS-GROUP-COUNT              PIC 9(4) VALUE 0.
+
+      * Base64 alphabets
+       01 WS-BASE64-STANDARD          PIC X(64) VALUE
+           "ABCDEFGHIJKLMNOPQRSTUVWXYZabcdefghijklmnopqrstuvwxyz01234567
+      -    "89+/".
+       01 WS-BASE64-URL-SAFE          PIC X(64) VALUE
+           "ABCDEFGHIJKLMNOPQRSTUVWXYZabcdefghijklmnopqrstuvwxyz01234567
+      -    "89-_".
+       01 WS-BASE64-PAD               PIC X VALUE "=".
+
+      * Character lookup value found flag
+       01 WS-IS-VALID-CHAR            PIC 9 VALUE 0.
+       01 WS-CHAR-VALUE               PIC 9(2).
+
+       LINKAGE SECTION.
+       01 LS-INPUT-BYTES              PIC X(1024).
+       01 LS-INPUT-LENGTH             PIC 9(6).
+       01 LS-OUTPUT-STRING            PIC X(2048).
+       01 LS-OUTPUT-LENGTH            PIC 9(6).
+       01 LS-RESULT                   PIC 9.
+       01 LS-ERROR-MSG                PIC X(50).
+       01 LS-USE-URL-SAFE             PIC 9.
+       01 LS-BASE64-STRING            PIC X(2048).
+       01 LS-BASE64-LENGTH            PIC 9(6).
+       01 LS-OUTPUT-BYTES             PIC X(1024).
+
+       PROCEDURE DIVISION.
+
+      *================================================================
+      * BASE64-ENCODE: Encode bytes to a Base64 string
+      * Input:  LS-INPUT-BYTES, LS-INPUT-LENGTH
+      *         LS-USE-URL-SAFE (1=URL-safe alphabet, 0=standard)
+      * Output: LS-OUTPUT-STRING, LS-OUTPUT-LENGTH, LS-RESULT,
+      *         LS-ERROR-MSG
+      *================================================================
+       BASE64-ENCODE SECTION.
+           ENTRY "BASE64-ENCODE" USING LS-INPUT-BYTES LS-INPUT-LENGTH
+                 LS-USE-URL-SAFE
+                 LS-OUTPUT-STRING LS-OUTPUT-LENGTH
+                 LS-RESULT LS-ERROR-MSG.
+
+           MOVE 1 TO LS-RESULT
+           INITIALIZE LS-OUTPUT-STRING
+           INITIALIZE LS-ERROR-MSG
+           MOVE 1 TO WS-OUTPUT-POS
+           MOVE LS-INPUT-LENGTH TO WS-INPUT-LEN
+
+           IF WS-INPUT-LEN > 1024
+              MOVE 1024 TO WS-INPUT-LEN
+           END-IF
+
+           IF LS-USE-URL-SAFE = 1
+              MOVE WS-BASE64-URL-SAFE TO WS-ALPHABET
+           ELSE
+              MOVE WS-BASE64-STANDARD TO WS-ALPHABET
+           END-IF
+
+      *    Check input length
+           IF WS-INPUT-LEN = 0
+              MOVE 0 TO LS-OUTPUT-LENGTH
+              GOBACK
+           END-IF
+
+      *    Check output buffer size (4 chars per 3 input bytes)
+           COMPUTE WS-GROUP-COUNT =
+              FUNCTION INTEGER-PART((WS-INPUT-LEN + 2) / 3)
+           IF WS-GROUP-COUNT * 4 > 2048
+              MOVE 0 TO LS-RESULT
+              MOVE "Input too large for output buffer" TO LS-ERROR-MSG
+              GOBACK
+           END-IF
+
+      *    Process input in groups of 3 bytes
+           PERFORM VARYING WS-INDEX FROM 1 BY 3
+                   UNTIL WS-INDEX > WS-INPUT-LEN
+
+              COMPUTE WS-GROUP-BYTES =
+                 FUNCTION MIN(3 WS-INPUT-LEN - WS-INDEX + 1)
+
+              MOVE 0 TO WS-BYTE-1 WS-BYTE-2 WS-BYTE-3
+              COMPUTE WS-BYTE-1 =
+                 FUNCTION ORD(LS-INPUT-BYTES(WS-INDEX:1)) - 1
+
+              IF WS-GROUP-BYTES >= 2
+                 COMPUTE WS-BYTE-2 =
+                    FUNCTION ORD(LS-INPUT-BYTES(WS-INDEX + 1:1)) - 1
+              END-IF
+
+              IF WS-GROUP-BYTES >= 3
+                 COMPUTE WS-BYTE-3 =
+                    FUNCTION ORD(LS-INPUT-BYTES(WS-INDEX + 2:1)) - 1
+              END-IF
+
+      *       Split 3 bytes (24 bits) into four 6-bit values
+              COMPUTE WS-CHAR-1 = FUNCTION INTEGER-PART(WS-BYTE-1 / 4)
+              COMPUTE WS-CHAR-2 =
+                 FUNCTION MOD(WS-BYTE-1 4) * 16 +
+                 FUNCTION INTEGER-PART(WS-BYTE-2 / 16)
+              COMPUTE WS-CHAR-3 =
+                 FUNCTION MOD(WS-BYTE-2 16) * 4 +
+                 FUNCTION INTEGER-PART(WS-BYTE-3 / 64)
+              COMPUTE WS-CHAR-4 = FUNCTION MOD(WS-BYTE-3 64)
+
+      *       Emit first two characters (always present)
+              MOVE WS-ALPHABET(WS-CHAR-1 + 1:1)
+                 TO LS-OUTPUT-STRING(WS-OUTPUT-POS:1)
+              ADD 1 TO WS-OUTPUT-POS
+              MOVE WS-ALPHABET(WS-CHAR-2 + 1:1)
+                 TO LS-OUTPUT-STRING(WS-OUTPUT-POS:1)
+              ADD 1 TO WS-OUTPUT-POS
+
+      *       Emit third character or padding
+              IF WS-GROUP-BYTES >= 2
+                 MOVE WS-ALPHABET(WS-CHAR-3 + 1:1)
+                    TO LS-OUTPUT-STRING(WS-OUTPUT-POS:1)
+              ELSE
+                 MOVE WS-BASE64-PAD
+                    TO LS-OUTPUT-STRING(WS-OUTPUT-POS:1)
+              END-IF
+              ADD 1 TO WS-OUTPUT-POS
+
+      *       Emit fourth character or padding
+              IF WS-GROUP-BYTES >= 3
+                 MOVE WS-ALPHABET(WS-CHAR-4 + 1:1)
+                    TO LS-OUTPUT-STRING(WS-OUTPUT-POS:1)
+              ELSE
+                 MOVE WS-BASE64-PAD
+                    TO LS-OUTPUT-STRING(WS-OUTPUT-POS:1)
+              END-IF
+              ADD 1 TO WS-OUTPUT-POS
+           END-PERFORM
+
+           SUBTRACT 1 FROM WS-OUTPUT-POS GIVING LS-OUTPUT-LENGTH
+           GOBACK.
+
+       BASE64-ENCODE-EXIT.
+           EXIT.
+
+      *================================================================
+      * BASE64-DECODE: Decode a Base64 string to bytes
+      * Input:  LS-BASE64-STRING, LS-BASE64-LENGTH
+      *         LS-USE-URL-SAFE (1=URL-safe alphabet, 0=standard)
+      * Output: LS-OUTPUT-BYTES, LS-OUTPUT-LENGTH, LS-RESULT,
+      *         LS-ERROR-MSG
+      *================================================================
+       BASE64-DECODE SECTION.
+           ENTRY "BASE64-DECODE" USING LS-BASE64-STRING LS-BASE64-LENGTH
+                 LS-USE-URL-SAFE
+                 LS-OUTPUT-BYTES LS-OUTPUT-LENGTH
+                 LS-RESULT LS-ERROR-MSG.
+
+           MOVE 1 TO LS-RESULT
+           INITIALIZE LS-OUTPUT-BYTES
+           INITIALIZE LS-ERROR-MSG
+           MOVE 0 TO LS-OUTPUT-LENGTH
+           MOVE 1 TO WS-OUTPUT-POS
+           MOVE LS-BASE64-LENGTH TO WS-INPUT-LEN
+
+           IF WS-INPUT-LEN > 2048
+              MOVE 2048 TO WS-INPUT-LEN
+           END-IF
+
+           IF LS-USE-URL-SAFE = 1
+              MOVE WS-BASE64-URL-SAFE TO WS-ALPHABET
+           ELSE
+              MOVE WS-BASE64-STANDARD TO WS-ALPHABET
+           END-IF
+
+           IF WS-INPUT-LEN = 0
+              GOBACK
+           END-IF
+
+           IF FUNCTION MOD(WS-INPUT-LEN 4) NOT = 0
+              MOVE 0 TO LS-RESULT
+              MOVE "Base64 length must be a multiple of 4"
+                 TO LS-ERROR-MSG
+              GOBACK
+           END-IF
+
+      *    Check output buffer size (3 bytes per 4 input characters)
+           IF (WS-INPUT-LEN / 4) * 3 > 1024
+              MOVE 0 TO LS-RESULT
+              MOVE "Input too large for output buffer" TO LS-ERROR-MSG
+              GOBACK
+           END-IF
+
+      *    Process input in groups of 4 characters
+           PERFORM VARYING WS-INDEX FROM 1 BY 4
+                   UNTIL WS-INDEX > WS-INPUT-LEN
+
+              MOVE 0 TO WS-PAD-COUNT
+
+      *       Decode first two characters (never padding)
+              MOVE LS-BASE64-STRING(WS-INDEX:1) TO WS-CURRENT-CHAR
+              PERFORM GET-BASE64-VALUE
+              IF WS-IS-VALID-CHAR = 0
+                 MOVE 0 TO LS-RESULT
+                 MOVE "Invalid base64 character" TO LS-ERROR-MSG
+                 GOBACK
+              END-IF
+              MOVE WS-CHAR-VALUE TO WS-VALUE-1
+
+              MOVE LS-BASE64-STRING(WS-INDEX + 1:1) TO WS-CURRENT-CHAR
+              PERFORM GET-BASE64-VALUE
+              IF WS-IS-VALID-CHAR = 0
+                 MOVE 0 TO LS-RESULT
+                 MOVE "Invalid base64 character" TO LS-ERROR-MSG
+                 GOBACK
+              END-IF
+              MOVE WS-CHAR-VALUE TO WS-VALUE-2
+
+      *       Decode third character (may be padding)
+              MOVE LS-BASE64-STRING(WS-INDEX + 2:1) TO WS-CURRENT-CHAR
+              IF WS-CURRENT-CHAR = WS-BASE64-PAD
+                 MOVE 1 TO WS-PAD-COUNT
+                 MOVE 0 TO WS-VALUE-3
+              ELSE
+                 PERFORM GET-BASE64-VALUE
+                 IF WS-IS-VALID-CHAR = 0
+                    MOVE 0 TO LS-RESULT
+                    MOVE "Invalid base64 character" TO LS-ERROR-MSG
+                    GOBACK
+                 END-IF
+                 MOVE WS-CHAR-VALUE TO WS-VALUE-3
+              END-IF
+
+      *       Decode fourth character (may be padding)
+              MOVE LS-BASE64-STRING(WS-INDEX + 3:1) TO WS-CURRENT-CHAR
+              IF WS-CURRENT-CHAR = WS-BASE64-PAD
+                 ADD 1 TO WS-PAD-COUNT
+                 MOVE 0 TO WS-VALUE-4
+              ELSE
+                 PERFORM GET-BASE64-VALUE
+                 IF WS-IS-VALID-CHAR = 0
+                    MOVE 0 TO LS-RESULT
+                    MOVE "Invalid base64 character" TO LS-ERROR-MSG
+                    GOBACK
+                 END-IF
+                 MOVE WS-CHAR-VALUE TO WS-VALUE-4
+              END-IF
+
+      *       Combine four 6-bit values into three bytes
+              COMPUTE WS-BYTE-1 =
+                 WS-VALUE-1 * 4 + FUNCTION INTEGER-PART(WS-VALUE-2 / 16)
+              COMPUTE WS-BYTE-2 =
+                 FUNCTION MOD(WS-VALUE-2 16) * 16 +
+                 FUNCTION INTEGER-PART(WS-VALUE-3 / 4)
+              COMPUTE WS-BYTE-3 =
+                 FUNCTION MOD(WS-VALUE-3 4) * 64 + WS-VALUE-4
+
+              IF WS-OUTPUT-POS <= 1024
+                 MOVE FUNCTION CHAR(WS-BYTE-1 + 1)
+                    TO LS-OUTPUT-BYTES(WS-OUTPUT-POS:1)
+                 ADD 1 TO WS-OUTPUT-POS
+              END-IF
+
+              IF WS-PAD-COUNT < 2
+                 IF WS-OUTPUT-POS <= 1024
+                    MOVE FUNCTION CHAR(WS-BYTE-2 + 1)
+                       TO LS-OUTPUT-BYTES(WS-OUTPUT-POS:1)
+                    ADD 1 TO WS-OUTPUT-POS
+                 END-IF
+              END-IF
+
+              IF WS-PAD-COUNT < 1
+                 IF WS-OUTPUT-POS <= 1024
+                    MOVE FUNCTION CHAR(WS-BYTE-3 + 1)
+                       TO LS-OUTPUT-BYTES(WS-OUTPUT-POS:1)
+                    ADD 1 TO WS-OUTPUT-POS
+                 END-IF
+              END-IF
+           END-PERFORM
+
+           SUBTRACT 1 FROM WS-OUTPUT-POS GIVING LS-OUTPUT-LENGTH
+           GOBACK.
+
+       BASE64-DECODE-EXIT.
+           EXIT.
+
+      *================================================================
+      * GET-BASE64-VALUE: Convert a base64 character to its 6-bit
+      * value by scanning the active alphabet
+      * Input:  WS-CURRENT-CHAR, WS-ALPHABET
+      * Output: WS-CHAR-VALUE, WS-IS-VALID-CHAR
+      *================================================================
+       GET-BASE64-VALUE SECTION.
+           MOVE 0 TO WS-IS-VALID-CHAR
+           MOVE 0 TO WS-CHAR-VALUE
+
+           PERFORM VARYING WS-SEARCH-IDX FROM 1 BY 1
+                   UNTIL WS-SEARCH-IDX > 64
+              IF WS-ALPHABET(WS-SEARCH-IDX:1) = WS-CURRENT-CHAR
+                 COMPUTE WS-CHAR-VALUE = WS-SEARCH-IDX - 1
+                 MOVE 1 TO WS-IS-VALID-CHAR
+                 MOVE 65 TO WS-SEARCH-IDX
+              END-IF
+           END-PERFORM.
+
+       GET-BASE64-VALUE-EXIT.
+           EXIT.
+
+      *================================================================
+      * IS-VALID-BASE64: Check if a string is well-formed Base64
+      * Input:  LS-BASE64-STRING, LS-BASE64-LENGTH, LS-USE-URL-SAFE
+      * Output: LS-RESULT (1=valid, 0=invalid)
+      *================================================================
+       IS-VALID-BASE64 SECTION.
+           ENTRY "IS-VALID-BASE64" USING LS-BASE64-STRING
+                 LS-BASE64-LENGTH LS-USE-URL-SAFE LS-RESULT.
+
+           MOVE 1 TO LS-RESULT
+           MOVE LS-BASE64-LENGTH TO WS-INPUT-LEN
+
+           IF WS-INPUT-LEN > 2048
+              MOVE 2048 TO WS-INPUT-LEN
+           END-IF
+
+           IF LS-USE-URL-SAFE = 1
+              MOVE WS-BASE64-URL-SAFE TO WS-ALPHABET
+           ELSE
+              MOVE WS-BASE64-STANDARD TO WS-ALPHABET
+           END-IF
+
+           IF WS-INPUT-LEN = 0
+              MOVE 0 TO LS-RESULT
+              GOBACK
+           END-IF
+
+           IF FUNCTION MOD(WS-INPUT-LEN 4) NOT = 0
+              MOVE 0 TO LS-RESULT
+              GOBACK
+           END-IF
+
+           MOVE 0 TO WS-PAD-COUNT
+           PERFORM VARYING WS-INDEX FROM 1 BY 1
+                   UNTIL WS-INDEX > WS-INPUT-LEN
+
+              MOVE LS-BASE64-STRING(WS-INDEX:1) TO WS-CURRENT-CHAR
+
+              IF WS-CURRENT-CHAR = WS-BASE64-PAD
+      *          Padding is only valid in the final two positions
+                 IF WS-INDEX < WS-INPUT-LEN - 1
+                    MOVE 0 TO LS-RESULT
+                    GOBACK
+                 END-IF
+                 ADD 1 TO WS-PAD-COUNT
+              ELSE
+                 IF WS-PAD-COUNT > 0
+      *             A real character cannot follow padding
+                    MOVE 0 TO LS-RESULT
+                    GOBACK
+                 END-IF
+                 PERFORM GET-BASE64-VALUE
+                 IF WS-IS-VALID-CHAR = 0
+                    MOVE 0 TO LS-RESULT
+                    GOBACK
+                 END-IF
+              END-IF
+           END-PERFORM
+
+           GOBACK.
+
+       IS-VALID-BASE64-EXIT.
+           EXIT.
+
+       END PROGRAM SAFE-BASE64.
